@@ -0,0 +1,244 @@
+*> Forgot Password / Account Recovery Module
+*>
+*> This system has no email or SMS channel to deliver a reset link or
+*> code, so recovery is reduced to: confirm the username is on file,
+*> ask the security question that account chose at signup, and only
+*> let the caller set a new password if the answer matches. Usernames
+*> alone are not secret in this system (SEARCHPROFILE returns them to
+*> any logged-in user), so the security-question answer is the actual
+*> second factor here. A two-call protocol - the same shape
+*> MANAGEREQUESTS/REVIEWAPPLICANTS use - lets InCollege.cob get the
+*> stored question back before it has anything to prompt the user with:
+*> the first call (blank L-NEW-PASSWORD) looks up the account and
+*> returns its question; the second call (L-NEW-PASSWORD filled in,
+*> along with the answer the caller just prompted for) checks the
+*> answer and, if it matches, rewrites the account's salt/hash pair.
+*> The new password is salted and hashed with the exact same algorithm
+*> CREATE-ACCOUNT uses, so LOGIN's verification keeps working
+*> unchanged; the security answer is checked against the salted hash
+*> CREATE-ACCOUNT stored for it, the same way.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECOVER-ACCOUNT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+    SELECT TEMP-FILE ASSIGN TO "../data/AccountRecords.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TEMP-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+FD  TEMP-FILE.
+01  TEMP-RECORD             PIC X(5000).
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-STATUS          PIC XX.
+01  TEMP-STATUS             PIC XX.
+01  EOF-ACCT                PIC X VALUE "N".
+01  WS-FOUND                PIC X VALUE "N".
+01  WS-ANSWER-MATCH         PIC X VALUE "N".
+01  WS-SALT                 PIC X(16).
+01  WS-HASH                 PIC X(32).
+01  WS-ANSWER-SALT          PIC X(16).
+01  WS-ANSWER-HASH          PIC X(32).
+01  WS-SEED                 PIC 9(9) VALUE 0.
+01  WS-IDX                  PIC 99 VALUE 0.
+01  WS-ACCOUNT-PATH         PIC X(40) VALUE "../data/AccountRecords.txt".
+01  WS-TEMP-PATH            PIC X(40) VALUE "../data/AccountRecords.tmp".
+01  WS-RENAME-STATUS        PIC 9(9) COMP-5.
+
+LINKAGE SECTION.
+01  L-USERNAME              PIC X(50).
+01  L-ANSWER                PIC X(50).
+01  L-NEW-PASSWORD          PIC X(50).
+01  L-QUESTION              PIC X(100).
+01  L-NEEDS-ANSWER          PIC X(1).
+01  L-RESPONSE              PIC X(100).
+01  L-STATUS                PIC X(1).
+
+PROCEDURE DIVISION USING L-USERNAME L-ANSWER L-NEW-PASSWORD
+        L-QUESTION L-NEEDS-ANSWER L-RESPONSE L-STATUS.
+    MOVE "N" TO L-STATUS
+    MOVE "N" TO L-NEEDS-ANSWER
+    MOVE SPACES TO L-RESPONSE
+    MOVE SPACES TO L-QUESTION
+
+    IF FUNCTION TRIM(L-USERNAME) = SPACES
+        MOVE "Error: Username cannot be empty." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    IF FUNCTION TRIM(L-NEW-PASSWORD) = SPACES
+        *> First call: no new password yet - look up the account and
+        *> hand back its security question so the caller can prompt
+        *> for the answer.
+        PERFORM LOOKUP-QUESTION
+        IF WS-FOUND = "N"
+            MOVE "Error: No account found with that username." TO L-RESPONSE
+            GOBACK
+        END-IF
+        MOVE FUNCTION TRIM(AR-SECURITY-QUESTION) TO L-QUESTION
+        MOVE "Y" TO L-NEEDS-ANSWER
+        GOBACK
+    END-IF
+
+    *> Second call: the caller now has an answer and a new password.
+    PERFORM REWRITE-ACCOUNT-FILE
+
+    IF WS-FOUND = "N"
+        MOVE "Error: No account found with that username." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    IF WS-ANSWER-MATCH = "N"
+        MOVE "Error: That answer does not match our records." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    MOVE "Y" TO L-STATUS
+    MOVE "Password reset. You can now log in with your new password."
+        TO L-RESPONSE
+    GOBACK.
+
+*> LOOKUP-QUESTION: read-only pass to find the matching account and
+*> leave its record in ACCOUNT-INFO (specifically AR-SECURITY-QUESTION)
+*> for the caller.
+LOOKUP-QUESTION.
+    MOVE "N" TO WS-FOUND
+    MOVE "N" TO EOF-ACCT
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-ACCT = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-ACCT
+            NOT AT END
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                    MOVE "Y" TO WS-FOUND
+                    MOVE "Y" TO EOF-ACCT
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    EXIT PARAGRAPH.
+
+*> REWRITE-ACCOUNT-FILE: copy every account row across to a temp file
+*> unchanged, except the one matching username - if its stored security
+*> answer matches L-ANSWER, its salt and hash are replaced with a fresh
+*> salt/hash pair for the new password. Swaps the temp file into place
+*> the same way MANAGEREQUESTS rewrites ConnectionRecords.txt.
+REWRITE-ACCOUNT-FILE.
+    MOVE "N" TO WS-FOUND
+    MOVE "N" TO WS-ANSWER-MATCH
+    MOVE "N" TO EOF-ACCT
+
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT TEMP-FILE
+
+    PERFORM UNTIL EOF-ACCT = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-ACCT
+            NOT AT END
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                    MOVE "Y" TO WS-FOUND
+                    PERFORM CHECK-ANSWER
+                    IF WS-ANSWER-MATCH = "Y"
+                        PERFORM GENERATE-SALT
+                        PERFORM HASH-PASSWORD
+                        MOVE WS-SALT TO AR-PASSWORD-SALT
+                        MOVE WS-HASH TO AR-PASSWORD-HASH
+                    END-IF
+                END-IF
+                MOVE ACCOUNT-INFO TO TEMP-RECORD
+                WRITE TEMP-RECORD
+        END-READ
+    END-PERFORM
+
+    CLOSE ACCOUNT-FILE
+    CLOSE TEMP-FILE
+
+    IF WS-FOUND = "N" OR WS-ANSWER-MATCH = "N"
+        CALL "CBL_DELETE_FILE" USING WS-TEMP-PATH
+        EXIT PARAGRAPH
+    END-IF
+
+    CALL "CBL_DELETE_FILE" USING WS-ACCOUNT-PATH
+    CALL "CBL_RENAME_FILE" USING WS-TEMP-PATH WS-ACCOUNT-PATH
+        RETURNING WS-RENAME-STATUS
+    EXIT PARAGRAPH.
+
+*> CHECK-ANSWER: re-derive the answer hash from L-ANSWER using this
+*> account's stored AR-ANSWER-SALT and compare against AR-ANSWER-HASH,
+*> the same salted-rederive-and-compare LOGIN uses for passwords.
+CHECK-ANSWER.
+    MOVE "N" TO WS-ANSWER-MATCH
+    MOVE AR-ANSWER-SALT TO WS-ANSWER-SALT
+    PERFORM HASH-ANSWER
+    IF WS-ANSWER-HASH = AR-ANSWER-HASH
+        MOVE "Y" TO WS-ANSWER-MATCH
+    END-IF
+    EXIT PARAGRAPH.
+
+*> GENERATE-SALT: identical derivation to CREATE-ACCOUNT's, keyed off
+*> the (username, new password) pair so the salt still differs across
+*> accounts and across passwords of different lengths.
+GENERATE-SALT.
+    MOVE SPACES TO WS-SALT
+    MOVE FUNCTION TRIM(L-USERNAME) TO WS-SALT
+    COMPUTE WS-SEED = FUNCTION LENGTH(FUNCTION TRIM(L-USERNAME)) * 31
+                     + FUNCTION LENGTH(FUNCTION TRIM(L-NEW-PASSWORD)) * 17
+    MOVE WS-SEED TO WS-SALT(11:6)
+    EXIT PARAGRAPH.
+
+*> HASH-PASSWORD: must stay byte-for-byte identical to CREATE-ACCOUNT's
+*> and LOGIN's algorithm so the reset password verifies afterward.
+HASH-PASSWORD.
+    MOVE 0 TO WS-SEED
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+            UNTIL WS-IDX > FUNCTION LENGTH(FUNCTION TRIM(L-NEW-PASSWORD))
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(L-NEW-PASSWORD(WS-IDX:1)), 99999999)
+    END-PERFORM
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(WS-SALT(WS-IDX:1)), 99999999)
+    END-PERFORM
+    MOVE SPACES TO WS-HASH
+    MOVE WS-SEED TO WS-HASH(1:9)
+    EXIT PARAGRAPH.
+
+*> HASH-ANSWER: byte-for-byte identical to CREATE-ACCOUNT's algorithm
+*> for the security answer (upper-cased before hashing, so the answer
+*> matches regardless of how the caller capitalized it here).
+HASH-ANSWER.
+    MOVE 0 TO WS-SEED
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+            UNTIL WS-IDX > FUNCTION LENGTH(FUNCTION TRIM(L-ANSWER))
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(
+                FUNCTION UPPER-CASE(L-ANSWER)(WS-IDX:1)), 99999999)
+    END-PERFORM
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(WS-ANSWER-SALT(WS-IDX:1)), 99999999)
+    END-PERFORM
+    MOVE SPACES TO WS-ANSWER-HASH
+    MOVE WS-SEED TO WS-ANSWER-HASH(1:9)
+    EXIT PARAGRAPH.
+
+END PROGRAM RECOVER-ACCOUNT.
