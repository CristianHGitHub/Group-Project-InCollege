@@ -1,6 +1,9 @@
 01     ACCOUNT-INFO.
      05  AR-USERNAME   PIC X(50).
-     05  AR-PASSWORD   PIC X(50).
+     05  AR-PASSWORD-SALT   PIC X(16).
+     05  AR-PASSWORD-HASH   PIC X(32).
+     05  AR-ROLE            PIC X(10).
+     05  AR-CREATED-DATE    PIC X(8).
      05  AR-PROFILE.
          10  AR-FIRST-NAME     PIC X(25).
          10  AR-LAST-NAME      PIC X(25).
@@ -9,16 +12,20 @@
          10  AR-GRADUATION-YEAR PIC 9(4).
          10  AR-ABOUT-ME       PIC X(200).
          10  AR-EXPERIENCE.
-             15  AR-EXP-ENTRY OCCURS 3 TIMES.
+             15  AR-EXP-ENTRY OCCURS 10 TIMES.
                  20  AR-EXP-TITLE      PIC X(50).
                  20  AR-EXP-COMPANY    PIC X(50).
                  20  AR-EXP-START-DATE PIC X(10).
                  20  AR-EXP-END-DATE   PIC X(10).
                  20  AR-EXP-DESCRIPTION PIC X(200).
          10  AR-EDUCATION.
-             15  AR-EDU-ENTRY OCCURS 3 TIMES.
+             15  AR-EDU-ENTRY OCCURS 10 TIMES.
                  20  AR-EDU-SCHOOL     PIC X(50).
                  20  AR-EDU-DEGREE     PIC X(50).
                  20  AR-EDU-START-DATE PIC X(10).
                  20  AR-EDU-END-DATE   PIC X(10).
                  20  AR-EDU-GPA        PIC 9V99.
+     05  AR-EMPLOYER-VERIFIED PIC X(1).
+     05  AR-SECURITY-QUESTION PIC X(100).
+     05  AR-ANSWER-SALT       PIC X(16).
+     05  AR-ANSWER-HASH       PIC X(32).
