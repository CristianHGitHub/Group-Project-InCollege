@@ -0,0 +1,373 @@
+*> Personal-data export utility: gathers everything this system holds
+*> about one username - the AccountRecords.txt profile row, that
+*> user's job applications, connection requests sent/received, and (for
+*> employers) the postings they own - into one flat text file the
+*> caller can hand back to the user. Runs the same account-lookup and
+*> "scan every related file once" idiom RECOVER-ACCOUNT and
+*> ACCOUNTAUDITREPORT already use, just packaged as a LINKAGE
+*> subprogram so a logged-in user can trigger it from the running menu
+*> instead of a batch job.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXPORT-DATA.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+    SELECT APPLICATION-FILE ASSIGN TO "../data/applications.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APPLICATION-STATUS.
+    SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-STATUS.
+    SELECT CONNECTION-FILE ASSIGN TO "../data/ConnectionRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONNECTION-STATUS.
+    SELECT ESTABLISHED-FILE ASSIGN TO "../data/EstablishedConnections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ESTABLISHED-STATUS.
+    SELECT EXPORT-FILE ASSIGN TO WS-EXPORT-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+FD  APPLICATION-FILE.
+01  APPLICATION-REC          PIC X(200).
+
+FD  JOB-FILE.
+01  JOB-REC                  PIC X(1000).
+
+FD  CONNECTION-FILE.
+01  CONNECTION-INFO.
+    05  CR-SENDER             PIC X(40).
+    05  CR-RECEIVER           PIC X(40).
+    05  CR-NOTE               PIC X(100).
+
+FD  ESTABLISHED-FILE.
+01  ESTABLISHED-INFO.
+    05  ER-USER-A             PIC X(40).
+    05  ER-USER-B             PIC X(40).
+
+FD  EXPORT-FILE.
+01  EXPORT-LINE               PIC X(300).
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-STATUS            PIC XX.
+01  APPLICATION-STATUS        PIC XX.
+01  JOB-STATUS                PIC XX.
+01  CONNECTION-STATUS         PIC XX.
+01  ESTABLISHED-STATUS        PIC XX.
+01  EXPORT-STATUS             PIC XX.
+01  EOF-FLAG                  PIC X VALUE "N".
+01  WS-FOUND                  PIC X VALUE "N".
+01  WS-EXPORT-PATH            PIC X(80).
+01  WS-IDX                    PIC 99.
+
+01  WS-FIELD-1                PIC X(100).
+01  WS-FIELD-2                PIC X(100).
+01  WS-FIELD-3                PIC X(100).
+01  WS-FIELD-4                PIC X(100).
+01  WS-FIELD-5                PIC X(100).
+01  WS-FIELD-6                PIC X(100).
+01  WS-FIELD-7                PIC X(100).
+01  WS-FIELD-8                PIC X(100).
+01  WS-FIELD-9                PIC X(100).
+
+LINKAGE SECTION.
+01  L-USERNAME                PIC X(50).
+01  L-RESPONSE                PIC X(100).
+01  L-STATUS                  PIC X(1).
+
+PROCEDURE DIVISION USING L-USERNAME L-RESPONSE L-STATUS.
+    MOVE "N" TO L-STATUS
+    MOVE SPACES TO L-RESPONSE
+
+    IF FUNCTION TRIM(L-USERNAME) = SPACES
+        MOVE "Error: Username cannot be empty." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO WS-EXPORT-PATH
+    STRING "../data/" DELIMITED BY SIZE
+           FUNCTION TRIM(L-USERNAME) DELIMITED BY SIZE
+           "_DataExport.txt" DELIMITED BY SIZE
+        INTO WS-EXPORT-PATH
+    END-STRING
+
+    OPEN OUTPUT EXPORT-FILE
+
+    PERFORM WRITE-ACCOUNT-SECTION
+    IF WS-FOUND = "N"
+        CLOSE EXPORT-FILE
+        MOVE "Error: No account found with that username." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    PERFORM WRITE-APPLICATION-SECTION
+    PERFORM WRITE-JOB-SECTION
+    PERFORM WRITE-CONNECTION-SECTION
+
+    CLOSE EXPORT-FILE
+
+    MOVE "Y" TO L-STATUS
+    MOVE SPACES TO L-RESPONSE
+    STRING "Your data has been exported to " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-EXPORT-PATH) DELIMITED BY SIZE
+        INTO L-RESPONSE
+    END-STRING
+    GOBACK.
+
+*> WRITE-ACCOUNT-SECTION: locate L-USERNAME's row in AccountRecords.txt
+*> and write out the profile fields it holds.
+WRITE-ACCOUNT-SECTION.
+    MOVE "N" TO WS-FOUND
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL EOF-FLAG = "Y" OR WS-FOUND = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF FUNCTION TRIM(AR-USERNAME) = FUNCTION TRIM(L-USERNAME)
+                    MOVE "Y" TO WS-FOUND
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+
+    IF WS-FOUND = "N"
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "=== Account ===" TO EXPORT-LINE
+    WRITE EXPORT-LINE
+    STRING "Username: " DELIMITED BY SIZE
+           FUNCTION TRIM(AR-USERNAME) DELIMITED BY SIZE
+        INTO EXPORT-LINE
+    END-STRING
+    WRITE EXPORT-LINE
+    STRING "Role: " DELIMITED BY SIZE
+           FUNCTION TRIM(AR-ROLE) DELIMITED BY SIZE
+        INTO EXPORT-LINE
+    END-STRING
+    WRITE EXPORT-LINE
+    STRING "Account created: " DELIMITED BY SIZE
+           FUNCTION TRIM(AR-CREATED-DATE) DELIMITED BY SIZE
+        INTO EXPORT-LINE
+    END-STRING
+    WRITE EXPORT-LINE
+
+    MOVE "=== Profile ===" TO EXPORT-LINE
+    WRITE EXPORT-LINE
+    STRING "Name: " DELIMITED BY SIZE
+           FUNCTION TRIM(AR-FIRST-NAME) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           FUNCTION TRIM(AR-LAST-NAME) DELIMITED BY SIZE
+        INTO EXPORT-LINE
+    END-STRING
+    WRITE EXPORT-LINE
+    STRING "University: " DELIMITED BY SIZE
+           FUNCTION TRIM(AR-UNIVERSITY) DELIMITED BY SIZE
+        INTO EXPORT-LINE
+    END-STRING
+    WRITE EXPORT-LINE
+    STRING "Major: " DELIMITED BY SIZE
+           FUNCTION TRIM(AR-MAJOR) DELIMITED BY SIZE
+        INTO EXPORT-LINE
+    END-STRING
+    WRITE EXPORT-LINE
+    STRING "About me: " DELIMITED BY SIZE
+           FUNCTION TRIM(AR-ABOUT-ME) DELIMITED BY SIZE
+        INTO EXPORT-LINE
+    END-STRING
+    WRITE EXPORT-LINE
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        IF FUNCTION TRIM(AR-EXP-TITLE(WS-IDX)) NOT = SPACES
+            STRING "Experience: " DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-EXP-TITLE(WS-IDX)) DELIMITED BY SIZE
+                   " at " DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-EXP-COMPANY(WS-IDX)) DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-EXP-START-DATE(WS-IDX)) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-EXP-END-DATE(WS-IDX)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                INTO EXPORT-LINE
+            END-STRING
+            WRITE EXPORT-LINE
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        IF FUNCTION TRIM(AR-EDU-SCHOOL(WS-IDX)) NOT = SPACES
+            STRING "Education: " DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-EDU-DEGREE(WS-IDX)) DELIMITED BY SIZE
+                   " at " DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-EDU-SCHOOL(WS-IDX)) DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-EDU-START-DATE(WS-IDX)) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-EDU-END-DATE(WS-IDX)) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                INTO EXPORT-LINE
+            END-STRING
+            WRITE EXPORT-LINE
+        END-IF
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> WRITE-APPLICATION-SECTION: applications.dat is ID|USERNAME|JOBID|
+*> STATUS|DATE - list every row belonging to L-USERNAME.
+WRITE-APPLICATION-SECTION.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT APPLICATION-FILE
+    IF APPLICATION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "=== Job Applications ===" TO EXPORT-LINE
+    WRITE EXPORT-LINE
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    MOVE SPACES TO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                                   WS-FIELD-4 WS-FIELD-5
+                    UNSTRING APPLICATION-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                             WS-FIELD-4 WS-FIELD-5
+                    END-UNSTRING
+                    IF FUNCTION TRIM(WS-FIELD-2) = FUNCTION TRIM(L-USERNAME)
+                        STRING "Application " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-FIELD-1) DELIMITED BY SIZE
+                               " for job " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-FIELD-3) DELIMITED BY SIZE
+                               " - status " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-FIELD-4) DELIMITED BY SIZE
+                               " - applied " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-FIELD-5) DELIMITED BY SIZE
+                            INTO EXPORT-LINE
+                        END-STRING
+                        WRITE EXPORT-LINE
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE APPLICATION-FILE
+    EXIT PARAGRAPH.
+
+*> WRITE-JOB-SECTION: JobPostings.txt is ID|USERNAME|TITLE|DESC|
+*> EMPLOYER|LOCATION|SALARY|STATUS|DATE - list postings L-USERNAME owns
+*> (a no-op for students, who never own any).
+WRITE-JOB-SECTION.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "=== Job Postings You Own ===" TO EXPORT-LINE
+    WRITE EXPORT-LINE
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    MOVE SPACES TO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                                   WS-FIELD-4 WS-FIELD-5 WS-FIELD-6
+                                   WS-FIELD-7 WS-FIELD-8 WS-FIELD-9
+                    UNSTRING JOB-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                             WS-FIELD-4 WS-FIELD-5 WS-FIELD-6
+                             WS-FIELD-7 WS-FIELD-8 WS-FIELD-9
+                    END-UNSTRING
+                    IF FUNCTION TRIM(WS-FIELD-2) = FUNCTION TRIM(L-USERNAME)
+                        STRING "Posting " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-FIELD-1) DELIMITED BY SIZE
+                               ": " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-FIELD-3) DELIMITED BY SIZE
+                               " - status " DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-FIELD-8) DELIMITED BY SIZE
+                            INTO EXPORT-LINE
+                        END-STRING
+                        WRITE EXPORT-LINE
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> WRITE-CONNECTION-SECTION: ConnectionRecords.txt holds pending
+*> requests (sender/receiver/note), EstablishedConnections.txt holds
+*> accepted connections (unordered pair) - list both sides for
+*> L-USERNAME.
+WRITE-CONNECTION-SECTION.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT CONNECTION-FILE
+    IF CONNECTION-STATUS NOT = "35"
+        MOVE "=== Connection Requests ===" TO EXPORT-LINE
+        WRITE EXPORT-LINE
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ CONNECTION-FILE
+                AT END
+                    MOVE "Y" TO EOF-FLAG
+                NOT AT END
+                    IF FUNCTION TRIM(CR-SENDER) = FUNCTION TRIM(L-USERNAME)
+                       OR FUNCTION TRIM(CR-RECEIVER) = FUNCTION TRIM(L-USERNAME)
+                        STRING "Request from " DELIMITED BY SIZE
+                               FUNCTION TRIM(CR-SENDER) DELIMITED BY SIZE
+                               " to " DELIMITED BY SIZE
+                               FUNCTION TRIM(CR-RECEIVER) DELIMITED BY SIZE
+                            INTO EXPORT-LINE
+                        END-STRING
+                        WRITE EXPORT-LINE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CONNECTION-FILE
+    END-IF
+
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ESTABLISHED-FILE
+    IF ESTABLISHED-STATUS NOT = "35"
+        MOVE "=== Established Connections ===" TO EXPORT-LINE
+        WRITE EXPORT-LINE
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ ESTABLISHED-FILE
+                AT END
+                    MOVE "Y" TO EOF-FLAG
+                NOT AT END
+                    IF FUNCTION TRIM(ER-USER-A) = FUNCTION TRIM(L-USERNAME)
+                       OR FUNCTION TRIM(ER-USER-B) = FUNCTION TRIM(L-USERNAME)
+                        STRING "Connected: " DELIMITED BY SIZE
+                               FUNCTION TRIM(ER-USER-A) DELIMITED BY SIZE
+                               " - " DELIMITED BY SIZE
+                               FUNCTION TRIM(ER-USER-B) DELIMITED BY SIZE
+                            INTO EXPORT-LINE
+                        END-STRING
+                        WRITE EXPORT-LINE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ESTABLISHED-FILE
+    END-IF
+    EXIT PARAGRAPH.
+
+END PROGRAM EXPORT-DATA.
