@@ -0,0 +1,202 @@
+*> Create Account Module
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CREATE-ACCOUNT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-STATUS      PIC XX.
+01  EOF-ACCT            PIC X VALUE "N".
+01  WS-FOUND            PIC X VALUE "N".
+01  WS-SALT             PIC X(16).
+01  WS-HASH             PIC X(32).
+01  WS-ANSWER-SALT      PIC X(16).
+01  WS-ANSWER-HASH      PIC X(32).
+01  WS-SEED             PIC 9(9) VALUE 0.
+01  WS-IDX              PIC 99 VALUE 0.
+
+LINKAGE SECTION.
+01  L-USERNAME          PIC X(50).
+01  L-PASSWORD          PIC X(50).
+01  L-ROLE              PIC X(10).
+01  L-SECURITY-QUESTION PIC X(100).
+01  L-SECURITY-ANSWER   PIC X(50).
+01  L-RESPONSE          PIC X(100).
+01  L-STATUS            PIC X(1).
+
+PROCEDURE DIVISION USING L-USERNAME L-PASSWORD L-ROLE
+        L-SECURITY-QUESTION L-SECURITY-ANSWER L-RESPONSE L-STATUS.
+    MOVE "N" TO L-STATUS
+    MOVE SPACES TO L-RESPONSE
+
+    IF FUNCTION TRIM(L-USERNAME) = SPACES
+        MOVE "Error: Username cannot be empty." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    IF FUNCTION TRIM(L-PASSWORD) = SPACES
+        MOVE "Error: Password cannot be empty." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    IF FUNCTION TRIM(L-SECURITY-QUESTION) = SPACES
+        MOVE "Error: Security question cannot be empty." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    IF FUNCTION TRIM(L-SECURITY-ANSWER) = SPACES
+        MOVE "Error: Security answer cannot be empty." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    *> Reject the field delimiter in free text so records stay parseable
+    IF FUNCTION TRIM(L-USERNAME) NOT = SPACES
+        INSPECT L-USERNAME TALLYING WS-IDX FOR ALL "|"
+        IF WS-IDX > 0
+            MOVE "Error: Username cannot contain '|'." TO L-RESPONSE
+            GOBACK
+        END-IF
+    END-IF
+
+    PERFORM CHECK-USERNAME-EXISTS
+    IF WS-FOUND = "Y"
+        MOVE "Error: Username already exists." TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    PERFORM GENERATE-SALT
+    PERFORM HASH-PASSWORD
+    PERFORM GENERATE-ANSWER-SALT
+    PERFORM HASH-ANSWER
+
+    INITIALIZE AR-PROFILE
+    MOVE L-USERNAME TO AR-USERNAME
+    MOVE WS-SALT TO AR-PASSWORD-SALT
+    MOVE WS-HASH TO AR-PASSWORD-HASH
+    MOVE FUNCTION TRIM(L-SECURITY-QUESTION) TO AR-SECURITY-QUESTION
+    MOVE WS-ANSWER-SALT TO AR-ANSWER-SALT
+    MOVE WS-ANSWER-HASH TO AR-ANSWER-HASH
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(L-ROLE)) = "EMPLOYER"
+        MOVE "EMPLOYER" TO AR-ROLE
+        *> New employer accounts start unverified; POST-JOB-FLOW's
+        *> caller in InCollege.cob won't let an unverified employer
+        *> post until VERIFYEMPLOYERS flips this to "Y".
+        MOVE "N" TO AR-EMPLOYER-VERIFIED
+    ELSE
+        MOVE "STUDENT" TO AR-ROLE
+        MOVE "Y" TO AR-EMPLOYER-VERIFIED
+    END-IF
+    MOVE FUNCTION CURRENT-DATE(1:8) TO AR-CREATED-DATE
+
+    OPEN EXTEND ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        OPEN OUTPUT ACCOUNT-FILE
+    END-IF
+    WRITE ACCOUNT-INFO
+    CLOSE ACCOUNT-FILE
+
+    MOVE "Y" TO L-STATUS
+    IF AR-ROLE = "EMPLOYER"
+        MOVE "Account created! Employer accounts must be verified before posting jobs."
+            TO L-RESPONSE
+    ELSE
+        MOVE "Account created successfully!" TO L-RESPONSE
+    END-IF
+    GOBACK.
+
+CHECK-USERNAME-EXISTS.
+    MOVE "N" TO EOF-ACCT
+    MOVE "N" TO WS-FOUND
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-ACCT = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-ACCT
+            NOT AT END
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                    MOVE "Y" TO WS-FOUND
+                    MOVE "Y" TO EOF-ACCT
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    EXIT PARAGRAPH.
+
+*> GENERATE-SALT: derive a pseudo-random-looking salt from the username
+*> and password length so the same account always re-derives the same
+*> salt (needed to verify a password on a later login) while still
+*> differing across accounts and across passwords of different lengths.
+GENERATE-SALT.
+    MOVE SPACES TO WS-SALT
+    MOVE FUNCTION TRIM(L-USERNAME) TO WS-SALT
+    COMPUTE WS-SEED = FUNCTION LENGTH(FUNCTION TRIM(L-USERNAME)) * 31
+                     + FUNCTION LENGTH(FUNCTION TRIM(L-PASSWORD)) * 17
+    MOVE WS-SEED TO WS-SALT(11:6)
+    EXIT PARAGRAPH.
+
+*> HASH-PASSWORD: a salted, non-cryptographic rolling checksum. GnuCOBOL
+*> 3.2 has no bcrypt/scrypt/SHA primitives available, so this is a
+*> deliberate best-effort substitute that keeps plaintext passwords out
+*> of AccountRecords.txt; it is NOT a cryptographically secure hash and
+*> should be replaced with a real KDF if this ever leaves the classroom.
+HASH-PASSWORD.
+    MOVE 0 TO WS-SEED
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+            UNTIL WS-IDX > FUNCTION LENGTH(FUNCTION TRIM(L-PASSWORD))
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(L-PASSWORD(WS-IDX:1)), 99999999)
+    END-PERFORM
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(WS-SALT(WS-IDX:1)), 99999999)
+    END-PERFORM
+    MOVE SPACES TO WS-HASH
+    MOVE WS-SEED TO WS-HASH(1:9)
+    EXIT PARAGRAPH.
+
+*> GENERATE-ANSWER-SALT: same derivation as GENERATE-SALT, keyed off
+*> the (username, answer length) pair instead of (username, password
+*> length), so the security answer's salt is independent of the
+*> account's password salt.
+GENERATE-ANSWER-SALT.
+    MOVE SPACES TO WS-ANSWER-SALT
+    MOVE FUNCTION TRIM(L-USERNAME) TO WS-ANSWER-SALT
+    COMPUTE WS-SEED = FUNCTION LENGTH(FUNCTION TRIM(L-USERNAME)) * 13
+                     + FUNCTION LENGTH(FUNCTION TRIM(L-SECURITY-ANSWER)) * 7
+    MOVE WS-SEED TO WS-ANSWER-SALT(11:6)
+    EXIT PARAGRAPH.
+
+*> HASH-ANSWER: same salted rolling checksum as HASH-PASSWORD, applied
+*> to the upper-cased security answer so RECOVER-ACCOUNT can match it
+*> without caring about the answer's original casing.
+HASH-ANSWER.
+    MOVE 0 TO WS-SEED
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+            UNTIL WS-IDX > FUNCTION LENGTH(FUNCTION TRIM(L-SECURITY-ANSWER))
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(
+                FUNCTION UPPER-CASE(L-SECURITY-ANSWER)(WS-IDX:1)), 99999999)
+    END-PERFORM
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(WS-ANSWER-SALT(WS-IDX:1)), 99999999)
+    END-PERFORM
+    MOVE SPACES TO WS-ANSWER-HASH
+    MOVE WS-SEED TO WS-ANSWER-HASH(1:9)
+    EXIT PARAGRAPH.
+
+END PROGRAM CREATE-ACCOUNT.
