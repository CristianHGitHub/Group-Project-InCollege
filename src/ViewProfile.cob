@@ -0,0 +1,217 @@
+*> Display a profile previously serialized by SAVE-PROFILE-DATA /
+*> PROFILE-STORAGE. L-VIEW-MODE is "SELF" (own profile), "SEARCH"
+*> (someone else's, found via the Find menu), or "EXPORT" (own profile,
+*> written to a standalone resume file instead of the screen/transcript).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VIEWPROFILE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OUTFILE ASSIGN TO "../data/InCollege-Output.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RESUME-FILE ASSIGN DYNAMIC WS-RESUME-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RESUME-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  OUTFILE EXTERNAL.
+01  OUT-REC                PIC X(200).
+
+FD  RESUME-FILE.
+01  RESUME-REC             PIC X(200).
+
+WORKING-STORAGE SECTION.
+01  WS-MESSAGE             PIC X(200).
+01  WS-RESUME-FILENAME     PIC X(100).
+01  RESUME-STATUS          PIC XX.
+01  WS-FIRST-NAME          PIC X(25).
+01  WS-LAST-NAME           PIC X(25).
+01  WS-UNIVERSITY          PIC X(50).
+01  WS-MAJOR               PIC X(50).
+01  WS-GRAD-YEAR           PIC X(4).
+01  WS-ABOUT-ME            PIC X(200).
+01  WS-EXP-TITLE           PIC X(50) OCCURS 10 TIMES.
+01  WS-EXP-COMPANY         PIC X(50) OCCURS 10 TIMES.
+01  WS-EXP-START-DATE      PIC X(10) OCCURS 10 TIMES.
+01  WS-EXP-END-DATE        PIC X(10) OCCURS 10 TIMES.
+01  WS-EXP-DESC            PIC X(200) OCCURS 10 TIMES.
+01  WS-EDU-DEGREE          PIC X(50) OCCURS 10 TIMES.
+01  WS-EDU-SCHOOL          PIC X(50) OCCURS 10 TIMES.
+01  WS-EDU-DATES           PIC X(10) OCCURS 10 TIMES.
+01  WS-EDU-GPA             PIC X(4) OCCURS 10 TIMES.
+01  WS-GPA-SUFFIX          PIC X(12).
+01  WS-IDX                 PIC 99 VALUE 0.
+01  WS-PROFILE-PTR         PIC 9(4).
+
+LINKAGE SECTION.
+01  L-USERNAME             PIC X(50).
+01  L-PROFILE-DATA         PIC X(5000).
+01  L-VIEW-MODE            PIC X(10).
+
+PROCEDURE DIVISION USING L-USERNAME L-PROFILE-DATA L-VIEW-MODE.
+
+    IF L-VIEW-MODE = "EXPORT"
+        PERFORM OPEN-RESUME-FILE
+    END-IF
+
+    IF FUNCTION TRIM(L-PROFILE-DATA) = SPACES
+        MOVE SPACES TO WS-MESSAGE
+        STRING FUNCTION TRIM(L-USERNAME)
+               " has not created a profile yet."
+            DELIMITED BY SIZE
+            INTO WS-MESSAGE
+        END-STRING
+        PERFORM DUAL-OUTPUT
+        IF L-VIEW-MODE = "EXPORT"
+            CLOSE RESUME-FILE
+        END-IF
+        GOBACK
+    END-IF
+
+    *> Experience and education entries are unpacked one at a time via
+    *> a shared WITH POINTER position, mirroring how ProfileStorage.cob
+    *> now builds and re-parses this same layout - the entry count is
+    *> no longer fixed at 3, so a single UNSTRING can't enumerate them.
+    MOVE 1 TO WS-PROFILE-PTR
+    UNSTRING L-PROFILE-DATA DELIMITED BY "|"
+        INTO WS-FIRST-NAME WS-LAST-NAME WS-UNIVERSITY WS-MAJOR
+             WS-GRAD-YEAR WS-ABOUT-ME
+        WITH POINTER WS-PROFILE-PTR
+    END-UNSTRING
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        UNSTRING L-PROFILE-DATA DELIMITED BY "|"
+            INTO WS-EXP-TITLE(WS-IDX) WS-EXP-COMPANY(WS-IDX)
+                 WS-EXP-START-DATE(WS-IDX) WS-EXP-END-DATE(WS-IDX)
+                 WS-EXP-DESC(WS-IDX)
+            WITH POINTER WS-PROFILE-PTR
+        END-UNSTRING
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        UNSTRING L-PROFILE-DATA DELIMITED BY "|"
+            INTO WS-EDU-DEGREE(WS-IDX) WS-EDU-SCHOOL(WS-IDX)
+                 WS-EDU-DATES(WS-IDX) WS-EDU-GPA(WS-IDX)
+            WITH POINTER WS-PROFILE-PTR
+        END-UNSTRING
+    END-PERFORM
+
+    MOVE SPACES TO WS-MESSAGE
+    STRING "--- " FUNCTION TRIM(WS-FIRST-NAME) " " FUNCTION TRIM(WS-LAST-NAME)
+           "'s Profile ---"
+        DELIMITED BY SIZE
+        INTO WS-MESSAGE
+    END-STRING
+    PERFORM DUAL-OUTPUT
+
+    MOVE SPACES TO WS-MESSAGE
+    STRING "University: " FUNCTION TRIM(WS-UNIVERSITY)
+        DELIMITED BY SIZE
+        INTO WS-MESSAGE
+    END-STRING
+    PERFORM DUAL-OUTPUT
+
+    MOVE SPACES TO WS-MESSAGE
+    STRING "Major: " FUNCTION TRIM(WS-MAJOR)
+           ", Graduation Year: " FUNCTION TRIM(WS-GRAD-YEAR)
+        DELIMITED BY SIZE
+        INTO WS-MESSAGE
+    END-STRING
+    PERFORM DUAL-OUTPUT
+
+    IF FUNCTION TRIM(WS-ABOUT-ME) NOT = SPACES
+        MOVE SPACES TO WS-MESSAGE
+        STRING "About Me: " FUNCTION TRIM(WS-ABOUT-ME)
+            DELIMITED BY SIZE
+            INTO WS-MESSAGE
+        END-STRING
+        PERFORM DUAL-OUTPUT
+    END-IF
+
+    MOVE "Experience:" TO WS-MESSAGE
+    PERFORM DUAL-OUTPUT
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        IF FUNCTION TRIM(WS-EXP-TITLE(WS-IDX)) NOT = SPACES
+            MOVE SPACES TO WS-MESSAGE
+            STRING "  " FUNCTION TRIM(WS-EXP-TITLE(WS-IDX))
+                   " at " FUNCTION TRIM(WS-EXP-COMPANY(WS-IDX))
+                   " (" FUNCTION TRIM(WS-EXP-START-DATE(WS-IDX))
+                   " - " FUNCTION TRIM(WS-EXP-END-DATE(WS-IDX)) ")"
+                DELIMITED BY SIZE
+                INTO WS-MESSAGE
+            END-STRING
+            PERFORM DUAL-OUTPUT
+            IF FUNCTION TRIM(WS-EXP-DESC(WS-IDX)) NOT = SPACES
+                MOVE SPACES TO WS-MESSAGE
+                STRING "    " FUNCTION TRIM(WS-EXP-DESC(WS-IDX))
+                    DELIMITED BY SIZE
+                    INTO WS-MESSAGE
+                END-STRING
+                PERFORM DUAL-OUTPUT
+            END-IF
+        END-IF
+    END-PERFORM
+
+    MOVE "Education:" TO WS-MESSAGE
+    PERFORM DUAL-OUTPUT
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        IF FUNCTION TRIM(WS-EDU-SCHOOL(WS-IDX)) NOT = SPACES
+            MOVE SPACES TO WS-GPA-SUFFIX
+            IF FUNCTION TRIM(WS-EDU-GPA(WS-IDX)) NOT = SPACES
+               AND WS-EDU-GPA(WS-IDX) NOT = "0.00"
+                STRING ", GPA: " FUNCTION TRIM(WS-EDU-GPA(WS-IDX))
+                    DELIMITED BY SIZE
+                    INTO WS-GPA-SUFFIX
+                END-STRING
+            END-IF
+            MOVE SPACES TO WS-MESSAGE
+            STRING "  " FUNCTION TRIM(WS-EDU-DEGREE(WS-IDX))
+                   ", " FUNCTION TRIM(WS-EDU-SCHOOL(WS-IDX))
+                   " (" FUNCTION TRIM(WS-EDU-DATES(WS-IDX)) ")"
+                   FUNCTION TRIM(WS-GPA-SUFFIX)
+                DELIMITED BY SIZE
+                INTO WS-MESSAGE
+            END-STRING
+            PERFORM DUAL-OUTPUT
+        END-IF
+    END-PERFORM
+
+    MOVE "--------------------" TO WS-MESSAGE
+    PERFORM DUAL-OUTPUT
+
+    IF L-VIEW-MODE = "EXPORT"
+        CLOSE RESUME-FILE
+        MOVE SPACES TO WS-MESSAGE
+        STRING "Resume exported to " FUNCTION TRIM(WS-RESUME-FILENAME)
+            DELIMITED BY SIZE
+            INTO WS-MESSAGE
+        END-STRING
+        DISPLAY WS-MESSAGE
+    END-IF
+
+    GOBACK.
+
+*> OPEN-RESUME-FILE: one resume file per export, named after the
+*> owning username, so repeated exports simply overwrite the same file
+*> rather than piling up.
+OPEN-RESUME-FILE.
+    MOVE SPACES TO WS-RESUME-FILENAME
+    STRING "../data/" FUNCTION TRIM(L-USERNAME) "-Resume.txt"
+        DELIMITED BY SIZE
+        INTO WS-RESUME-FILENAME
+    END-STRING
+    OPEN OUTPUT RESUME-FILE
+    EXIT PARAGRAPH.
+
+DUAL-OUTPUT.
+    IF L-VIEW-MODE = "EXPORT"
+        WRITE RESUME-REC FROM WS-MESSAGE
+    ELSE
+        DISPLAY WS-MESSAGE
+        WRITE OUT-REC FROM WS-MESSAGE
+    END-IF
+    EXIT PARAGRAPH.
+
+END PROGRAM VIEWPROFILE.
