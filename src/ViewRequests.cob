@@ -16,6 +16,7 @@ FD  CONNECTION-FILE.
 01  CONNECTION-RECORD.
     05  CR-SENDER         PIC X(40).
     05  CR-RECEIVER       PIC X(40).
+    05  CR-NOTE           PIC X(100).
 
 FD  OUTFILE EXTERNAL.
 01  OUT-REC               PIC X(200).
@@ -73,6 +74,14 @@ PROCEDURE DIVISION USING L-USERNAME.
                         INTO WS-MESSAGE
                     END-STRING
                     PERFORM DUAL-OUTPUT
+                    IF FUNCTION TRIM(CR-NOTE) NOT = SPACES
+                        MOVE SPACES TO WS-MESSAGE
+                        STRING "  Note: " FUNCTION TRIM(CR-NOTE)
+                            DELIMITED BY SIZE
+                            INTO WS-MESSAGE
+                        END-STRING
+                        PERFORM DUAL-OUTPUT
+                    END-IF
                 END-IF
         END-READ
     END-PERFORM
