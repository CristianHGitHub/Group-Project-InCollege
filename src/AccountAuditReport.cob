@@ -0,0 +1,383 @@
+*> Stand-alone account audit: flags duplicate usernames in
+*> AccountRecords.txt and orphaned username references left behind in
+*> JobPostings.txt, applications.dat, ConnectionRecords.txt, and
+*> EstablishedConnections.txt (rows pointing at an account that no
+*> longer exists, e.g. after a manual edit of AccountRecords.txt).
+*> Run this directly, the same way DailyActivityReport.cob and
+*> JobAnalyticsReport.cob are run for their own reports - it is not
+*> wired into InCollege.cob's menu.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ACCOUNTAUDITREPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+    SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-STATUS.
+    SELECT APPLICATION-FILE ASSIGN TO "../data/applications.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APPLICATION-STATUS.
+    SELECT CONNECTION-FILE ASSIGN TO "../data/ConnectionRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONNECTION-STATUS.
+    SELECT ESTABLISHED-FILE ASSIGN TO "../data/EstablishedConnections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ESTABLISHED-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "../data/AccountAuditReport.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+FD  JOB-FILE.
+01  JOB-REC             PIC X(1000).
+
+FD  APPLICATION-FILE.
+01  APPLICATION-REC     PIC X(100).
+
+FD  CONNECTION-FILE.
+01  CONNECTION-REC.
+    05  CR-SENDER       PIC X(40).
+    05  CR-RECEIVER     PIC X(40).
+    05  CR-NOTE         PIC X(100).
+
+FD  ESTABLISHED-FILE.
+01  ESTABLISHED-REC.
+    05  ER-USER-A       PIC X(40).
+    05  ER-USER-B       PIC X(40).
+
+FD  REPORT-FILE.
+01  REPORT-REC          PIC X(150).
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-STATUS      PIC XX.
+01  JOB-STATUS          PIC XX.
+01  APPLICATION-STATUS  PIC XX.
+01  CONNECTION-STATUS   PIC XX.
+01  ESTABLISHED-STATUS  PIC XX.
+01  REPORT-STATUS       PIC XX.
+01  EOF-FLAG            PIC X VALUE "N".
+
+01  WS-FIELD-1          PIC X(100).
+01  WS-FIELD-2          PIC X(100).
+01  WS-FIELD-3          PIC X(100).
+01  WS-FIELD-4          PIC X(100).
+01  WS-FIELD-5          PIC X(100).
+01  WS-FIELD-6          PIC X(100).
+01  WS-FIELD-7          PIC X(100).
+01  WS-FIELD-8          PIC X(100).
+01  WS-FIELD-9          PIC X(100).
+
+*> Every username on file, built from a full scan of AccountRecords.txt.
+*> Also doubles as the duplicate-detection table: DUP-COUNT > 1 means
+*> that username appears more than once in AccountRecords.txt. Capped
+*> the same way JOBANALYTICSREPORT caps its tables - large enough for
+*> this system's realistic account volumes, not for MAX-ACCOUNTS' full
+*> ceiling.
+01  WS-ACCOUNT-COUNT    PIC 9(4) VALUE 0.
+01  WS-ACCOUNT-TABLE.
+    05  WS-ACCOUNT-ENTRY OCCURS 2000 TIMES.
+        10  WS-ACCOUNT-USERNAME  PIC X(50).
+        10  WS-ACCOUNT-DUP-COUNT PIC 9(4).
+
+*> Distinct orphaned usernames found while scanning the referencing
+*> files, one row per (username, source-file) pair so the report can
+*> say where the dangling reference lives.
+01  WS-ORPHAN-COUNT     PIC 9(4) VALUE 0.
+01  WS-ORPHAN-TABLE.
+    05  WS-ORPHAN-ENTRY OCCURS 200 TIMES.
+        10  WS-ORPHAN-USERNAME   PIC X(50).
+        10  WS-ORPHAN-SOURCE     PIC X(30).
+        10  WS-ORPHAN-COUNT-REF  PIC 9(4).
+
+01  WS-IDX              PIC 9(4) VALUE 0.
+01  WS-FOUND            PIC X VALUE "N".
+01  WS-DUP-SHOWN        PIC 9(4) VALUE 0.
+
+01  WS-REPORT-LINE      PIC X(150).
+01  WS-COUNT-EDIT       PIC ZZZ,ZZ9.
+01  WS-TODAY            PIC X(8).
+
+PROCEDURE DIVISION.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+    PERFORM BUILD-ACCOUNT-TABLE
+    PERFORM CHECK-JOB-FILE-ORPHANS
+    PERFORM CHECK-APPLICATION-FILE-ORPHANS
+    PERFORM CHECK-CONNECTION-FILE-ORPHANS
+    PERFORM CHECK-ESTABLISHED-FILE-ORPHANS
+
+    OPEN OUTPUT REPORT-FILE
+    PERFORM PRINT-HEADER
+    PERFORM PRINT-DUPLICATE-SECTION
+    PERFORM PRINT-ORPHAN-SECTION
+    CLOSE REPORT-FILE
+
+    DISPLAY "Account audit report written to ../data/AccountAuditReport.txt"
+    STOP RUN.
+
+*> BUILD-ACCOUNT-TABLE: one pass over AccountRecords.txt, tallying how
+*> many times each username (compared case-insensitively, the same way
+*> CONNECTION/MANAGEREQUESTS/VIEWREQUESTS compare usernames) appears.
+BUILD-ACCOUNT-TABLE.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF FUNCTION TRIM(AR-USERNAME) NOT = SPACES
+                    PERFORM RECORD-ACCOUNT-USERNAME
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    EXIT PARAGRAPH.
+
+RECORD-ACCOUNT-USERNAME.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-ACCOUNT-COUNT
+        IF FUNCTION UPPER-CASE(WS-ACCOUNT-USERNAME(WS-IDX))
+           = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+            ADD 1 TO WS-ACCOUNT-DUP-COUNT(WS-IDX)
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM
+    IF WS-FOUND = "N" AND WS-ACCOUNT-COUNT < 2000
+        ADD 1 TO WS-ACCOUNT-COUNT
+        MOVE FUNCTION TRIM(AR-USERNAME) TO WS-ACCOUNT-USERNAME(WS-ACCOUNT-COUNT)
+        MOVE 1 TO WS-ACCOUNT-DUP-COUNT(WS-ACCOUNT-COUNT)
+    END-IF
+    EXIT PARAGRAPH.
+
+*> IS-KNOWN-ACCOUNT: sets WS-FOUND to "Y" if WS-FIELD-1 (already loaded
+*> with the username to check by the caller) matches an entry in
+*> WS-ACCOUNT-TABLE.
+IS-KNOWN-ACCOUNT.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+        UNTIL WS-IDX > WS-ACCOUNT-COUNT OR WS-FOUND = "Y"
+        IF FUNCTION UPPER-CASE(WS-ACCOUNT-USERNAME(WS-IDX))
+           = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIELD-1))
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> RECORD-ORPHAN: WS-FIELD-1 holds the dangling username, WS-FIELD-2
+*> the source file label; tallies repeat occurrences of the same
+*> (username, source) pair instead of listing every raw row.
+RECORD-ORPHAN.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+        UNTIL WS-IDX > WS-ORPHAN-COUNT OR WS-FOUND = "Y"
+        IF WS-ORPHAN-USERNAME(WS-IDX) = FUNCTION TRIM(WS-FIELD-1)
+           AND WS-ORPHAN-SOURCE(WS-IDX) = FUNCTION TRIM(WS-FIELD-2)
+            ADD 1 TO WS-ORPHAN-COUNT-REF(WS-IDX)
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM
+    IF WS-FOUND = "N" AND WS-ORPHAN-COUNT < 200
+        ADD 1 TO WS-ORPHAN-COUNT
+        MOVE FUNCTION TRIM(WS-FIELD-1) TO WS-ORPHAN-USERNAME(WS-ORPHAN-COUNT)
+        MOVE FUNCTION TRIM(WS-FIELD-2) TO WS-ORPHAN-SOURCE(WS-ORPHAN-COUNT)
+        MOVE 1 TO WS-ORPHAN-COUNT-REF(WS-ORPHAN-COUNT)
+    END-IF
+    EXIT PARAGRAPH.
+
+*> CHECK-JOB-FILE-ORPHANS: JobPostings.txt is ID|USERNAME|TITLE|DESC|
+*> EMPLOYER|LOCATION|SALARY|STATUS|POSTED-DATE - WS-FIELD-2 is the
+*> owning username.
+CHECK-JOB-FILE-ORPHANS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    MOVE SPACES TO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                                   WS-FIELD-4 WS-FIELD-5
+                    UNSTRING JOB-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+                             WS-FIELD-5
+                    END-UNSTRING
+                    MOVE WS-FIELD-2 TO WS-FIELD-1
+                    PERFORM IS-KNOWN-ACCOUNT
+                    IF WS-FOUND = "N"
+                        MOVE "JobPostings.txt" TO WS-FIELD-2
+                        PERFORM RECORD-ORPHAN
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> CHECK-APPLICATION-FILE-ORPHANS: applications.dat is
+*> ID|USERNAME|JOBID|STATUS|DATE - WS-FIELD-2 is the applicant.
+CHECK-APPLICATION-FILE-ORPHANS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT APPLICATION-FILE
+    IF APPLICATION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    MOVE SPACES TO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                                   WS-FIELD-4 WS-FIELD-5
+                    UNSTRING APPLICATION-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+                             WS-FIELD-5
+                    END-UNSTRING
+                    MOVE WS-FIELD-2 TO WS-FIELD-1
+                    PERFORM IS-KNOWN-ACCOUNT
+                    IF WS-FOUND = "N"
+                        MOVE "applications.dat" TO WS-FIELD-2
+                        PERFORM RECORD-ORPHAN
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE APPLICATION-FILE
+    EXIT PARAGRAPH.
+
+*> CHECK-CONNECTION-FILE-ORPHANS: a pending request is orphaned if
+*> either the sender or the receiver no longer has an account.
+CHECK-CONNECTION-FILE-ORPHANS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT CONNECTION-FILE
+    IF CONNECTION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ CONNECTION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                MOVE CR-SENDER TO WS-FIELD-1
+                PERFORM IS-KNOWN-ACCOUNT
+                IF WS-FOUND = "N"
+                    MOVE "ConnectionRecords.txt" TO WS-FIELD-2
+                    PERFORM RECORD-ORPHAN
+                END-IF
+                MOVE CR-RECEIVER TO WS-FIELD-1
+                PERFORM IS-KNOWN-ACCOUNT
+                IF WS-FOUND = "N"
+                    MOVE "ConnectionRecords.txt" TO WS-FIELD-2
+                    PERFORM RECORD-ORPHAN
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE CONNECTION-FILE
+    EXIT PARAGRAPH.
+
+*> CHECK-ESTABLISHED-FILE-ORPHANS: an established connection is
+*> orphaned if either member no longer has an account.
+CHECK-ESTABLISHED-FILE-ORPHANS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ESTABLISHED-FILE
+    IF ESTABLISHED-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ESTABLISHED-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                MOVE ER-USER-A TO WS-FIELD-1
+                PERFORM IS-KNOWN-ACCOUNT
+                IF WS-FOUND = "N"
+                    MOVE "EstablishedConnections.txt" TO WS-FIELD-2
+                    PERFORM RECORD-ORPHAN
+                END-IF
+                MOVE ER-USER-B TO WS-FIELD-1
+                PERFORM IS-KNOWN-ACCOUNT
+                IF WS-FOUND = "N"
+                    MOVE "EstablishedConnections.txt" TO WS-FIELD-2
+                    PERFORM RECORD-ORPHAN
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ESTABLISHED-FILE
+    EXIT PARAGRAPH.
+
+PRINT-HEADER.
+    MOVE SPACES TO REPORT-REC
+    STRING "Account Audit Report - " DELIMITED BY SIZE
+           WS-TODAY                  DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    MOVE "========================================" TO REPORT-REC
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+PRINT-DUPLICATE-SECTION.
+    MOVE SPACES TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE "Duplicate usernames in AccountRecords.txt:" TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE 0 TO WS-DUP-SHOWN
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-ACCOUNT-COUNT
+        IF WS-ACCOUNT-DUP-COUNT(WS-IDX) > 1
+            ADD 1 TO WS-DUP-SHOWN
+            MOVE WS-ACCOUNT-DUP-COUNT(WS-IDX) TO WS-COUNT-EDIT
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(WS-ACCOUNT-USERNAME(WS-IDX))
+                   " appears " FUNCTION TRIM(WS-COUNT-EDIT) " times"
+                DELIMITED BY SIZE
+                INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+        END-IF
+    END-PERFORM
+    IF WS-DUP-SHOWN = 0
+        MOVE "  (none found)" TO REPORT-REC
+        WRITE REPORT-REC
+    END-IF
+    EXIT PARAGRAPH.
+
+PRINT-ORPHAN-SECTION.
+    MOVE SPACES TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE "Orphaned username references (no matching account):" TO REPORT-REC
+    WRITE REPORT-REC
+    IF WS-ORPHAN-COUNT = 0
+        MOVE "  (none found)" TO REPORT-REC
+        WRITE REPORT-REC
+    ELSE
+        PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-ORPHAN-COUNT
+            MOVE WS-ORPHAN-COUNT-REF(WS-IDX) TO WS-COUNT-EDIT
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(WS-ORPHAN-USERNAME(WS-IDX))
+                   " in " FUNCTION TRIM(WS-ORPHAN-SOURCE(WS-IDX))
+                   " (" FUNCTION TRIM(WS-COUNT-EDIT) " row(s))"
+                DELIMITED BY SIZE
+                INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+        END-PERFORM
+    END-IF
+    EXIT PARAGRAPH.
+
+END PROGRAM ACCOUNTAUDITREPORT.
