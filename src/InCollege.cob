@@ -7,47 +7,255 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INFILE ASSIGN TO "../data/InCollege-Input.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OUTFILE ASSIGN TO "../data/InCollege-Output.txt"
+    SELECT CHECKPOINT-FILE ASSIGN TO "../data/InCollege-Checkpoint.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-STATUS.
+    *> Rotated by date: WS-OUTPUT-FILENAME is built in
+    *> BUILD-OUTPUT-FILENAME before OPEN EXTEND OUTFILE, so each
+    *> calendar day's activity lands in its own InCollege-Output file
+    *> instead of one file growing forever across every run ever made.
+    SELECT OUTFILE ASSIGN DYNAMIC WS-OUTPUT-FILENAME
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS OUT-STATUS.
+    *> One fresh transcript per program run (per "session"), separate
+    *> from OUTFILE's day-rotated log that several runs on the same day
+    *> share - WS-SESSION-FILENAME is built once in BUILD-SESSION-
+    *> FILENAME before this session's very first OPEN OUTPUT.
+    SELECT SESSION-FILE ASSIGN DYNAMIC WS-SESSION-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SESSION-STATUS.
     SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
     SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS JOB-STATUS.
     SELECT APPLICATION-FILE ASSIGN TO "../data/applications.dat"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS APPLICATION-STATUS.
+    SELECT JOB-TEMP-FILE ASSIGN TO "../data/JobPostings.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-TEMP-STATUS.
+    SELECT APPLICATION-TEMP-FILE ASSIGN TO "../data/applications.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APPLICATION-TEMP-STATUS.
+    SELECT CONFIG-FILE ASSIGN TO "../data/AppConfig.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONFIG-STATUS.
+    SELECT JOB-ID-FILE ASSIGN TO "../data/JobIdCounter.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-ID-FILE-STATUS.
+    SELECT APP-ID-FILE ASSIGN TO "../data/ApplicationIdCounter.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APP-ID-FILE-STATUS.
+    *> Advisory lock files serializing the read-increment-write of the
+    *> ID counters above across concurrent InCollege sessions. Presence
+    *> of the file means "locked"; ACQUIRE-JOB-ID-LOCK/ACQUIRE-APPLICATION-ID-LOCK
+    *> spin on FILE STATUS "35" (not found) until they can OPEN OUTPUT it
+    *> themselves, and the matching RELEASE paragraph deletes it.
+    SELECT JOB-ID-LOCK-FILE ASSIGN TO "../data/JobIdCounter.lock"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-ID-LOCK-STATUS.
+    SELECT APP-ID-LOCK-FILE ASSIGN TO "../data/ApplicationIdCounter.lock"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APP-ID-LOCK-STATUS.
+    *> Employer/company master list: one company name per line, built up
+    *> as postings are made. POST-JOB-FLOW/EDIT-MY-JOB-FLOW let the
+    *> poster pick an existing entry instead of retyping the employer,
+    *> so "Acme Corp" and "ACME Corporation" don't end up as different
+    *> employers across JobPostings.txt.
+    SELECT COMPANY-FILE ASSIGN TO "../data/Companies.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS COMPANY-STATUS.
+    *> Read-only here: only SHOW-LOGIN-SUMMARY looks at pending
+    *> connection requests directly; sending/accepting/declining them is
+    *> still owned by CONNECTION/MANAGEREQUESTS.
+    SELECT CONNECTION-FILE ASSIGN TO "../data/ConnectionRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONNECTION-STATUS.
+    *> Read-only here too: DISPLAYNETWORK/CONNECTION/MANAGEREQUESTS still
+    *> own writing EstablishedConnections.txt; ENDORSE-SKILL-FLOW only
+    *> needs to confirm the endorser and endorsee are actually connected.
+    SELECT ESTABLISHED-FILE ASSIGN TO "../data/EstablishedConnections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ESTABLISHED-STATUS.
+    *> Skill endorsements: one "ENDORSER|ENDORSEE|SKILLID" row per
+    *> endorsement, deduped the same way SkillCompletions.txt is
+    *> in NAVIGATION.
+    SELECT SKILL-ENDORSE-FILE ASSIGN TO "../data/SkillEndorsements.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SKILL-ENDORSE-STATUS.
+    *> Moderation queue: one row per report a user files against a
+    *> posting; FLAG-POSTING-FLOW appends, MODERATION-QUEUE-FLOW
+    *> rewrites a row's status via the same temp-file swap
+    *> UPDATE-JOB-RECORD already uses for JOB-FILE.
+    SELECT FLAG-FILE ASSIGN TO "../data/FlaggedPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FLAG-STATUS.
+    SELECT FLAG-TEMP-FILE ASSIGN TO "../data/FlaggedPostings.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FLAG-TEMP-STATUS.
+    SELECT FLAG-ID-FILE ASSIGN TO "../data/FlagIdCounter.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FLAG-ID-FILE-STATUS.
+    *> Block list: BLOCKER-USERNAME|BLOCKED-USERNAME rows, same
+    *> pipe-delimited shape as SkillEndorsements.txt. CONNECTION and
+    *> SEARCHPROFILE both read this file directly to keep a blocked user
+    *> out of connection requests and search results.
+    SELECT BLOCKED-FILE ASSIGN TO "../data/BlockedUsers.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BLOCKED-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD  INFILE.
 01  IN-REC             PIC X(500).
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-REC     PIC X(20).
 FD  OUTFILE EXTERNAL.
 01  OUT-REC            PIC X(200).
+FD  SESSION-FILE.
+01  SESSION-REC        PIC X(200).
 FD  ACCOUNT-FILE.
-01  ACCOUNT-REC        PIC X(100).
+COPY "AccountRecord.cpy".
 FD  JOB-FILE.
-01  JOB-REC            PIC X(500).
+01  JOB-REC            PIC X(1000).
 FD  APPLICATION-FILE.
 01  APPLICATION-REC    PIC X(100).
+FD  JOB-TEMP-FILE.
+01  JOB-TEMP-REC       PIC X(1000).
+FD  APPLICATION-TEMP-FILE.
+01  APPLICATION-TEMP-REC PIC X(100).
+FD  CONFIG-FILE.
+01  CONFIG-REC         PIC X(100).
+FD  JOB-ID-FILE.
+01  JOB-ID-COUNTER-REC PIC X(20).
+FD  APP-ID-FILE.
+01  APP-ID-COUNTER-REC PIC X(20).
+FD  JOB-ID-LOCK-FILE.
+01  JOB-ID-LOCK-REC    PIC X(4).
+FD  APP-ID-LOCK-FILE.
+01  APP-ID-LOCK-REC    PIC X(4).
+FD  COMPANY-FILE.
+01  COMPANY-REC        PIC X(100).
+FD  CONNECTION-FILE.
+01  CONNECTION-REC.
+    05  CR-SENDER      PIC X(40).
+    05  CR-RECEIVER    PIC X(40).
+    05  CR-NOTE        PIC X(100).
+FD  ESTABLISHED-FILE.
+01  ESTABLISHED-REC.
+    05  ER-USER-A      PIC X(40).
+    05  ER-USER-B      PIC X(40).
+FD  SKILL-ENDORSE-FILE.
+01  SKILL-ENDORSE-REC  PIC X(90).
+FD  FLAG-FILE.
+01  FLAG-REC           PIC X(300).
+FD  FLAG-TEMP-FILE.
+01  FLAG-TEMP-REC      PIC X(300).
+FD  FLAG-ID-FILE.
+01  FLAG-ID-COUNTER-REC PIC X(20).
+FD  BLOCKED-FILE.
+01  BLOCKED-REC        PIC X(90).
 
 WORKING-STORAGE SECTION.
-COPY "AccountRecord.cpy".
 COPY "ApplicationRecord.cpy".
 01  EOF                PIC X(1) VALUE "N".
+*> Restart/checkpoint support: WS-LINES-READ tracks how many
+*> InCollege-Input.txt lines have been consumed so far this run.
+*> It is persisted to CHECKPOINT-FILE after every successful login and
+*> every WS-CHECKPOINT-INTERVAL lines, so a rerun of a long batch can
+*> skip straight past the lines an earlier, interrupted run already
+*> processed instead of replaying the whole file (including logins).
+01  CHECKPOINT-STATUS  PIC XX.
+01  WS-LINES-READ      PIC 9(9) VALUE 0.
+01  WS-RESUME-FROM     PIC 9(9) VALUE 0.
+01  WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 50.
+01  WS-SKIP-IDX        PIC 9(9) VALUE 0.
+01  WS-SKIP-EOF        PIC X VALUE "N".
 01  OUT-STATUS         PIC XX.
+01  WS-OUTPUT-FILENAME PIC X(100).
+01  WS-OUTPUT-DATE     PIC X(8).
+01  SESSION-STATUS     PIC XX.
+01  WS-SESSION-FILENAME PIC X(100).
+01  WS-SESSION-STAMP   PIC X(14).
+01  ACCOUNT-STATUS     PIC XX.
+01  WS-PLAIN-PASSWORD  PIC X(50).
+01  WS-ROLE-INPUT      PIC X(10).
+01  WS-CREATE-QUESTION PIC X(100).
+01  WS-CREATE-ANSWER   PIC X(50).
+01  WS-JOB-TYPE-INPUT  PIC X(15).
 01  JOB-STATUS         PIC XX.
 01  APPLICATION-STATUS PIC XX.
+01  JOB-TEMP-STATUS    PIC XX.
+01  APPLICATION-TEMP-STATUS PIC XX.
+01  WS-JOB-RENAME-STATUS PIC 9(9) COMP-5.
+01  WS-APPLICATION-RENAME-STATUS PIC 9(9) COMP-5.
+01  WS-APPLICATION-DELETE-STATUS PIC 9(9) COMP-5.
+01  WS-CHECKPOINT-DELETE-STATUS PIC 9(9) COMP-5.
+01  WS-JOB-TEMP-PATH   PIC X(40) VALUE "../data/JobPostings.tmp".
+01  WS-JOB-LIVE-PATH   PIC X(40) VALUE "../data/JobPostings.txt".
+01  WS-APPLICATION-TEMP-PATH PIC X(40) VALUE "../data/applications.tmp".
+01  WS-APPLICATION-LIVE-PATH PIC X(40) VALUE "../data/applications.dat".
+01  WS-JOB-ID-LOCK-PATH PIC X(40) VALUE "../data/JobIdCounter.lock".
+01  WS-APP-ID-LOCK-PATH PIC X(40) VALUE "../data/ApplicationIdCounter.lock".
+01  WS-WITHDRAW-APPLICATION-ID PIC 9(6) VALUE 0.
+01  JOB-ID-FILE-STATUS PIC XX.
+01  APP-ID-FILE-STATUS PIC XX.
+01  WS-NEXT-ID-VALUE   PIC 9(9) VALUE 0.
+01  WS-NEXT-ID-EDIT    PIC 9(9).
+01  JOB-ID-LOCK-STATUS PIC XX.
+01  APP-ID-LOCK-STATUS PIC XX.
+01  WS-LOCK-ATTEMPTS   PIC 99 VALUE 0.
+01  WS-LOCK-SLEEP-SECS PIC 9 VALUE 1.
 01  CREATE-RESPONSE    PIC X(100).
 01  SEARCH-NAME        PIC X(205).
 01  FOUND-FLAG         PIC X    VALUE "N".
 01  FOUND-USERNAME     PIC X(50).
+01  WS-SEARCH-TYPE     PIC X(10) VALUE "NAME".
+01  WS-SEARCH-TYPE-CHOICE PIC X(10).
+01  WS-MATCH-COUNT     PIC 9(3) VALUE 0.
+01  WS-MATCH-USERNAMES.
+    05  WS-MATCH-USERNAME OCCURS 20 TIMES     PIC X(50).
+01  WS-MATCH-DISPLAY-LINES.
+    05  WS-MATCH-DISPLAY-LINE OCCURS 20 TIMES PIC X(255).
+01  WS-MATCH-SELECTION PIC 9(3) VALUE 0.
+01  WS-MATCH-IDX       PIC 9(3).
+01  WS-MATCH-IDX-DISPLAY PIC Z(2)9.
+01  WS-BROWSE-UNIVERSITY PIC X(100).
+01  WS-PROFILE-STORAGE-OP PIC X(10).
 01  CREATE-STATUS      PIC X(1) VALUE "N".
 01  LOGIN-RESPONSE     PIC X(100).
 01  LOGIN-STATUS       PIC X(1) VALUE "N".
-01  NUM-ACCOUNTS       PIC 9(1) VALUE 0.
-01  MAX-ACCOUNTS       PIC 9(1) VALUE 5.
+01  RECOVER-RESPONSE   PIC X(100).
+01  RECOVER-STATUS     PIC X(1) VALUE "N".
+01  WS-RECOVER-USERNAME PIC X(50).
+01  WS-RECOVER-PASSWORD PIC X(50).
+01  WS-RECOVER-ANSWER   PIC X(50).
+01  WS-RECOVER-QUESTION PIC X(100).
+01  WS-RECOVER-NEEDS-ANSWER PIC X(1).
+01  EXPORT-RESPONSE    PIC X(100).
+01  EXPORT-STATUS      PIC X(1) VALUE "N".
+01  NUM-ACCOUNTS       PIC 9(6) VALUE 0.
+01  MAX-ACCOUNTS        PIC 9(6) VALUE 100000.
+01  JOB-EXPIRATION-DAYS PIC 9(4) VALUE 60.
+
+*> Post-login "N new things waiting" summary
+01  WS-SUMMARY-PENDING-REQUESTS PIC 9(4) VALUE 0.
+01  WS-SUMMARY-PENDING-APPLICANTS PIC 9(4) VALUE 0.
+01  WS-SUMMARY-OWNED-JOB-COUNT PIC 9(4) VALUE 0.
+01  WS-SUMMARY-OWNED-JOB-IDS.
+    05  WS-SUMMARY-OWNED-JOB-ID OCCURS 200 TIMES PIC X(10).
+01  WS-SUMMARY-IDX      PIC 9(4).
+01  WS-SUMMARY-EOF       PIC X VALUE "N".
+01  WS-SUMMARY-JOB-MATCHED PIC X VALUE "N".
+01  WS-SUMMARY-TOTAL    PIC 9(4) VALUE 0.
+01  WS-SUMMARY-TOTAL-EDIT PIC Z(3)9.
+01  CONFIG-STATUS       PIC XX.
+01  CONFIG-KEY          PIC X(30).
+01  CONFIG-VALUE        PIC X(30).
+01  CONFIG-EQ-POS       PIC 99.
+01  EOF-CONFIG          PIC X VALUE "N".
 01  EOF-ACCT           PIC X(1) VALUE "N".
 01  OUTPUT-BUFFER      PIC X(200).
 01  NAV-ACTION         PIC X(20).
@@ -57,11 +265,21 @@ COPY "ApplicationRecord.cpy".
 01  CURRENT-MENU       PIC X(15) VALUE "MAIN".
 01  PROFILE-DATA-STRING PIC X(5000).
 01  TEMP-GRAD-YEAR     PIC X(4).
+01  TEMP-EDU-GPA       PIC X(6).
+01  WS-EDU-GPA-EDITS.
+    05  WS-EDU-GPA-EDIT PIC 9.99 OCCURS 10 TIMES.
 01  YEAR-LEN           PIC 99.
 01  YEAR-NUMERIC       PIC X VALUE "N".
-01  IDX                PIC 9 VALUE 0.
+01  WS-EDU-YEARS-TEXT  PIC X(10).
+01  WS-EDU-END-YEAR-TEXT PIC X(4).
+01  WS-MAX-EDU-END-YEAR PIC 9(4) VALUE 0.
+01  IDX                PIC 99 VALUE 0.
+01  WS-ENTRY-NUM-DISPLAY PIC Z9.
+01  WS-ADD-ANOTHER      PIC X(1) VALUE "N".
+01  WS-PROFILE-PTR      PIC 9(4).
 01  CONN-ACTION         PIC X(20).
 01  CONN-RESPONSE       PIC X(200).
+01  CONN-NOTE           PIC X(100).
 01  SEND_BOOL           PIC X(10).
 01  SAVED-USERNAME      PIC X(50).
 01  WS-EXISTS           PIC X VALUE "N".
@@ -80,10 +298,37 @@ COPY "ApplicationRecord.cpy".
 01  JOB-EMPLOYER        PIC X(100).
 01  JOB-LOCATION        PIC X(100).
 01  JOB-SALARY          PIC X(50).
-01  JOB-STRING          PIC X(500).
+01  JOB-TYPE            PIC X(15).
+01  JOB-STRING          PIC X(1000).
 01  JOB-DESC-LONG       PIC X(500).
 01  JOB-DESC-TRUNC      PIC X VALUE "N".
 01  JOB-IDX             PIC 9(3) VALUE 0.
+*> Employer/company master list: loaded from Companies.txt into this
+*> table so POST-JOB-FLOW/EDIT-MY-JOB-FLOW can offer a numbered
+*> pick-list instead of a free-text employer field.
+01  COMPANY-STATUS      PIC XX.
+01  COMPANY-EOF         PIC X VALUE "N".
+01  WS-COMPANY-COUNT    PIC 9(3) VALUE 0.
+01  WS-COMPANY-IDX      PIC 9(3) VALUE 0.
+01  WS-COMPANY-IDX-DISPLAY PIC Z(2)9.
+01  WS-COMPANY-SELECTION PIC 9(3) VALUE 0.
+01  CONNECTION-STATUS   PIC XX.
+01  ESTABLISHED-STATUS  PIC XX.
+01  SKILL-ENDORSE-STATUS PIC XX.
+*> Connections endorse skills
+01  WS-ENDORSE-TARGET   PIC X(50).
+01  WS-ENDORSE-CONNECTED PIC X VALUE "N".
+01  WS-ENDORSE-EOF      PIC X VALUE "N".
+01  WS-ENDORSE-SKILL-CHOICE PIC X(2).
+01  WS-ENDORSE-SKILL-ID PIC X(1).
+01  WS-ENDORSE-DUPLICATE PIC X VALUE "N".
+01  WS-ENDORSE-PARSED-ENDORSER PIC X(50).
+01  WS-ENDORSE-PARSED-ENDORSEE PIC X(50).
+01  WS-ENDORSE-PARSED-SKILL-ID PIC X(1).
+01  WS-COMPANY-FOUND    PIC X VALUE "N".
+01  WS-COMPANY-TABLE.
+    05  WS-COMPANY-ENTRY OCCURS 200 TIMES.
+        10  WS-COMPANY-NAME  PIC X(100).
 01  WS-SALARY-TRIM      PIC X(50).
 01  WS-SALARY-UPPER     PIC X(50).
 01  JOB-ID-NUM          PIC 9(6) VALUE 0.
@@ -99,6 +344,10 @@ COPY "ApplicationRecord.cpy".
 01  JOB-PARSED-SALARY   PIC X(50).
 01  JOB-PARSED-USERNAME PIC X(50).
 01  JOB-PARSED-ID       PIC X(10).
+01  JOB-PARSED-POSTING-STATUS PIC X(10).
+01  JOB-PARSED-POSTED-DATE PIC X(8).
+01  JOB-PARSED-TYPE     PIC X(15).
+01  JOB-POSTING-STATUS  PIC X(10).
 01  JOB-DISPLAY-LINE    PIC X(200).
 01  JOB-SELECTION       PIC X(10).
 01  JOB-SELECTION-NUM   PIC 9(3).
@@ -114,6 +363,61 @@ COPY "ApplicationRecord.cpy".
 01  JOB-DETAILS-ID      PIC X(10).
 01  JOB-DETAILS-NUM     PIC 9(3) VALUE 0.
 01  JOB-DETAILS-CURRENT PIC 9(3) VALUE 0.
+01  JOB-DETAILS-POSTING-STATUS PIC X(10).
+01  JOB-DETAILS-POSTED-DATE PIC X(8).
+01  JOB-DETAILS-TYPE    PIC X(15).
+
+*> Manage My Jobs (edit/close a posting) variables
+01  MY-JOBS-COMMAND      PIC X(100).
+01  MY-JOBS-SELECTION    PIC X(10).
+01  MY-JOBS-SELECTION-NUM PIC 9(3).
+01  MY-JOBS-COUNT        PIC 9(3) VALUE 0.
+01  MY-JOBS-CURRENT      PIC 9(3) VALUE 0.
+01  MY-JOBS-VALID        PIC X VALUE "N".
+
+*> Flag Posting / Moderation Queue variables: any
+*> logged-in user can flag a posting; the employer who owns the
+*> flagged posting reviews and dismisses/removes it, mirroring how
+*> Review Applicants is scoped to an employer's own postings.
+01  FLAG-STATUS          PIC XX.
+01  FLAG-TEMP-STATUS     PIC XX.
+01  FLAG-ID-FILE-STATUS  PIC XX.
+01  WS-FLAG-TEMP-PATH    PIC X(40) VALUE "../data/FlaggedPostings.tmp".
+01  WS-FLAG-LIVE-PATH    PIC X(40) VALUE "../data/FlaggedPostings.txt".
+01  WS-FLAG-RENAME-STATUS PIC 9(9) COMP-5.
+01  WS-NEXT-FLAG-ID-VALUE PIC 9(9) VALUE 0.
+01  WS-NEXT-FLAG-ID-EDIT PIC 9(9).
+01  FLAG-EOF             PIC X VALUE "N".
+01  WS-FLAG-JOB-ID       PIC X(10).
+01  WS-FLAG-REASON       PIC X(100).
+01  WS-FLAG-ID           PIC 9(9).
+01  FLAG-PARSED-ID       PIC X(10).
+01  FLAG-PARSED-FLAGGER  PIC X(50).
+01  FLAG-PARSED-JOB-ID   PIC X(10).
+01  FLAG-PARSED-REASON   PIC X(100).
+01  FLAG-PARSED-DATE     PIC X(8).
+01  FLAG-PARSED-STATUS   PIC X(10).
+01  WS-MOD-COMMAND       PIC X(100).
+01  WS-MOD-SELECTION     PIC X(10).
+01  WS-MOD-SELECTION-NUM PIC 9(3).
+01  WS-MOD-COUNT         PIC 9(3) VALUE 0.
+01  WS-MOD-CURRENT       PIC 9(3) VALUE 0.
+01  WS-MOD-VALID         PIC X VALUE "N".
+01  WS-MOD-TABLE.
+    05  WS-MOD-ENTRY OCCURS 200 TIMES.
+        10  WS-MOD-FLAG-ID      PIC X(10).
+        10  WS-MOD-JOB-ID       PIC X(10).
+        10  WS-MOD-JOB-TITLE    PIC X(100).
+        10  WS-MOD-FLAGGER      PIC X(50).
+        10  WS-MOD-REASON       PIC X(100).
+
+*> Block-user list variables
+01  BLOCKED-STATUS       PIC XX.
+01  WS-BLOCK-TARGET      PIC X(50).
+01  WS-BLOCK-EOF         PIC X VALUE "N".
+01  WS-BLOCK-DUPLICATE   PIC X VALUE "N".
+01  BLOCKED-PARSED-BLOCKER PIC X(50).
+01  BLOCKED-PARSED-BLOCKED PIC X(50).
 
 *> Job Summary Display Constants and Variables
 01  JOB-SUMMARY-TEMPLATE PIC X(50) VALUE "n. <Job Title> at <Employer> (<Location>)".
@@ -143,8 +447,56 @@ COPY "ApplicationRecord.cpy".
 01  JOB-SUMMARY-PARSED-EMPLOYER PIC X(100).
 01  JOB-SUMMARY-PARSED-LOCATION PIC X(100).
 01  JOB-SUMMARY-PARSED-SALARY PIC X(50).
+01  JOB-SUMMARY-PARSED-POSTING-STATUS PIC X(10).
+01  JOB-SUMMARY-PARSED-POSTED-DATE PIC X(8).
+01  JOB-SUMMARY-PARSED-TYPE PIC X(15).
 01  JOB-SUMMARY-VALID-RECORD PIC X VALUE "Y".
+01  JOB-SUMMARY-EXPIRED PIC X VALUE "N".
+01  WS-JOB-POSTED-DATE-NUM PIC 9(8) VALUE 0.
+01  WS-JOB-TODAY-NUM PIC 9(8) VALUE 0.
+01  WS-JOB-POSTED-INT PIC S9(9) VALUE 0.
+01  WS-JOB-TODAY-INT PIC S9(9) VALUE 0.
+01  WS-JOB-AGE-DAYS PIC S9(9) VALUE 0.
 01  JOB-SUMMARY-SKIP-ID PIC X(10).
+01  JOB-SUMMARY-MATCHED-COUNT PIC 9(3) VALUE 0.
+01  JOB-EMPTY-FILTERED-MESSAGE PIC X(60) VALUE "No job or internship listings match your search/filters.".
+
+*> Search/filter/sort options for Browse Jobs/Internships, collected
+*> in BROWSE-JOBS-SECTION and applied by BUILD-JOB-SUMMARIES - blank
+*> means "don't filter on this field".
+01  WS-JOB-SEARCH-KEYWORD PIC X(100).
+01  WS-JOB-FILTER-LOCATION PIC X(100).
+01  WS-JOB-FILTER-EMPLOYER PIC X(100).
+01  WS-JOB-SORT-RECENCY PIC X(1) VALUE "N".
+01  WS-JOB-UPPER-KEYWORD PIC X(100).
+01  WS-JOB-UPPER-LOCATION PIC X(100).
+01  WS-JOB-UPPER-EMPLOYER PIC X(100).
+01  WS-JOB-UPPER-TITLE PIC X(100).
+01  WS-JOB-UPPER-DESC PIC X(200).
+01  WS-JOB-UPPER-REC-LOCATION PIC X(100).
+01  WS-JOB-UPPER-REC-EMPLOYER PIC X(100).
+01  WS-JOB-FILTER-TALLY PIC 9(4).
+01  JOB-FILTER-MATCH PIC X VALUE "Y".
+
+*> Table of matching summary lines, buffered only when the caller asks
+*> to sort by recency, then printed back out newest-first
+01  JOB-SORT-COUNT PIC 9(3) VALUE 0.
+01  JOB-SORT-TABLE.
+    05  JOB-SORT-ENTRY OCCURS 999 TIMES.
+        10  JOB-SORT-DATE PIC X(8).
+        10  JOB-SORT-LINE PIC X(200).
+01  JOB-SORT-IDX PIC 9(3).
+01  JOB-SORT-IDX2 PIC 9(3).
+01  JOB-SORT-TEMP-DATE PIC X(8).
+01  JOB-SORT-TEMP-LINE PIC X(200).
+
+*> Pagination (shared by BUILD-JOB-SUMMARIES and VIEW-MY-APPLICATIONS)
+01  WS-PAGE-SIZE        PIC 9(3) VALUE 10.
+01  WS-PAGE-COUNT       PIC 9(3) VALUE 0.
+01  WS-PAGE-STOP        PIC X VALUE "N".
+01  WS-PAGE-MORE-PROMPT PIC X(60)
+        VALUE "-- Press Enter to see more, or 0 to stop: --".
+01  WS-PAGE-RESPONSE    PIC X(100).
 
 *> Application-related variables
 01  APPLICATION-STRING     PIC X(100).
@@ -156,39 +508,65 @@ COPY "ApplicationRecord.cpy".
 01  APPLICATION-PARSED-ID PIC X(10).
 01  APPLICATION-PARSED-USERNAME PIC X(50).
 01  APPLICATION-PARSED-JOB-ID PIC X(10).
-*> Removed date field from application persistence
+01  APPLICATION-PARSED-STATUS PIC X(20).
+01  APPLICATION-PARSED-DATE PIC X(8).
+01  APP-REVIEW-COMMAND     PIC X(100).
+01  APP-REVIEW-NEEDS-COMMAND PIC X VALUE "N".
+01  APP-REVIEW-STATUS      PIC X VALUE "N".
+01  APP-REVIEW-RESPONSE1   PIC X(200).
+01  APP-REVIEW-RESPONSE2   PIC X(200).
 01  APPLICATION-CONFIRMATION PIC X(200).
 01  APPLICATION-DUPLICATE-MSG PIC X(200).
 01  APPLICATION-ERROR-MSG PIC X(200).
 
 PROCEDURE DIVISION.
+    *> Load configurable settings (e.g. MAX_ACCOUNTS) before anything else
+    PERFORM LOAD-APP-CONFIG
+
     *> Count existing accounts
     MOVE 0 TO NUM-ACCOUNTS.
     OPEN INPUT ACCOUNT-FILE
-    PERFORM UNTIL EOF-ACCT = "Y"
-        READ ACCOUNT-FILE
-            AT END
-                MOVE "Y" TO EOF-ACCT
-            NOT AT END
-                IF ACCOUNT-REC NOT = SPACES
-                   ADD 1 TO NUM-ACCOUNTS
-                END-IF
-        END-READ
-    END-PERFORM
-    CLOSE ACCOUNT-FILE.
-
-    *> Open output file once for entire program execution
-    OPEN EXTEND OUTFILE.
+    IF ACCOUNT-STATUS NOT = "35"
+        PERFORM UNTIL EOF-ACCT = "Y"
+            READ ACCOUNT-FILE
+                AT END
+                    MOVE "Y" TO EOF-ACCT
+                NOT AT END
+                    IF AR-USERNAME NOT = SPACES
+                        ADD 1 TO NUM-ACCOUNTS
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ACCOUNT-FILE
+    END-IF.
+
+    *> Open output file once for entire program execution, rotated by
+    *> today's date so a long-lived deployment doesn't keep appending
+    *> to one ever-growing transcript file
+    PERFORM BUILD-OUTPUT-FILENAME
+    OPEN EXTEND OUTFILE
+    IF OUT-STATUS = "35"
+        OPEN OUTPUT OUTFILE
+    END-IF.
+
+    *> Session transcript: always a brand new file, never appended to,
+    *> so it holds exactly this run's activity.
+    PERFORM BUILD-SESSION-FILENAME
+    OPEN OUTPUT SESSION-FILE.
 
     MOVE 'Welcome to InCollege!' TO OUTPUT-BUFFER
     PERFORM DUAL-OUTPUT
 
     OPEN INPUT INFILE
+    PERFORM LOAD-CHECKPOINT
+    PERFORM SKIP-CHECKPOINTED-LINES
+
     PERFORM UNTIL EOF = "Y"
         READ INFILE
             AT END
                 MOVE "Y" TO EOF
             NOT AT END
+                PERFORM COUNT-INPUT-LINE
                 MOVE IN-REC TO WS-COMMAND
         END-READ
 
@@ -198,6 +576,8 @@ PROCEDURE DIVISION.
                PERFORM DUAL-OUTPUT
                MOVE 'Create New Account' TO OUTPUT-BUFFER
                PERFORM DUAL-OUTPUT
+               MOVE 'Forgot Password' TO OUTPUT-BUFFER
+               PERFORM DUAL-OUTPUT
                MOVE 'Enter your choice:' TO OUTPUT-BUFFER
                PERFORM DUAL-OUTPUT
             END-IF
@@ -218,6 +598,17 @@ PROCEDURE DIVISION.
                             PERFORM DUAL-OUTPUT
                         END-IF
 
+                    WHEN "Export My Data"
+                        IF LOGIN-STATUS = "Y"
+                            CALL 'EXPORT-DATA' USING AR-USERNAME
+                                 EXPORT-RESPONSE EXPORT-STATUS
+                            MOVE EXPORT-RESPONSE TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        ELSE
+                            MOVE "Invalid option" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+
                     WHEN "Create New Account"
                         IF LOGIN-STATUS = "N"
                            IF NUM-ACCOUNTS < MAX-ACCOUNTS
@@ -227,6 +618,7 @@ PROCEDURE DIVISION.
                                    AT END
                                        MOVE "Y" TO EOF
                                    NOT AT END
+                PERFORM COUNT-INPUT-LINE
                                        MOVE IN-REC TO AR-USERNAME
                                END-READ
 
@@ -236,10 +628,42 @@ PROCEDURE DIVISION.
                                    AT END
                                        MOVE "Y" TO EOF
                                    NOT AT END
-                                       MOVE IN-REC TO AR-PASSWORD
+                PERFORM COUNT-INPUT-LINE
+                                       MOVE IN-REC TO WS-PLAIN-PASSWORD
+                               END-READ
+
+                               MOVE "Are you a Student or an Employer?" TO OUTPUT-BUFFER
+                               PERFORM DUAL-OUTPUT
+                               READ INFILE
+                                   AT END
+                                       MOVE "Y" TO EOF
+                                   NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                                       MOVE IN-REC TO WS-ROLE-INPUT
+                               END-READ
+
+                               MOVE "Please enter a security question (used to recover your account):" TO OUTPUT-BUFFER
+                               PERFORM DUAL-OUTPUT
+                               READ INFILE
+                                   AT END
+                                       MOVE "Y" TO EOF
+                                   NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                                       MOVE IN-REC TO WS-CREATE-QUESTION
+                               END-READ
+
+                               MOVE "Please enter the answer to your security question:" TO OUTPUT-BUFFER
+                               PERFORM DUAL-OUTPUT
+                               READ INFILE
+                                   AT END
+                                       MOVE "Y" TO EOF
+                                   NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                                       MOVE IN-REC TO WS-CREATE-ANSWER
                                END-READ
 
-                               CALL 'CREATE-ACCOUNT' USING AR-USERNAME AR-PASSWORD CREATE-RESPONSE CREATE-STATUS
+                               CALL 'CREATE-ACCOUNT' USING AR-USERNAME WS-PLAIN-PASSWORD WS-ROLE-INPUT
+                                    WS-CREATE-QUESTION WS-CREATE-ANSWER CREATE-RESPONSE CREATE-STATUS
 
                                MOVE CREATE-RESPONSE TO OUTPUT-BUFFER
                                PERFORM DUAL-OUTPUT
@@ -248,17 +672,43 @@ PROCEDURE DIVISION.
                                    ADD 1 TO NUM-ACCOUNTS
                                END-IF
                            ELSE
-                               MOVE "Cannot create more than 5 accounts." TO OUTPUT-BUFFER
+                               MOVE SPACES TO OUTPUT-BUFFER
+                               STRING "Cannot create more than " DELIMITED BY SIZE
+                                      FUNCTION TRIM(MAX-ACCOUNTS) DELIMITED BY SIZE
+                                      " accounts." DELIMITED BY SIZE
+                                      INTO OUTPUT-BUFFER
+                               END-STRING
                                PERFORM DUAL-OUTPUT
-                               *> discard two extra lines from input
+                               *> discard five extra lines from input
+                               *> (username, password, role, question, answer)
+                               IF EOF NOT = "Y"
+                                   READ INFILE
+                                       AT END MOVE "Y" TO EOF
+                                       NOT AT END PERFORM COUNT-INPUT-LINE
+                                   END-READ
+                               END-IF
                                IF EOF NOT = "Y"
                                    READ INFILE
                                        AT END MOVE "Y" TO EOF
+                                       NOT AT END PERFORM COUNT-INPUT-LINE
                                    END-READ
                                END-IF
                                IF EOF NOT = "Y"
                                    READ INFILE
                                        AT END MOVE "Y" TO EOF
+                                       NOT AT END PERFORM COUNT-INPUT-LINE
+                                   END-READ
+                               END-IF
+                               IF EOF NOT = "Y"
+                                   READ INFILE
+                                       AT END MOVE "Y" TO EOF
+                                       NOT AT END PERFORM COUNT-INPUT-LINE
+                                   END-READ
+                               END-IF
+                               IF EOF NOT = "Y"
+                                   READ INFILE
+                                       AT END MOVE "Y" TO EOF
+                                       NOT AT END PERFORM COUNT-INPUT-LINE
                                    END-READ
                                END-IF
                            END-IF
@@ -273,17 +723,19 @@ PROCEDURE DIVISION.
                             PERFORM DUAL-OUTPUT
                             READ INFILE
                                 AT END MOVE "Y" TO EOF
-                                NOT AT END MOVE IN-REC TO AR-USERNAME
+                                NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-USERNAME
                             END-READ
 
                             MOVE "Please enter your password:" TO OUTPUT-BUFFER
                             PERFORM DUAL-OUTPUT
                             READ INFILE
                                 AT END MOVE "Y" TO EOF
-                                NOT AT END MOVE IN-REC TO AR-PASSWORD
+                                NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-PLAIN-PASSWORD
                             END-READ
 
-                            CALL 'LOGIN' USING AR-USERNAME AR-PASSWORD LOGIN-RESPONSE LOGIN-STATUS
+                            CALL 'LOGIN' USING AR-USERNAME WS-PLAIN-PASSWORD LOGIN-RESPONSE LOGIN-STATUS AR-ROLE
 
                             MOVE LOGIN-RESPONSE TO OUTPUT-BUFFER
                             PERFORM DUAL-OUTPUT
@@ -294,10 +746,70 @@ PROCEDURE DIVISION.
                                        INTO OUTPUT-BUFFER
                                 END-STRING
                                 PERFORM DUAL-OUTPUT
+                                PERFORM SHOW-LOGIN-SUMMARY
                                 MOVE "MAIN" TO CURRENT-MENU
                                 MOVE 0            TO NAV-INDEX
                                 MOVE "SHOW-MENU"  TO NAV-ACTION
                                 PERFORM NAV-PRINT-LOOP
+                                PERFORM SAVE-CHECKPOINT
+                            END-IF
+                        ELSE
+                            MOVE "Invalid option" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+
+                    WHEN "Forgot Password"
+                        IF LOGIN-STATUS = "N"
+                            MOVE SPACES TO WS-RECOVER-ANSWER
+                            MOVE SPACES TO WS-RECOVER-PASSWORD
+                            MOVE "Please enter your username:" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                            READ INFILE
+                                AT END MOVE "Y" TO EOF
+                                NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-RECOVER-USERNAME
+                            END-READ
+
+                            IF EOF NOT = "Y"
+                                CALL 'RECOVER-ACCOUNT' USING WS-RECOVER-USERNAME
+                                     WS-RECOVER-ANSWER WS-RECOVER-PASSWORD
+                                     WS-RECOVER-QUESTION WS-RECOVER-NEEDS-ANSWER
+                                     RECOVER-RESPONSE RECOVER-STATUS
+
+                                IF WS-RECOVER-NEEDS-ANSWER = "Y"
+                                    MOVE WS-RECOVER-QUESTION TO OUTPUT-BUFFER
+                                    PERFORM DUAL-OUTPUT
+                                    MOVE "Please enter the answer:" TO OUTPUT-BUFFER
+                                    PERFORM DUAL-OUTPUT
+                                    READ INFILE
+                                        AT END MOVE "Y" TO EOF
+                                        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-RECOVER-ANSWER
+                                    END-READ
+
+                                    IF EOF NOT = "Y"
+                                        MOVE "Please enter your new password:" TO OUTPUT-BUFFER
+                                        PERFORM DUAL-OUTPUT
+                                        READ INFILE
+                                            AT END MOVE "Y" TO EOF
+                                            NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-RECOVER-PASSWORD
+                                        END-READ
+                                    END-IF
+
+                                    IF EOF NOT = "Y"
+                                        CALL 'RECOVER-ACCOUNT' USING WS-RECOVER-USERNAME
+                                             WS-RECOVER-ANSWER WS-RECOVER-PASSWORD
+                                             WS-RECOVER-QUESTION WS-RECOVER-NEEDS-ANSWER
+                                             RECOVER-RESPONSE RECOVER-STATUS
+
+                                        MOVE RECOVER-RESPONSE TO OUTPUT-BUFFER
+                                        PERFORM DUAL-OUTPUT
+                                    END-IF
+                                ELSE
+                                    MOVE RECOVER-RESPONSE TO OUTPUT-BUFFER
+                                    PERFORM DUAL-OUTPUT
+                                END-IF
                             END-IF
                         ELSE
                             MOVE "Invalid option" TO OUTPUT-BUFFER
@@ -332,77 +844,7 @@ PROCEDURE DIVISION.
                        MOVE 0            TO NAV-INDEX
                        MOVE "FIND"       TO NAV-ACTION
                        PERFORM NAV-PRINT-LOOP
-                       READ INFILE
-                           AT END MOVE "Y" TO EOF
-                           NOT AT END MOVE IN-REC TO SEARCH-NAME
-                       END-READ
-
-                       IF EOF NOT = "Y"
-                           CALL 'SEARCHPROFILE' USING SEARCH-NAME FOUND-FLAG FOUND-USERNAME
-
-                           IF FOUND-FLAG = "Y"
-                               MOVE "---Found User Profile---" TO OUTPUT-BUFFER
-                               PERFORM DUAL-OUTPUT
-
-                               MOVE AR-USERNAME TO SAVED-USERNAME
-                               MOVE FOUND-USERNAME TO AR-USERNAME
-                               PERFORM PROFILE-LOAD
-
-                               MOVE "SEARCH" TO VIEW-MODE
-                               CALL 'VIEWPROFILE' USING AR-USERNAME PROFILE-DATA-STRING VIEW-MODE
-
-                               MOVE "Send Connection Request? (Yes/No)" TO OUTPUT-BUFFER
-                               PERFORM DUAL-OUTPUT
-
-                               READ INFILE
-                                   AT END MOVE "Y" TO EOF
-                                   NOT AT END MOVE IN-REC TO SEND_BOOL
-                               END-READ
-
-                               IF EOF NOT = "Y"
-                                   EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(SEND_BOOL))
-                                       WHEN "YES"
-                                             MOVE "YES" TO CONN-ACTION
-                                           CALL "CONNECTION" USING SAVED-USERNAME FOUND-USERNAME CONN-ACTION CONN-RESPONSE
-                                           MOVE CONN-RESPONSE TO OUTPUT-BUFFER
-                                           PERFORM DUAL-OUTPUT
-                                       WHEN "NO"
-                                           MOVE "Connection request cancelled." TO OUTPUT-BUFFER
-                                           PERFORM DUAL-OUTPUT
-                                       WHEN OTHER
-                                           *> Silently ignore invalid response
-                                           CONTINUE
-                                   END-EVALUATE
-                               END-IF
-
-                               MOVE SAVED-USERNAME TO AR-USERNAME
-
-                               *> Separator and return message
-                               MOVE "--------------------" TO OUTPUT-BUFFER
-                               PERFORM DUAL-OUTPUT
-                               MOVE "Returning to Main Menu..." TO OUTPUT-BUFFER
-                               PERFORM DUAL-OUTPUT
-
-                               MOVE "MAIN" TO CURRENT-MENU
-                               MOVE 0            TO NAV-INDEX
-                               MOVE "SHOW-MENU"  TO NAV-ACTION
-                               PERFORM NAV-PRINT-LOOP
-                           ELSE
-                               MOVE "No one by that name could be found." TO OUTPUT-BUFFER
-                               PERFORM DUAL-OUTPUT
-
-                               *> Separator and return message
-                               MOVE "--------------------" TO OUTPUT-BUFFER
-                               PERFORM DUAL-OUTPUT
-                               MOVE "Returning to Main Menu..." TO OUTPUT-BUFFER
-                               PERFORM DUAL-OUTPUT
-
-                               MOVE "MAIN" TO CURRENT-MENU
-                               MOVE 0            TO NAV-INDEX
-                               MOVE "SHOW-MENU"  TO NAV-ACTION
-                               PERFORM NAV-PRINT-LOOP
-                           END-IF
-                       END-IF
+                       PERFORM SEARCH-PROFILE-PROMPT
                    ELSE
                        MOVE "Invalid option" TO OUTPUT-BUFFER
                        PERFORM DUAL-OUTPUT
@@ -422,7 +864,17 @@ PROCEDURE DIVISION.
 
                     WHEN "Post a Job/Internship"
                         IF LOGIN-STATUS = "Y" AND CURRENT-MENU = "JOBS"
-                            PERFORM POST-JOB-FLOW
+                            IF FUNCTION UPPER-CASE(FUNCTION TRIM(AR-ROLE)) NOT = "EMPLOYER"
+                                MOVE "Only employer accounts can post jobs or internships." TO OUTPUT-BUFFER
+                                PERFORM DUAL-OUTPUT
+                            ELSE
+                                IF AR-EMPLOYER-VERIFIED = "Y"
+                                    PERFORM POST-JOB-FLOW
+                                ELSE
+                                    MOVE "Your employer account is still pending verification." TO OUTPUT-BUFFER
+                                    PERFORM DUAL-OUTPUT
+                                END-IF
+                            END-IF
                         ELSE
                             MOVE "Invalid option" TO OUTPUT-BUFFER
                             PERFORM DUAL-OUTPUT
@@ -444,6 +896,106 @@ PROCEDURE DIVISION.
                            PERFORM DUAL-OUTPUT
                        END-IF
 
+                    WHEN "Review Applicants"
+                        IF LOGIN-STATUS = "Y" AND CURRENT-MENU = "JOBS"
+                            AND FUNCTION UPPER-CASE(FUNCTION TRIM(AR-ROLE)) = "EMPLOYER"
+                            MOVE SPACES TO APP-REVIEW-COMMAND
+                            MOVE SPACES TO APP-REVIEW-RESPONSE1
+                            MOVE SPACES TO APP-REVIEW-RESPONSE2
+                            MOVE "N"    TO APP-REVIEW-NEEDS-COMMAND
+                            MOVE "N"    TO APP-REVIEW-STATUS
+
+                            CALL 'REVIEWAPPLICANTS' USING
+                                 AR-USERNAME
+                                 APP-REVIEW-COMMAND
+                                 APP-REVIEW-NEEDS-COMMAND
+                                 APP-REVIEW-STATUS
+                                 APP-REVIEW-RESPONSE1
+                                 APP-REVIEW-RESPONSE2
+
+                            IF APP-REVIEW-NEEDS-COMMAND = "Y"
+                                IF APP-REVIEW-RESPONSE1 NOT = SPACES
+                                    MOVE APP-REVIEW-RESPONSE1 TO OUTPUT-BUFFER
+                                    PERFORM DUAL-OUTPUT
+                                END-IF
+
+                                READ INFILE
+                                    AT END
+                                        MOVE "Y" TO EOF
+                                    NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                                        MOVE IN-REC TO APP-REVIEW-COMMAND
+                                END-READ
+
+                                IF EOF NOT = "Y"
+                                    MOVE SPACES TO APP-REVIEW-RESPONSE1 APP-REVIEW-RESPONSE2
+                                    MOVE "N" TO APP-REVIEW-NEEDS-COMMAND
+                                    MOVE "N" TO APP-REVIEW-STATUS
+
+                                    CALL 'REVIEWAPPLICANTS' USING
+                                         AR-USERNAME
+                                         APP-REVIEW-COMMAND
+                                         APP-REVIEW-NEEDS-COMMAND
+                                         APP-REVIEW-STATUS
+                                         APP-REVIEW-RESPONSE1
+                                         APP-REVIEW-RESPONSE2
+
+                                    IF APP-REVIEW-RESPONSE1 NOT = SPACES
+                                        MOVE APP-REVIEW-RESPONSE1 TO OUTPUT-BUFFER
+                                        PERFORM DUAL-OUTPUT
+                                    END-IF
+                                END-IF
+                            ELSE
+                                IF APP-REVIEW-RESPONSE1 NOT = SPACES
+                                    MOVE APP-REVIEW-RESPONSE1 TO OUTPUT-BUFFER
+                                    PERFORM DUAL-OUTPUT
+                                END-IF
+                            END-IF
+
+                            MOVE "JOBS" TO CURRENT-MENU
+                            MOVE 0 TO NAV-INDEX
+                            MOVE "SHOW-JOBS" TO NAV-ACTION
+                            PERFORM NAV-PRINT-LOOP
+                        ELSE
+                            MOVE "Invalid option" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+
+                    WHEN "Manage My Jobs"
+                        IF LOGIN-STATUS = "Y" AND CURRENT-MENU = "JOBS"
+                            AND FUNCTION UPPER-CASE(FUNCTION TRIM(AR-ROLE)) = "EMPLOYER"
+                            PERFORM MANAGE-MY-JOBS-FLOW
+                        ELSE
+                            MOVE "Invalid option" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+
+                    WHEN "Recommended Jobs"
+                        IF LOGIN-STATUS = "Y" AND CURRENT-MENU = "JOBS"
+                            AND FUNCTION UPPER-CASE(FUNCTION TRIM(AR-ROLE)) NOT = "EMPLOYER"
+                            PERFORM RECOMMENDED-JOBS-SECTION
+                        ELSE
+                            MOVE "Invalid option" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+
+                    WHEN "Flag Posting"
+                        IF LOGIN-STATUS = "Y" AND CURRENT-MENU = "JOBS"
+                            PERFORM FLAG-POSTING-FLOW
+                        ELSE
+                            MOVE "Invalid option" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+
+                    WHEN "Moderation Queue"
+                        IF LOGIN-STATUS = "Y" AND CURRENT-MENU = "JOBS"
+                            AND FUNCTION UPPER-CASE(FUNCTION TRIM(AR-ROLE)) = "EMPLOYER"
+                            PERFORM MODERATION-QUEUE-FLOW
+                        ELSE
+                            MOVE "Invalid option" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+
 
                     WHEN "Profile"
                         IF LOGIN-STATUS = "Y"
@@ -471,6 +1023,20 @@ PROCEDURE DIVISION.
                             PERFORM DUAL-OUTPUT
                         END-IF
 
+                   WHEN "Export Profile"
+                        IF LOGIN-STATUS = "Y"
+                            PERFORM PROFILE-LOAD
+                            MOVE "EXPORT" TO VIEW-MODE
+                            CALL 'VIEWPROFILE' USING AR-USERNAME PROFILE-DATA-STRING VIEW-MODE
+                            MOVE "MAIN" TO CURRENT-MENU
+                            MOVE 0            TO NAV-INDEX
+                            MOVE "SHOW-MENU"  TO NAV-ACTION
+                            PERFORM NAV-PRINT-LOOP
+                        ELSE
+                            MOVE "Invalid option" TO OUTPUT-BUFFER
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+
 
                    WHEN "Requests"
                        IF LOGIN-STATUS = "Y"
@@ -500,6 +1066,7 @@ PROCEDURE DIVISION.
                                    AT END
                                        MOVE "Y" TO EOF
                                    NOT AT END
+                PERFORM COUNT-INPUT-LINE
                                        MOVE IN-REC TO REQUEST-COMMAND
                                END-READ
 
@@ -554,6 +1121,39 @@ PROCEDURE DIVISION.
                            PERFORM DUAL-OUTPUT
                        END-IF
 
+                   WHEN "Browse University"
+                       IF LOGIN-STATUS = "Y"
+                           PERFORM BROWSE-UNIVERSITY-PROMPT
+                           MOVE 0            TO NAV-INDEX
+                           MOVE "SHOW-MENU"  TO NAV-ACTION
+                           PERFORM NAV-PRINT-LOOP
+                       ELSE
+                           MOVE "Invalid option" TO OUTPUT-BUFFER
+                           PERFORM DUAL-OUTPUT
+                       END-IF
+
+                   WHEN "Endorse Skill"
+                       IF LOGIN-STATUS = "Y"
+                           PERFORM ENDORSE-SKILL-FLOW
+                           MOVE 0            TO NAV-INDEX
+                           MOVE "SHOW-MENU"  TO NAV-ACTION
+                           PERFORM NAV-PRINT-LOOP
+                       ELSE
+                           MOVE "Invalid option" TO OUTPUT-BUFFER
+                           PERFORM DUAL-OUTPUT
+                       END-IF
+
+                   WHEN "Block User"
+                       IF LOGIN-STATUS = "Y"
+                           PERFORM BLOCK-USER-FLOW
+                           MOVE 0            TO NAV-INDEX
+                           MOVE "SHOW-MENU"  TO NAV-ACTION
+                           PERFORM NAV-PRINT-LOOP
+                       ELSE
+                           MOVE "Invalid option" TO OUTPUT-BUFFER
+                           PERFORM DUAL-OUTPUT
+                       END-IF
+
                     WHEN "Skill-1"
                         IF LOGIN-STATUS = "Y" AND CURRENT-MENU = "SKILLS"
                             MOVE 0         TO NAV-INDEX
@@ -668,16 +1268,183 @@ PROCEDURE DIVISION.
         END-IF
     END-PERFORM
 
+    *> Ran cleanly to the end of InCollege-Input.txt, so there is nothing
+    *> left to resume - clear the checkpoint so the next fresh run (a new
+    *> input file) starts from the beginning instead of skipping lines.
+    CALL "CBL_DELETE_FILE" USING "../data/InCollege-Checkpoint.txt"
+        RETURNING WS-CHECKPOINT-DELETE-STATUS
+
     CLOSE INFILE.
     CLOSE OUTFILE.
+    CLOSE SESSION-FILE.
     STOP RUN.
 
 *> SUBROUTINES
-*> DUAL-OUTPUT: Write to both console and file
+*> LOAD-APP-CONFIG: Read key=value settings from AppConfig.txt.
+*> Unrecognized or missing keys keep their compiled-in defaults, so the
+*> config file is optional and only needs to carry the overrides a site
+*> actually wants (e.g. MAX_ACCOUNTS=250 for a career-services rollout).
+LOAD-APP-CONFIG.
+    MOVE "N" TO EOF-CONFIG
+    OPEN INPUT CONFIG-FILE
+    IF CONFIG-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL EOF-CONFIG = "Y"
+        READ CONFIG-FILE
+            AT END
+                MOVE "Y" TO EOF-CONFIG
+            NOT AT END
+                IF CONFIG-REC NOT = SPACES
+                    PERFORM PARSE-CONFIG-LINE
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE CONFIG-FILE
+    EXIT PARAGRAPH.
+
+PARSE-CONFIG-LINE.
+    MOVE SPACES TO CONFIG-KEY CONFIG-VALUE
+    UNSTRING CONFIG-REC DELIMITED BY "="
+        INTO CONFIG-KEY CONFIG-VALUE
+    END-UNSTRING
+    MOVE FUNCTION TRIM(CONFIG-KEY) TO CONFIG-KEY
+    MOVE FUNCTION TRIM(CONFIG-VALUE) TO CONFIG-VALUE
+
+    IF FUNCTION UPPER-CASE(CONFIG-KEY) = "MAX_ACCOUNTS"
+        IF CONFIG-VALUE IS NUMERIC
+            MOVE CONFIG-VALUE TO MAX-ACCOUNTS
+        END-IF
+    END-IF
+    IF FUNCTION UPPER-CASE(CONFIG-KEY) = "JOB_EXPIRATION_DAYS"
+        IF CONFIG-VALUE IS NUMERIC
+            MOVE CONFIG-VALUE TO JOB-EXPIRATION-DAYS
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+*> BUILD-OUTPUT-FILENAME: rotate OUTFILE by date, e.g.
+*> ../data/InCollege-Output-20260808.txt, so each day's transcript is
+*> its own file instead of one file growing forever.
+BUILD-OUTPUT-FILENAME.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-OUTPUT-DATE
+    MOVE SPACES TO WS-OUTPUT-FILENAME
+    STRING "../data/InCollege-Output-" DELIMITED BY SIZE
+           WS-OUTPUT-DATE               DELIMITED BY SIZE
+           ".txt"                       DELIMITED BY SIZE
+        INTO WS-OUTPUT-FILENAME
+    END-STRING
+    EXIT PARAGRAPH.
+
+*> BUILD-SESSION-FILENAME: one transcript per run, e.g.
+*> ../data/InCollege-Session-20260808143012.txt, timestamped to the
+*> second so it never collides with another run's file.
+BUILD-SESSION-FILENAME.
+    MOVE FUNCTION CURRENT-DATE(1:14) TO WS-SESSION-STAMP
+    MOVE SPACES TO WS-SESSION-FILENAME
+    STRING "../data/InCollege-Session-" DELIMITED BY SIZE
+           WS-SESSION-STAMP             DELIMITED BY SIZE
+           ".txt"                       DELIMITED BY SIZE
+        INTO WS-SESSION-FILENAME
+    END-STRING
+    EXIT PARAGRAPH.
+
+*> COUNT-INPUT-LINE: called after every successful READ INFILE to keep
+*> WS-LINES-READ in step with how far into InCollege-Input.txt this run
+*> has gotten, and to checkpoint periodically so a rerun after a crash
+*> can skip straight past lines an earlier run already processed.
+COUNT-INPUT-LINE.
+    ADD 1 TO WS-LINES-READ
+    IF FUNCTION MOD(WS-LINES-READ, WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM SAVE-CHECKPOINT
+    END-IF
+    EXIT PARAGRAPH.
+
+*> PAGE-BREAK-CHECK: called once per record printed by a paginated
+*> listing (BUILD-JOB-SUMMARIES, VIEW-MY-APPLICATIONS). Every
+*> WS-PAGE-SIZE records it prompts for "more" and reads the answer
+*> from INFILE the same way the other batch-driven prompts do;
+*> entering 0 sets WS-PAGE-STOP so the caller's loop ends early.
+*> Callers must reset WS-PAGE-COUNT and WS-PAGE-STOP before starting.
+PAGE-BREAK-CHECK.
+    ADD 1 TO WS-PAGE-COUNT
+    IF FUNCTION MOD(WS-PAGE-COUNT, WS-PAGE-SIZE) = 0
+        MOVE WS-PAGE-MORE-PROMPT TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        IF EOF = "Y"
+            MOVE "Y" TO WS-PAGE-STOP
+        ELSE
+            READ INFILE
+                AT END
+                    MOVE "Y" TO EOF
+                    MOVE "Y" TO WS-PAGE-STOP
+                NOT AT END
+                    PERFORM COUNT-INPUT-LINE
+                    MOVE FUNCTION TRIM(IN-REC) TO WS-PAGE-RESPONSE
+                    IF FUNCTION TRIM(WS-PAGE-RESPONSE) = "0"
+                        MOVE "Y" TO WS-PAGE-STOP
+                    END-IF
+            END-READ
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+*> SAVE-CHECKPOINT: persist WS-LINES-READ to InCollege-Checkpoint.txt.
+SAVE-CHECKPOINT.
+    MOVE WS-LINES-READ TO WS-NEXT-ID-EDIT
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-REC FROM WS-NEXT-ID-EDIT
+    CLOSE CHECKPOINT-FILE
+    EXIT PARAGRAPH.
+
+*> LOAD-CHECKPOINT: read a prior run's checkpoint, if any, into
+*> WS-RESUME-FROM. No checkpoint file (file status "35") or a blank/
+*> non-numeric record just means "start from the beginning".
+LOAD-CHECKPOINT.
+    MOVE 0 TO WS-RESUME-FROM
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    READ CHECKPOINT-FILE
+        AT END
+            CONTINUE
+        NOT AT END
+            IF FUNCTION TRIM(CHECKPOINT-REC) IS NUMERIC
+               AND FUNCTION TRIM(CHECKPOINT-REC) NOT = SPACES
+                MOVE FUNCTION TRIM(CHECKPOINT-REC) TO WS-RESUME-FROM
+            END-IF
+    END-READ
+    CLOSE CHECKPOINT-FILE
+    EXIT PARAGRAPH.
+
+*> SKIP-CHECKPOINTED-LINES: on a resumed run, read and discard the
+*> lines a previous run already processed (tracked by COUNT-INPUT-LINE
+*> via WS-LINES-READ) so the main loop picks up right after them rather
+*> than replaying logins/commands that already happened.
+SKIP-CHECKPOINTED-LINES.
+    MOVE 0 TO WS-SKIP-IDX
+    MOVE "N" TO WS-SKIP-EOF
+    PERFORM UNTIL WS-SKIP-IDX >= WS-RESUME-FROM OR WS-SKIP-EOF = "Y"
+        READ INFILE
+            AT END
+                MOVE "Y" TO WS-SKIP-EOF
+                MOVE "Y" TO EOF
+            NOT AT END
+                ADD 1 TO WS-SKIP-IDX
+                ADD 1 TO WS-LINES-READ
+        END-READ
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> DUAL-OUTPUT: Write to console, the day-rotated OUTFILE, and this
+*> run's own SESSION-FILE transcript.
 *> Note: OUTFILE is EXTERNAL and opened once at program start
 DUAL-OUTPUT.
     DISPLAY OUTPUT-BUFFER
     WRITE OUT-REC FROM OUTPUT-BUFFER
+    WRITE SESSION-REC FROM OUTPUT-BUFFER
     MOVE SPACES TO OUTPUT-BUFFER
     EXIT PARAGRAPH.
 
@@ -690,6 +1457,7 @@ NAV-PRINT-LOOP.
              BY REFERENCE NAV-LINE
              BY REFERENCE NAV-DONE
              BY REFERENCE CURRENT-MENU
+             BY REFERENCE AR-USERNAME
         END-CALL
         IF NAV-LINE NOT = SPACES
             MOVE NAV-LINE TO OUTPUT-BUFFER
@@ -698,28 +1466,120 @@ NAV-PRINT-LOOP.
     END-PERFORM
     EXIT PARAGRAPH.
 
-POST-JOB-FLOW.
-    *> Prompt for job details
-    MOVE "Please enter job title:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE
-        AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO JOB-TITLE
-    END-READ
-    IF EOF = "Y" EXIT PARAGRAPH END-IF
-
-    IF JOB-TITLE = SPACES
-        MOVE "Error: Job Title is required and cannot be empty." TO OUTPUT-BUFFER
-        PERFORM DUAL-OUTPUT
-        MOVE "Y" TO EOF
+*> LOAD-COMPANY-LIST: full scan of Companies.txt into WS-COMPANY-TABLE,
+*> the same "FILE STATUS 35 means nothing saved yet" shape LOAD-PROFILE
+*> and the job/application counters already use.
+LOAD-COMPANY-LIST.
+    MOVE 0 TO WS-COMPANY-COUNT
+    MOVE "N" TO COMPANY-EOF
+    OPEN INPUT COMPANY-FILE
+    IF COMPANY-STATUS = "35"
         EXIT PARAGRAPH
     END-IF
-
-    MOVE "Please enter job description:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
+    PERFORM UNTIL COMPANY-EOF = "Y"
+        READ COMPANY-FILE
+            AT END
+                MOVE "Y" TO COMPANY-EOF
+            NOT AT END
+                IF FUNCTION TRIM(COMPANY-REC) NOT = SPACES
+                   AND WS-COMPANY-COUNT < 200
+                    ADD 1 TO WS-COMPANY-COUNT
+                    MOVE COMPANY-REC TO WS-COMPANY-NAME(WS-COMPANY-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE COMPANY-FILE
+    EXIT PARAGRAPH.
+
+*> DISPLAY-COMPANY-LIST: numbered list of every known company, the same
+*> "N. <text>" style SELECT-PROFILE-MATCH uses for search results.
+DISPLAY-COMPANY-LIST.
+    MOVE "---Known Employers---" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    PERFORM VARYING WS-COMPANY-IDX FROM 1 BY 1 UNTIL WS-COMPANY-IDX > WS-COMPANY-COUNT
+        MOVE SPACES TO OUTPUT-BUFFER
+        MOVE WS-COMPANY-IDX TO WS-COMPANY-IDX-DISPLAY
+        STRING FUNCTION TRIM(WS-COMPANY-IDX-DISPLAY)              DELIMITED BY SIZE
+               ". "                                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-COMPANY-NAME(WS-COMPANY-IDX))     DELIMITED BY SIZE
+            INTO OUTPUT-BUFFER
+        END-STRING
+        PERFORM DUAL-OUTPUT
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> ADD-COMPANY-IF-NEW: case-insensitive lookup of JOB-EMPLOYER against
+*> the table LOAD-COMPANY-LIST already populated. A match overwrites
+*> JOB-EMPLOYER with that entry's exact stored spelling, so "Acme corp"
+*> and "ACME Corp" collapse to one canonical name; otherwise the typed
+*> name is appended to Companies.txt so it becomes pickable next time.
+ADD-COMPANY-IF-NEW.
+    MOVE "N" TO WS-COMPANY-FOUND
+    PERFORM VARYING WS-COMPANY-IDX FROM 1 BY 1 UNTIL WS-COMPANY-IDX > WS-COMPANY-COUNT
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-COMPANY-NAME(WS-COMPANY-IDX)))
+           = FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-EMPLOYER))
+            MOVE WS-COMPANY-NAME(WS-COMPANY-IDX) TO JOB-EMPLOYER
+            MOVE "Y" TO WS-COMPANY-FOUND
+        END-IF
+    END-PERFORM
+
+    IF WS-COMPANY-FOUND = "N"
+        OPEN EXTEND COMPANY-FILE
+        IF COMPANY-STATUS = "35"
+            OPEN OUTPUT COMPANY-FILE
+        END-IF
+        WRITE COMPANY-REC FROM JOB-EMPLOYER
+        CLOSE COMPANY-FILE
+    END-IF
+    EXIT PARAGRAPH.
+
+*> PROMPT-NEW-EMPLOYER: original free-text employer prompt, still used
+*> when the poster has no existing company to pick (or picks "add new"),
+*> now routed through ADD-COMPANY-IF-NEW so it joins the master list.
+PROMPT-NEW-EMPLOYER.
+    MOVE "Please enter employer:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO JOB-EMPLOYER
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    IF JOB-EMPLOYER = SPACES
+        MOVE "Error: Employer is required and cannot be empty." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        MOVE "Y" TO EOF
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM ADD-COMPANY-IF-NEW
+    EXIT PARAGRAPH.
+
+POST-JOB-FLOW.
+    *> Prompt for job details
+    MOVE "Please enter job title:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO JOB-TITLE
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    IF JOB-TITLE = SPACES
+        MOVE "Error: Job Title is required and cannot be empty." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        MOVE "Y" TO EOF
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Please enter job description:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO JOB-DESC-LONG
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO JOB-DESC-LONG
     END-READ
     IF EOF = "Y" EXIT PARAGRAPH END-IF
 
@@ -744,26 +1604,42 @@ POST-JOB-FLOW.
         PERFORM DUAL-OUTPUT
     END-IF
 
-    MOVE "Please enter employer:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE
-        AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO JOB-EMPLOYER
-    END-READ
-    IF EOF = "Y" EXIT PARAGRAPH END-IF
-
-    IF JOB-EMPLOYER = SPACES
-        MOVE "Error: Employer is required and cannot be empty." TO OUTPUT-BUFFER
+    *> Employer/company master list: offer a pick-list of already-known
+    *> companies instead of going straight to free text, so repeat
+    *> postings for the same employer stay spelled the same.
+    PERFORM LOAD-COMPANY-LIST
+    IF WS-COMPANY-COUNT > 0
+        PERFORM DISPLAY-COMPANY-LIST
+        MOVE "Enter a number to select that employer, or 0 to add a new one:" TO OUTPUT-BUFFER
         PERFORM DUAL-OUTPUT
-        MOVE "Y" TO EOF
-        EXIT PARAGRAPH
+        READ INFILE
+            AT END MOVE "Y" TO EOF
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                MOVE 0 TO WS-COMPANY-SELECTION
+                IF FUNCTION TRIM(IN-REC) IS NUMERIC
+                    MOVE FUNCTION TRIM(IN-REC) TO WS-COMPANY-SELECTION
+                END-IF
+        END-READ
+        IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+        IF WS-COMPANY-SELECTION > 0 AND WS-COMPANY-SELECTION <= WS-COMPANY-COUNT
+            MOVE WS-COMPANY-NAME(WS-COMPANY-SELECTION) TO JOB-EMPLOYER
+        ELSE
+            PERFORM PROMPT-NEW-EMPLOYER
+            IF EOF = "Y" EXIT PARAGRAPH END-IF
+        END-IF
+    ELSE
+        PERFORM PROMPT-NEW-EMPLOYER
+        IF EOF = "Y" EXIT PARAGRAPH END-IF
     END-IF
 
     MOVE "Please enter location:" TO OUTPUT-BUFFER
     PERFORM DUAL-OUTPUT
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO JOB-LOCATION
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO JOB-LOCATION
     END-READ
     IF EOF = "Y" EXIT PARAGRAPH END-IF
 
@@ -778,7 +1654,8 @@ POST-JOB-FLOW.
     PERFORM DUAL-OUTPUT
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO JOB-SALARY
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO JOB-SALARY
     END-READ
     IF EOF = "Y" EXIT PARAGRAPH END-IF
 
@@ -795,6 +1672,20 @@ POST-JOB-FLOW.
         END-STRING
     END-IF
 
+    MOVE "Is this an Internship or a Full-Time position?" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-JOB-TYPE-INPUT
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-TYPE-INPUT)) = "INTERNSHIP"
+        MOVE "Internship" TO JOB-TYPE
+    ELSE
+        MOVE "Full-Time" TO JOB-TYPE
+    END-IF
+
     *> Persist posting
     PERFORM SAVE-JOB-POSTING
 
@@ -809,7 +1700,18 @@ POST-JOB-FLOW.
     EXIT PARAGRAPH.
 
 SAVE-JOB-POSTING.
-    *> Determine next JobID by counting existing non-empty lines
+    *> Strip any "|" a user typed into a free-text field - JobPostings.txt
+    *> is pipe-delimited, so a stray "|" would shift every field after it
+    INSPECT JOB-TITLE       REPLACING ALL "|" BY " "
+    INSPECT JOB-DESCRIPTION REPLACING ALL "|" BY " "
+    INSPECT JOB-EMPLOYER    REPLACING ALL "|" BY " "
+    INSPECT JOB-LOCATION    REPLACING ALL "|" BY " "
+    INSPECT JOB-SALARY      REPLACING ALL "|" BY " "
+
+    *> Determine next JobID by counting existing non-empty lines. Locked
+    *> so two concurrent sessions posting at the same moment can't both
+    *> compute and persist the same JOB-ID-NUM.
+    PERFORM ACQUIRE-JOB-ID-LOCK
     PERFORM GET-NEXT-JOB-ID
     MOVE SPACES TO JOB-STRING
     MOVE JOB-ID-NUM TO JOB-ID-EDIT
@@ -820,7 +1722,10 @@ SAVE-JOB-POSTING.
         FUNCTION TRIM(JOB-DESCRIPTION) DELIMITED BY SIZE "|"
         FUNCTION TRIM(JOB-EMPLOYER)  DELIMITED BY SIZE "|"
         FUNCTION TRIM(JOB-LOCATION)  DELIMITED BY SIZE "|"
-        FUNCTION TRIM(JOB-SALARY)    DELIMITED BY SIZE
+        FUNCTION TRIM(JOB-SALARY)    DELIMITED BY SIZE "|"
+        "Open"                       DELIMITED BY SIZE "|"
+        FUNCTION CURRENT-DATE(1:8)   DELIMITED BY SIZE "|"
+        FUNCTION TRIM(JOB-TYPE)      DELIMITED BY SIZE
         INTO JOB-STRING
     END-STRING
 
@@ -834,206 +1739,1160 @@ SAVE-JOB-POSTING.
         WRITE JOB-REC FROM JOB-STRING
         CLOSE JOB-FILE
     END-IF
+    PERFORM RELEASE-JOB-ID-LOCK
     EXIT PARAGRAPH.
 
+*> GET-NEXT-JOB-ID: hands out the next JobID from a persistent counter
+*> file so IDs are never reused once a posting's line is removed (e.g.
+*> by a future purge/delete). The first call after this feature shipped
+*> finds no counter file yet, so it migrates by counting the existing
+*> non-blank lines in JOB-FILE exactly as the old logic did, then
+*> starts the persistent counter from there.
 GET-NEXT-JOB-ID.
-    MOVE 0 TO JOB-LINE-COUNT
-    MOVE "N" TO JOB-EOF
-    OPEN INPUT JOB-FILE
-    IF JOB-STATUS = "35"
-        MOVE 1 TO JOB-ID-NUM
-        EXIT PARAGRAPH
-    END-IF
-    PERFORM UNTIL JOB-EOF = "Y"
-        READ JOB-FILE
+    OPEN INPUT JOB-ID-FILE
+    IF JOB-ID-FILE-STATUS = "35"
+        MOVE 0 TO JOB-LINE-COUNT
+        MOVE "N" TO JOB-EOF
+        OPEN INPUT JOB-FILE
+        IF JOB-STATUS NOT = "35"
+            PERFORM UNTIL JOB-EOF = "Y"
+                READ JOB-FILE
+                    AT END
+                        MOVE "Y" TO JOB-EOF
+                    NOT AT END
+                        IF JOB-REC NOT = SPACES
+                            ADD 1 TO JOB-LINE-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE JOB-FILE
+        END-IF
+        ADD 1 TO JOB-LINE-COUNT GIVING JOB-ID-NUM
+    ELSE
+        READ JOB-ID-FILE
             AT END
-                MOVE "Y" TO JOB-EOF
-            NOT AT END
-                IF JOB-REC NOT = SPACES
-                    ADD 1 TO JOB-LINE-COUNT
-                END-IF
+                MOVE 1 TO JOB-ID-NUM
         END-READ
-    END-PERFORM
-    CLOSE JOB-FILE
-    ADD 1 TO JOB-LINE-COUNT GIVING JOB-ID-NUM
-    EXIT PARAGRAPH.
+        IF FUNCTION TRIM(JOB-ID-COUNTER-REC) IS NUMERIC
+           AND FUNCTION TRIM(JOB-ID-COUNTER-REC) NOT = SPACES
+            MOVE FUNCTION TRIM(JOB-ID-COUNTER-REC) TO JOB-ID-NUM
+        ELSE
+            MOVE 1 TO JOB-ID-NUM
+        END-IF
+        CLOSE JOB-ID-FILE
+    END-IF
 
-PROFILE-INPUT-PROCESS.
-    MOVE SPACES TO AR-FIRST-NAME
-    MOVE SPACES TO AR-LAST-NAME
-    MOVE SPACES TO AR-UNIVERSITY
-    MOVE SPACES TO AR-MAJOR
-    MOVE SPACES TO AR-ABOUT-ME
-    MOVE ZERO   TO AR-GRADUATION-YEAR
+    *> Persist the next available value for the following call
+    COMPUTE WS-NEXT-ID-VALUE = JOB-ID-NUM + 1
+    MOVE WS-NEXT-ID-VALUE TO WS-NEXT-ID-EDIT
+    OPEN OUTPUT JOB-ID-FILE
+    WRITE JOB-ID-COUNTER-REC FROM WS-NEXT-ID-EDIT
+    CLOSE JOB-ID-FILE
+    EXIT PARAGRAPH.
 
-    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
-        MOVE SPACES TO AR-EXP-TITLE(IDX)
-        MOVE SPACES TO AR-EXP-COMPANY(IDX)
-        MOVE SPACES TO AR-EXP-DATES(IDX)
-        MOVE SPACES TO AR-EXP-DESCRIPTION(IDX)
-        MOVE SPACES TO AR-EDU-DEGREE(IDX)
-        MOVE SPACES TO AR-EDU-SCHOOL(IDX)
-        MOVE SPACES TO AR-EDU-YEARS(IDX)
+*> ACQUIRE-JOB-ID-LOCK: best-effort advisory lock around JobIdCounter.txt
+*> so two sessions posting a job at the same moment can't read the same
+*> counter value. GnuCOBOL's OPEN verbs aren't an atomic test-and-set, so
+*> this can't give the hard guarantee a native file lock would - but it
+*> narrows the window from the whole ID-generation-and-write cycle down
+*> to the few instructions between the FILE STATUS check and the OPEN
+*> OUTPUT, which is the best this dialect offers without OS-specific
+*> calls. Spins up to 50 times, sleeping a second between tries, then
+*> gives up and proceeds unlocked rather than hanging forever on a stale
+*> lock file left behind by a crashed session.
+ACQUIRE-JOB-ID-LOCK.
+    MOVE 0 TO WS-LOCK-ATTEMPTS
+    PERFORM UNTIL WS-LOCK-ATTEMPTS > 50
+        OPEN INPUT JOB-ID-LOCK-FILE
+        IF JOB-ID-LOCK-STATUS = "35"
+            OPEN OUTPUT JOB-ID-LOCK-FILE
+            CLOSE JOB-ID-LOCK-FILE
+            MOVE 99 TO WS-LOCK-ATTEMPTS
+        ELSE
+            CLOSE JOB-ID-LOCK-FILE
+            ADD 1 TO WS-LOCK-ATTEMPTS
+            CALL "C$SLEEP" USING WS-LOCK-SLEEP-SECS
+        END-IF
     END-PERFORM
+    EXIT PARAGRAPH.
 
-    PERFORM VALIDATE-FIRST-NAME
-    IF EOF = "Y" EXIT PARAGRAPH END-IF
-
-    PERFORM VALIDATE-LAST-NAME
-    IF EOF = "Y" EXIT PARAGRAPH END-IF
-
-    PERFORM VALIDATE-UNIVERSITY
-    IF EOF = "Y" EXIT PARAGRAPH END-IF
-
-    PERFORM VALIDATE-MAJOR
-    IF EOF = "Y" EXIT PARAGRAPH END-IF
+*> RELEASE-JOB-ID-LOCK: drop the lock file so the next session's
+*> ACQUIRE-JOB-ID-LOCK can proceed.
+RELEASE-JOB-ID-LOCK.
+    CALL "CBL_DELETE_FILE" USING WS-JOB-ID-LOCK-PATH
+    EXIT PARAGRAPH.
 
-    PERFORM VALIDATE-GRADUATION-YEAR
-    IF EOF = "Y" EXIT PARAGRAPH END-IF
+*> MANAGE-MY-JOBS-FLOW: employer-only screen to edit or close one of
+*> their own job postings. Lists postings with a per-posting status,
+*> same "1. title at employer (location) [status]" style as the
+*> regular browse list, then walks the employer through an Edit/Close
+*> sub-menu. Follows the same sequential-prompt style as POST-JOB-FLOW
+*> rather than the two-call CALL protocol, since everything here stays
+*> inside InCollege.cob.
+MANAGE-MY-JOBS-FLOW.
+    PERFORM LIST-MY-JOBS
+    IF MY-JOBS-COUNT = 0
+        MOVE "JOBS" TO CURRENT-MENU
+        MOVE 0 TO NAV-INDEX
+        MOVE "SHOW-JOBS" TO NAV-ACTION
+        PERFORM NAV-PRINT-LOOP
+        EXIT PARAGRAPH
+    END-IF
 
-    MOVE "Please enter about me (optional):" TO OUTPUT-BUFFER
+    MOVE "Enter job number to manage, or 0 to go back:" TO OUTPUT-BUFFER
     PERFORM DUAL-OUTPUT
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-ABOUT-ME
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO MY-JOBS-SELECTION
     END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
 
-    *> Collect experience data
-    PERFORM COLLECT-EXPERIENCE-DATA
-
-    *> Collect education data
-    PERFORM COLLECT-EDUCATION-DATA
+    MOVE FUNCTION TRIM(MY-JOBS-SELECTION) TO MY-JOBS-SELECTION
+    MOVE "N" TO MY-JOBS-VALID
 
-    *> Save profile data
-    PERFORM SAVE-PROFILE-DATA
+    IF FUNCTION TRIM(MY-JOBS-SELECTION) IS NUMERIC
+        MOVE FUNCTION TRIM(MY-JOBS-SELECTION) TO MY-JOBS-SELECTION-NUM
+        IF MY-JOBS-SELECTION-NUM = 0
+            MOVE "JOBS" TO CURRENT-MENU
+            MOVE 0 TO NAV-INDEX
+            MOVE "SHOW-JOBS" TO NAV-ACTION
+            PERFORM NAV-PRINT-LOOP
+            MOVE "Y" TO MY-JOBS-VALID
+        ELSE
+            IF MY-JOBS-SELECTION-NUM > 0 AND MY-JOBS-SELECTION-NUM <= MY-JOBS-COUNT
+                PERFORM FIND-MY-JOB-BY-INDEX
+                MOVE "Y" TO MY-JOBS-VALID
+                PERFORM MANAGE-MY-JOB-DETAIL
+            END-IF
+        END-IF
+    END-IF
 
-    *> Show completion
-    PERFORM SHOW-PROFILE-COMPLETION-MENU
+    IF MY-JOBS-VALID = "N"
+        MOVE "Invalid job number. Please select a valid job from the list." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        MOVE "JOBS" TO CURRENT-MENU
+        MOVE 0 TO NAV-INDEX
+        MOVE "SHOW-JOBS" TO NAV-ACTION
+        PERFORM NAV-PRINT-LOOP
+    END-IF
     EXIT PARAGRAPH.
 
-SHOW-PROFILE-COMPLETION-MENU.
-    MOVE "Profile saved successfully." TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
+*> LIST-MY-JOBS: print every posting owned by the calling employer
+*> (open and closed alike), numbered the same way BUILD-JOB-SUMMARIES
+*> numbers the full browse list - a full scan of JOB-FILE counting
+*> every record that belongs to AR-USERNAME.
+LIST-MY-JOBS.
+    MOVE 0 TO MY-JOBS-COUNT
+    MOVE "N" TO JOB-SUMMARY-EOF
 
-    MOVE "MAIN" TO CURRENT-MENU
-    MOVE 0            TO NAV-INDEX
-    MOVE "SHOW-MENU"  TO NAV-ACTION
-    PERFORM NAV-PRINT-LOOP
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        MOVE "You have not posted any jobs or internships yet." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL JOB-SUMMARY-EOF = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO JOB-SUMMARY-EOF
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    PERFORM PARSE-JOB-RECORD
+                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-PARSED-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                        ADD 1 TO MY-JOBS-COUNT
+                        MOVE SPACES TO OUTPUT-BUFFER
+                        MOVE MY-JOBS-COUNT TO JOB-SUMMARY-NUM-DISPLAY
+                        STRING FUNCTION TRIM(JOB-SUMMARY-NUM-DISPLAY) DELIMITED BY SIZE
+                               ". " DELIMITED BY SIZE
+                               FUNCTION TRIM(JOB-PARSED-TITLE) DELIMITED BY SIZE
+                               " at " DELIMITED BY SIZE
+                               FUNCTION TRIM(JOB-PARSED-EMPLOYER) DELIMITED BY SIZE
+                               " (" DELIMITED BY SIZE
+                               FUNCTION TRIM(JOB-PARSED-LOCATION) DELIMITED BY SIZE
+                               ") [" DELIMITED BY SIZE
+                               FUNCTION TRIM(JOB-PARSED-POSTING-STATUS) DELIMITED BY SIZE
+                               "]" DELIMITED BY SIZE
+                               INTO OUTPUT-BUFFER
+                        END-STRING
+                        PERFORM DUAL-OUTPUT
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+
+    IF MY-JOBS-COUNT = 0
+        MOVE "You have not posted any jobs or internships yet." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+    END-IF
     EXIT PARAGRAPH.
 
-COLLECT-EXPERIENCE-DATA.
-    *> Exp 1
-    MOVE "Experience #1 - Title (e.g., Software Intern):" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-TITLE(1).
-    MOVE "Experience #1 - Company/Organization:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-COMPANY(1).
-    MOVE "Experience #1 - Dates (e.g., Summer 2024 or Jan 2023 - May 2024):" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-DATES(1).
-    MOVE "Experience #1 - Description:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-DESCRIPTION(1).
+*> FIND-MY-JOB-BY-INDEX: re-scan JOB-FILE for the Nth posting owned by
+*> AR-USERNAME (N = MY-JOBS-SELECTION-NUM), same two-pass approach
+*> SHOW-JOB-DETAILS uses for the regular browse list. Leaves the match
+*> in JOB-DETAILS-*.
+FIND-MY-JOB-BY-INDEX.
+    MOVE "N" TO JOB-EOF
+    MOVE 0 TO MY-JOBS-CURRENT
+    MOVE "N" TO JOB-DETAILS-FOUND
 
-    *> Exp 2
-    MOVE "Experience #2 - Title:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-TITLE(2).
-    MOVE "Experience #2 - Company/Organization:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-COMPANY(2).
-    MOVE "Experience #2 - Dates:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-DATES(2).
-    MOVE "Experience #2 - Description:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-DESCRIPTION(2).
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
 
-    *> Exp 3
-    MOVE "Experience #3 - Title:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-TITLE(3).
-    MOVE "Experience #3 - Company/Organization:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-COMPANY(3).
-    MOVE "Experience #3 - Dates:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-DATES(3).
-    MOVE "Experience #3 - Description:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EXP-DESCRIPTION(3).
+    PERFORM UNTIL JOB-EOF = "Y" OR JOB-DETAILS-FOUND = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO JOB-EOF
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    PERFORM PARSE-JOB-RECORD
+                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-PARSED-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                        ADD 1 TO MY-JOBS-CURRENT
+                        IF MY-JOBS-CURRENT = MY-JOBS-SELECTION-NUM
+                            MOVE JOB-PARSED-ID TO JOB-DETAILS-ID
+                            MOVE JOB-PARSED-USERNAME TO JOB-DETAILS-USERNAME
+                            MOVE JOB-PARSED-TITLE TO JOB-DETAILS-TITLE
+                            MOVE JOB-PARSED-DESC TO JOB-DETAILS-DESC
+                            MOVE JOB-PARSED-EMPLOYER TO JOB-DETAILS-EMPLOYER
+                            MOVE JOB-PARSED-LOCATION TO JOB-DETAILS-LOCATION
+                            MOVE JOB-PARSED-SALARY TO JOB-DETAILS-SALARY
+                            MOVE JOB-PARSED-POSTING-STATUS TO JOB-DETAILS-POSTING-STATUS
+                            MOVE JOB-PARSED-POSTED-DATE TO JOB-DETAILS-POSTED-DATE
+                            MOVE JOB-PARSED-TYPE TO JOB-DETAILS-TYPE
+                            MOVE "Y" TO JOB-DETAILS-FOUND
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
     EXIT PARAGRAPH.
 
-COLLECT-EDUCATION-DATA.
-    *> Edu 1
-    MOVE "Education #1 - Degree (e.g., Bachelor of Science):" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-DEGREE(1).
-    MOVE "Education #1 - University/College:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-SCHOOL(1).
-    MOVE "Education #1 - Years Attended (e.g., 2020-2024):" TO OUTPUT-BUFFER
+*> MANAGE-MY-JOB-DETAIL: show the selected posting and let the
+*> employer edit its fields, close it, or reopen it.
+MANAGE-MY-JOB-DETAIL.
+    MOVE SPACES TO OUTPUT-BUFFER
+    STRING "Title: " DELIMITED BY SIZE
+           FUNCTION TRIM(JOB-DETAILS-TITLE) DELIMITED BY SIZE
+           INTO OUTPUT-BUFFER
+    END-STRING
     PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-YEARS(1).
 
-    *> Edu 2
-    MOVE "Education #2 - Degree:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-DEGREE(2).
-    MOVE "Education #2 - University/College:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-SCHOOL(2).
-    MOVE "Education #2 - Years Attended:" TO OUTPUT-BUFFER
+    MOVE SPACES TO OUTPUT-BUFFER
+    STRING "Status: " DELIMITED BY SIZE
+           FUNCTION TRIM(JOB-DETAILS-POSTING-STATUS) DELIMITED BY SIZE
+           INTO OUTPUT-BUFFER
+    END-STRING
     PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-YEARS(2).
 
-    *> Edu 3
-    MOVE "Education #3 - Degree:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-DEGREE(3).
-    MOVE "Education #3 - University/College:" TO OUTPUT-BUFFER
+    MOVE "Enter E to edit, C to close, F to mark filled, R to reopen this posting, or B to go back:" TO OUTPUT-BUFFER
     PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-SCHOOL(3).
-    MOVE "Education #3 - Years Attended:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
-    READ INFILE AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-EDU-YEARS(3).
-    EXIT PARAGRAPH.
 
-VALIDATE-FIRST-NAME.
-    MOVE "Please enter your first name:" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-FIRST-NAME
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO MY-JOBS-COMMAND
     END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
 
-    IF EOF NOT = "Y"
-        IF AR-FIRST-NAME = SPACES
-            MOVE "Error: First name is required and cannot be empty." TO OUTPUT-BUFFER
+    EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(MY-JOBS-COMMAND))
+        WHEN "E"
+            PERFORM EDIT-MY-JOB-FLOW
+        WHEN "C"
+            MOVE "Closed" TO JOB-DETAILS-POSTING-STATUS
+            PERFORM UPDATE-JOB-RECORD
+            MOVE "Posting closed." TO OUTPUT-BUFFER
             PERFORM DUAL-OUTPUT
-            MOVE "Please re-enter your first name:" TO OUTPUT-BUFFER
+            MOVE "JOBS" TO CURRENT-MENU
+            MOVE 0 TO NAV-INDEX
+            MOVE "SHOW-JOBS" TO NAV-ACTION
+            PERFORM NAV-PRINT-LOOP
+        WHEN "F"
+            MOVE "Filled" TO JOB-DETAILS-POSTING-STATUS
+            PERFORM UPDATE-JOB-RECORD
+            MOVE "Posting marked as filled." TO OUTPUT-BUFFER
+            PERFORM DUAL-OUTPUT
+            MOVE "JOBS" TO CURRENT-MENU
+            MOVE 0 TO NAV-INDEX
+            MOVE "SHOW-JOBS" TO NAV-ACTION
+            PERFORM NAV-PRINT-LOOP
+        WHEN "R"
+            MOVE "Open" TO JOB-DETAILS-POSTING-STATUS
+            PERFORM UPDATE-JOB-RECORD
+            MOVE "Posting reopened." TO OUTPUT-BUFFER
+            PERFORM DUAL-OUTPUT
+            MOVE "JOBS" TO CURRENT-MENU
+            MOVE 0 TO NAV-INDEX
+            MOVE "SHOW-JOBS" TO NAV-ACTION
+            PERFORM NAV-PRINT-LOOP
+        WHEN OTHER
+            MOVE "JOBS" TO CURRENT-MENU
+            MOVE 0 TO NAV-INDEX
+            MOVE "SHOW-JOBS" TO NAV-ACTION
+            PERFORM NAV-PRINT-LOOP
+    END-EVALUATE
+    EXIT PARAGRAPH.
+
+*> EDIT-MY-JOB-FLOW: re-prompt for every field, same wording
+*> POST-JOB-FLOW uses, defaulting to the current value when the
+*> employer just presses Enter.
+EDIT-MY-JOB-FLOW.
+    MOVE "Enter new job title, or press Enter to keep the current title:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE
+            IF FUNCTION TRIM(IN-REC) NOT = SPACES
+                MOVE IN-REC TO JOB-DETAILS-TITLE
+            END-IF
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    MOVE "Enter new description, or press Enter to keep the current description:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE
+            IF FUNCTION TRIM(IN-REC) NOT = SPACES
+                MOVE IN-REC TO JOB-DETAILS-DESC
+            END-IF
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    *> Same employer pick-list POST-JOB-FLOW uses, plus the option to
+    *> just press Enter and keep the posting's current employer.
+    PERFORM LOAD-COMPANY-LIST
+    IF WS-COMPANY-COUNT > 0
+        PERFORM DISPLAY-COMPANY-LIST
+        MOVE "Enter a number to select a different employer, 0 to add a new one, or press Enter to keep the current employer:" TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        READ INFILE
+            AT END MOVE "Y" TO EOF
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                IF FUNCTION TRIM(IN-REC) NOT = SPACES
+                    IF FUNCTION TRIM(IN-REC) IS NUMERIC
+                        MOVE FUNCTION TRIM(IN-REC) TO WS-COMPANY-SELECTION
+                        IF WS-COMPANY-SELECTION > 0 AND WS-COMPANY-SELECTION <= WS-COMPANY-COUNT
+                            MOVE WS-COMPANY-NAME(WS-COMPANY-SELECTION) TO JOB-DETAILS-EMPLOYER
+                        ELSE
+                            *> 0 (or any number off the list): prompt for
+                            *> the new company name, same as
+                            *> POST-JOB-FLOW's "0 to add a new one".
+                            PERFORM PROMPT-NEW-EMPLOYER
+                            IF EOF NOT = "Y"
+                                MOVE JOB-EMPLOYER TO JOB-DETAILS-EMPLOYER
+                            END-IF
+                        END-IF
+                    ELSE
+                        MOVE IN-REC TO JOB-EMPLOYER
+                        PERFORM ADD-COMPANY-IF-NEW
+                        MOVE JOB-EMPLOYER TO JOB-DETAILS-EMPLOYER
+                    END-IF
+                END-IF
+        END-READ
+        IF EOF = "Y" EXIT PARAGRAPH END-IF
+    ELSE
+        MOVE "Enter new employer, or press Enter to keep the current employer:" TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        READ INFILE
+            AT END MOVE "Y" TO EOF
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                IF FUNCTION TRIM(IN-REC) NOT = SPACES
+                    MOVE IN-REC TO JOB-EMPLOYER
+                    PERFORM ADD-COMPANY-IF-NEW
+                    MOVE JOB-EMPLOYER TO JOB-DETAILS-EMPLOYER
+                END-IF
+        END-READ
+        IF EOF = "Y" EXIT PARAGRAPH END-IF
+    END-IF
+
+    MOVE "Enter new location, or press Enter to keep the current location:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE
+            IF FUNCTION TRIM(IN-REC) NOT = SPACES
+                MOVE IN-REC TO JOB-DETAILS-LOCATION
+            END-IF
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    MOVE "Enter new salary, or press Enter to keep the current salary:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE
+            IF FUNCTION TRIM(IN-REC) NOT = SPACES
+                MOVE FUNCTION TRIM(IN-REC) TO WS-SALARY-TRIM
+                MOVE FUNCTION UPPER-CASE(WS-SALARY-TRIM) TO WS-SALARY-UPPER
+                IF WS-SALARY-UPPER = "NONE"
+                    MOVE "Salary: NONE" TO JOB-DETAILS-SALARY
+                ELSE
+                    MOVE SPACES TO JOB-DETAILS-SALARY
+                    STRING "Salary: " DELIMITED BY SIZE
+                           WS-SALARY-TRIM DELIMITED BY SIZE
+                       INTO JOB-DETAILS-SALARY
+                    END-STRING
+                END-IF
+            END-IF
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    MOVE "Enter new type (Internship or Full-Time), or press Enter to keep the current type:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE
+            IF FUNCTION TRIM(IN-REC) NOT = SPACES
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(IN-REC)) = "INTERNSHIP"
+                    MOVE "Internship" TO JOB-DETAILS-TYPE
+                ELSE
+                    MOVE "Full-Time" TO JOB-DETAILS-TYPE
+                END-IF
+            END-IF
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    PERFORM UPDATE-JOB-RECORD
+
+    MOVE "Job posting updated." TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "JOBS" TO CURRENT-MENU
+    MOVE 0 TO NAV-INDEX
+    MOVE "SHOW-JOBS" TO NAV-ACTION
+    PERFORM NAV-PRINT-LOOP
+    EXIT PARAGRAPH.
+
+*> UPDATE-JOB-RECORD: rewrite JOB-FILE via the repo's usual temp-file
+*> swap, replacing the record whose ID matches JOB-DETAILS-ID with the
+*> current JOB-DETAILS-* field values (same pattern as MANAGEREQUESTS
+*> and REVIEWAPPLICANTS's status updates).
+UPDATE-JOB-RECORD.
+    MOVE "N" TO JOB-SUMMARY-EOF
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT JOB-TEMP-FILE
+
+    PERFORM UNTIL JOB-SUMMARY-EOF = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO JOB-SUMMARY-EOF
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    PERFORM PARSE-JOB-RECORD
+                    IF FUNCTION TRIM(JOB-PARSED-ID) = FUNCTION TRIM(JOB-DETAILS-ID)
+                        MOVE SPACES TO JOB-TEMP-REC
+                        MOVE JOB-DETAILS-ID TO JOB-ID-EDIT
+                        STRING
+                            FUNCTION TRIM(JOB-ID-EDIT)            DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-USERNAME)   DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-TITLE)      DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-DESC)       DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-EMPLOYER)   DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-LOCATION)   DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-SALARY)     DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-POSTING-STATUS) DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-POSTED-DATE) DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(JOB-DETAILS-TYPE)       DELIMITED BY SIZE
+                            INTO JOB-TEMP-REC
+                        END-STRING
+                        WRITE JOB-TEMP-REC
+                    ELSE
+                        MOVE SPACES TO JOB-TEMP-REC
+                        MOVE JOB-REC TO JOB-TEMP-REC
+                        WRITE JOB-TEMP-REC
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE JOB-FILE
+    CLOSE JOB-TEMP-FILE
+
+    CALL "CBL_DELETE_FILE" USING WS-JOB-LIVE-PATH
+    CALL "CBL_RENAME_FILE" USING WS-JOB-TEMP-PATH WS-JOB-LIVE-PATH
+        RETURNING WS-JOB-RENAME-STATUS
+    EXIT PARAGRAPH.
+
+*> FIND-JOB-BY-ID: scan JOB-FILE for the posting whose ID matches
+*> WS-FLAG-JOB-ID, same one-pass scan/parse FIND-MY-JOB-BY-INDEX uses,
+*> but keyed by JobID directly instead of by owner-scoped list
+*> position. Leaves the match in JOB-DETAILS-*.
+FIND-JOB-BY-ID.
+    MOVE "N" TO JOB-EOF
+    MOVE "N" TO JOB-DETAILS-FOUND
+
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL JOB-EOF = "Y" OR JOB-DETAILS-FOUND = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO JOB-EOF
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    PERFORM PARSE-JOB-RECORD
+                    IF FUNCTION TRIM(JOB-PARSED-ID) = FUNCTION TRIM(WS-FLAG-JOB-ID)
+                        MOVE JOB-PARSED-ID TO JOB-DETAILS-ID
+                        MOVE JOB-PARSED-USERNAME TO JOB-DETAILS-USERNAME
+                        MOVE JOB-PARSED-TITLE TO JOB-DETAILS-TITLE
+                        MOVE JOB-PARSED-DESC TO JOB-DETAILS-DESC
+                        MOVE JOB-PARSED-EMPLOYER TO JOB-DETAILS-EMPLOYER
+                        MOVE JOB-PARSED-LOCATION TO JOB-DETAILS-LOCATION
+                        MOVE JOB-PARSED-SALARY TO JOB-DETAILS-SALARY
+                        MOVE JOB-PARSED-POSTING-STATUS TO JOB-DETAILS-POSTING-STATUS
+                        MOVE JOB-PARSED-POSTED-DATE TO JOB-DETAILS-POSTED-DATE
+                        MOVE JOB-PARSED-TYPE TO JOB-DETAILS-TYPE
+                        MOVE "Y" TO JOB-DETAILS-FOUND
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> FLAG-POSTING-FLOW: any logged-in user can report a posting they
+*> believe is abusive, spam, or otherwise improper. Prompts for the
+*> JobID (shown alongside every posting in Browse Jobs/Internships)
+*> and a short reason, then appends a row to FlaggedPostings.txt for
+*> the owning employer to see in their Moderation Queue.
+FLAG-POSTING-FLOW.
+    MOVE "Enter the Job ID of the posting you want to flag, or 0 to go back:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-FLAG-JOB-ID
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    MOVE FUNCTION TRIM(WS-FLAG-JOB-ID) TO WS-FLAG-JOB-ID
+    IF WS-FLAG-JOB-ID = "0" OR WS-FLAG-JOB-ID = SPACES
+        MOVE "JOBS" TO CURRENT-MENU
+        MOVE 0 TO NAV-INDEX
+        MOVE "SHOW-JOBS" TO NAV-ACTION
+        PERFORM NAV-PRINT-LOOP
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM FIND-JOB-BY-ID
+    IF JOB-DETAILS-FOUND = "N"
+        MOVE "No posting was found with that Job ID." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        MOVE "JOBS" TO CURRENT-MENU
+        MOVE 0 TO NAV-INDEX
+        MOVE "SHOW-JOBS" TO NAV-ACTION
+        PERFORM NAV-PRINT-LOOP
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter a short reason for flagging this posting:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-FLAG-REASON
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+    INSPECT WS-FLAG-REASON REPLACING ALL "|" BY " "
+
+    PERFORM GET-NEXT-FLAG-ID
+    PERFORM WRITE-FLAG-RECORD
+
+    MOVE "Thank you. This posting has been reported for review." TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "JOBS" TO CURRENT-MENU
+    MOVE 0 TO NAV-INDEX
+    MOVE "SHOW-JOBS" TO NAV-ACTION
+    PERFORM NAV-PRINT-LOOP
+    EXIT PARAGRAPH.
+
+*> GET-NEXT-FLAG-ID: persistent counter modeled on GET-NEXT-JOB-ID,
+*> minus the advisory lock - flag actions are low-frequency enough
+*> that a duplicated ID on the rare simultaneous flag is an acceptable
+*> trade against the extra complexity.
+GET-NEXT-FLAG-ID.
+    OPEN INPUT FLAG-ID-FILE
+    IF FLAG-ID-FILE-STATUS = "35"
+        MOVE 0 TO WS-NEXT-ID-VALUE
+        MOVE "N" TO FLAG-EOF
+        OPEN INPUT FLAG-FILE
+        IF FLAG-STATUS NOT = "35"
+            PERFORM UNTIL FLAG-EOF = "Y"
+                READ FLAG-FILE
+                    AT END
+                        MOVE "Y" TO FLAG-EOF
+                    NOT AT END
+                        IF FLAG-REC NOT = SPACES
+                            ADD 1 TO WS-NEXT-ID-VALUE
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE FLAG-FILE
+        END-IF
+        ADD 1 TO WS-NEXT-ID-VALUE GIVING WS-FLAG-ID
+    ELSE
+        READ FLAG-ID-FILE
+            AT END
+                MOVE 1 TO WS-FLAG-ID
+        END-READ
+        IF FUNCTION TRIM(FLAG-ID-COUNTER-REC) IS NUMERIC
+           AND FUNCTION TRIM(FLAG-ID-COUNTER-REC) NOT = SPACES
+            MOVE FUNCTION TRIM(FLAG-ID-COUNTER-REC) TO WS-FLAG-ID
+        ELSE
+            MOVE 1 TO WS-FLAG-ID
+        END-IF
+        CLOSE FLAG-ID-FILE
+    END-IF
+
+    COMPUTE WS-NEXT-FLAG-ID-VALUE = WS-FLAG-ID + 1
+    MOVE WS-NEXT-FLAG-ID-VALUE TO WS-NEXT-FLAG-ID-EDIT
+    OPEN OUTPUT FLAG-ID-FILE
+    WRITE FLAG-ID-COUNTER-REC FROM WS-NEXT-FLAG-ID-EDIT
+    CLOSE FLAG-ID-FILE
+    EXIT PARAGRAPH.
+
+*> WRITE-FLAG-RECORD: append the new flag as a "Pending" row -
+*> ID|FLAGGER-USERNAME|JOB-ID|REASON|DATE|STATUS - same pipe-delimited
+*> shape JOB-FILE/APPLICATION-FILE already use.
+WRITE-FLAG-RECORD.
+    MOVE SPACES TO JOB-STRING
+    MOVE WS-FLAG-ID TO WS-NEXT-ID-EDIT
+    STRING
+        FUNCTION TRIM(WS-NEXT-ID-EDIT)   DELIMITED BY SIZE "|"
+        FUNCTION TRIM(AR-USERNAME)       DELIMITED BY SIZE "|"
+        FUNCTION TRIM(WS-FLAG-JOB-ID)    DELIMITED BY SIZE "|"
+        FUNCTION TRIM(WS-FLAG-REASON)    DELIMITED BY SIZE "|"
+        FUNCTION CURRENT-DATE(1:8)       DELIMITED BY SIZE "|"
+        "Pending"                        DELIMITED BY SIZE
+        INTO JOB-STRING
+    END-STRING
+
+    OPEN EXTEND FLAG-FILE
+    IF FLAG-STATUS = "35"
+        OPEN OUTPUT FLAG-FILE
+        WRITE FLAG-REC FROM JOB-STRING
+        CLOSE FLAG-FILE
+    ELSE
+        WRITE FLAG-REC FROM JOB-STRING
+        CLOSE FLAG-FILE
+    END-IF
+    EXIT PARAGRAPH.
+
+*> MODERATION-QUEUE-FLOW: employer-only screen listing every Pending
+*> flag against one of the caller's own postings, mirroring how
+*> Review Applicants scopes REVIEWAPPLICANTS to an employer's own
+*> jobs. Selecting an entry lets the employer dismiss the flag or
+*> remove the posting outright.
+MODERATION-QUEUE-FLOW.
+    PERFORM BUILD-MODERATION-QUEUE
+    IF WS-MOD-COUNT = 0
+        MOVE "There are no pending flags against your postings." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        MOVE "JOBS" TO CURRENT-MENU
+        MOVE 0 TO NAV-INDEX
+        MOVE "SHOW-JOBS" TO NAV-ACTION
+        PERFORM NAV-PRINT-LOOP
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Enter the number of the flag to review, or 0 to go back:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-MOD-SELECTION
+    END-READ
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    MOVE FUNCTION TRIM(WS-MOD-SELECTION) TO WS-MOD-SELECTION
+    MOVE "N" TO WS-MOD-VALID
+
+    IF FUNCTION TRIM(WS-MOD-SELECTION) IS NUMERIC
+        MOVE FUNCTION TRIM(WS-MOD-SELECTION) TO WS-MOD-SELECTION-NUM
+        IF WS-MOD-SELECTION-NUM = 0
+            MOVE "JOBS" TO CURRENT-MENU
+            MOVE 0 TO NAV-INDEX
+            MOVE "SHOW-JOBS" TO NAV-ACTION
+            PERFORM NAV-PRINT-LOOP
+            MOVE "Y" TO WS-MOD-VALID
+        ELSE
+            IF WS-MOD-SELECTION-NUM > 0 AND WS-MOD-SELECTION-NUM <= WS-MOD-COUNT
+                MOVE "Y" TO WS-MOD-VALID
+                MOVE WS-MOD-FLAG-ID(WS-MOD-SELECTION-NUM) TO FLAG-PARSED-ID
+                MOVE WS-MOD-JOB-ID(WS-MOD-SELECTION-NUM) TO WS-FLAG-JOB-ID
+
+                MOVE "Enter D to dismiss this flag, X to remove the posting, or B to go back:" TO OUTPUT-BUFFER
+                PERFORM DUAL-OUTPUT
+                READ INFILE
+                    AT END MOVE "Y" TO EOF
+                    NOT AT END
+                            PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-MOD-COMMAND
+                END-READ
+                IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+                EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MOD-COMMAND))
+                    WHEN "D"
+                        MOVE "Dismissed" TO FLAG-PARSED-STATUS
+                        PERFORM REWRITE-FLAG-STATUS
+                        MOVE "Flag dismissed." TO OUTPUT-BUFFER
+                        PERFORM DUAL-OUTPUT
+                    WHEN "X"
+                        MOVE "Removed" TO FLAG-PARSED-STATUS
+                        PERFORM REWRITE-FLAG-STATUS
+                        PERFORM FIND-JOB-BY-ID
+                        IF JOB-DETAILS-FOUND = "Y"
+                            MOVE "Removed" TO JOB-DETAILS-POSTING-STATUS
+                            PERFORM UPDATE-JOB-RECORD
+                        END-IF
+                        MOVE "Posting removed." TO OUTPUT-BUFFER
+                        PERFORM DUAL-OUTPUT
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE
+
+                MOVE "JOBS" TO CURRENT-MENU
+                MOVE 0 TO NAV-INDEX
+                MOVE "SHOW-JOBS" TO NAV-ACTION
+                PERFORM NAV-PRINT-LOOP
+            END-IF
+        END-IF
+    END-IF
+
+    IF WS-MOD-VALID = "N"
+        MOVE "Invalid selection. Please choose a flag from the list." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        MOVE "JOBS" TO CURRENT-MENU
+        MOVE 0 TO NAV-INDEX
+        MOVE "SHOW-JOBS" TO NAV-ACTION
+        PERFORM NAV-PRINT-LOOP
+    END-IF
+    EXIT PARAGRAPH.
+
+*> BUILD-MODERATION-QUEUE: one full scan of FLAG-FILE, keeping every
+*> Pending flag whose Job-ID resolves (via FIND-JOB-BY-ID) to a posting
+*> owned by the calling employer, same table-build idiom
+*> BUILD-OWNED-JOB-TABLE uses for Review Applicants.
+BUILD-MODERATION-QUEUE.
+    MOVE 0 TO WS-MOD-COUNT
+    MOVE "N" TO FLAG-EOF
+
+    OPEN INPUT FLAG-FILE
+    IF FLAG-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL FLAG-EOF = "Y"
+        READ FLAG-FILE
+            AT END
+                MOVE "Y" TO FLAG-EOF
+            NOT AT END
+                IF FLAG-REC NOT = SPACES
+                    UNSTRING FLAG-REC DELIMITED BY "|"
+                        INTO FLAG-PARSED-ID FLAG-PARSED-FLAGGER
+                             FLAG-PARSED-JOB-ID FLAG-PARSED-REASON
+                             FLAG-PARSED-DATE FLAG-PARSED-STATUS
+                    END-UNSTRING
+                    IF FUNCTION TRIM(FLAG-PARSED-STATUS) = "Pending"
+                        MOVE FUNCTION TRIM(FLAG-PARSED-JOB-ID) TO WS-FLAG-JOB-ID
+                        PERFORM FIND-JOB-BY-ID
+                        IF JOB-DETAILS-FOUND = "Y"
+                          AND FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-DETAILS-USERNAME))
+                            = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                          AND WS-MOD-COUNT < 200
+                            ADD 1 TO WS-MOD-COUNT
+                            MOVE FUNCTION TRIM(FLAG-PARSED-ID) TO WS-MOD-FLAG-ID(WS-MOD-COUNT)
+                            MOVE FUNCTION TRIM(FLAG-PARSED-JOB-ID) TO WS-MOD-JOB-ID(WS-MOD-COUNT)
+                            MOVE JOB-DETAILS-TITLE TO WS-MOD-JOB-TITLE(WS-MOD-COUNT)
+                            MOVE FUNCTION TRIM(FLAG-PARSED-FLAGGER) TO WS-MOD-FLAGGER(WS-MOD-COUNT)
+                            MOVE FUNCTION TRIM(FLAG-PARSED-REASON) TO WS-MOD-REASON(WS-MOD-COUNT)
+                            MOVE SPACES TO OUTPUT-BUFFER
+                            STRING FUNCTION TRIM(WS-MOD-COUNT) DELIMITED BY SIZE
+                                   ". " DELIMITED BY SIZE
+                                   FUNCTION TRIM(JOB-DETAILS-TITLE) DELIMITED BY SIZE
+                                   " - flagged by " DELIMITED BY SIZE
+                                   FUNCTION TRIM(FLAG-PARSED-FLAGGER) DELIMITED BY SIZE
+                                   " (" DELIMITED BY SIZE
+                                   FUNCTION TRIM(FLAG-PARSED-REASON) DELIMITED BY SIZE
+                                   ")" DELIMITED BY SIZE
+                                   INTO OUTPUT-BUFFER
+                            END-STRING
+                            PERFORM DUAL-OUTPUT
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FLAG-FILE
+    EXIT PARAGRAPH.
+
+*> REWRITE-FLAG-STATUS: temp-file swap replacing the row whose ID
+*> matches FLAG-PARSED-ID with FLAG-PARSED-STATUS, same pattern
+*> UPDATE-JOB-RECORD uses for JOB-FILE.
+REWRITE-FLAG-STATUS.
+    MOVE "N" TO FLAG-EOF
+    OPEN INPUT FLAG-FILE
+    IF FLAG-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT FLAG-TEMP-FILE
+
+    PERFORM UNTIL FLAG-EOF = "Y"
+        READ FLAG-FILE
+            AT END
+                MOVE "Y" TO FLAG-EOF
+            NOT AT END
+                IF FLAG-REC NOT = SPACES
+                    MOVE FLAG-REC TO FLAG-TEMP-REC
+                    IF FLAG-REC(1:FUNCTION LENGTH(FUNCTION TRIM(FLAG-PARSED-ID))) = FUNCTION TRIM(FLAG-PARSED-ID)
+                      AND FLAG-REC(FUNCTION LENGTH(FUNCTION TRIM(FLAG-PARSED-ID)) + 1:1) = "|"
+                        UNSTRING FLAG-REC DELIMITED BY "|"
+                            INTO FLAG-PARSED-ID FLAG-PARSED-FLAGGER
+                                 FLAG-PARSED-JOB-ID FLAG-PARSED-REASON
+                                 FLAG-PARSED-DATE
+                        END-UNSTRING
+                        MOVE SPACES TO FLAG-TEMP-REC
+                        STRING
+                            FUNCTION TRIM(FLAG-PARSED-ID)      DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(FLAG-PARSED-FLAGGER) DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(FLAG-PARSED-JOB-ID)  DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(FLAG-PARSED-REASON)  DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(FLAG-PARSED-DATE)    DELIMITED BY SIZE "|"
+                            FUNCTION TRIM(FLAG-PARSED-STATUS)  DELIMITED BY SIZE
+                            INTO FLAG-TEMP-REC
+                        END-STRING
+                    END-IF
+                    WRITE FLAG-TEMP-REC
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE FLAG-FILE
+    CLOSE FLAG-TEMP-FILE
+
+    CALL "CBL_DELETE_FILE" USING WS-FLAG-LIVE-PATH
+    CALL "CBL_RENAME_FILE" USING WS-FLAG-TEMP-PATH WS-FLAG-LIVE-PATH
+        RETURNING WS-FLAG-RENAME-STATUS
+    EXIT PARAGRAPH.
+
+PROFILE-INPUT-PROCESS.
+    MOVE SPACES TO AR-FIRST-NAME
+    MOVE SPACES TO AR-LAST-NAME
+    MOVE SPACES TO AR-UNIVERSITY
+    MOVE SPACES TO AR-MAJOR
+    MOVE SPACES TO AR-ABOUT-ME
+    MOVE ZERO   TO AR-GRADUATION-YEAR
+
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+        MOVE SPACES TO AR-EXP-TITLE(IDX)
+        MOVE SPACES TO AR-EXP-COMPANY(IDX)
+        MOVE SPACES TO AR-EXP-START-DATE(IDX)
+        MOVE SPACES TO AR-EXP-END-DATE(IDX)
+        MOVE SPACES TO AR-EXP-DESCRIPTION(IDX)
+        MOVE SPACES TO AR-EDU-DEGREE(IDX)
+        MOVE SPACES TO AR-EDU-SCHOOL(IDX)
+        MOVE SPACES TO AR-EDU-START-DATE(IDX)
+        MOVE SPACES TO AR-EDU-END-DATE(IDX)
+        MOVE ZERO   TO AR-EDU-GPA(IDX)
+    END-PERFORM
+
+    PERFORM VALIDATE-FIRST-NAME
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    PERFORM VALIDATE-LAST-NAME
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    PERFORM VALIDATE-UNIVERSITY
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    PERFORM VALIDATE-MAJOR
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    PERFORM VALIDATE-GRADUATION-YEAR
+    IF EOF = "Y" EXIT PARAGRAPH END-IF
+
+    MOVE "Please enter about me (optional):" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-ABOUT-ME
+    END-READ
+
+    *> Collect experience data
+    PERFORM COLLECT-EXPERIENCE-DATA
+
+    *> Collect education data
+    PERFORM COLLECT-EDUCATION-DATA
+
+    *> Flag a mismatch between the stated graduation year and the most
+    *> recent education entry before the profile is written
+    PERFORM CHECK-GRADUATION-CONSISTENCY
+
+    *> Save profile data
+    PERFORM SAVE-PROFILE-DATA
+
+    *> Show completion
+    PERFORM SHOW-PROFILE-COMPLETION-MENU
+    EXIT PARAGRAPH.
+
+SHOW-PROFILE-COMPLETION-MENU.
+    MOVE "Profile saved successfully." TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+
+    MOVE "MAIN" TO CURRENT-MENU
+    MOVE 0            TO NAV-INDEX
+    MOVE "SHOW-MENU"  TO NAV-ACTION
+    PERFORM NAV-PRINT-LOOP
+    EXIT PARAGRAPH.
+
+*> COLLECT-EXPERIENCE-DATA: prompts for one experience entry at a
+*> time, up to 10, asking after each one whether the applicant wants
+*> to add another so the list is not capped at a fixed small count.
+COLLECT-EXPERIENCE-DATA.
+    MOVE 1 TO IDX
+    MOVE "Y" TO WS-ADD-ANOTHER
+    PERFORM UNTIL IDX > 10 OR EOF = "Y" OR WS-ADD-ANOTHER NOT = "Y"
+        MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+        STRING "Experience #" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+               " - Title (e.g., Software Intern):" DELIMITED BY SIZE
+            INTO OUTPUT-BUFFER
+        END-STRING
+        PERFORM DUAL-OUTPUT
+        READ INFILE AT END MOVE "Y" TO EOF
+            NOT AT END
+                    PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-EXP-TITLE(IDX)
+        END-READ
+
+        IF EOF NOT = "Y"
+            MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+            STRING "Experience #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+                   " - Company/Organization:" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-EXP-COMPANY(IDX)
+            END-READ
+        END-IF
+
+        IF EOF NOT = "Y"
+            MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+            STRING "Experience #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+                   " - Start Date (e.g., Jan 2023):" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-EXP-START-DATE(IDX)
+            END-READ
+        END-IF
+
+        IF EOF NOT = "Y"
+            MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+            STRING "Experience #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+                   " - End Date (e.g., May 2024, or 'Present'):" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-EXP-END-DATE(IDX)
+            END-READ
+        END-IF
+
+        IF EOF NOT = "Y"
+            MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+            STRING "Experience #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+                   " - Description:" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-EXP-DESCRIPTION(IDX)
+            END-READ
+        END-IF
+
+        IF EOF NOT = "Y" AND IDX < 10
+            MOVE "Add another experience entry? (Y/N):" TO OUTPUT-BUFFER
+            PERFORM DUAL-OUTPUT
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE
+                        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(IN-REC))
+                            TO WS-ADD-ANOTHER
+            END-READ
+        ELSE
+            MOVE "N" TO WS-ADD-ANOTHER
+        END-IF
+        ADD 1 TO IDX
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> COLLECT-EDUCATION-DATA: prompts for one education entry at a time,
+*> up to 10, asking after each one whether the applicant wants to add
+*> another so the list is not capped at a fixed small count.
+COLLECT-EDUCATION-DATA.
+    MOVE 1 TO IDX
+    MOVE "Y" TO WS-ADD-ANOTHER
+    PERFORM UNTIL IDX > 10 OR EOF = "Y" OR WS-ADD-ANOTHER NOT = "Y"
+        MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+        STRING "Education #" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+               " - Degree (e.g., Bachelor of Science):" DELIMITED BY SIZE
+            INTO OUTPUT-BUFFER
+        END-STRING
+        PERFORM DUAL-OUTPUT
+        READ INFILE AT END MOVE "Y" TO EOF
+            NOT AT END
+                    PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-EDU-DEGREE(IDX)
+        END-READ
+
+        IF EOF NOT = "Y"
+            MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+            STRING "Education #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+                   " - University/College:" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-EDU-SCHOOL(IDX)
+            END-READ
+        END-IF
+
+        IF EOF NOT = "Y"
+            MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+            STRING "Education #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+                   " - Years Attended (e.g., 2020-2024):" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-EDU-START-DATE(IDX)
+            END-READ
+        END-IF
+
+        IF EOF NOT = "Y"
+            MOVE IDX TO WS-ENTRY-NUM-DISPLAY
+            STRING "Education #" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ENTRY-NUM-DISPLAY) DELIMITED BY SIZE
+                   " - GPA (optional, e.g., 3.50):" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+            MOVE SPACES TO TEMP-EDU-GPA
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE MOVE IN-REC(1:6) TO TEMP-EDU-GPA
+            END-READ
+            IF EOF NOT = "Y" AND FUNCTION TRIM(TEMP-EDU-GPA) NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(TEMP-EDU-GPA)) = 0
+                MOVE FUNCTION NUMVAL(FUNCTION TRIM(TEMP-EDU-GPA)) TO AR-EDU-GPA(IDX)
+            END-IF
+        END-IF
+
+        IF EOF NOT = "Y" AND IDX < 10
+            MOVE "Add another education entry? (Y/N):" TO OUTPUT-BUFFER
+            PERFORM DUAL-OUTPUT
+            READ INFILE AT END MOVE "Y" TO EOF
+                NOT AT END
+                        PERFORM COUNT-INPUT-LINE
+                        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(IN-REC))
+                            TO WS-ADD-ANOTHER
+            END-READ
+        ELSE
+            MOVE "N" TO WS-ADD-ANOTHER
+        END-IF
+        ADD 1 TO IDX
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> CHECK-GRADUATION-CONSISTENCY: AR-EDU-START-DATE holds a free-text
+*> "Years Attended" range (e.g., "2020-2024"), so the end year is
+*> parsed from its trailing 4 characters rather than read from a
+*> dedicated field. AR-EDU-END-DATE is populated here as a byproduct
+*> so it carries the parsed year for any future caller that wants it.
+CHECK-GRADUATION-CONSISTENCY.
+    MOVE 0 TO WS-MAX-EDU-END-YEAR
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+        IF FUNCTION TRIM(AR-EDU-SCHOOL(IDX)) NOT = SPACES
+            MOVE FUNCTION TRIM(AR-EDU-START-DATE(IDX)) TO WS-EDU-YEARS-TEXT
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(AR-EDU-START-DATE(IDX)))
+                TO YEAR-LEN
+            IF YEAR-LEN >= 4
+                MOVE WS-EDU-YEARS-TEXT(YEAR-LEN - 3:4) TO WS-EDU-END-YEAR-TEXT
+                IF WS-EDU-END-YEAR-TEXT IS NUMERIC
+                    MOVE WS-EDU-END-YEAR-TEXT TO AR-EDU-END-DATE(IDX)
+                    IF FUNCTION NUMVAL(WS-EDU-END-YEAR-TEXT)
+                       > WS-MAX-EDU-END-YEAR
+                        MOVE FUNCTION NUMVAL(WS-EDU-END-YEAR-TEXT)
+                            TO WS-MAX-EDU-END-YEAR
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF WS-MAX-EDU-END-YEAR > 0 AND WS-MAX-EDU-END-YEAR NOT = AR-GRADUATION-YEAR
+        MOVE SPACES TO OUTPUT-BUFFER
+        STRING "Warning: Your graduation year (" DELIMITED BY SIZE
+               AR-GRADUATION-YEAR DELIMITED BY SIZE
+               ") does not match your most recent education entry's end year ("
+                   DELIMITED BY SIZE
+               WS-MAX-EDU-END-YEAR DELIMITED BY SIZE
+               ")." DELIMITED BY SIZE
+            INTO OUTPUT-BUFFER
+        END-STRING
+        PERFORM DUAL-OUTPUT
+        MOVE "Please double-check your profile - this may look inaccurate to employers."
+            TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+    END-IF
+    EXIT PARAGRAPH.
+
+VALIDATE-FIRST-NAME.
+    MOVE "Please enter your first name:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-FIRST-NAME
+    END-READ
+
+    IF EOF NOT = "Y"
+        IF AR-FIRST-NAME = SPACES
+            MOVE "Error: First name is required and cannot be empty." TO OUTPUT-BUFFER
+            PERFORM DUAL-OUTPUT
+            MOVE "Please re-enter your first name:" TO OUTPUT-BUFFER
             PERFORM DUAL-OUTPUT
             MOVE "Y" TO EOF
         END-IF
@@ -1045,7 +2904,8 @@ VALIDATE-LAST-NAME.
     PERFORM DUAL-OUTPUT
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-LAST-NAME
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-LAST-NAME
     END-READ
 
     IF EOF NOT = "Y"
@@ -1064,7 +2924,8 @@ VALIDATE-UNIVERSITY.
     PERFORM DUAL-OUTPUT
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-UNIVERSITY
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-UNIVERSITY
     END-READ
 
     IF EOF NOT = "Y"
@@ -1083,7 +2944,8 @@ VALIDATE-MAJOR.
     PERFORM DUAL-OUTPUT
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO AR-MAJOR
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO AR-MAJOR
     END-READ
 
     IF EOF NOT = "Y"
@@ -1095,89 +2957,632 @@ VALIDATE-MAJOR.
             MOVE "Y" TO EOF
         END-IF
     END-IF
-    EXIT PARAGRAPH.
+    EXIT PARAGRAPH.
+
+VALIDATE-GRADUATION-YEAR.
+    MOVE "Please enter your graduation year (4 digits):" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC (1:4) TO TEMP-GRAD-YEAR
+    END-READ
+
+    IF EOF NOT = "Y"
+
+        IF TEMP-GRAD-YEAR IS NUMERIC
+            MOVE TEMP-GRAD-YEAR TO AR-GRADUATION-YEAR
+        ELSE
+            MOVE "Error: Graduation year must be a valid 4-digit year." TO OUTPUT-BUFFER
+            PERFORM DUAL-OUTPUT
+            MOVE "Please re-enter your graduation year (4 digits):" TO OUTPUT-BUFFER
+            PERFORM DUAL-OUTPUT
+            MOVE "Y" TO EOF
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+SAVE-PROFILE-DATA.
+    *> Strip any "|" a user typed into a free-text field -
+    *> PROFILE-DATA-STRING is pipe-delimited, so a stray "|" would shift
+    *> every field after it out of alignment on load
+    INSPECT AR-FIRST-NAME REPLACING ALL "|" BY " "
+    INSPECT AR-LAST-NAME  REPLACING ALL "|" BY " "
+    INSPECT AR-UNIVERSITY REPLACING ALL "|" BY " "
+    INSPECT AR-MAJOR      REPLACING ALL "|" BY " "
+    INSPECT AR-ABOUT-ME   REPLACING ALL "|" BY " "
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+        INSPECT AR-EXP-TITLE(IDX)       REPLACING ALL "|" BY " "
+        INSPECT AR-EXP-COMPANY(IDX)     REPLACING ALL "|" BY " "
+        INSPECT AR-EXP-START-DATE(IDX)  REPLACING ALL "|" BY " "
+        INSPECT AR-EXP-END-DATE(IDX)    REPLACING ALL "|" BY " "
+        INSPECT AR-EXP-DESCRIPTION(IDX) REPLACING ALL "|" BY " "
+        INSPECT AR-EDU-DEGREE(IDX)      REPLACING ALL "|" BY " "
+        INSPECT AR-EDU-SCHOOL(IDX)      REPLACING ALL "|" BY " "
+        INSPECT AR-EDU-START-DATE(IDX)  REPLACING ALL "|" BY " "
+    END-PERFORM
+
+    MOVE SPACES TO PROFILE-DATA-STRING
+    MOVE 1 TO WS-PROFILE-PTR
+    STRING
+           FUNCTION TRIM(AR-FIRST-NAME)        DELIMITED BY SIZE "|"
+           FUNCTION TRIM(AR-LAST-NAME)         DELIMITED BY SIZE "|"
+           FUNCTION TRIM(AR-UNIVERSITY)        DELIMITED BY SIZE "|"
+           FUNCTION TRIM(AR-MAJOR)             DELIMITED BY SIZE "|"
+           AR-GRADUATION-YEAR                  DELIMITED BY SIZE "|"
+           FUNCTION TRIM(AR-ABOUT-ME)          DELIMITED BY SIZE "|"
+        INTO PROFILE-DATA-STRING
+        WITH POINTER WS-PROFILE-PTR
+    END-STRING
+
+    *> Experience and education entries are appended one at a time so
+    *> the field list is not fixed at compile time - each entry's
+    *> STRING continues from where the previous one left off via
+    *> WITH POINTER, the same way ProfileStorage.cob's BUILD-PROFILE-
+    *> STRING and ViewProfile.cob's UNSTRING now walk the same layout.
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+        STRING
+               FUNCTION TRIM(AR-EXP-TITLE(IDX))       DELIMITED BY SIZE "|"
+               FUNCTION TRIM(AR-EXP-COMPANY(IDX))     DELIMITED BY SIZE "|"
+               FUNCTION TRIM(AR-EXP-START-DATE(IDX))  DELIMITED BY SIZE "|"
+               FUNCTION TRIM(AR-EXP-END-DATE(IDX))    DELIMITED BY SIZE "|"
+               FUNCTION TRIM(AR-EXP-DESCRIPTION(IDX)) DELIMITED BY SIZE "|"
+            INTO PROFILE-DATA-STRING
+            WITH POINTER WS-PROFILE-PTR
+        END-STRING
+    END-PERFORM
+
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+        MOVE AR-EDU-GPA(IDX) TO WS-EDU-GPA-EDIT(IDX)
+        STRING
+               FUNCTION TRIM(AR-EDU-DEGREE(IDX))     DELIMITED BY SIZE "|"
+               FUNCTION TRIM(AR-EDU-SCHOOL(IDX))     DELIMITED BY SIZE "|"
+               FUNCTION TRIM(AR-EDU-START-DATE(IDX)) DELIMITED BY SIZE "|"
+               WS-EDU-GPA-EDIT(IDX)                  DELIMITED BY SIZE "|"
+            INTO PROFILE-DATA-STRING
+            WITH POINTER WS-PROFILE-PTR
+        END-STRING
+    END-PERFORM
+
+    MOVE "SAVE" TO WS-PROFILE-STORAGE-OP
+    CALL 'PROFILE-STORAGE'
+         USING AR-USERNAME PROFILE-DATA-STRING WS-PROFILE-STORAGE-OP
+               CREATE-STATUS CREATE-RESPONSE
+    EXIT PARAGRAPH.
+
+*> PROFILE LOADER
+PROFILE-LOAD.
+    MOVE SPACES TO PROFILE-DATA-STRING
+    MOVE "LOAD" TO WS-PROFILE-STORAGE-OP
+    CALL 'PROFILE-STORAGE'
+         USING AR-USERNAME PROFILE-DATA-STRING WS-PROFILE-STORAGE-OP
+               CREATE-STATUS CREATE-RESPONSE
+    EXIT PARAGRAPH.
+
+*> SEARCH-PROFILE-PROMPT: asks how to search (name/university/major)
+*> and for the search term, then calls SEARCHPROFILE, which now does a
+*> case-insensitive partial match instead of requiring an exact full
+*> name. A single match goes straight into the existing
+*> profile-view/connection-request flow; more than one shows a
+*> numbered list to choose from, the same way BUILD-JOB-SUMMARIES does
+*> for job postings.
+SEARCH-PROFILE-PROMPT.
+    MOVE "NAME" TO WS-SEARCH-TYPE
+    MOVE "Search by (1) Name, (2) University, or (3) Major? Enter 1, 2, or 3:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            MOVE FUNCTION TRIM(IN-REC) TO WS-SEARCH-TYPE-CHOICE
+    END-READ
+    IF EOF = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    EVALUATE FUNCTION TRIM(WS-SEARCH-TYPE-CHOICE)
+        WHEN "2"
+            MOVE "UNIVERSITY" TO WS-SEARCH-TYPE
+        WHEN "3"
+            MOVE "MAJOR" TO WS-SEARCH-TYPE
+        WHEN OTHER
+            MOVE "NAME" TO WS-SEARCH-TYPE
+    END-EVALUATE
+
+    MOVE "Enter a search term (partial matches are OK):" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            MOVE IN-REC TO SEARCH-NAME
+    END-READ
+    IF EOF = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    CALL 'SEARCHPROFILE' USING SEARCH-NAME WS-SEARCH-TYPE WS-MATCH-COUNT
+        WS-MATCH-USERNAMES WS-MATCH-DISPLAY-LINES AR-USERNAME
+
+    EVALUATE TRUE
+        WHEN WS-MATCH-COUNT = 0
+            MOVE "No profiles matching that search could be found." TO OUTPUT-BUFFER
+            PERFORM DUAL-OUTPUT
+            PERFORM RETURN-TO-MAIN-MENU
+        WHEN WS-MATCH-COUNT = 1
+            MOVE WS-MATCH-USERNAME(1) TO FOUND-USERNAME
+            PERFORM SHOW-MATCHED-PROFILE
+        WHEN OTHER
+            PERFORM SELECT-PROFILE-MATCH
+    END-EVALUATE
+    EXIT PARAGRAPH.
+
+*> SELECT-PROFILE-MATCH: lists every match and lets the user pick one
+*> by number, or 0 to go back without viewing a profile.
+SELECT-PROFILE-MATCH.
+    MOVE "---Search Results---" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1 UNTIL WS-MATCH-IDX > WS-MATCH-COUNT
+        MOVE SPACES TO OUTPUT-BUFFER
+        MOVE WS-MATCH-IDX TO WS-MATCH-IDX-DISPLAY
+        STRING FUNCTION TRIM(WS-MATCH-IDX-DISPLAY)            DELIMITED BY SIZE
+               ". "                                           DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MATCH-DISPLAY-LINE(WS-MATCH-IDX)) DELIMITED BY SIZE
+            INTO OUTPUT-BUFFER
+        END-STRING
+        PERFORM DUAL-OUTPUT
+    END-PERFORM
+
+    MOVE "Enter a number to view that profile, or 0 to go back:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            MOVE 0 TO WS-MATCH-SELECTION
+            IF FUNCTION TRIM(IN-REC) IS NUMERIC
+                MOVE FUNCTION TRIM(IN-REC) TO WS-MATCH-SELECTION
+            END-IF
+    END-READ
+    IF EOF = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-MATCH-SELECTION > 0 AND WS-MATCH-SELECTION <= WS-MATCH-COUNT
+        MOVE WS-MATCH-USERNAME(WS-MATCH-SELECTION) TO FOUND-USERNAME
+        PERFORM SHOW-MATCHED-PROFILE
+    ELSE
+        PERFORM RETURN-TO-MAIN-MENU
+    END-IF
+    EXIT PARAGRAPH.
+
+*> SHOW-MATCHED-PROFILE: displays FOUND-USERNAME's profile and offers
+*> to send a connection request, same flow the old exact-match search
+*> used.
+SHOW-MATCHED-PROFILE.
+    MOVE "---Found User Profile---" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+
+    MOVE AR-USERNAME TO SAVED-USERNAME
+    MOVE FOUND-USERNAME TO AR-USERNAME
+    PERFORM PROFILE-LOAD
+
+    MOVE "SEARCH" TO VIEW-MODE
+    CALL 'VIEWPROFILE' USING AR-USERNAME PROFILE-DATA-STRING VIEW-MODE
+
+    MOVE "Send Connection Request? (Yes/No)" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            MOVE IN-REC TO SEND_BOOL
+    END-READ
+
+    IF EOF NOT = "Y"
+        EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(SEND_BOOL))
+            WHEN "YES"
+                MOVE "Add a personal note to your request? (or press Enter to skip):" TO OUTPUT-BUFFER
+                PERFORM DUAL-OUTPUT
+                MOVE SPACES TO CONN-NOTE
+                READ INFILE
+                    AT END MOVE "Y" TO EOF
+                    NOT AT END
+                        PERFORM COUNT-INPUT-LINE
+                        MOVE IN-REC TO CONN-NOTE
+                END-READ
+                MOVE "YES" TO CONN-ACTION
+                CALL "CONNECTION" USING SAVED-USERNAME FOUND-USERNAME CONN-ACTION CONN-RESPONSE CONN-NOTE
+                MOVE CONN-RESPONSE TO OUTPUT-BUFFER
+                PERFORM DUAL-OUTPUT
+            WHEN "NO"
+                MOVE "Connection request cancelled." TO OUTPUT-BUFFER
+                PERFORM DUAL-OUTPUT
+            WHEN OTHER
+                *> Silently ignore invalid response
+                CONTINUE
+        END-EVALUATE
+    END-IF
+
+    MOVE SAVED-USERNAME TO AR-USERNAME
+    PERFORM RETURN-TO-MAIN-MENU
+    EXIT PARAGRAPH.
+
+*> BROWSE-UNIVERSITY-PROMPT: asks for a university and lists every
+*> profile sharing it, the way VIEW MY NETWORK lists connections.
+BROWSE-UNIVERSITY-PROMPT.
+    MOVE "Enter a university to browse (partial matches are OK):" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            MOVE IN-REC TO WS-BROWSE-UNIVERSITY
+    END-READ
+    IF EOF = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    CALL 'BROWSEUNIVERSITY' USING WS-BROWSE-UNIVERSITY
+    EXIT PARAGRAPH.
+
+*> ENDORSE-SKILL-FLOW: let a user endorse one of the catalog skills
+*> (the same five NAVIGATION's "Learn a New Skill" menu lists) for one
+*> of their established connections. Endorsing a stranger is rejected -
+*> endorsements are meant to vouch for connections, not anyone.
+ENDORSE-SKILL-FLOW.
+    MOVE "Enter the username of the connection you want to endorse:"
+        TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            MOVE IN-REC TO WS-ENDORSE-TARGET
+    END-READ
+    IF EOF = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ENDORSE-TARGET))
+       = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+        MOVE "You cannot endorse yourself." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM CHECK-ENDORSE-CONNECTED
+    IF WS-ENDORSE-CONNECTED = "N"
+        MOVE "You can only endorse someone you are connected with."
+            TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "Which skill would you like to endorse?" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "1. Resume Writing" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "2. Interviewing Skills" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "3. Networking Basics" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "4. Personal Branding" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "5. Time Management" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "Enter your choice:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            MOVE IN-REC TO WS-ENDORSE-SKILL-CHOICE
+    END-READ
+    IF EOF = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE FUNCTION TRIM(WS-ENDORSE-SKILL-CHOICE) TO WS-ENDORSE-SKILL-ID
+    IF WS-ENDORSE-SKILL-ID < "1" OR WS-ENDORSE-SKILL-ID > "5"
+        MOVE "Invalid skill choice." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM CHECK-ENDORSE-DUPLICATE
+    IF WS-ENDORSE-DUPLICATE = "Y"
+        MOVE "You have already endorsed this connection for that skill."
+            TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    OPEN EXTEND SKILL-ENDORSE-FILE
+    IF SKILL-ENDORSE-STATUS = "35"
+        OPEN OUTPUT SKILL-ENDORSE-FILE
+    END-IF
+    MOVE SPACES TO SKILL-ENDORSE-REC
+    STRING FUNCTION TRIM(AR-USERNAME) DELIMITED BY SIZE
+           "|" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-ENDORSE-TARGET) DELIMITED BY SIZE
+           "|" DELIMITED BY SIZE
+           WS-ENDORSE-SKILL-ID DELIMITED BY SIZE
+        INTO SKILL-ENDORSE-REC
+    END-STRING
+    WRITE SKILL-ENDORSE-REC
+    CLOSE SKILL-ENDORSE-FILE
+
+    MOVE "Endorsement recorded. Thanks for supporting your connection!"
+        TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    EXIT PARAGRAPH.
+
+*> CHECK-ENDORSE-CONNECTED: confirms AR-USERNAME/WS-ENDORSE-TARGET
+*> appear together (either order) in EstablishedConnections.txt.
+CHECK-ENDORSE-CONNECTED.
+    MOVE "N" TO WS-ENDORSE-CONNECTED
+    MOVE "N" TO WS-ENDORSE-EOF
+    OPEN INPUT ESTABLISHED-FILE
+    IF ESTABLISHED-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL WS-ENDORSE-EOF = "Y"
+        READ ESTABLISHED-FILE
+            AT END
+                MOVE "Y" TO WS-ENDORSE-EOF
+            NOT AT END
+                IF (FUNCTION UPPER-CASE(FUNCTION TRIM(ER-USER-A)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                    AND FUNCTION UPPER-CASE(FUNCTION TRIM(ER-USER-B)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ENDORSE-TARGET)))
+                   OR
+                   (FUNCTION UPPER-CASE(FUNCTION TRIM(ER-USER-A)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ENDORSE-TARGET))
+                    AND FUNCTION UPPER-CASE(FUNCTION TRIM(ER-USER-B)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME)))
+                    MOVE "Y" TO WS-ENDORSE-CONNECTED
+                    MOVE "Y" TO WS-ENDORSE-EOF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ESTABLISHED-FILE
+    EXIT PARAGRAPH.
+
+*> CHECK-ENDORSE-DUPLICATE: one endorsement per endorser/endorsee/skill
+*> triple, same "check before append" dedup NAVIGATION's
+*> MARK-SKILL-COMPLETE already uses for SkillCompletions.txt.
+CHECK-ENDORSE-DUPLICATE.
+    MOVE "N" TO WS-ENDORSE-DUPLICATE
+    MOVE "N" TO WS-ENDORSE-EOF
+    OPEN INPUT SKILL-ENDORSE-FILE
+    IF SKILL-ENDORSE-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL WS-ENDORSE-EOF = "Y"
+        READ SKILL-ENDORSE-FILE
+            AT END
+                MOVE "Y" TO WS-ENDORSE-EOF
+            NOT AT END
+                UNSTRING SKILL-ENDORSE-REC DELIMITED BY "|"
+                    INTO WS-ENDORSE-PARSED-ENDORSER
+                         WS-ENDORSE-PARSED-ENDORSEE
+                         WS-ENDORSE-PARSED-SKILL-ID
+                END-UNSTRING
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ENDORSE-PARSED-ENDORSER))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ENDORSE-PARSED-ENDORSEE))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ENDORSE-TARGET))
+                   AND WS-ENDORSE-PARSED-SKILL-ID = WS-ENDORSE-SKILL-ID
+                    MOVE "Y" TO WS-ENDORSE-DUPLICATE
+                    MOVE "Y" TO WS-ENDORSE-EOF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE SKILL-ENDORSE-FILE
+    EXIT PARAGRAPH.
+
+*> BLOCK-USER-FLOW: adds a row to BlockedUsers.txt so CONNECTION
+*> refuses new connection requests between the two users and
+*> SEARCHPROFILE leaves the blocked user out of search results,
+*> in either direction.
+BLOCK-USER-FLOW.
+    MOVE "Enter the username of the person you want to block:"
+        TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            MOVE IN-REC TO WS-BLOCK-TARGET
+    END-READ
+    IF EOF = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-BLOCK-TARGET))
+       = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+        MOVE "You cannot block yourself." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM CHECK-BLOCK-DUPLICATE
+    IF WS-BLOCK-DUPLICATE = "Y"
+        MOVE "You have already blocked this user." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    OPEN EXTEND BLOCKED-FILE
+    IF BLOCKED-STATUS = "35"
+        OPEN OUTPUT BLOCKED-FILE
+    END-IF
+    MOVE SPACES TO BLOCKED-REC
+    STRING FUNCTION TRIM(AR-USERNAME) DELIMITED BY SIZE
+           "|" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-BLOCK-TARGET) DELIMITED BY SIZE
+        INTO BLOCKED-REC
+    END-STRING
+    WRITE BLOCKED-REC
+    CLOSE BLOCKED-FILE
+
+    MOVE "User blocked. They will no longer appear in your search results and cannot connect with you."
+        TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    EXIT PARAGRAPH.
+
+*> CHECK-BLOCK-DUPLICATE: one block row per blocker/blocked pair.
+CHECK-BLOCK-DUPLICATE.
+    MOVE "N" TO WS-BLOCK-DUPLICATE
+    MOVE "N" TO WS-BLOCK-EOF
+    OPEN INPUT BLOCKED-FILE
+    IF BLOCKED-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL WS-BLOCK-EOF = "Y"
+        READ BLOCKED-FILE
+            AT END
+                MOVE "Y" TO WS-BLOCK-EOF
+            NOT AT END
+                UNSTRING BLOCKED-REC DELIMITED BY "|"
+                    INTO BLOCKED-PARSED-BLOCKER
+                         BLOCKED-PARSED-BLOCKED
+                END-UNSTRING
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKER))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKED))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-BLOCK-TARGET))
+                    MOVE "Y" TO WS-BLOCK-DUPLICATE
+                    MOVE "Y" TO WS-BLOCK-EOF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE BLOCKED-FILE
+    EXIT PARAGRAPH.
+
+*> RETURN-TO-MAIN-MENU: separator, message, and nav reset shared by
+*> every exit path out of the search flow.
+RETURN-TO-MAIN-MENU.
+    MOVE "--------------------" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    MOVE "Returning to Main Menu..." TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+
+    MOVE "MAIN" TO CURRENT-MENU
+    MOVE 0            TO NAV-INDEX
+    MOVE "SHOW-MENU"  TO NAV-ACTION
+    PERFORM NAV-PRINT-LOOP
+    EXIT PARAGRAPH.
+
+*> BROWSE-JOBS-SECTION: prompts for an optional keyword search and
+*> location/employer filters, plus an optional recency sort, then
+*> builds the numbered list through those options. Pressing Enter on
+*> any prompt leaves that option off, reproducing the old unfiltered
+*> full listing.
+BROWSE-JOBS-SECTION.
+    MOVE SPACES TO WS-JOB-SEARCH-KEYWORD
+    MOVE SPACES TO WS-JOB-FILTER-LOCATION
+    MOVE SPACES TO WS-JOB-FILTER-EMPLOYER
+    MOVE "N" TO WS-JOB-SORT-RECENCY
+
+    MOVE "Enter a keyword to search job titles/descriptions, or press Enter to skip:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    IF EOF NOT = "Y"
+        READ INFILE
+            AT END MOVE "Y" TO EOF
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                MOVE IN-REC TO WS-JOB-SEARCH-KEYWORD
+        END-READ
+    END-IF
+
+    IF EOF NOT = "Y"
+        MOVE "Enter a location to filter by, or press Enter to skip:" TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        READ INFILE
+            AT END MOVE "Y" TO EOF
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                MOVE IN-REC TO WS-JOB-FILTER-LOCATION
+        END-READ
+    END-IF
+
+    IF EOF NOT = "Y"
+        MOVE "Enter an employer to filter by, or press Enter to skip:" TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        READ INFILE
+            AT END MOVE "Y" TO EOF
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                MOVE IN-REC TO WS-JOB-FILTER-EMPLOYER
+        END-READ
+    END-IF
+
+    IF EOF NOT = "Y"
+        MOVE "Sort by most recently posted first? (Y/N):" TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        READ INFILE
+            AT END MOVE "Y" TO EOF
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE
+                MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(IN-REC)) TO WS-JOB-SORT-RECENCY
+        END-READ
+    END-IF
+
+    IF EOF = "Y"
+        EXIT PARAGRAPH
+    END-IF
 
-VALIDATE-GRADUATION-YEAR.
-    MOVE "Please enter your graduation year (4 digits):" TO OUTPUT-BUFFER
-    PERFORM DUAL-OUTPUT
+    *> Use the new BUILD-JOB-SUMMARIES routine
+    PERFORM BUILD-JOB-SUMMARIES
+
+    *> Read user selection
     READ INFILE
         AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC (1:4) TO TEMP-GRAD-YEAR
+        NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO JOB-SELECTION
     END-READ
 
     IF EOF NOT = "Y"
-
-        IF TEMP-GRAD-YEAR IS NUMERIC
-            MOVE TEMP-GRAD-YEAR TO AR-GRADUATION-YEAR
-        ELSE
-            MOVE "Error: Graduation year must be a valid 4-digit year." TO OUTPUT-BUFFER
-            PERFORM DUAL-OUTPUT
-            MOVE "Please re-enter your graduation year (4 digits):" TO OUTPUT-BUFFER
-            PERFORM DUAL-OUTPUT
-            MOVE "Y" TO EOF
-        END-IF
+        PERFORM HANDLE-JOB-SELECTION
     END-IF
     EXIT PARAGRAPH.
 
-SAVE-PROFILE-DATA.
-    MOVE SPACES TO PROFILE-DATA-STRING
-    STRING
-           FUNCTION TRIM(AR-FIRST-NAME)        DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-LAST-NAME)         DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-UNIVERSITY)        DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-MAJOR)             DELIMITED BY SIZE "|"
-           AR-GRADUATION-YEAR                  DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-ABOUT-ME)          DELIMITED BY SIZE "|"
-
-           FUNCTION TRIM(AR-EXP-TITLE(1))      DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-COMPANY(1))    DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-DATES(1))      DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-DESCRIPTION(1)) DELIMITED BY SIZE "|"
-
-           FUNCTION TRIM(AR-EXP-TITLE(2))      DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-COMPANY(2))    DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-DATES(2))      DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-DESCRIPTION(2)) DELIMITED BY SIZE "|"
-
-           FUNCTION TRIM(AR-EXP-TITLE(3))      DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-COMPANY(3))    DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-DATES(3))      DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EXP-DESCRIPTION(3)) DELIMITED BY SIZE "|"
-
-           FUNCTION TRIM(AR-EDU-DEGREE(1))     DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EDU-SCHOOL(1))     DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EDU-YEARS(1))      DELIMITED BY SIZE "|"
-
-           FUNCTION TRIM(AR-EDU-DEGREE(2))     DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EDU-SCHOOL(2))     DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EDU-YEARS(2))      DELIMITED BY SIZE "|"
+RECOMMENDED-JOBS-SECTION.
+    *> Postings have no explicit major/university field, so "recommended"
+    *> means: reuse the same keyword search BROWSE-JOBS-SECTION already
+    *> does, pre-filled with the student's own major so it matches
+    *> against job titles/descriptions, skipping the manual prompts.
+    MOVE SPACES TO WS-JOB-SEARCH-KEYWORD
+    MOVE SPACES TO WS-JOB-FILTER-LOCATION
+    MOVE SPACES TO WS-JOB-FILTER-EMPLOYER
+    MOVE "Y" TO WS-JOB-SORT-RECENCY
+
+    IF FUNCTION TRIM(AR-MAJOR) = SPACES
+        MOVE "Add a major to your profile to get job recommendations." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
 
-           FUNCTION TRIM(AR-EDU-DEGREE(3))     DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EDU-SCHOOL(3))     DELIMITED BY SIZE "|"
-           FUNCTION TRIM(AR-EDU-YEARS(3))      DELIMITED BY SIZE
-        INTO PROFILE-DATA-STRING
+    MOVE FUNCTION TRIM(AR-MAJOR) TO WS-JOB-SEARCH-KEYWORD
+    STRING "Jobs and internships recommended for your major (" DELIMITED BY SIZE
+           FUNCTION TRIM(AR-MAJOR)                             DELIMITED BY SIZE
+           "):"                                                DELIMITED BY SIZE
+        INTO OUTPUT-BUFFER
     END-STRING
+    PERFORM DUAL-OUTPUT
 
-    CALL 'PROFILE-STORAGE'
-         USING AR-USERNAME PROFILE-DATA-STRING CREATE-STATUS CREATE-RESPONSE
-    EXIT PARAGRAPH.
-
-*> PROFILE LOADER
-PROFILE-LOAD.
-    MOVE SPACES TO PROFILE-DATA-STRING
-    CALL 'PROFILE-STORAGE-LOAD'
-         USING AR-USERNAME PROFILE-DATA-STRING
-    EXIT PARAGRAPH.
-
-BROWSE-JOBS-SECTION.
-    *> Use the new BUILD-JOB-SUMMARIES routine
     PERFORM BUILD-JOB-SUMMARIES
 
-    *> Read user selection
-    READ INFILE
-        AT END MOVE "Y" TO EOF
-        NOT AT END MOVE IN-REC TO JOB-SELECTION
-    END-READ
+    IF EOF NOT = "Y"
+        READ INFILE
+            AT END MOVE "Y" TO EOF
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO JOB-SELECTION
+        END-READ
+    END-IF
 
     IF EOF NOT = "Y"
         PERFORM HANDLE-JOB-SELECTION
@@ -1185,7 +3590,7 @@ BROWSE-JOBS-SECTION.
     EXIT PARAGRAPH.
 
 PARSE-JOB-RECORD.
-    *> Parse pipe-separated job record: ID|USERNAME|TITLE|DESC|EMPLOYER|LOCATION|SALARY
+    *> Parse pipe-separated job record: ID|USERNAME|TITLE|DESC|EMPLOYER|LOCATION|SALARY|STATUS|POSTED-DATE|TYPE
     MOVE SPACES TO JOB-PARSED-ID
     MOVE SPACES TO JOB-PARSED-USERNAME
     MOVE SPACES TO JOB-PARSED-TITLE
@@ -1193,6 +3598,9 @@ PARSE-JOB-RECORD.
     MOVE SPACES TO JOB-PARSED-EMPLOYER
     MOVE SPACES TO JOB-PARSED-LOCATION
     MOVE SPACES TO JOB-PARSED-SALARY
+    MOVE SPACES TO JOB-PARSED-POSTING-STATUS
+    MOVE SPACES TO JOB-PARSED-POSTED-DATE
+    MOVE SPACES TO JOB-PARSED-TYPE
 
     *> Find first pipe delimiter
     UNSTRING JOB-REC DELIMITED BY "|"
@@ -1203,7 +3611,16 @@ PARSE-JOB-RECORD.
              JOB-PARSED-EMPLOYER
              JOB-PARSED-LOCATION
              JOB-PARSED-SALARY
+             JOB-PARSED-POSTING-STATUS
+             JOB-PARSED-POSTED-DATE
+             JOB-PARSED-TYPE
     END-UNSTRING
+    IF FUNCTION TRIM(JOB-PARSED-POSTING-STATUS) = SPACES
+        MOVE "Open" TO JOB-PARSED-POSTING-STATUS
+    END-IF
+    IF FUNCTION TRIM(JOB-PARSED-TYPE) = SPACES
+        MOVE "Full-Time" TO JOB-PARSED-TYPE
+    END-IF
     EXIT PARAGRAPH.
 
 HANDLE-JOB-SELECTION.
@@ -1272,6 +3689,9 @@ SHOW-JOB-DETAILS.
                         MOVE JOB-PARSED-EMPLOYER TO JOB-DETAILS-EMPLOYER
                         MOVE JOB-PARSED-LOCATION TO JOB-DETAILS-LOCATION
                         MOVE JOB-PARSED-SALARY TO JOB-DETAILS-SALARY
+                        MOVE JOB-PARSED-POSTING-STATUS TO JOB-DETAILS-POSTING-STATUS
+                            MOVE JOB-PARSED-POSTED-DATE TO JOB-DETAILS-POSTED-DATE
+                        MOVE JOB-PARSED-TYPE TO JOB-DETAILS-TYPE
                         MOVE "Y" TO JOB-DETAILS-FOUND
                     END-IF
                 END-IF
@@ -1326,6 +3746,14 @@ SHOW-JOB-DETAILS.
         MOVE JOB-DETAILS-LINE TO OUTPUT-BUFFER
         PERFORM DUAL-OUTPUT
 
+        MOVE SPACES TO JOB-DETAILS-LINE
+        STRING "Type: " DELIMITED BY SIZE
+               FUNCTION TRIM(JOB-DETAILS-TYPE) DELIMITED BY SIZE
+               INTO JOB-DETAILS-LINE
+        END-STRING
+        MOVE JOB-DETAILS-LINE TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+
         MOVE "-------------------" TO OUTPUT-BUFFER
         PERFORM DUAL-OUTPUT
 
@@ -1342,7 +3770,8 @@ SHOW-JOB-DETAILS.
         *> Read user's choice for job detail menu
         READ INFILE
             AT END MOVE "Y" TO EOF
-            NOT AT END MOVE IN-REC TO WS-COMMAND
+            NOT AT END
+                PERFORM COUNT-INPUT-LINE MOVE IN-REC TO WS-COMMAND
         END-READ
 
         IF EOF NOT = "Y"
@@ -1401,9 +3830,16 @@ OUTPUT-LINE-TO-SCREEN-AND-FILE.
 BUILD-JOB-SUMMARIES.
     *> Initialize counters and flags
     MOVE 0 TO JOB-SUMMARY-COUNT
+    MOVE 0 TO JOB-SUMMARY-MATCHED-COUNT
     MOVE 0 TO JOB-SUMMARY-NUM
+    MOVE 0 TO JOB-SORT-COUNT
+    MOVE 0 TO WS-PAGE-COUNT
+    MOVE "N" TO WS-PAGE-STOP
     MOVE "N" TO JOB-SUMMARY-EOF
     MOVE "Y" TO JOB-SUMMARY-VALID-RECORD
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-SEARCH-KEYWORD)) TO WS-JOB-UPPER-KEYWORD
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-FILTER-LOCATION)) TO WS-JOB-UPPER-LOCATION
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-FILTER-EMPLOYER)) TO WS-JOB-UPPER-EMPLOYER
 
     *> Open JOB-FILE for input
     OPEN INPUT JOB-FILE
@@ -1415,7 +3851,7 @@ BUILD-JOB-SUMMARIES.
     END-IF
 
     *> Read and process job records
-    PERFORM UNTIL JOB-SUMMARY-EOF = "Y"
+    PERFORM UNTIL JOB-SUMMARY-EOF = "Y" OR WS-PAGE-STOP = "Y"
         READ JOB-FILE
             AT END
                 MOVE "Y" TO JOB-SUMMARY-EOF
@@ -1424,11 +3860,7 @@ BUILD-JOB-SUMMARIES.
                     ADD 1 TO JOB-SUMMARY-COUNT
                     ADD 1 TO JOB-SUMMARY-NUM
                     PERFORM PARSE-JOB-SUMMARY-RECORD
-                    IF JOB-SUMMARY-VALID-RECORD = "Y"
-                        PERFORM FORMAT-JOB-SUMMARY-LINE
-                        MOVE JOB-SUMMARY-LINE TO JOB-SUMMARY-BUFFER
-                        PERFORM OUTPUT-LINE-TO-SCREEN-AND-FILE
-                    ELSE
+                    IF JOB-SUMMARY-VALID-RECORD = "N"
                         *> Skip invalid record and show message
                         MOVE SPACES TO JOB-SUMMARY-BUFFER
                         STRING JOB-SKIP-MESSAGE DELIMITED BY SIZE
@@ -1436,15 +3868,57 @@ BUILD-JOB-SUMMARIES.
                                INTO JOB-SUMMARY-BUFFER
                         END-STRING
                         PERFORM OUTPUT-LINE-TO-SCREEN-AND-FILE
+                    ELSE
+                        IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-SUMMARY-PARSED-POSTING-STATUS)) NOT = "CLOSED"
+                           AND FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-SUMMARY-PARSED-POSTING-STATUS)) NOT = "FILLED"
+                           AND FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-SUMMARY-PARSED-POSTING-STATUS)) NOT = "REMOVED"
+                            PERFORM CHECK-JOB-EXPIRED
+                        ELSE
+                            MOVE "Y" TO JOB-SUMMARY-EXPIRED
+                        END-IF
+                        IF JOB-SUMMARY-EXPIRED = "N"
+                            PERFORM CHECK-JOB-FILTERS
+                            IF JOB-FILTER-MATCH = "Y"
+                                ADD 1 TO JOB-SUMMARY-MATCHED-COUNT
+                                PERFORM FORMAT-JOB-SUMMARY-LINE
+                                IF WS-JOB-SORT-RECENCY = "Y"
+                                    ADD 1 TO JOB-SORT-COUNT
+                                    MOVE JOB-SUMMARY-PARSED-POSTED-DATE
+                                        TO JOB-SORT-DATE(JOB-SORT-COUNT)
+                                    MOVE JOB-SUMMARY-LINE
+                                        TO JOB-SORT-LINE(JOB-SORT-COUNT)
+                                ELSE
+                                    MOVE JOB-SUMMARY-LINE TO JOB-SUMMARY-BUFFER
+                                    PERFORM OUTPUT-LINE-TO-SCREEN-AND-FILE
+                                    PERFORM PAGE-BREAK-CHECK
+                                END-IF
+                            END-IF
+                        END-IF
                     END-IF
                 END-IF
         END-READ
     END-PERFORM
     CLOSE JOB-FILE
 
+    IF WS-JOB-SORT-RECENCY = "Y"
+        PERFORM SORT-JOB-TABLE-BY-RECENCY
+        PERFORM VARYING JOB-SORT-IDX FROM 1 BY 1
+            UNTIL JOB-SORT-IDX > JOB-SORT-COUNT OR WS-PAGE-STOP = "Y"
+            MOVE JOB-SORT-LINE(JOB-SORT-IDX) TO JOB-SUMMARY-BUFFER
+            PERFORM OUTPUT-LINE-TO-SCREEN-AND-FILE
+            PERFORM PAGE-BREAK-CHECK
+        END-PERFORM
+    END-IF
+
     *> Handle empty list case
-    IF JOB-SUMMARY-COUNT = 0
-        MOVE JOB-EMPTY-MESSAGE TO JOB-SUMMARY-BUFFER
+    IF JOB-SUMMARY-MATCHED-COUNT = 0
+        IF FUNCTION TRIM(WS-JOB-UPPER-KEYWORD) = SPACES
+           AND FUNCTION TRIM(WS-JOB-UPPER-LOCATION) = SPACES
+           AND FUNCTION TRIM(WS-JOB-UPPER-EMPLOYER) = SPACES
+            MOVE JOB-EMPTY-MESSAGE TO JOB-SUMMARY-BUFFER
+        ELSE
+            MOVE JOB-EMPTY-FILTERED-MESSAGE TO JOB-SUMMARY-BUFFER
+        END-IF
         PERFORM OUTPUT-LINE-TO-SCREEN-AND-FILE
     END-IF
 
@@ -1465,9 +3939,12 @@ PARSE-JOB-SUMMARY-RECORD.
     MOVE SPACES TO JOB-SUMMARY-PARSED-EMPLOYER
     MOVE SPACES TO JOB-SUMMARY-PARSED-LOCATION
     MOVE SPACES TO JOB-SUMMARY-PARSED-SALARY
+    MOVE SPACES TO JOB-SUMMARY-PARSED-POSTING-STATUS
+    MOVE SPACES TO JOB-SUMMARY-PARSED-POSTED-DATE
+    MOVE SPACES TO JOB-SUMMARY-PARSED-TYPE
     MOVE "Y" TO JOB-SUMMARY-VALID-RECORD
 
-    *> Parse pipe-separated record: ID|USERNAME|TITLE|DESC|EMPLOYER|LOCATION|SALARY
+    *> Parse pipe-separated record: ID|USERNAME|TITLE|DESC|EMPLOYER|LOCATION|SALARY|STATUS|POSTED-DATE|TYPE
     UNSTRING JOB-REC DELIMITED BY "|"
         INTO JOB-SUMMARY-PARSED-ID
              JOB-SUMMARY-PARSED-USERNAME
@@ -1476,7 +3953,16 @@ PARSE-JOB-SUMMARY-RECORD.
              JOB-SUMMARY-PARSED-EMPLOYER
              JOB-SUMMARY-PARSED-LOCATION
              JOB-SUMMARY-PARSED-SALARY
+             JOB-SUMMARY-PARSED-POSTING-STATUS
+             JOB-SUMMARY-PARSED-POSTED-DATE
+             JOB-SUMMARY-PARSED-TYPE
     END-UNSTRING
+    IF FUNCTION TRIM(JOB-SUMMARY-PARSED-POSTING-STATUS) = SPACES
+        MOVE "Open" TO JOB-SUMMARY-PARSED-POSTING-STATUS
+    END-IF
+    IF FUNCTION TRIM(JOB-SUMMARY-PARSED-TYPE) = SPACES
+        MOVE "Full-Time" TO JOB-SUMMARY-PARSED-TYPE
+    END-IF
 
     *> Validate required fields
     IF FUNCTION TRIM(JOB-SUMMARY-PARSED-TITLE) = SPACES OR FUNCTION TRIM(JOB-SUMMARY-PARSED-EMPLOYER) = SPACES OR FUNCTION TRIM(JOB-SUMMARY-PARSED-LOCATION) = SPACES
@@ -1485,6 +3971,239 @@ PARSE-JOB-SUMMARY-RECORD.
     END-IF
     EXIT PARAGRAPH.
 
+*> CHECK-JOB-FILTERS: sets JOB-FILTER-MATCH to "Y" when the current
+*> JOB-SUMMARY-PARSED-* record satisfies every filter the caller
+*> supplied (a blank filter always matches). Keyword search looks at
+*> title OR description; location/employer are substring matches
+*> against their own field, all case-insensitive.
+*> CHECK-JOB-EXPIRED: an "Open" posting older than JOB-EXPIRATION-DAYS
+*> (from AppConfig.txt's JOB_EXPIRATION_DAYS, default 60) is treated as
+*> auto-expired for browsing purposes, same as an employer-closed one.
+*> A JOB-EXPIRATION-DAYS of zero disables auto-expiration entirely.
+CHECK-JOB-EXPIRED.
+    MOVE "N" TO JOB-SUMMARY-EXPIRED
+    IF JOB-EXPIRATION-DAYS = 0
+        EXIT PARAGRAPH
+    END-IF
+    IF JOB-SUMMARY-PARSED-POSTED-DATE NOT NUMERIC
+        EXIT PARAGRAPH
+    END-IF
+    MOVE JOB-SUMMARY-PARSED-POSTED-DATE TO WS-JOB-POSTED-DATE-NUM
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-JOB-TODAY-NUM
+    MOVE FUNCTION INTEGER-OF-DATE(WS-JOB-POSTED-DATE-NUM) TO WS-JOB-POSTED-INT
+    MOVE FUNCTION INTEGER-OF-DATE(WS-JOB-TODAY-NUM) TO WS-JOB-TODAY-INT
+    COMPUTE WS-JOB-AGE-DAYS = WS-JOB-TODAY-INT - WS-JOB-POSTED-INT
+    IF WS-JOB-AGE-DAYS > JOB-EXPIRATION-DAYS
+        MOVE "Y" TO JOB-SUMMARY-EXPIRED
+    END-IF
+    EXIT PARAGRAPH.
+
+*> SHOW-LOGIN-SUMMARY: after a successful login, tell the user how many
+*> "new things" are waiting - pending connection requests for everyone,
+*> plus, for employers, pending applicants across their own postings.
+*> Says nothing when the count is zero, same as other silent-when-empty
+*> screens in this program.
+SHOW-LOGIN-SUMMARY.
+    MOVE 0 TO WS-SUMMARY-PENDING-REQUESTS
+    MOVE 0 TO WS-SUMMARY-PENDING-APPLICANTS
+    MOVE 0 TO WS-SUMMARY-TOTAL
+
+    PERFORM COUNT-PENDING-REQUESTS-FOR-SUMMARY
+
+    IF AR-ROLE = "EMPLOYER"
+        PERFORM BUILD-OWNED-JOB-ID-TABLE-FOR-SUMMARY
+        PERFORM COUNT-PENDING-APPLICANTS-FOR-SUMMARY
+    END-IF
+
+    ADD WS-SUMMARY-PENDING-REQUESTS WS-SUMMARY-PENDING-APPLICANTS
+        GIVING WS-SUMMARY-TOTAL
+
+    IF WS-SUMMARY-TOTAL > 0
+        MOVE SPACES TO OUTPUT-BUFFER
+        MOVE WS-SUMMARY-TOTAL TO WS-SUMMARY-TOTAL-EDIT
+        STRING "You have " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SUMMARY-TOTAL-EDIT) DELIMITED BY SIZE
+               " new thing(s) waiting:" DELIMITED BY SIZE
+            INTO OUTPUT-BUFFER
+        END-STRING
+        PERFORM DUAL-OUTPUT
+        IF WS-SUMMARY-PENDING-REQUESTS > 0
+            MOVE SPACES TO OUTPUT-BUFFER
+            MOVE WS-SUMMARY-PENDING-REQUESTS TO WS-SUMMARY-TOTAL-EDIT
+            STRING "  - " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SUMMARY-TOTAL-EDIT) DELIMITED BY SIZE
+                   " pending connection request(s)" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+        END-IF
+        IF WS-SUMMARY-PENDING-APPLICANTS > 0
+            MOVE SPACES TO OUTPUT-BUFFER
+            MOVE WS-SUMMARY-PENDING-APPLICANTS TO WS-SUMMARY-TOTAL-EDIT
+            STRING "  - " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SUMMARY-TOTAL-EDIT) DELIMITED BY SIZE
+                   " new applicant(s) on your postings" DELIMITED BY SIZE
+                INTO OUTPUT-BUFFER
+            END-STRING
+            PERFORM DUAL-OUTPUT
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+*> COUNT-PENDING-REQUESTS-FOR-SUMMARY: count rows in ConnectionRecords.txt
+*> where this user is the receiver, the same match VIEWREQUESTS uses.
+COUNT-PENDING-REQUESTS-FOR-SUMMARY.
+    MOVE "N" TO WS-SUMMARY-EOF
+    OPEN INPUT CONNECTION-FILE
+    IF CONNECTION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL WS-SUMMARY-EOF = "Y"
+        READ CONNECTION-FILE
+            AT END
+                MOVE "Y" TO WS-SUMMARY-EOF
+            NOT AT END
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(CR-RECEIVER))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                    ADD 1 TO WS-SUMMARY-PENDING-REQUESTS
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE CONNECTION-FILE
+    EXIT PARAGRAPH.
+
+*> BUILD-OWNED-JOB-ID-TABLE-FOR-SUMMARY: gather the IDs of every posting
+*> this employer owns, same join key REVIEWAPPLICANTS uses to match
+*> applications back to a poster's own jobs.
+BUILD-OWNED-JOB-ID-TABLE-FOR-SUMMARY.
+    MOVE 0 TO WS-SUMMARY-OWNED-JOB-COUNT
+    MOVE "N" TO WS-SUMMARY-EOF
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL WS-SUMMARY-EOF = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO WS-SUMMARY-EOF
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    PERFORM PARSE-JOB-RECORD
+                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-PARSED-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                       AND WS-SUMMARY-OWNED-JOB-COUNT < 200
+                        ADD 1 TO WS-SUMMARY-OWNED-JOB-COUNT
+                        MOVE JOB-PARSED-ID
+                            TO WS-SUMMARY-OWNED-JOB-ID(WS-SUMMARY-OWNED-JOB-COUNT)
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> COUNT-PENDING-APPLICANTS-FOR-SUMMARY: count "Submitted" applications
+*> against any job in this employer's owned-job-ID table.
+COUNT-PENDING-APPLICANTS-FOR-SUMMARY.
+    MOVE "N" TO WS-SUMMARY-EOF
+    OPEN INPUT APPLICATION-FILE
+    IF APPLICATION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL WS-SUMMARY-EOF = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO WS-SUMMARY-EOF
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    PERFORM PARSE-APPLICATION-RECORD
+                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(APPLICATION-PARSED-STATUS))
+                       = "SUBMITTED"
+                        MOVE 0 TO WS-SUMMARY-IDX
+                        MOVE "N" TO WS-SUMMARY-JOB-MATCHED
+                        PERFORM MATCH-OWNED-JOB-FOR-SUMMARY
+                            UNTIL WS-SUMMARY-IDX >= WS-SUMMARY-OWNED-JOB-COUNT
+                               OR WS-SUMMARY-JOB-MATCHED = "Y"
+                        IF WS-SUMMARY-JOB-MATCHED = "Y"
+                            ADD 1 TO WS-SUMMARY-PENDING-APPLICANTS
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE APPLICATION-FILE
+    EXIT PARAGRAPH.
+
+*> MATCH-OWNED-JOB-FOR-SUMMARY: check the next owned-job ID against the
+*> current application's job ID, one table entry per call.
+MATCH-OWNED-JOB-FOR-SUMMARY.
+    ADD 1 TO WS-SUMMARY-IDX
+    IF FUNCTION TRIM(APPLICATION-PARSED-JOB-ID)
+       = FUNCTION TRIM(WS-SUMMARY-OWNED-JOB-ID(WS-SUMMARY-IDX))
+        MOVE "Y" TO WS-SUMMARY-JOB-MATCHED
+    END-IF
+    EXIT PARAGRAPH.
+
+CHECK-JOB-FILTERS.
+    MOVE "Y" TO JOB-FILTER-MATCH
+
+    IF FUNCTION TRIM(WS-JOB-UPPER-KEYWORD) NOT = SPACES
+        MOVE FUNCTION UPPER-CASE(JOB-SUMMARY-PARSED-TITLE) TO WS-JOB-UPPER-TITLE
+        MOVE FUNCTION UPPER-CASE(JOB-SUMMARY-PARSED-DESC) TO WS-JOB-UPPER-DESC
+        MOVE 0 TO WS-JOB-FILTER-TALLY
+        INSPECT WS-JOB-UPPER-TITLE TALLYING WS-JOB-FILTER-TALLY
+            FOR ALL FUNCTION TRIM(WS-JOB-UPPER-KEYWORD)
+        IF WS-JOB-FILTER-TALLY = 0
+            INSPECT WS-JOB-UPPER-DESC TALLYING WS-JOB-FILTER-TALLY
+                FOR ALL FUNCTION TRIM(WS-JOB-UPPER-KEYWORD)
+        END-IF
+        IF WS-JOB-FILTER-TALLY = 0
+            MOVE "N" TO JOB-FILTER-MATCH
+        END-IF
+    END-IF
+
+    IF JOB-FILTER-MATCH = "Y" AND FUNCTION TRIM(WS-JOB-UPPER-LOCATION) NOT = SPACES
+        MOVE FUNCTION UPPER-CASE(JOB-SUMMARY-PARSED-LOCATION) TO WS-JOB-UPPER-REC-LOCATION
+        MOVE 0 TO WS-JOB-FILTER-TALLY
+        INSPECT WS-JOB-UPPER-REC-LOCATION TALLYING WS-JOB-FILTER-TALLY
+            FOR ALL FUNCTION TRIM(WS-JOB-UPPER-LOCATION)
+        IF WS-JOB-FILTER-TALLY = 0
+            MOVE "N" TO JOB-FILTER-MATCH
+        END-IF
+    END-IF
+
+    IF JOB-FILTER-MATCH = "Y" AND FUNCTION TRIM(WS-JOB-UPPER-EMPLOYER) NOT = SPACES
+        MOVE FUNCTION UPPER-CASE(JOB-SUMMARY-PARSED-EMPLOYER) TO WS-JOB-UPPER-REC-EMPLOYER
+        MOVE 0 TO WS-JOB-FILTER-TALLY
+        INSPECT WS-JOB-UPPER-REC-EMPLOYER TALLYING WS-JOB-FILTER-TALLY
+            FOR ALL FUNCTION TRIM(WS-JOB-UPPER-EMPLOYER)
+        IF WS-JOB-FILTER-TALLY = 0
+            MOVE "N" TO JOB-FILTER-MATCH
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+*> SORT-JOB-TABLE-BY-RECENCY: simple insertion sort of the buffered
+*> matches, newest JOB-SORT-DATE first. The job postings file is small
+*> enough in practice (capped by JOB-SORT-TABLE's OCCURS 999) that an
+*> O(n^2) in-memory sort is simpler and safer here than standing up a
+*> SORT-verb pass over a variable-length pipe-delimited file.
+SORT-JOB-TABLE-BY-RECENCY.
+    PERFORM VARYING JOB-SORT-IDX FROM 2 BY 1 UNTIL JOB-SORT-IDX > JOB-SORT-COUNT
+        MOVE JOB-SORT-DATE(JOB-SORT-IDX) TO JOB-SORT-TEMP-DATE
+        MOVE JOB-SORT-LINE(JOB-SORT-IDX) TO JOB-SORT-TEMP-LINE
+        MOVE JOB-SORT-IDX TO JOB-SORT-IDX2
+        PERFORM UNTIL JOB-SORT-IDX2 <= 1
+            OR JOB-SORT-DATE(JOB-SORT-IDX2 - 1) >= JOB-SORT-TEMP-DATE
+            MOVE JOB-SORT-DATE(JOB-SORT-IDX2 - 1) TO JOB-SORT-DATE(JOB-SORT-IDX2)
+            MOVE JOB-SORT-LINE(JOB-SORT-IDX2 - 1) TO JOB-SORT-LINE(JOB-SORT-IDX2)
+            SUBTRACT 1 FROM JOB-SORT-IDX2
+        END-PERFORM
+        MOVE JOB-SORT-TEMP-DATE TO JOB-SORT-DATE(JOB-SORT-IDX2)
+        MOVE JOB-SORT-TEMP-LINE TO JOB-SORT-LINE(JOB-SORT-IDX2)
+    END-PERFORM
+    EXIT PARAGRAPH.
+
 *> FORMAT-JOB-SUMMARY-LINE: Format job summary line with proper truncation
 FORMAT-JOB-SUMMARY-LINE.
     *> Trim and truncate fields
@@ -1497,14 +4216,15 @@ FORMAT-JOB-SUMMARY-LINE.
     PERFORM TRUNCATE-FIELD-EMPLOYER
     PERFORM TRUNCATE-FIELD-LOCATION
 
-    *> Format: n. <Job Title> at <Employer> (<Location>)
+    *> Format: n. <Job Title> at <Employer> (<Location>) [<Type>]
     MOVE SPACES TO JOB-SUMMARY-LINE
     MOVE JOB-SUMMARY-NUM TO JOB-SUMMARY-NUM-DISPLAY
     STRING
         FUNCTION TRIM(JOB-SUMMARY-NUM-DISPLAY) DELIMITED BY SIZE ". "
         FUNCTION TRIM(JOB-FIELD-TITLE-TRIMMED) DELIMITED BY SIZE " at "
         FUNCTION TRIM(JOB-FIELD-EMPLOYER-TRIMMED) DELIMITED BY SIZE " ("
-        FUNCTION TRIM(JOB-FIELD-LOCATION-TRIMMED) DELIMITED BY SIZE ")"
+        FUNCTION TRIM(JOB-FIELD-LOCATION-TRIMMED) DELIMITED BY SIZE ") ["
+        FUNCTION TRIM(JOB-SUMMARY-PARSED-TYPE) DELIMITED BY SIZE "]"
         INTO JOB-SUMMARY-LINE
     END-STRING
     EXIT PARAGRAPH.
@@ -1552,6 +4272,16 @@ APPLY-JOB-ROUTINE.
         EXIT PARAGRAPH
     END-IF
 
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-DETAILS-POSTING-STATUS)) = "CLOSED"
+        MOVE "This posting is closed and is no longer accepting applications." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        MOVE "JOBS" TO CURRENT-MENU
+        MOVE 0 TO NAV-INDEX
+        MOVE "SHOW-JOBS" TO NAV-ACTION
+        PERFORM NAV-PRINT-LOOP
+        EXIT PARAGRAPH
+    END-IF
+
     *> Check for duplicate application
     PERFORM CHECK-DUPLICATE-APPLICATION
 
@@ -1576,11 +4306,13 @@ APPLY-JOB-ROUTINE.
         EXIT PARAGRAPH
     END-IF
 
-    *> Create new application record
+    *> Create new application record and save it to file. Locked so two
+    *> concurrent sessions applying at the same moment can't both compute
+    *> the same APPLICATION-ID-NUM.
+    PERFORM ACQUIRE-APPLICATION-ID-LOCK
     PERFORM CREATE-APPLICATION-RECORD
-
-    *> Save application to file
     PERFORM SAVE-APPLICATION
+    PERFORM RELEASE-APPLICATION-ID-LOCK
 
     *> Show confirmation message
     MOVE SPACES TO APPLICATION-CONFIRMATION
@@ -1636,12 +4368,19 @@ PARSE-APPLICATION-RECORD.
     MOVE SPACES TO APPLICATION-PARSED-ID
     MOVE SPACES TO APPLICATION-PARSED-USERNAME
     MOVE SPACES TO APPLICATION-PARSED-JOB-ID
+    MOVE SPACES TO APPLICATION-PARSED-STATUS
+    MOVE SPACES TO APPLICATION-PARSED-DATE
 
     UNSTRING APPLICATION-REC DELIMITED BY "|"
         INTO APPLICATION-PARSED-ID
              APPLICATION-PARSED-USERNAME
              APPLICATION-PARSED-JOB-ID
+             APPLICATION-PARSED-STATUS
+             APPLICATION-PARSED-DATE
     END-UNSTRING
+    IF FUNCTION TRIM(APPLICATION-PARSED-STATUS) = SPACES
+        MOVE "Submitted" TO APPLICATION-PARSED-STATUS
+    END-IF
     EXIT PARAGRAPH.
 
 *> CREATE-APPLICATION-RECORD: Create new application record
@@ -1649,42 +4388,86 @@ CREATE-APPLICATION-RECORD.
     *> Get next application ID
     PERFORM GET-NEXT-APPLICATION-ID
 
-    *> Build application record string without date
+    *> Build application record string - every new application starts
+    *> out "Submitted" until the posting's employer reviews it
     MOVE SPACES TO APPLICATION-STRING
     MOVE APPLICATION-ID-NUM TO APPLICATION-ID-EDIT
     STRING
         FUNCTION TRIM(APPLICATION-ID-EDIT) DELIMITED BY SIZE "|"
         FUNCTION TRIM(AR-USERNAME)         DELIMITED BY SIZE "|"
-        FUNCTION TRIM(JOB-DETAILS-ID)      DELIMITED BY SIZE
+        FUNCTION TRIM(JOB-DETAILS-ID)      DELIMITED BY SIZE "|"
+        "Submitted"                        DELIMITED BY SIZE "|"
+        FUNCTION CURRENT-DATE(1:8)         DELIMITED BY SIZE
         INTO APPLICATION-STRING
     END-STRING
     EXIT PARAGRAPH.
 
 
-*> GET-NEXT-APPLICATION-ID: Get next available application ID
+*> GET-NEXT-APPLICATION-ID: hands out the next application ID from a
+*> persistent counter file, same rationale and migration approach as
+*> GET-NEXT-JOB-ID.
 GET-NEXT-APPLICATION-ID.
-    MOVE 0 TO APPLICATION-LINE-COUNT
-    MOVE "N" TO APPLICATION-EOF
-
-    OPEN INPUT APPLICATION-FILE
-    IF APPLICATION-STATUS = "35"
-        MOVE 1 TO APPLICATION-ID-NUM
-        CLOSE APPLICATION-FILE
-        EXIT PARAGRAPH
-    END-IF
-
-    PERFORM UNTIL APPLICATION-EOF = "Y"
-        READ APPLICATION-FILE
+    OPEN INPUT APP-ID-FILE
+    IF APP-ID-FILE-STATUS = "35"
+        MOVE 0 TO APPLICATION-LINE-COUNT
+        MOVE "N" TO APPLICATION-EOF
+        OPEN INPUT APPLICATION-FILE
+        IF APPLICATION-STATUS NOT = "35"
+            PERFORM UNTIL APPLICATION-EOF = "Y"
+                READ APPLICATION-FILE
+                    AT END
+                        MOVE "Y" TO APPLICATION-EOF
+                    NOT AT END
+                        IF APPLICATION-REC NOT = SPACES
+                            ADD 1 TO APPLICATION-LINE-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE APPLICATION-FILE
+        END-IF
+        ADD 1 TO APPLICATION-LINE-COUNT GIVING APPLICATION-ID-NUM
+    ELSE
+        READ APP-ID-FILE
             AT END
-                MOVE "Y" TO APPLICATION-EOF
-            NOT AT END
-                IF APPLICATION-REC NOT = SPACES
-                    ADD 1 TO APPLICATION-LINE-COUNT
-                END-IF
+                MOVE 1 TO APPLICATION-ID-NUM
         END-READ
+        IF FUNCTION TRIM(APP-ID-COUNTER-REC) IS NUMERIC
+           AND FUNCTION TRIM(APP-ID-COUNTER-REC) NOT = SPACES
+            MOVE FUNCTION TRIM(APP-ID-COUNTER-REC) TO APPLICATION-ID-NUM
+        ELSE
+            MOVE 1 TO APPLICATION-ID-NUM
+        END-IF
+        CLOSE APP-ID-FILE
+    END-IF
+
+    COMPUTE WS-NEXT-ID-VALUE = APPLICATION-ID-NUM + 1
+    MOVE WS-NEXT-ID-VALUE TO WS-NEXT-ID-EDIT
+    OPEN OUTPUT APP-ID-FILE
+    WRITE APP-ID-COUNTER-REC FROM WS-NEXT-ID-EDIT
+    CLOSE APP-ID-FILE
+    EXIT PARAGRAPH.
+
+*> ACQUIRE-APPLICATION-ID-LOCK / RELEASE-APPLICATION-ID-LOCK: same
+*> best-effort advisory lock as ACQUIRE-JOB-ID-LOCK/RELEASE-JOB-ID-LOCK,
+*> guarding ApplicationIdCounter.txt instead of JobIdCounter.txt.
+ACQUIRE-APPLICATION-ID-LOCK.
+    MOVE 0 TO WS-LOCK-ATTEMPTS
+    PERFORM UNTIL WS-LOCK-ATTEMPTS > 50
+        OPEN INPUT APP-ID-LOCK-FILE
+        IF APP-ID-LOCK-STATUS = "35"
+            OPEN OUTPUT APP-ID-LOCK-FILE
+            CLOSE APP-ID-LOCK-FILE
+            MOVE 99 TO WS-LOCK-ATTEMPTS
+        ELSE
+            CLOSE APP-ID-LOCK-FILE
+            ADD 1 TO WS-LOCK-ATTEMPTS
+            CALL "C$SLEEP" USING WS-LOCK-SLEEP-SECS
+        END-IF
     END-PERFORM
-    CLOSE APPLICATION-FILE
-    ADD 1 TO APPLICATION-LINE-COUNT GIVING APPLICATION-ID-NUM
+    EXIT PARAGRAPH.
+
+RELEASE-APPLICATION-ID-LOCK.
+    CALL "CBL_DELETE_FILE" USING WS-APP-ID-LOCK-PATH
     EXIT PARAGRAPH.
 
 *> SAVE-APPLICATION: Save application record to file
@@ -1711,6 +4494,8 @@ SAVE-APPLICATION.
 *> VIEW-MY-APPLICATIONS: Display all applications for current user
 VIEW-MY-APPLICATIONS.
     MOVE 0 TO JOB-COUNT
+    MOVE 0 TO WS-PAGE-COUNT
+    MOVE "N" TO WS-PAGE-STOP
     MOVE "N" TO APPLICATION-EOF
 
     MOVE "--- Your Job Applications ---" TO OUTPUT-BUFFER
@@ -1731,7 +4516,7 @@ VIEW-MY-APPLICATIONS.
         GO TO VIEW-MY-APPLICATIONS-EXIT
     END-IF
 
-    PERFORM UNTIL APPLICATION-EOF = "Y"
+    PERFORM UNTIL APPLICATION-EOF = "Y" OR WS-PAGE-STOP = "Y"
         READ APPLICATION-FILE
             AT END
                 MOVE "Y" TO APPLICATION-EOF
@@ -1742,6 +4527,7 @@ VIEW-MY-APPLICATIONS.
                         ADD 1 TO JOB-COUNT
                         MOVE APPLICATION-PARSED-JOB-ID TO JOB-ID-NUM
                         PERFORM DISPLAY-APPLICATION-JOB
+                        PERFORM PAGE-BREAK-CHECK
                     END-IF
                 END-IF
         END-READ
@@ -1759,7 +4545,9 @@ VIEW-MY-APPLICATIONS.
     MOVE "------------------------------" TO OUTPUT-BUFFER
     PERFORM DUAL-OUTPUT
 
-
+    IF JOB-COUNT > 0 AND EOF NOT = "Y"
+        PERFORM WITHDRAW-APPLICATION-PROMPT
+    END-IF
 
     MOVE "JOBS" TO CURRENT-MENU
     MOVE 0 TO NAV-INDEX
@@ -1795,6 +4583,13 @@ DISPLAY-APPLICATION-JOB.
                     PERFORM PARSE-JOB-RECORD
                     MOVE JOB-ID-NUM TO JOB-ID-EDIT
                     IF FUNCTION TRIM(JOB-PARSED-ID) = FUNCTION TRIM(JOB-ID-EDIT)
+                        MOVE SPACES TO OUTPUT-BUFFER
+                        STRING "Application ID: " DELIMITED BY SIZE
+                               FUNCTION TRIM(APPLICATION-PARSED-ID) DELIMITED BY SIZE
+                               INTO OUTPUT-BUFFER
+                        END-STRING
+                        PERFORM DUAL-OUTPUT
+
                         MOVE SPACES TO OUTPUT-BUFFER
                         STRING "Job Title: " DELIMITED BY SIZE
                                FUNCTION TRIM(JOB-PARSED-TITLE) DELIMITED BY SIZE
@@ -1816,6 +4611,13 @@ DISPLAY-APPLICATION-JOB.
                         END-STRING
                         PERFORM DUAL-OUTPUT
 
+                        MOVE SPACES TO OUTPUT-BUFFER
+                        STRING "Status: " DELIMITED BY SIZE
+                               FUNCTION TRIM(APPLICATION-PARSED-STATUS) DELIMITED BY SIZE
+                               INTO OUTPUT-BUFFER
+                        END-STRING
+                        PERFORM DUAL-OUTPUT
+
                         MOVE "---" TO OUTPUT-BUFFER
                         PERFORM DUAL-OUTPUT
 
@@ -1826,3 +4628,99 @@ DISPLAY-APPLICATION-JOB.
     END-PERFORM
     CLOSE JOB-FILE
     EXIT PARAGRAPH.
+
+*> WITHDRAW-APPLICATION-PROMPT: offers to withdraw one of the
+*> applications just listed above. Pressing Enter skips it, matching
+*> every other optional batch prompt in this program.
+WITHDRAW-APPLICATION-PROMPT.
+    MOVE "Enter an Application ID to withdraw it, or press Enter to skip:" TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    READ INFILE
+        AT END
+            MOVE "Y" TO EOF
+        NOT AT END
+            PERFORM COUNT-INPUT-LINE
+            IF FUNCTION TRIM(IN-REC) NOT = SPACES
+                IF FUNCTION TRIM(IN-REC) IS NUMERIC
+                    MOVE FUNCTION TRIM(IN-REC) TO WS-WITHDRAW-APPLICATION-ID
+                    PERFORM WITHDRAW-APPLICATION-RECORD
+                ELSE
+                    MOVE "Invalid application ID." TO OUTPUT-BUFFER
+                    PERFORM DUAL-OUTPUT
+                END-IF
+            END-IF
+    END-READ
+    EXIT PARAGRAPH.
+
+*> WITHDRAW-APPLICATION-RECORD: rewrite applications.dat via the
+*> repo's usual temp-file swap, changing the matching application's
+*> status to "Withdrawn" (same status-field approach REVIEWAPPLICANTS
+*> uses for Under Review/Rejected/Hired) rather than deleting the row,
+*> so the record stays in the student's application history.
+WITHDRAW-APPLICATION-RECORD.
+    MOVE WS-WITHDRAW-APPLICATION-ID TO APPLICATION-ID-EDIT
+    MOVE "N" TO DUPLICATE-FOUND
+    MOVE "N" TO APPLICATION-EOF
+
+    OPEN INPUT APPLICATION-FILE
+    IF APPLICATION-STATUS = "35"
+        MOVE "No applications on file." TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT APPLICATION-TEMP-FILE
+
+    PERFORM UNTIL APPLICATION-EOF = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO APPLICATION-EOF
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    PERFORM PARSE-APPLICATION-RECORD
+                    IF FUNCTION TRIM(APPLICATION-PARSED-ID) = FUNCTION TRIM(APPLICATION-ID-EDIT)
+                       AND APPLICATION-PARSED-USERNAME = AR-USERNAME
+                       AND FUNCTION UPPER-CASE(FUNCTION TRIM(APPLICATION-PARSED-STATUS)) NOT = "WITHDRAWN"
+                        MOVE "Y" TO DUPLICATE-FOUND
+                        MOVE "Withdrawn" TO APPLICATION-PARSED-STATUS
+                    END-IF
+                    PERFORM WRITE-TEMP-APPLICATION-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE APPLICATION-FILE
+    CLOSE APPLICATION-TEMP-FILE
+
+    IF DUPLICATE-FOUND = "N"
+        CALL "CBL_DELETE_FILE" USING WS-APPLICATION-TEMP-PATH
+            RETURNING WS-APPLICATION-DELETE-STATUS
+        MOVE "That Application ID does not belong to one of your applications, or it was already withdrawn."
+            TO OUTPUT-BUFFER
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    CALL "CBL_DELETE_FILE" USING WS-APPLICATION-LIVE-PATH
+        RETURNING WS-APPLICATION-DELETE-STATUS
+    CALL "CBL_RENAME_FILE" USING WS-APPLICATION-TEMP-PATH WS-APPLICATION-LIVE-PATH
+        RETURNING WS-APPLICATION-RENAME-STATUS
+
+    MOVE "Application withdrawn." TO OUTPUT-BUFFER
+    PERFORM DUAL-OUTPUT
+    EXIT PARAGRAPH.
+
+*> WRITE-TEMP-APPLICATION-RECORD: write the current
+*> APPLICATION-PARSED-* fields back out in pipe-delimited form, same
+*> layout PARSE-APPLICATION-RECORD reads.
+WRITE-TEMP-APPLICATION-RECORD.
+    MOVE SPACES TO APPLICATION-TEMP-REC
+    STRING
+        FUNCTION TRIM(APPLICATION-PARSED-ID)       DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-USERNAME) DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-JOB-ID)   DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-STATUS)   DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-DATE)     DELIMITED BY SIZE
+        INTO APPLICATION-TEMP-REC
+    END-STRING
+    WRITE APPLICATION-TEMP-REC
+    EXIT PARAGRAPH.
