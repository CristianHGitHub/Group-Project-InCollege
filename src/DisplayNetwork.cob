@@ -7,7 +7,7 @@ FILE-CONTROL.
     SELECT ESTABLISHED-FILE ASSIGN TO "../data/EstablishedConnections.txt"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS EST-STATUS.
-    SELECT PROFILE-FILE ASSIGN TO "../data/ProfileRecords.txt"
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS PROFILE-STATUS.
     SELECT OUTFILE ASSIGN TO "../data/InCollege-Output.txt"
@@ -20,8 +20,8 @@ FD  ESTABLISHED-FILE.
     05  ER-USER-A        PIC X(40).
     05  ER-USER-B        PIC X(40).
 
-FD  PROFILE-FILE.
-01  PROFILE-RECORD       PIC X(5000).
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
 
 FD  OUTFILE EXTERNAL.
 01  OUT-REC             PIC X(200).
@@ -33,15 +33,10 @@ WORKING-STORAGE SECTION.
 01  FOUND-ANY           PIC X  VALUE "N".
 01  WS-MESSAGE          PIC X(200).
 01  WS-OTHER-USER       PIC X(50).
-01  WS-PROFILE-DATA     PIC X(5000).
 01  PROFILE-EOF         PIC X  VALUE "N".
-01  WS-PR-USERNAME      PIC X(50).
-01  WS-PR-DATA          PIC X(5000).
 01  WS-FULL-NAME        PIC X(100).
 01  WS-UNIVERSITY       PIC X(100).
 01  WS-MAJOR            PIC X(100).
-01  WS-FIRST-NAME       PIC X(100).
-01  WS-LAST-NAME        PIC X(100).
 01  WS-TEMP-FIELD       PIC X(100).
 01  WS-DELIMITER        PIC X VALUE "|".
 01  WS-FIELD-COUNT      PIC 99 VALUE 0.
@@ -50,6 +45,29 @@ WORKING-STORAGE SECTION.
 01  WS-USER-A           PIC X(40).
 01  WS-USER-B           PIC X(40).
 
+*> People-you-may-know: direct connections gathered on the first scan,
+*> then a second scan of the same file tallies how many of THOSE
+*> users are connected to each candidate (a 2-hop friend-of-friend
+*> count), the same "buffer into an in-memory table, then report"
+*> shape BUILD-JOB-SUMMARIES/JOB-SORT-TABLE already use for job
+*> listings.
+01  WS-DIRECT-COUNT     PIC 9(3) VALUE 0.
+01  WS-DIRECT-CONN-TBL.
+    05  WS-DIRECT-CONN  OCCURS 100 TIMES PIC X(40).
+01  WS-SUGGEST-COUNT    PIC 9(3) VALUE 0.
+01  WS-SUGGEST-TBL.
+    05  WS-SUGGEST-ENTRY OCCURS 100 TIMES.
+        10  WS-SUGGEST-USER  PIC X(40).
+        10  WS-SUGGEST-MUTUAL PIC 9(3).
+01  WS-SUGGEST-IDX      PIC 9(3).
+01  WS-SUGGEST-IDX2     PIC 9(3).
+01  WS-SUGGEST-CANDIDATE PIC X(40).
+01  WS-SUGGEST-FOUND    PIC X VALUE "N".
+01  WS-SUGGEST-SWAP-USER PIC X(40).
+01  WS-SUGGEST-SWAP-MUTUAL PIC 9(3).
+01  WS-SUGGEST-SHOWN    PIC 9(3) VALUE 0.
+01  WS-SUGGEST-DISPLAY-MAX PIC 9(3) VALUE 5.
+
 LINKAGE SECTION.
 01  L-USERNAME          PIC X(50).
 
@@ -101,8 +119,172 @@ PROCEDURE DIVISION USING L-USERNAME.
     MOVE "--------------------" TO WS-MESSAGE
     PERFORM DUAL-OUTPUT
 
+    PERFORM BUILD-AND-SHOW-SUGGESTIONS
+
     GOBACK.
 
+*> BUILD-AND-SHOW-SUGGESTIONS: "People You May Know" - a second scan of
+*> EstablishedConnections.txt looks at every direct connection's OWN
+*> connections, tallies how many of them lead back to each candidate
+*> (a 2-hop mutual-friend count), then shows the top few candidates who
+*> are neither the caller nor already directly connected.
+BUILD-AND-SHOW-SUGGESTIONS.
+    IF WS-DIRECT-COUNT = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-SUGGEST-IDX FROM 1 BY 1
+            UNTIL WS-SUGGEST-IDX > WS-DIRECT-COUNT
+        MOVE "N" TO EOF-FLAG
+        OPEN INPUT ESTABLISHED-FILE
+        IF EST-STATUS = "00"
+            PERFORM UNTIL EOF-FLAG = "Y"
+                READ ESTABLISHED-FILE
+                    AT END
+                        MOVE "Y" TO EOF-FLAG
+                    NOT AT END
+                        PERFORM SCAN-CONNECTION-FOR-SUGGESTION
+                END-READ
+            END-PERFORM
+            CLOSE ESTABLISHED-FILE
+        END-IF
+    END-PERFORM
+
+    IF WS-SUGGEST-COUNT = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM SORT-SUGGESTIONS-BY-MUTUAL
+
+    MOVE "--- People You May Know ---" TO WS-MESSAGE
+    PERFORM DUAL-OUTPUT
+
+    MOVE 0 TO WS-SUGGEST-SHOWN
+    PERFORM VARYING WS-SUGGEST-IDX FROM 1 BY 1
+            UNTIL WS-SUGGEST-IDX > WS-SUGGEST-COUNT
+                OR WS-SUGGEST-SHOWN >= WS-SUGGEST-DISPLAY-MAX
+        MOVE WS-SUGGEST-USER(WS-SUGGEST-IDX) TO WS-OTHER-USER
+        PERFORM GET-AND-DISPLAY-SUGGESTION
+        ADD 1 TO WS-SUGGEST-SHOWN
+    END-PERFORM
+
+    MOVE "--------------------" TO WS-MESSAGE
+    PERFORM DUAL-OUTPUT
+    EXIT PARAGRAPH.
+
+*> SCAN-CONNECTION-FOR-SUGGESTION: for the direct connection currently
+*> being expanded (WS-DIRECT-CONN(WS-SUGGEST-IDX)), check if this
+*> EstablishedConnections.txt row names them, and if so add the OTHER
+*> party as a candidate (unless it's the caller or already a direct
+*> connection).
+SCAN-CONNECTION-FOR-SUGGESTION.
+    MOVE SPACES TO WS-SUGGEST-CANDIDATE
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(ER-USER-A)) =
+       FUNCTION UPPER-CASE(FUNCTION TRIM(WS-DIRECT-CONN(WS-SUGGEST-IDX)))
+        MOVE FUNCTION TRIM(ER-USER-B) TO WS-SUGGEST-CANDIDATE
+    ELSE
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(ER-USER-B)) =
+           FUNCTION UPPER-CASE(FUNCTION TRIM(WS-DIRECT-CONN(WS-SUGGEST-IDX)))
+            MOVE FUNCTION TRIM(ER-USER-A) TO WS-SUGGEST-CANDIDATE
+        END-IF
+    END-IF
+
+    IF WS-SUGGEST-CANDIDATE = SPACES
+        EXIT PARAGRAPH
+    END-IF
+    IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SUGGEST-CANDIDATE)) =
+       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM CHECK-ALREADY-DIRECT
+    IF WS-SUGGEST-FOUND = "Y"
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM ADD-OR-BUMP-SUGGESTION
+    EXIT PARAGRAPH.
+
+CHECK-ALREADY-DIRECT.
+    MOVE "N" TO WS-SUGGEST-FOUND
+    PERFORM VARYING WS-SUGGEST-IDX2 FROM 1 BY 1
+            UNTIL WS-SUGGEST-IDX2 > WS-DIRECT-COUNT
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-DIRECT-CONN(WS-SUGGEST-IDX2))) =
+           FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SUGGEST-CANDIDATE))
+            MOVE "Y" TO WS-SUGGEST-FOUND
+        END-IF
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+ADD-OR-BUMP-SUGGESTION.
+    MOVE "N" TO WS-SUGGEST-FOUND
+    PERFORM VARYING WS-SUGGEST-IDX2 FROM 1 BY 1
+            UNTIL WS-SUGGEST-IDX2 > WS-SUGGEST-COUNT
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SUGGEST-USER(WS-SUGGEST-IDX2))) =
+           FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SUGGEST-CANDIDATE))
+            ADD 1 TO WS-SUGGEST-MUTUAL(WS-SUGGEST-IDX2)
+            MOVE "Y" TO WS-SUGGEST-FOUND
+        END-IF
+    END-PERFORM
+    IF WS-SUGGEST-FOUND = "N" AND WS-SUGGEST-COUNT < 100
+        ADD 1 TO WS-SUGGEST-COUNT
+        MOVE WS-SUGGEST-CANDIDATE TO WS-SUGGEST-USER(WS-SUGGEST-COUNT)
+        MOVE 1 TO WS-SUGGEST-MUTUAL(WS-SUGGEST-COUNT)
+    END-IF
+    EXIT PARAGRAPH.
+
+*> SORT-SUGGESTIONS-BY-MUTUAL: same in-memory insertion-sort idiom as
+*> SORT-JOB-TABLE-BY-RECENCY in InCollege.cob, descending by mutual
+*> connection count.
+SORT-SUGGESTIONS-BY-MUTUAL.
+    PERFORM VARYING WS-SUGGEST-IDX FROM 2 BY 1
+            UNTIL WS-SUGGEST-IDX > WS-SUGGEST-COUNT
+        MOVE WS-SUGGEST-USER(WS-SUGGEST-IDX) TO WS-SUGGEST-SWAP-USER
+        MOVE WS-SUGGEST-MUTUAL(WS-SUGGEST-IDX) TO WS-SUGGEST-SWAP-MUTUAL
+        MOVE WS-SUGGEST-IDX TO WS-SUGGEST-IDX2
+        PERFORM UNTIL WS-SUGGEST-IDX2 <= 1
+                OR WS-SUGGEST-MUTUAL(WS-SUGGEST-IDX2 - 1) >= WS-SUGGEST-SWAP-MUTUAL
+            MOVE WS-SUGGEST-USER(WS-SUGGEST-IDX2 - 1) TO WS-SUGGEST-USER(WS-SUGGEST-IDX2)
+            MOVE WS-SUGGEST-MUTUAL(WS-SUGGEST-IDX2 - 1) TO WS-SUGGEST-MUTUAL(WS-SUGGEST-IDX2)
+            SUBTRACT 1 FROM WS-SUGGEST-IDX2
+        END-PERFORM
+        MOVE WS-SUGGEST-SWAP-USER TO WS-SUGGEST-USER(WS-SUGGEST-IDX2)
+        MOVE WS-SUGGEST-SWAP-MUTUAL TO WS-SUGGEST-MUTUAL(WS-SUGGEST-IDX2)
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> GET-AND-DISPLAY-SUGGESTION: same profile lookup GET-AND-DISPLAY-
+*> PROFILE uses, but phrased as a suggestion with its mutual count
+*> instead of "Connected with:".
+GET-AND-DISPLAY-SUGGESTION.
+    MOVE SPACES TO WS-FULL-NAME
+    MOVE SPACES TO WS-UNIVERSITY
+    MOVE SPACES TO WS-MAJOR
+
+    PERFORM LOOKUP-PROFILE-BY-USERNAME
+
+    IF WS-FULL-NAME = SPACES
+        MOVE FUNCTION TRIM(WS-OTHER-USER) TO WS-FULL-NAME
+    END-IF
+    IF WS-UNIVERSITY = SPACES
+        MOVE "Unknown" TO WS-UNIVERSITY
+    END-IF
+    IF WS-MAJOR = SPACES
+        MOVE "Unknown" TO WS-MAJOR
+    END-IF
+
+    MOVE SPACES TO WS-MESSAGE
+    STRING FUNCTION TRIM(WS-FULL-NAME)
+           " (University: " FUNCTION TRIM(WS-UNIVERSITY)
+           ", Major: " FUNCTION TRIM(WS-MAJOR) ") - "
+           FUNCTION TRIM(WS-SUGGEST-MUTUAL(WS-SUGGEST-IDX))
+           " mutual connection(s)"
+        DELIMITED BY SIZE
+        INTO WS-MESSAGE
+    END-STRING
+    PERFORM DUAL-OUTPUT
+    EXIT PARAGRAPH.
+
         CHECK-AND-DISPLAY-CONNECTION.
             *> Check if current user is in this connection
             *> The record is already properly structured with ER-USER-A and ER-USER-B
@@ -113,58 +295,56 @@ PROCEDURE DIVISION USING L-USERNAME.
                 MOVE FUNCTION TRIM(ER-USER-B) TO WS-OTHER-USER
                 MOVE "Y" TO FOUND-ANY
                 PERFORM GET-AND-DISPLAY-PROFILE
+                PERFORM RECORD-DIRECT-CONNECTION
             ELSE
                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(ER-USER-B)) =
                    FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
                     MOVE FUNCTION TRIM(ER-USER-A) TO WS-OTHER-USER
                     MOVE "Y" TO FOUND-ANY
                     PERFORM GET-AND-DISPLAY-PROFILE
+                    PERFORM RECORD-DIRECT-CONNECTION
                 END-IF
             END-IF
             EXIT PARAGRAPH.
 
+*> RECORD-DIRECT-CONNECTION: remember each direct connection's username
+*> as it is displayed, so the second (people-you-may-know) scan knows
+*> who counts as "already connected".
+RECORD-DIRECT-CONNECTION.
+    IF WS-DIRECT-COUNT < 100
+        ADD 1 TO WS-DIRECT-COUNT
+        MOVE WS-OTHER-USER TO WS-DIRECT-CONN(WS-DIRECT-COUNT)
+    END-IF
+    EXIT PARAGRAPH.
+
 GET-AND-DISPLAY-PROFILE.
     *> Initialize profile data fields
-    MOVE SPACES TO WS-PROFILE-DATA
     MOVE SPACES TO WS-FULL-NAME
     MOVE SPACES TO WS-UNIVERSITY
     MOVE SPACES TO WS-MAJOR
 
-    *> Open profile file and find the user's profile
-    OPEN INPUT PROFILE-FILE
-    IF PROFILE-STATUS NOT = "00"
-        *> If can't open profile file, just show username
+    PERFORM LOOKUP-PROFILE-BY-USERNAME
+
+    IF PROFILE-STATUS NOT = "00" AND PROFILE-STATUS NOT = "35"
+        *> If can't open the account file, just show username
         STRING "Connected with: " FUNCTION TRIM(WS-OTHER-USER)
                " (Profile not available)"
             DELIMITED BY SIZE
             INTO WS-MESSAGE
         END-STRING
         PERFORM DUAL-OUTPUT
-        GOBACK
+        EXIT PARAGRAPH
     END-IF
 
-    MOVE "N" TO PROFILE-EOF
-    PERFORM UNTIL PROFILE-EOF = "Y"
-        READ PROFILE-FILE
-            AT END
-                MOVE "Y" TO PROFILE-EOF
-            NOT AT END
-                MOVE SPACES TO WS-PR-USERNAME WS-PR-DATA
-                UNSTRING PROFILE-RECORD DELIMITED BY "|"
-                    INTO WS-PR-USERNAME WS-PR-DATA
-                END-UNSTRING
-                IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PR-USERNAME)) =
-                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OTHER-USER))
-                    MOVE WS-PR-DATA TO WS-PROFILE-DATA
-                    MOVE "Y" TO PROFILE-EOF
-                END-IF
-        END-READ
-    END-PERFORM
-
-    CLOSE PROFILE-FILE
-
-    *> Parse profile data to extract name, university, major
-    PERFORM PARSE-PROFILE-DATA
+    IF WS-FULL-NAME = SPACES
+        MOVE FUNCTION TRIM(WS-OTHER-USER) TO WS-FULL-NAME
+    END-IF
+    IF WS-UNIVERSITY = SPACES
+        MOVE "Unknown" TO WS-UNIVERSITY
+    END-IF
+    IF WS-MAJOR = SPACES
+        MOVE "Unknown" TO WS-MAJOR
+    END-IF
 
     *> Display the connection information
     STRING "Connected with: " FUNCTION TRIM(WS-FULL-NAME)
@@ -176,33 +356,45 @@ GET-AND-DISPLAY-PROFILE.
     PERFORM DUAL-OUTPUT
     EXIT PARAGRAPH.
 
-PARSE-PROFILE-DATA.
-    *> Profile data format in WS-PROFILE-DATA: FirstName|LastName|University|Major|...
-    MOVE SPACES TO WS-FULL-NAME WS-UNIVERSITY WS-MAJOR
-    MOVE SPACES TO WS-FIRST-NAME WS-LAST-NAME
-
-    UNSTRING WS-PROFILE-DATA DELIMITED BY "|"
-        INTO WS-FIRST-NAME WS-LAST-NAME WS-UNIVERSITY WS-MAJOR
-    END-UNSTRING
+*> LOOKUP-PROFILE-BY-USERNAME: scan AccountRecords.txt (the same file
+*> PROFILE-STORAGE reads and writes) for WS-OTHER-USER's account and
+*> capture its AR-PROFILE fields directly - the one-time export into
+*> the now-unused ProfileRecords.txt is gone, so this is the only place
+*> profile data for another user lives.
+LOOKUP-PROFILE-BY-USERNAME.
+    MOVE "N" TO PROFILE-EOF
+    OPEN INPUT ACCOUNT-FILE
+    IF PROFILE-STATUS NOT = "00"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL PROFILE-EOF = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO PROFILE-EOF
+            NOT AT END
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME)) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OTHER-USER))
+                    PERFORM CAPTURE-PROFILE-FIELDS
+                    MOVE "Y" TO PROFILE-EOF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    EXIT PARAGRAPH.
 
-    IF FUNCTION TRIM(WS-FIRST-NAME) NOT = SPACES
-        STRING FUNCTION TRIM(WS-FIRST-NAME) " " FUNCTION TRIM(WS-LAST-NAME)
+*> CAPTURE-PROFILE-FIELDS: pull the display fields out of the matched
+*> AR-PROFILE group. WS-FULL-NAME is left blank when no first name was
+*> ever saved, so callers can fall back to the username.
+CAPTURE-PROFILE-FIELDS.
+    MOVE SPACES TO WS-FULL-NAME
+    IF FUNCTION TRIM(AR-FIRST-NAME) NOT = SPACES
+        STRING FUNCTION TRIM(AR-FIRST-NAME) " " FUNCTION TRIM(AR-LAST-NAME)
             DELIMITED BY SIZE
             INTO WS-FULL-NAME
         END-STRING
     END-IF
-
-    *> If we couldn't parse properly, just use username and defaults
-    IF WS-FULL-NAME = SPACES
-        MOVE FUNCTION TRIM(WS-OTHER-USER) TO WS-FULL-NAME
-    END-IF
-    IF WS-UNIVERSITY = SPACES
-        MOVE "Unknown" TO WS-UNIVERSITY
-    END-IF
-    IF WS-MAJOR = SPACES
-        MOVE "Unknown" TO WS-MAJOR
-    END-IF
-
+    MOVE AR-UNIVERSITY TO WS-UNIVERSITY
+    MOVE AR-MAJOR TO WS-MAJOR
     EXIT PARAGRAPH.
 
 DUAL-OUTPUT.
