@@ -6,25 +6,38 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+    SELECT TEMP-FILE ASSIGN TO "../data/AccountRecords.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TEMP-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
-FD ACCOUNT-FILE.
-01 ACCOUNT-RECORD          PIC X(1000).
-
-WORKING-STORAGE SECTION.
+FD  ACCOUNT-FILE.
 COPY "AccountRecord.cpy".
 
-01  PROFILE-FILE-RECORD    PIC X(1000).
-01  TEMP-PROFILE-DATA      PIC X(500).
-01  EOF-PROFILE            PIC X VALUE "N".
-01  PROFILE-FOUND          PIC X VALUE "N".
-01  WS-INDEX               PIC 9.
+FD  TEMP-FILE.
+01  TEMP-RECORD             PIC X(5000).
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-STATUS          PIC XX.
+01  TEMP-STATUS             PIC XX.
+01  EOF-PROFILE             PIC X VALUE "N".
+01  PROFILE-FOUND           PIC X VALUE "N".
+01  WS-ACCOUNT-PATH         PIC X(40) VALUE "../data/AccountRecords.txt".
+01  WS-TEMP-PATH            PIC X(40) VALUE "../data/AccountRecords.tmp".
+01  WS-RENAME-STATUS        PIC 9(9) COMP-5.
+01  WS-EDU-GPA-RAWS.
+    05  WS-EDU-GPA-RAW      PIC X(4) OCCURS 10 TIMES.
+01  WS-EDU-GPA-EDITS.
+    05  WS-EDU-GPA-EDIT     PIC 9.99 OCCURS 10 TIMES.
+01  WS-PROFILE-PTR          PIC 9(4).
+01  WS-IDX                  PIC 99.
 
 LINKAGE SECTION.
 01  L-USERNAME             PIC X(50).
-01  L-PROFILE-DATA         PIC X(500).
+01  L-PROFILE-DATA         PIC X(5000).
 01  L-OPERATION            PIC X(10).  *> "SAVE" or "LOAD"
 01  L-STATUS               PIC X.
 01  L-RESPONSE             PIC X(200).
@@ -44,57 +57,159 @@ PROCEDURE DIVISION USING L-USERNAME L-PROFILE-DATA L-OPERATION L-STATUS L-RESPON
 
     GOBACK.
 
+*> SAVE-PROFILE: AccountRecords.txt has no update-in-place support under
+*> LINE SEQUENTIAL, so we copy every record to a temp file, substituting
+*> the matching user's profile fields as we go, then swap the temp file
+*> in. This keeps credentials (AR-PASSWORD-SALT/HASH) untouched.
 SAVE-PROFILE.
-    *> Create profile record with username and profile data
-    MOVE SPACES TO PROFILE-FILE-RECORD
-    STRING L-USERNAME DELIMITED BY SPACE
-           "|" DELIMITED BY SIZE
-           L-PROFILE-DATA DELIMITED BY SIZE
-           INTO PROFILE-FILE-RECORD
-    END-STRING
+    MOVE "N" TO EOF-PROFILE
+    MOVE "N" TO PROFILE-FOUND
+
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        MOVE "Profile not found for user" TO L-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT TEMP-FILE
+
+    PERFORM UNTIL EOF-PROFILE = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-PROFILE
+            NOT AT END
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                    PERFORM APPLY-PROFILE-FIELDS
+                    MOVE "Y" TO PROFILE-FOUND
+                END-IF
+                MOVE ACCOUNT-INFO TO TEMP-RECORD
+                WRITE TEMP-RECORD
+        END-READ
+    END-PERFORM
 
-    *> Write to profile file
-    OPEN EXTEND ACCOUNT-FILE
-    WRITE ACCOUNT-RECORD FROM PROFILE-FILE-RECORD
     CLOSE ACCOUNT-FILE
+    CLOSE TEMP-FILE
 
-    MOVE "Y" TO L-STATUS
-    MOVE "Profile saved successfully!" TO L-RESPONSE
+    IF PROFILE-FOUND = "Y"
+        CALL "CBL_DELETE_FILE" USING WS-ACCOUNT-PATH
+        CALL "CBL_RENAME_FILE" USING WS-TEMP-PATH WS-ACCOUNT-PATH
+            RETURNING WS-RENAME-STATUS
+        MOVE "Y" TO L-STATUS
+        MOVE "Profile saved successfully!" TO L-RESPONSE
+    ELSE
+        CALL "CBL_DELETE_FILE" USING WS-TEMP-PATH
+        MOVE "Profile not found for user" TO L-RESPONSE
+    END-IF
+    EXIT PARAGRAPH.
+
+*> APPLY-PROFILE-FIELDS: unpack the caller's pipe-delimited profile
+*> string into the fixed AR-PROFILE fields before writing the record.
+*> Experience and education entries are unpacked one at a time via a
+*> shared WITH POINTER position, since the entry count is no longer
+*> fixed at 3 and a single UNSTRING's field list cannot repeat a
+*> variable number of times.
+APPLY-PROFILE-FIELDS.
+    MOVE 1 TO WS-PROFILE-PTR
+    UNSTRING L-PROFILE-DATA DELIMITED BY "|"
+        INTO AR-FIRST-NAME AR-LAST-NAME AR-UNIVERSITY AR-MAJOR
+             AR-GRADUATION-YEAR AR-ABOUT-ME
+        WITH POINTER WS-PROFILE-PTR
+    END-UNSTRING
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        UNSTRING L-PROFILE-DATA DELIMITED BY "|"
+            INTO AR-EXP-TITLE(WS-IDX) AR-EXP-COMPANY(WS-IDX)
+                 AR-EXP-START-DATE(WS-IDX) AR-EXP-END-DATE(WS-IDX)
+                 AR-EXP-DESCRIPTION(WS-IDX)
+            WITH POINTER WS-PROFILE-PTR
+        END-UNSTRING
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        UNSTRING L-PROFILE-DATA DELIMITED BY "|"
+            INTO AR-EDU-DEGREE(WS-IDX) AR-EDU-SCHOOL(WS-IDX)
+                 AR-EDU-START-DATE(WS-IDX) WS-EDU-GPA-RAW(WS-IDX)
+            WITH POINTER WS-PROFILE-PTR
+        END-UNSTRING
+        MOVE FUNCTION NUMVAL(WS-EDU-GPA-RAW(WS-IDX)) TO AR-EDU-GPA(WS-IDX)
+    END-PERFORM
     EXIT PARAGRAPH.
 
 LOAD-PROFILE.
-    *> Search for profile data by username
     MOVE "N" TO EOF-PROFILE
     MOVE "N" TO PROFILE-FOUND
-    MOVE SPACES TO TEMP-PROFILE-DATA
+    MOVE SPACES TO L-PROFILE-DATA
 
     OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        MOVE "Profile not found for user" TO L-RESPONSE
+        EXIT PARAGRAPH
+    END-IF
+
     PERFORM UNTIL EOF-PROFILE = "Y"
         READ ACCOUNT-FILE
             AT END
                 MOVE "Y" TO EOF-PROFILE
             NOT AT END
-                IF ACCOUNT-RECORD NOT = SPACES
-                   *> Check if this record contains the username
-                   IF ACCOUNT-RECORD(1:FUNCTION LENGTH(FUNCTION TRIM(L-USERNAME))) =
-                      FUNCTION TRIM(L-USERNAME)
-                       *> Extract profile data after the username
-                       UNSTRING ACCOUNT-RECORD DELIMITED BY "|"
-                           INTO TEMP-PROFILE-DATA
-                       END-UNSTRING
-                       MOVE TEMP-PROFILE-DATA TO L-PROFILE-DATA
-                       MOVE "Y" TO PROFILE-FOUND
-                       MOVE "Y" TO L-STATUS
-                       MOVE "Profile loaded successfully!" TO L-RESPONSE
-                       CLOSE ACCOUNT-FILE
-                       EXIT PARAGRAPH
-                   END-IF
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                    PERFORM BUILD-PROFILE-STRING
+                    MOVE "Y" TO PROFILE-FOUND
+                    MOVE "Y" TO EOF-PROFILE
                 END-IF
         END-READ
     END-PERFORM
     CLOSE ACCOUNT-FILE
 
-    IF PROFILE-FOUND = "N"
+    IF PROFILE-FOUND = "Y"
+        MOVE "Y" TO L-STATUS
+        MOVE "Profile loaded successfully!" TO L-RESPONSE
+    ELSE
         MOVE "Profile not found for user" TO L-RESPONSE
     END-IF
     EXIT PARAGRAPH.
+
+*> BUILD-PROFILE-STRING: the mirror image of APPLY-PROFILE-FIELDS -
+*> experience and education entries are appended one at a time via a
+*> shared WITH POINTER position so the entry count is not fixed at
+*> compile time.
+BUILD-PROFILE-STRING.
+    MOVE SPACES TO L-PROFILE-DATA
+    MOVE 1 TO WS-PROFILE-PTR
+    STRING
+        FUNCTION TRIM(AR-FIRST-NAME)        DELIMITED BY SIZE "|"
+        FUNCTION TRIM(AR-LAST-NAME)         DELIMITED BY SIZE "|"
+        FUNCTION TRIM(AR-UNIVERSITY)        DELIMITED BY SIZE "|"
+        FUNCTION TRIM(AR-MAJOR)             DELIMITED BY SIZE "|"
+        AR-GRADUATION-YEAR                  DELIMITED BY SIZE "|"
+        FUNCTION TRIM(AR-ABOUT-ME)          DELIMITED BY SIZE "|"
+        INTO L-PROFILE-DATA
+        WITH POINTER WS-PROFILE-PTR
+    END-STRING
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        STRING
+            FUNCTION TRIM(AR-EXP-TITLE(WS-IDX))       DELIMITED BY SIZE "|"
+            FUNCTION TRIM(AR-EXP-COMPANY(WS-IDX))     DELIMITED BY SIZE "|"
+            FUNCTION TRIM(AR-EXP-START-DATE(WS-IDX))  DELIMITED BY SIZE "|"
+            FUNCTION TRIM(AR-EXP-END-DATE(WS-IDX))    DELIMITED BY SIZE "|"
+            FUNCTION TRIM(AR-EXP-DESCRIPTION(WS-IDX)) DELIMITED BY SIZE "|"
+            INTO L-PROFILE-DATA
+            WITH POINTER WS-PROFILE-PTR
+        END-STRING
+    END-PERFORM
+
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+        MOVE AR-EDU-GPA(WS-IDX) TO WS-EDU-GPA-EDIT(WS-IDX)
+        STRING
+            FUNCTION TRIM(AR-EDU-DEGREE(WS-IDX))     DELIMITED BY SIZE "|"
+            FUNCTION TRIM(AR-EDU-SCHOOL(WS-IDX))     DELIMITED BY SIZE "|"
+            FUNCTION TRIM(AR-EDU-START-DATE(WS-IDX)) DELIMITED BY SIZE "|"
+            WS-EDU-GPA-EDIT(WS-IDX)                  DELIMITED BY SIZE "|"
+            INTO L-PROFILE-DATA
+            WITH POINTER WS-PROFILE-PTR
+        END-STRING
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+END PROGRAM PROFILE-STORAGE.
