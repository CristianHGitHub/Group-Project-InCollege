@@ -0,0 +1,112 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BROWSEUNIVERSITY.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS PROFILE-STATUS.
+    SELECT OUTFILE ASSIGN TO "../data/InCollege-Output.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+FD  OUTFILE EXTERNAL.
+01  OUT-REC              PIC X(200).
+
+WORKING-STORAGE SECTION.
+01  PROFILE-STATUS       PIC XX VALUE SPACES.
+01  PROFILE-EOF          PIC X VALUE "N".
+01  FOUND-ANY            PIC X VALUE "N".
+01  WS-MESSAGE           PIC X(200).
+01  WS-FULL-NAME         PIC X(205).
+01  WS-UPPER-UNIVERSITY  PIC X(100).
+01  WS-UPPER-TERM        PIC X(100).
+01  WS-TALLY             PIC 9(4).
+
+LINKAGE SECTION.
+01  L-UNIVERSITY         PIC X(100).
+
+PROCEDURE DIVISION USING L-UNIVERSITY.
+    MOVE "N" TO PROFILE-EOF
+    MOVE "N" TO FOUND-ANY
+    MOVE SPACES TO WS-MESSAGE
+
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(L-UNIVERSITY)) TO WS-UPPER-TERM
+
+    STRING "---Profiles at " DELIMITED BY SIZE
+           FUNCTION TRIM(L-UNIVERSITY) DELIMITED BY SIZE
+           "---"             DELIMITED BY SIZE
+        INTO WS-MESSAGE
+    END-STRING
+    PERFORM DUAL-OUTPUT
+
+    OPEN INPUT ACCOUNT-FILE
+    IF PROFILE-STATUS = "35"
+        MOVE "No profiles on file." TO WS-MESSAGE
+        PERFORM DUAL-OUTPUT
+        MOVE "--------------------" TO WS-MESSAGE
+        PERFORM DUAL-OUTPUT
+        GOBACK
+    END-IF
+
+    PERFORM UNTIL PROFILE-EOF = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO PROFILE-EOF
+            NOT AT END
+                PERFORM CHECK-AND-DISPLAY-UNIVERSITY-MATCH
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+
+    IF FOUND-ANY = "N"
+        MOVE "No profiles found for that university." TO WS-MESSAGE
+        PERFORM DUAL-OUTPUT
+    END-IF
+
+    MOVE "--------------------" TO WS-MESSAGE
+    PERFORM DUAL-OUTPUT
+    GOBACK.
+
+*> CHECK-AND-DISPLAY-UNIVERSITY-MATCH: same case-insensitive substring
+*> match SEARCHPROFILE uses for its "UNIVERSITY" search type, but lists
+*> every match instead of capping at 20, since this is a directory
+*> browse rather than a search. Reads AccountRecords.txt's AR-PROFILE
+*> group directly rather than the old separately-exported profile file.
+CHECK-AND-DISPLAY-UNIVERSITY-MATCH.
+    IF FUNCTION TRIM(AR-USERNAME) NOT = SPACES AND WS-UPPER-TERM NOT = SPACES
+        MOVE FUNCTION UPPER-CASE(AR-UNIVERSITY) TO WS-UPPER-UNIVERSITY
+        MOVE 0 TO WS-TALLY
+        INSPECT WS-UPPER-UNIVERSITY TALLYING WS-TALLY
+            FOR ALL FUNCTION TRIM(WS-UPPER-TERM)
+        IF WS-TALLY > 0
+            MOVE "Y" TO FOUND-ANY
+            MOVE SPACES TO WS-FULL-NAME
+            STRING FUNCTION TRIM(AR-FIRST-NAME) DELIMITED BY SIZE
+                   " "                          DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-LAST-NAME)  DELIMITED BY SIZE
+                INTO WS-FULL-NAME
+            END-STRING
+            MOVE SPACES TO WS-MESSAGE
+            STRING FUNCTION TRIM(WS-FULL-NAME)  DELIMITED BY SIZE
+                   " (Major: "                  DELIMITED BY SIZE
+                   FUNCTION TRIM(AR-MAJOR)      DELIMITED BY SIZE
+                   ")"                          DELIMITED BY SIZE
+                INTO WS-MESSAGE
+            END-STRING
+            PERFORM DUAL-OUTPUT
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+DUAL-OUTPUT.
+    DISPLAY WS-MESSAGE
+    WRITE OUT-REC FROM WS-MESSAGE
+    EXIT PARAGRAPH.
+
+END PROGRAM BROWSEUNIVERSITY.
