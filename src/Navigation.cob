@@ -2,15 +2,54 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. NAVIGATION.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Per-user "Learn a New Skill" completion tracking: one
+    *> "USERNAME|SKILLID" row per skill a user has opened, appended
+    *> the first time and never duplicated, same shape as the other
+    *> small flat-file trackers in this program (ConnectionRecords.txt,
+    *> Companies.txt).
+    SELECT SKILL-FILE ASSIGN TO "../data/SkillCompletions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SKILL-STAT.
+    *> Endorsement counts shown alongside each skill: written by
+    *> InCollege.cob's ENDORSE-SKILL-FLOW, read here only.
+    SELECT SKILL-ENDORSE-FILE ASSIGN TO "../data/SkillEndorsements.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SKILL-ENDORSE-STAT.
+
 DATA DIVISION.
+FILE SECTION.
+FD  SKILL-FILE.
+01  SKILL-REC             PIC X(60).
+FD  SKILL-ENDORSE-FILE.
+01  SKILL-ENDORSE-REC     PIC X(90).
+
+WORKING-STORAGE SECTION.
+01  SKILL-STAT            PIC XX.
+01  SKILL-ENDORSE-STAT    PIC XX.
+01  SKILL-EOF             PIC X VALUE "N".
+01  WS-SKILL-COMPLETE     PIC X VALUE "N".
+01  WS-SKILL-ID           PIC X(1).
+01  WS-SKILL-NAME         PIC X(40).
+01  WS-SKILL-PARSED-USER  PIC X(50).
+01  WS-SKILL-PARSED-ID    PIC X(1).
+01  WS-SKILL-ENDORSE-COUNT PIC 9(3) VALUE 0.
+01  WS-SKILL-ENDORSE-COUNT-EDIT PIC Z(2)9.
+01  WS-SKILL-ENDORSE-PARSED-ENDORSER PIC X(50).
+01  WS-SKILL-ENDORSE-PARSED-ENDORSEE PIC X(50).
+01  WS-SKILL-ENDORSE-PARSED-ID PIC X(1).
+
 LINKAGE SECTION.
 01  L-ACTION    PIC X(20).   *> BY CONTENT from caller
 01  L-INDEX     PIC 99.      *> BY REFERENCE (caller-owned step)
 01  L-OUT       PIC X(100).  *> BY REFERENCE
 01  L-DONE      PIC X.       *> BY REFERENCE
 01  L-MENU      PIC X(15).   *> BY REFERENCE (tracks current menu)
+01  L-USERNAME  PIC X(50).   *> BY REFERENCE (for skill completion tracking)
 
-PROCEDURE DIVISION USING L-ACTION L-INDEX L-OUT L-DONE L-MENU.
+PROCEDURE DIVISION USING L-ACTION L-INDEX L-OUT L-DONE L-MENU L-USERNAME.
     MOVE SPACES TO L-OUT
     MOVE FUNCTION TRIM(L-ACTION) TO L-ACTION
 
@@ -50,7 +89,7 @@ PROCEDURE DIVISION USING L-ACTION L-INDEX L-OUT L-DONE L-MENU.
 
         WHEN "SKILL-1" THRU "SKILL-5"
             IF L-MENU = "SKILLS"
-                MOVE "This skill is under construction." TO L-OUT
+                PERFORM SHOW-SKILL-LESSON
             ELSE
                 MOVE "Invalid option" TO L-OUT
             END-IF
@@ -128,11 +167,26 @@ SHOW-SKILLS.
     MOVE "N" TO L-DONE
     EVALUATE L-INDEX
         WHEN 0  MOVE "Learn a New Skill:" TO L-OUT
-        WHEN 1  MOVE "Skill 1"            TO L-OUT
-        WHEN 2  MOVE "Skill 2"            TO L-OUT
-        WHEN 3  MOVE "Skill 3"            TO L-OUT
-        WHEN 4  MOVE "Skill 4"            TO L-OUT
-        WHEN 5  MOVE "Skill 5"            TO L-OUT
+        WHEN 1
+            MOVE "1" TO WS-SKILL-ID
+            MOVE "Resume Writing" TO WS-SKILL-NAME
+            PERFORM BUILD-SKILL-LINE
+        WHEN 2
+            MOVE "2" TO WS-SKILL-ID
+            MOVE "Interviewing Skills" TO WS-SKILL-NAME
+            PERFORM BUILD-SKILL-LINE
+        WHEN 3
+            MOVE "3" TO WS-SKILL-ID
+            MOVE "Networking Basics" TO WS-SKILL-NAME
+            PERFORM BUILD-SKILL-LINE
+        WHEN 4
+            MOVE "4" TO WS-SKILL-ID
+            MOVE "Personal Branding" TO WS-SKILL-NAME
+            PERFORM BUILD-SKILL-LINE
+        WHEN 5
+            MOVE "5" TO WS-SKILL-ID
+            MOVE "Time Management" TO WS-SKILL-NAME
+            PERFORM BUILD-SKILL-LINE
         WHEN 6  MOVE "Go Back"            TO L-OUT
         WHEN 7  MOVE "Enter your choice:" TO L-OUT
         WHEN OTHER
@@ -146,6 +200,144 @@ SHOW-SKILLS.
     END-IF
 .
 
+*> BUILD-SKILL-LINE: render one numbered skill line for SHOW-SKILLS,
+*> tagging it "[Completed]" once L-USERNAME has opened that lesson,
+*> and appending how many connections have endorsed L-USERNAME for it.
+BUILD-SKILL-LINE.
+    PERFORM CHECK-SKILL-COMPLETE
+    PERFORM COUNT-SKILL-ENDORSEMENTS
+    MOVE SPACES TO L-OUT
+    IF WS-SKILL-COMPLETE = "Y"
+        STRING WS-SKILL-ID DELIMITED BY SIZE
+               ". " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME) DELIMITED BY SIZE
+               " [Completed]" DELIMITED BY SIZE
+            INTO L-OUT
+        END-STRING
+    ELSE
+        STRING WS-SKILL-ID DELIMITED BY SIZE
+               ". " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME) DELIMITED BY SIZE
+            INTO L-OUT
+        END-STRING
+    END-IF
+    IF WS-SKILL-ENDORSE-COUNT > 0
+        MOVE WS-SKILL-ENDORSE-COUNT TO WS-SKILL-ENDORSE-COUNT-EDIT
+        STRING FUNCTION TRIM(L-OUT) DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE-COUNT-EDIT) DELIMITED BY SIZE
+               " endorsement(s))" DELIMITED BY SIZE
+            INTO L-OUT
+        END-STRING
+    END-IF
+    EXIT PARAGRAPH.
+
+*> COUNT-SKILL-ENDORSEMENTS: how many distinct connections have
+*> endorsed L-USERNAME for WS-SKILL-ID.
+COUNT-SKILL-ENDORSEMENTS.
+    MOVE 0 TO WS-SKILL-ENDORSE-COUNT
+    MOVE "N" TO SKILL-EOF
+    OPEN INPUT SKILL-ENDORSE-FILE
+    IF SKILL-ENDORSE-STAT = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL SKILL-EOF = "Y"
+        READ SKILL-ENDORSE-FILE
+            AT END
+                MOVE "Y" TO SKILL-EOF
+            NOT AT END
+                UNSTRING SKILL-ENDORSE-REC DELIMITED BY "|"
+                    INTO WS-SKILL-ENDORSE-PARSED-ENDORSER
+                         WS-SKILL-ENDORSE-PARSED-ENDORSEE
+                         WS-SKILL-ENDORSE-PARSED-ID
+                END-UNSTRING
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SKILL-ENDORSE-PARSED-ENDORSEE))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   AND WS-SKILL-ENDORSE-PARSED-ID = WS-SKILL-ID
+                    ADD 1 TO WS-SKILL-ENDORSE-COUNT
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE SKILL-ENDORSE-FILE
+    EXIT PARAGRAPH.
+
+*> SHOW-SKILL-LESSON: display a one-line lesson blurb for the chosen
+*> skill and mark it completed for this user.
+SHOW-SKILL-LESSON.
+    EVALUATE L-ACTION
+        WHEN "SKILL-1"
+            MOVE "1" TO WS-SKILL-ID
+            MOVE "Resume Writing: tailor your resume, use action verbs. Marked as completed!"
+                TO L-OUT
+        WHEN "SKILL-2"
+            MOVE "2" TO WS-SKILL-ID
+            MOVE "Interviewing Skills: use the STAR method, prep questions. Marked as completed!"
+                TO L-OUT
+        WHEN "SKILL-3"
+            MOVE "3" TO WS-SKILL-ID
+            MOVE "Networking Basics: reach out to alumni, follow up after chats. Marked as completed!"
+                TO L-OUT
+        WHEN "SKILL-4"
+            MOVE "4" TO WS-SKILL-ID
+            MOVE "Personal Branding: keep your profile and skills current. Marked as completed!"
+                TO L-OUT
+        WHEN "SKILL-5"
+            MOVE "5" TO WS-SKILL-ID
+            MOVE "Time Management: block time for classes and applications. Marked as completed!"
+                TO L-OUT
+    END-EVALUATE
+    PERFORM MARK-SKILL-COMPLETE
+    EXIT PARAGRAPH.
+
+*> CHECK-SKILL-COMPLETE: sets WS-SKILL-COMPLETE to "Y" if SkillCompletions.txt
+*> already has a "USERNAME|SKILLID" row for L-USERNAME/WS-SKILL-ID.
+CHECK-SKILL-COMPLETE.
+    MOVE "N" TO WS-SKILL-COMPLETE
+    MOVE "N" TO SKILL-EOF
+    OPEN INPUT SKILL-FILE
+    IF SKILL-STAT = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL SKILL-EOF = "Y"
+        READ SKILL-FILE
+            AT END
+                MOVE "Y" TO SKILL-EOF
+            NOT AT END
+                UNSTRING SKILL-REC DELIMITED BY "|"
+                    INTO WS-SKILL-PARSED-USER WS-SKILL-PARSED-ID
+                END-UNSTRING
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SKILL-PARSED-USER))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   AND WS-SKILL-PARSED-ID = WS-SKILL-ID
+                    MOVE "Y" TO WS-SKILL-COMPLETE
+                    MOVE "Y" TO SKILL-EOF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE SKILL-FILE
+    EXIT PARAGRAPH.
+
+*> MARK-SKILL-COMPLETE: append a completion row the first time this
+*> user opens this skill; a repeat visit is a no-op, not a duplicate row.
+MARK-SKILL-COMPLETE.
+    PERFORM CHECK-SKILL-COMPLETE
+    IF WS-SKILL-COMPLETE = "Y"
+        EXIT PARAGRAPH
+    END-IF
+    OPEN EXTEND SKILL-FILE
+    IF SKILL-STAT = "35"
+        OPEN OUTPUT SKILL-FILE
+    END-IF
+    MOVE SPACES TO SKILL-REC
+    STRING FUNCTION TRIM(L-USERNAME) DELIMITED BY SIZE
+           "|" DELIMITED BY SIZE
+           WS-SKILL-ID DELIMITED BY SIZE
+        INTO SKILL-REC
+    END-STRING
+    WRITE SKILL-REC
+    CLOSE SKILL-FILE
+    EXIT PARAGRAPH.
+
 SHOW-PROFILE.
     MOVE "N" TO L-DONE
     EVALUATE L-INDEX
@@ -177,23 +369,25 @@ SHOW-CREATE-PROFILE.
         WHEN 6  MOVE "5. Graduation Year (Required - 4 digits)" TO L-OUT
         WHEN 7  MOVE "Optional Fields:" TO L-OUT
         WHEN 8  MOVE "6. About Me (Optional)" TO L-OUT
-        WHEN 9  MOVE "7. Experience (Optional - up to 3 entries)" TO L-OUT
+        WHEN 9  MOVE "7. Experience (Optional - up to 10 entries)" TO L-OUT
         WHEN 10 MOVE "   - Title (e.g., Software Intern)" TO L-OUT
         WHEN 11 MOVE "   - Company/Organization" TO L-OUT
-        WHEN 12 MOVE "   - Dates (e.g., Summer 2024)" TO L-OUT
-        WHEN 13 MOVE "   - Description (Optional)" TO L-OUT
-        WHEN 14 MOVE "8. Education (Optional - up to 3 entries)" TO L-OUT
-        WHEN 15 MOVE "   - Degree (e.g., Master of Science)" TO L-OUT
-        WHEN 16 MOVE "   - University/College" TO L-OUT
-        WHEN 17 MOVE "   - Years Attended (e.g., 2023-2025)" TO L-OUT
-        WHEN 18 MOVE "Enter your choice:" TO L-OUT
+        WHEN 12 MOVE "   - Start Date (e.g., Jan 2023)" TO L-OUT
+        WHEN 13 MOVE "   - End Date (e.g., May 2024, or 'Present')" TO L-OUT
+        WHEN 14 MOVE "   - Description (Optional)" TO L-OUT
+        WHEN 15 MOVE "8. Education (Optional - up to 10 entries)" TO L-OUT
+        WHEN 16 MOVE "   - Degree (e.g., Master of Science)" TO L-OUT
+        WHEN 17 MOVE "   - University/College" TO L-OUT
+        WHEN 18 MOVE "   - Years Attended (e.g., 2023-2025)" TO L-OUT
+        WHEN 19 MOVE "   - GPA (Optional, e.g., 3.50)" TO L-OUT
+        WHEN 20 MOVE "Enter your choice:" TO L-OUT
         WHEN OTHER
             MOVE "Y" TO L-DONE
             MOVE SPACES TO L-OUT
             GOBACK
     END-EVALUATE
     ADD 1 TO L-INDEX
-    IF L-INDEX > 18
+    IF L-INDEX > 20
         MOVE "Y" TO L-DONE
     END-IF
 .
@@ -202,7 +396,7 @@ SHOW-EXPERIENCE-PROMPTS.
     MOVE "N" TO L-DONE
     EVALUATE L-INDEX
         WHEN 0  MOVE "=== ADD EXPERIENCE ===" TO L-OUT
-        WHEN 1  MOVE "Experience Entry (up to 3 total):" TO L-OUT
+        WHEN 1  MOVE "Experience Entry (up to 10 total):" TO L-OUT
         WHEN 2  MOVE "1. Job Title:" TO L-OUT
         WHEN 3  MOVE "   (e.g., Software Intern, Marketing Assistant)" TO L-OUT
         WHEN 4  MOVE "2. Company/Organization:" TO L-OUT
@@ -227,7 +421,7 @@ SHOW-EDUCATION-PROMPTS.
     MOVE "N" TO L-DONE
     EVALUATE L-INDEX
         WHEN 0  MOVE "=== ADD EDUCATION ===" TO L-OUT
-        WHEN 1  MOVE "Education Entry (up to 3 total):" TO L-OUT
+        WHEN 1  MOVE "Education Entry (up to 10 total):" TO L-OUT
         WHEN 2  MOVE "1. Degree:" TO L-OUT
         WHEN 3  MOVE "   (e.g., Master of Science, Bachelor of Arts)" TO L-OUT
         WHEN 4  MOVE "2. University/College:" TO L-OUT
