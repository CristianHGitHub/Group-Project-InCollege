@@ -0,0 +1,401 @@
+*> Employer review screen for job applicants. Follows the same
+*> two-call protocol as MANAGEREQUESTS: called first with L-COMMAND
+*> blank to list applicants and ask for a command, then called again
+*> with whatever line the caller read from INFILE.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REVIEWAPPLICANTS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT APPLICATION-FILE ASSIGN TO "../data/applications.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APP-STAT.
+    SELECT TEMP-FILE ASSIGN TO "../data/applications.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TEMP-STAT.
+    SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-STAT.
+    SELECT OUTFILE ASSIGN TO "../data/InCollege-Output.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  APPLICATION-FILE.
+01  APPLICATION-REC        PIC X(100).
+
+FD  TEMP-FILE.
+01  TEMP-REC               PIC X(100).
+
+FD  JOB-FILE.
+01  JOB-REC                PIC X(1000).
+
+FD  OUTFILE EXTERNAL.
+01  OUT-REC                PIC X(200).
+
+WORKING-STORAGE SECTION.
+01  APP-STAT               PIC XX.
+01  TEMP-STAT              PIC XX.
+01  JOB-STAT               PIC XX.
+01  EOF-FLAG               PIC X VALUE "N".
+01  FOUND-ANY              PIC X VALUE "N".
+01  WS-MATCHED             PIC X VALUE "N".
+01  WS-MESSAGE             PIC X(200).
+01  WS-VERB                PIC X(10).
+01  WS-APP-ID              PIC X(10).
+01  WS-NEW-STATUS          PIC X(20).
+01  WS-FIRST-SPACE         PIC 99.
+01  WS-SECOND-SPACE        PIC 99.
+01  WS-REST                PIC X(90).
+01  WS-APP-PATH            PIC X(40) VALUE "../data/applications.dat".
+01  WS-TEMP-PATH           PIC X(40) VALUE "../data/applications.tmp".
+01  WS-RENAME-STATUS       PIC 9(9) COMP-5.
+
+01  APPLICATION-PARSED-ID        PIC X(10).
+01  APPLICATION-PARSED-USERNAME  PIC X(50).
+01  APPLICATION-PARSED-JOB-ID    PIC X(10).
+01  APPLICATION-PARSED-STATUS    PIC X(20).
+01  APPLICATION-PARSED-DATE      PIC X(8).
+
+01  JOB-PARSED-ID          PIC X(10).
+01  JOB-PARSED-USERNAME    PIC X(50).
+01  JOB-PARSED-TITLE       PIC X(100).
+01  JOB-PARSED-DESC        PIC X(200).
+01  JOB-PARSED-EMPLOYER    PIC X(100).
+01  JOB-PARSED-LOCATION    PIC X(100).
+01  JOB-PARSED-SALARY      PIC X(50).
+01  WS-JOB-OWNED           PIC X VALUE "N".
+
+*> L-USERNAME's own postings, built by BUILD-OWNED-JOB-TABLE so
+*> LIST-APPLICANTS can group applicants under the posting they applied
+*> to instead of printing one flat, unlabeled list.
+01  WS-OWNED-JOB-COUNT     PIC 9(4) VALUE 0.
+01  WS-OWNED-JOB-TABLE.
+    05  WS-OWNED-JOB-ENTRY OCCURS 200 TIMES.
+        10  WS-OWNED-JOB-ID    PIC X(10).
+        10  WS-OWNED-JOB-TITLE PIC X(100).
+01  WS-OWNED-JOB-IDX       PIC 9(4).
+
+LINKAGE SECTION.
+01  L-USERNAME             PIC X(50).
+01  L-COMMAND              PIC X(100).
+01  L-NEEDS-COMMAND        PIC X.
+01  L-STATUS               PIC X.
+01  L-RESPONSE1            PIC X(200).
+01  L-RESPONSE2            PIC X(200).
+
+PROCEDURE DIVISION USING L-USERNAME L-COMMAND L-NEEDS-COMMAND
+        L-STATUS L-RESPONSE1 L-RESPONSE2.
+
+    MOVE "N" TO L-STATUS
+    MOVE SPACES TO L-RESPONSE1 L-RESPONSE2
+
+    IF FUNCTION TRIM(L-COMMAND) = SPACES
+        PERFORM LIST-APPLICANTS
+        IF FOUND-ANY = "Y"
+            MOVE "Y" TO L-NEEDS-COMMAND
+            MOVE "Enter 'Status <application-id> <Submitted|Under Review|Rejected|Hired>', or press Enter to skip:"
+                TO L-RESPONSE1
+        ELSE
+            MOVE "N" TO L-NEEDS-COMMAND
+            MOVE "You have no applicants yet." TO L-RESPONSE1
+        END-IF
+        GOBACK
+    END-IF
+
+    MOVE "N" TO L-NEEDS-COMMAND
+    PERFORM PARSE-COMMAND
+    IF WS-VERB = SPACES
+        MOVE "Unrecognized command." TO L-RESPONSE1
+        GOBACK
+    END-IF
+
+    PERFORM APPLY-STATUS-CHANGE
+    GOBACK.
+
+*> LIST-APPLICANTS: build the table of L-USERNAME's own postings, then
+*> print each posting as its own section with only the applicants who
+*> applied to it underneath, so an employer with several postings sees
+*> each one's applicant list separately rather than one mixed list.
+LIST-APPLICANTS.
+    MOVE "N" TO FOUND-ANY
+    PERFORM BUILD-OWNED-JOB-TABLE
+    PERFORM VARYING WS-OWNED-JOB-IDX FROM 1 BY 1
+        UNTIL WS-OWNED-JOB-IDX > WS-OWNED-JOB-COUNT
+        PERFORM PRINT-APPLICANTS-FOR-OWNED-JOB
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> BUILD-OWNED-JOB-TABLE: one pass over JOB-FILE, recording the ID and
+*> title of every posting owned by L-USERNAME - the same "scan once,
+*> build a small table" idiom InCollege.cob's own
+*> BUILD-OWNED-JOB-ID-TABLE-FOR-SUMMARY uses.
+BUILD-OWNED-JOB-TABLE.
+    MOVE 0 TO WS-OWNED-JOB-COUNT
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT JOB-FILE
+    IF JOB-STAT = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF JOB-REC NOT = SPACES AND WS-OWNED-JOB-COUNT < 200
+                    PERFORM PARSE-JOB-RECORD
+                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-PARSED-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                        ADD 1 TO WS-OWNED-JOB-COUNT
+                        MOVE FUNCTION TRIM(JOB-PARSED-ID)
+                            TO WS-OWNED-JOB-ID(WS-OWNED-JOB-COUNT)
+                        MOVE FUNCTION TRIM(JOB-PARSED-TITLE)
+                            TO WS-OWNED-JOB-TITLE(WS-OWNED-JOB-COUNT)
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> PRINT-APPLICANTS-FOR-OWNED-JOB: print the posting header named by
+*> WS-OWNED-JOB-IDX, then every application on file for that JobID.
+PRINT-APPLICANTS-FOR-OWNED-JOB.
+    MOVE SPACES TO WS-MESSAGE
+    STRING "Job posting: " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-OWNED-JOB-TITLE(WS-OWNED-JOB-IDX)) DELIMITED BY SIZE
+           " (ID " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-OWNED-JOB-ID(WS-OWNED-JOB-IDX)) DELIMITED BY SIZE
+           ")" DELIMITED BY SIZE
+           INTO WS-MESSAGE
+    END-STRING
+    PERFORM DUAL-OUTPUT
+
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT APPLICATION-FILE
+    IF APP-STAT = "35"
+        MOVE "  No applicants yet." TO WS-MESSAGE
+        PERFORM DUAL-OUTPUT
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO WS-JOB-OWNED
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    PERFORM PARSE-APPLICATION-RECORD
+                    IF FUNCTION TRIM(APPLICATION-PARSED-JOB-ID)
+                       = WS-OWNED-JOB-ID(WS-OWNED-JOB-IDX)
+                        MOVE "Y" TO FOUND-ANY
+                        MOVE "Y" TO WS-JOB-OWNED
+                        MOVE SPACES TO WS-MESSAGE
+                        STRING "  App #" DELIMITED BY SIZE
+                               FUNCTION TRIM(APPLICATION-PARSED-ID) DELIMITED BY SIZE
+                               " - " DELIMITED BY SIZE
+                               FUNCTION TRIM(APPLICATION-PARSED-USERNAME) DELIMITED BY SIZE
+                               " [" DELIMITED BY SIZE
+                               FUNCTION TRIM(APPLICATION-PARSED-STATUS) DELIMITED BY SIZE
+                               "]" DELIMITED BY SIZE
+                               INTO WS-MESSAGE
+                        END-STRING
+                        PERFORM DUAL-OUTPUT
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE APPLICATION-FILE
+
+    IF WS-JOB-OWNED = "N"
+        MOVE "  No applicants yet." TO WS-MESSAGE
+        PERFORM DUAL-OUTPUT
+    END-IF
+    EXIT PARAGRAPH.
+
+*> FIND-OWNED-JOB: look up APPLICATION-PARSED-JOB-ID in JOB-FILE and set
+*> WS-JOB-OWNED to "Y" when that job's poster is L-USERNAME.
+FIND-OWNED-JOB.
+    MOVE "N" TO WS-JOB-OWNED
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT JOB-FILE
+    IF JOB-STAT = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    PERFORM PARSE-JOB-RECORD
+                    IF FUNCTION TRIM(JOB-PARSED-ID) = FUNCTION TRIM(APPLICATION-PARSED-JOB-ID)
+                        IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-PARSED-USERNAME))
+                           = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                            MOVE "Y" TO WS-JOB-OWNED
+                        END-IF
+                        MOVE "Y" TO EOF-FLAG
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+PARSE-APPLICATION-RECORD.
+    MOVE SPACES TO APPLICATION-PARSED-ID APPLICATION-PARSED-USERNAME
+                   APPLICATION-PARSED-JOB-ID APPLICATION-PARSED-STATUS
+                   APPLICATION-PARSED-DATE
+    UNSTRING APPLICATION-REC DELIMITED BY "|"
+        INTO APPLICATION-PARSED-ID
+             APPLICATION-PARSED-USERNAME
+             APPLICATION-PARSED-JOB-ID
+             APPLICATION-PARSED-STATUS
+             APPLICATION-PARSED-DATE
+    END-UNSTRING
+    IF FUNCTION TRIM(APPLICATION-PARSED-STATUS) = SPACES
+        MOVE "Submitted" TO APPLICATION-PARSED-STATUS
+    END-IF
+    EXIT PARAGRAPH.
+
+PARSE-JOB-RECORD.
+    MOVE SPACES TO JOB-PARSED-ID JOB-PARSED-USERNAME JOB-PARSED-TITLE
+                   JOB-PARSED-DESC JOB-PARSED-EMPLOYER JOB-PARSED-LOCATION
+                   JOB-PARSED-SALARY
+    UNSTRING JOB-REC DELIMITED BY "|"
+        INTO JOB-PARSED-ID
+             JOB-PARSED-USERNAME
+             JOB-PARSED-TITLE
+             JOB-PARSED-DESC
+             JOB-PARSED-EMPLOYER
+             JOB-PARSED-LOCATION
+             JOB-PARSED-SALARY
+    END-UNSTRING
+    EXIT PARAGRAPH.
+
+*> PARSE-COMMAND: "Status <app-id> <new status...>" - the new status can
+*> itself contain a space (e.g. "Under Review"), so only the first two
+*> spaces are significant.
+PARSE-COMMAND.
+    MOVE SPACES TO WS-VERB WS-APP-ID WS-NEW-STATUS WS-REST
+    MOVE 0 TO WS-FIRST-SPACE WS-SECOND-SPACE
+    INSPECT FUNCTION TRIM(L-COMMAND) TALLYING WS-FIRST-SPACE
+        FOR CHARACTERS BEFORE INITIAL SPACE
+    IF WS-FIRST-SPACE = 0 OR WS-FIRST-SPACE > 10
+        EXIT PARAGRAPH
+    END-IF
+
+    UNSTRING FUNCTION TRIM(L-COMMAND) DELIMITED BY SPACE
+        INTO WS-VERB WS-REST
+    END-UNSTRING
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-VERB)) TO WS-VERB
+
+    INSPECT FUNCTION TRIM(WS-REST) TALLYING WS-SECOND-SPACE
+        FOR CHARACTERS BEFORE INITIAL SPACE
+    IF WS-SECOND-SPACE = 0
+        MOVE SPACES TO WS-VERB
+        EXIT PARAGRAPH
+    END-IF
+
+    UNSTRING FUNCTION TRIM(WS-REST) DELIMITED BY SPACE
+        INTO WS-APP-ID WS-NEW-STATUS
+    END-UNSTRING
+    MOVE FUNCTION TRIM(WS-NEW-STATUS) TO WS-NEW-STATUS
+    EXIT PARAGRAPH.
+
+*> APPLY-STATUS-CHANGE: rewrite applications.dat via a temp-file swap,
+*> substituting the matching record's status field, the same pattern
+*> MANAGEREQUESTS uses for ConnectionRecords.txt.
+APPLY-STATUS-CHANGE.
+    IF WS-VERB NOT = "STATUS"
+        MOVE "Unrecognized command. Use Status <application-id> <new status>."
+            TO L-RESPONSE1
+        EXIT PARAGRAPH
+    END-IF
+
+    EVALUATE FUNCTION UPPER-CASE(WS-NEW-STATUS)
+        WHEN "SUBMITTED" CONTINUE
+        WHEN "UNDER REVIEW" CONTINUE
+        WHEN "REJECTED" CONTINUE
+        WHEN "HIRED" CONTINUE
+        WHEN OTHER
+            MOVE "Status must be one of: Submitted, Under Review, Rejected, Hired."
+                TO L-RESPONSE1
+            EXIT PARAGRAPH
+    END-EVALUATE
+
+    MOVE "N" TO WS-MATCHED
+    MOVE "N" TO EOF-FLAG
+
+    OPEN INPUT APPLICATION-FILE
+    IF APP-STAT = "35"
+        MOVE "No applications on file." TO L-RESPONSE1
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT TEMP-FILE
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    PERFORM PARSE-APPLICATION-RECORD
+                    IF WS-MATCHED = "N"
+                       AND FUNCTION TRIM(APPLICATION-PARSED-ID) = FUNCTION TRIM(WS-APP-ID)
+                        PERFORM FIND-OWNED-JOB
+                        IF WS-JOB-OWNED = "Y"
+                            MOVE "Y" TO WS-MATCHED
+                            MOVE WS-NEW-STATUS TO APPLICATION-PARSED-STATUS
+                        END-IF
+                    END-IF
+                    PERFORM WRITE-TEMP-APPLICATION
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE APPLICATION-FILE
+    CLOSE TEMP-FILE
+
+    IF WS-MATCHED = "N"
+        CALL "CBL_DELETE_FILE" USING WS-TEMP-PATH
+        MOVE "No applicant with that application number on one of your postings."
+            TO L-RESPONSE1
+        EXIT PARAGRAPH
+    END-IF
+
+    CALL "CBL_DELETE_FILE" USING WS-APP-PATH
+    CALL "CBL_RENAME_FILE" USING WS-TEMP-PATH WS-APP-PATH
+        RETURNING WS-RENAME-STATUS
+
+    MOVE "Y" TO L-STATUS
+    STRING "Application #" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-APP-ID) DELIMITED BY SIZE
+           " is now " DELIMITED BY SIZE
+           FUNCTION TRIM(APPLICATION-PARSED-STATUS) DELIMITED BY SIZE
+           "." DELIMITED BY SIZE
+           INTO L-RESPONSE1
+    END-STRING
+    EXIT PARAGRAPH.
+
+WRITE-TEMP-APPLICATION.
+    MOVE SPACES TO TEMP-REC
+    STRING
+        FUNCTION TRIM(APPLICATION-PARSED-ID)       DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-USERNAME) DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-JOB-ID)   DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-STATUS)   DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-DATE)     DELIMITED BY SIZE
+        INTO TEMP-REC
+    END-STRING
+    WRITE TEMP-REC
+    EXIT PARAGRAPH.
+
+DUAL-OUTPUT.
+    DISPLAY WS-MESSAGE
+    WRITE OUT-REC FROM WS-MESSAGE
+    EXIT PARAGRAPH.
+
+END PROGRAM REVIEWAPPLICANTS.
