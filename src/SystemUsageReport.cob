@@ -0,0 +1,516 @@
+*> Stand-alone periodic usage report: unlike DailyActivityReport.cob
+*> (which only counts what happened today), this totals up the whole
+*> system's usage to date - accounts by role, postings by status,
+*> applications by status, connections established, and skill activity
+*> - so an operator can run it on whatever cadence they like (weekly,
+*> monthly) and compare snapshots over time. Run this directly, the
+*> same way DailyActivityReport.cob and JobAnalyticsReport.cob are run
+*> for their own jobs - it is not wired into InCollege.cob's menu.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SYSTEMUSAGEREPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+    SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-STATUS.
+    SELECT APPLICATION-FILE ASSIGN TO "../data/applications.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APPLICATION-STATUS.
+    SELECT ESTABLISHED-FILE ASSIGN TO "../data/EstablishedConnections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ESTABLISHED-STATUS.
+    SELECT SKILL-FILE ASSIGN TO "../data/SkillCompletions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SKILL-STATUS.
+    SELECT SKILL-ENDORSE-FILE ASSIGN TO "../data/SkillEndorsements.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SKILL-ENDORSE-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "../data/SystemUsageReport.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+FD  JOB-FILE.
+01  JOB-REC              PIC X(1000).
+
+FD  APPLICATION-FILE.
+01  APPLICATION-REC      PIC X(100).
+
+FD  ESTABLISHED-FILE.
+01  ESTABLISHED-REC      PIC X(80).
+
+FD  SKILL-FILE.
+01  SKILL-REC            PIC X(60).
+
+FD  SKILL-ENDORSE-FILE.
+01  SKILL-ENDORSE-REC    PIC X(90).
+
+FD  REPORT-FILE.
+01  REPORT-REC           PIC X(150).
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-STATUS       PIC XX.
+01  JOB-STATUS           PIC XX.
+01  APPLICATION-STATUS   PIC XX.
+01  ESTABLISHED-STATUS   PIC XX.
+01  SKILL-STATUS         PIC XX.
+01  SKILL-ENDORSE-STATUS PIC XX.
+01  REPORT-STATUS        PIC XX.
+01  EOF-FLAG             PIC X VALUE "N".
+01  WS-TODAY             PIC X(8).
+
+01  WS-STUDENT-COUNT     PIC 9(6) VALUE 0.
+01  WS-EMPLOYER-COUNT    PIC 9(6) VALUE 0.
+01  WS-OTHER-ROLE-COUNT  PIC 9(6) VALUE 0.
+
+01  WS-JOB-OPEN-COUNT    PIC 9(6) VALUE 0.
+01  WS-JOB-FILLED-COUNT  PIC 9(6) VALUE 0.
+01  WS-JOB-EXPIRED-COUNT PIC 9(6) VALUE 0.
+01  WS-JOB-OTHER-COUNT   PIC 9(6) VALUE 0.
+01  WS-JOB-TOTAL-COUNT   PIC 9(6) VALUE 0.
+
+01  WS-APP-SUBMITTED-COUNT PIC 9(6) VALUE 0.
+01  WS-APP-REVIEW-COUNT    PIC 9(6) VALUE 0.
+01  WS-APP-REJECTED-COUNT  PIC 9(6) VALUE 0.
+01  WS-APP-HIRED-COUNT     PIC 9(6) VALUE 0.
+01  WS-APP-WITHDRAWN-COUNT PIC 9(6) VALUE 0.
+01  WS-APP-ORPHANED-COUNT  PIC 9(6) VALUE 0.
+01  WS-APP-OTHER-COUNT     PIC 9(6) VALUE 0.
+01  WS-APP-TOTAL-COUNT     PIC 9(6) VALUE 0.
+
+01  WS-CONNECTION-COUNT  PIC 9(6) VALUE 0.
+01  WS-SKILL-COMPLETION-COUNT PIC 9(6) VALUE 0.
+01  WS-SKILL-ENDORSE-COUNT    PIC 9(6) VALUE 0.
+
+01  WS-FIELD-1           PIC X(100).
+01  WS-FIELD-2           PIC X(100).
+01  WS-FIELD-3           PIC X(100).
+01  WS-FIELD-4           PIC X(100).
+01  WS-FIELD-5           PIC X(100).
+01  WS-FIELD-6           PIC X(100).
+01  WS-FIELD-7           PIC X(100).
+01  WS-FIELD-8           PIC X(20).
+01  WS-FIELD-9           PIC X(20).
+
+01  WS-REPORT-LINE       PIC X(80).
+01  WS-COUNT-EDIT        PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+    PERFORM COUNT-ACCOUNTS-BY-ROLE
+    PERFORM COUNT-JOBS-BY-STATUS
+    PERFORM COUNT-APPLICATIONS-BY-STATUS
+    PERFORM COUNT-CONNECTIONS
+    PERFORM COUNT-SKILL-ACTIVITY
+
+    OPEN OUTPUT REPORT-FILE
+    PERFORM PRINT-REPORT
+    CLOSE REPORT-FILE
+
+    DISPLAY "System usage report written to ../data/SystemUsageReport.txt"
+    STOP RUN.
+
+COUNT-ACCOUNTS-BY-ROLE.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(AR-ROLE))
+                    WHEN "STUDENT"
+                        ADD 1 TO WS-STUDENT-COUNT
+                    WHEN "EMPLOYER"
+                        ADD 1 TO WS-EMPLOYER-COUNT
+                    WHEN OTHER
+                        ADD 1 TO WS-OTHER-ROLE-COUNT
+                END-EVALUATE
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    EXIT PARAGRAPH.
+
+*> JobPostings.txt rows are ID|USERNAME|TITLE|DESC|EMPLOYER|LOCATION|
+*> SALARY|STATUS|POSTED-DATE; older rows may predate the STATUS field,
+*> in which case it comes back blank and is counted as "Open" the same
+*> way PARSE-JOB-RECORD in InCollege.cob defaults it.
+COUNT-JOBS-BY-STATUS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    MOVE SPACES TO WS-FIELD-8
+                    UNSTRING JOB-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+                             WS-FIELD-5 WS-FIELD-6 WS-FIELD-7 WS-FIELD-8
+                    END-UNSTRING
+                    ADD 1 TO WS-JOB-TOTAL-COUNT
+                    EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIELD-8))
+                        WHEN "OPEN"
+                        WHEN SPACES
+                            ADD 1 TO WS-JOB-OPEN-COUNT
+                        WHEN "FILLED"
+                            ADD 1 TO WS-JOB-FILLED-COUNT
+                        WHEN "EXPIRED"
+                            ADD 1 TO WS-JOB-EXPIRED-COUNT
+                        WHEN OTHER
+                            ADD 1 TO WS-JOB-OTHER-COUNT
+                    END-EVALUATE
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> applications.dat rows are ID|USERNAME|JOB-ID|STATUS|DATE.
+COUNT-APPLICATIONS-BY-STATUS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT APPLICATION-FILE
+    IF APPLICATION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    MOVE SPACES TO WS-FIELD-4
+                    UNSTRING APPLICATION-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+                    END-UNSTRING
+                    ADD 1 TO WS-APP-TOTAL-COUNT
+                    EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIELD-4))
+                        WHEN "SUBMITTED"
+                            ADD 1 TO WS-APP-SUBMITTED-COUNT
+                        WHEN "UNDER REVIEW"
+                            ADD 1 TO WS-APP-REVIEW-COUNT
+                        WHEN "REJECTED"
+                            ADD 1 TO WS-APP-REJECTED-COUNT
+                        WHEN "HIRED"
+                            ADD 1 TO WS-APP-HIRED-COUNT
+                        WHEN "WITHDRAWN"
+                            ADD 1 TO WS-APP-WITHDRAWN-COUNT
+                        WHEN "ORPHANED"
+                            ADD 1 TO WS-APP-ORPHANED-COUNT
+                        WHEN OTHER
+                            ADD 1 TO WS-APP-OTHER-COUNT
+                    END-EVALUATE
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE APPLICATION-FILE
+    EXIT PARAGRAPH.
+
+COUNT-CONNECTIONS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ESTABLISHED-FILE
+    IF ESTABLISHED-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ESTABLISHED-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF ESTABLISHED-REC NOT = SPACES
+                    ADD 1 TO WS-CONNECTION-COUNT
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ESTABLISHED-FILE
+    EXIT PARAGRAPH.
+
+COUNT-SKILL-ACTIVITY.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT SKILL-FILE
+    IF SKILL-STATUS NOT = "35"
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ SKILL-FILE
+                AT END
+                    MOVE "Y" TO EOF-FLAG
+                NOT AT END
+                    IF SKILL-REC NOT = SPACES
+                        ADD 1 TO WS-SKILL-COMPLETION-COUNT
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SKILL-FILE
+    END-IF
+
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT SKILL-ENDORSE-FILE
+    IF SKILL-ENDORSE-STATUS NOT = "35"
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ SKILL-ENDORSE-FILE
+                AT END
+                    MOVE "Y" TO EOF-FLAG
+                NOT AT END
+                    IF SKILL-ENDORSE-REC NOT = SPACES
+                        ADD 1 TO WS-SKILL-ENDORSE-COUNT
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SKILL-ENDORSE-FILE
+    END-IF
+    EXIT PARAGRAPH.
+
+PRINT-REPORT.
+    MOVE SPACES TO REPORT-REC
+    STRING "System Usage Report - generated " DELIMITED BY SIZE
+           WS-TODAY                           DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+
+    MOVE SPACES TO REPORT-REC
+    WRITE REPORT-REC
+
+    MOVE SPACES TO REPORT-REC
+    MOVE "=== Accounts ===" TO REPORT-REC
+    WRITE REPORT-REC
+    PERFORM WRITE-COUNT-LINE-STUDENTS
+    PERFORM WRITE-COUNT-LINE-EMPLOYERS
+    PERFORM WRITE-COUNT-LINE-OTHER-ROLES
+
+    MOVE SPACES TO REPORT-REC
+    MOVE "=== Job Postings ===" TO REPORT-REC
+    WRITE REPORT-REC
+    PERFORM WRITE-COUNT-LINE-JOBS-OPEN
+    PERFORM WRITE-COUNT-LINE-JOBS-FILLED
+    PERFORM WRITE-COUNT-LINE-JOBS-EXPIRED
+    PERFORM WRITE-COUNT-LINE-JOBS-OTHER
+    PERFORM WRITE-COUNT-LINE-JOBS-TOTAL
+
+    MOVE SPACES TO REPORT-REC
+    MOVE "=== Applications ===" TO REPORT-REC
+    WRITE REPORT-REC
+    PERFORM WRITE-COUNT-LINE-APP-SUBMITTED
+    PERFORM WRITE-COUNT-LINE-APP-REVIEW
+    PERFORM WRITE-COUNT-LINE-APP-REJECTED
+    PERFORM WRITE-COUNT-LINE-APP-HIRED
+    PERFORM WRITE-COUNT-LINE-APP-WITHDRAWN
+    PERFORM WRITE-COUNT-LINE-APP-ORPHANED
+    PERFORM WRITE-COUNT-LINE-APP-OTHER
+    PERFORM WRITE-COUNT-LINE-APP-TOTAL
+
+    MOVE SPACES TO REPORT-REC
+    MOVE "=== Networking and Skills ===" TO REPORT-REC
+    WRITE REPORT-REC
+    PERFORM WRITE-COUNT-LINE-CONNECTIONS
+    PERFORM WRITE-COUNT-LINE-SKILL-COMPLETIONS
+    PERFORM WRITE-COUNT-LINE-SKILL-ENDORSEMENTS
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-STUDENTS.
+    MOVE WS-STUDENT-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Student accounts:      " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-EMPLOYERS.
+    MOVE WS-EMPLOYER-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Employer accounts:     " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-OTHER-ROLES.
+    MOVE WS-OTHER-ROLE-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Other/unknown role:    " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-JOBS-OPEN.
+    MOVE WS-JOB-OPEN-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Open:                  " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-JOBS-FILLED.
+    MOVE WS-JOB-FILLED-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Filled:                " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-JOBS-EXPIRED.
+    MOVE WS-JOB-EXPIRED-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Expired:               " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-JOBS-OTHER.
+    MOVE WS-JOB-OTHER-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Other status:          " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-JOBS-TOTAL.
+    MOVE WS-JOB-TOTAL-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Total postings:        " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-APP-SUBMITTED.
+    MOVE WS-APP-SUBMITTED-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Submitted:             " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-APP-REVIEW.
+    MOVE WS-APP-REVIEW-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Under Review:          " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-APP-REJECTED.
+    MOVE WS-APP-REJECTED-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Rejected:              " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-APP-HIRED.
+    MOVE WS-APP-HIRED-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Hired:                 " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-APP-WITHDRAWN.
+    MOVE WS-APP-WITHDRAWN-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Withdrawn:             " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-APP-ORPHANED.
+    MOVE WS-APP-ORPHANED-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Orphaned:              " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-APP-OTHER.
+    MOVE WS-APP-OTHER-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Other status:          " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-APP-TOTAL.
+    MOVE WS-APP-TOTAL-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Total applications:    " DELIMITED BY SIZE
+           WS-COUNT-EDIT             DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-CONNECTIONS.
+    MOVE WS-CONNECTION-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Connections established: " DELIMITED BY SIZE
+           WS-COUNT-EDIT               DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-SKILL-COMPLETIONS.
+    MOVE WS-SKILL-COMPLETION-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Skill lessons completed: " DELIMITED BY SIZE
+           WS-COUNT-EDIT               DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+WRITE-COUNT-LINE-SKILL-ENDORSEMENTS.
+    MOVE WS-SKILL-ENDORSE-COUNT TO WS-COUNT-EDIT
+    MOVE SPACES TO REPORT-REC
+    STRING "Skill endorsements:      " DELIMITED BY SIZE
+           WS-COUNT-EDIT               DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+END PROGRAM SYSTEMUSAGEREPORT.
