@@ -0,0 +1,376 @@
+*> Stand-alone nightly analytics report: reads JOB-FILE and
+*> APPLICATION-FILE and writes postings-per-employer counts, the
+*> most-applied-to jobs, and total applications per day to a report
+*> file. Run this directly (it is not wired into InCollege.cob's menu),
+*> the same way DailyActivityReport.cob is run for its own daily
+*> counts.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JOBANALYTICSREPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-STATUS.
+    SELECT APPLICATION-FILE ASSIGN TO "../data/applications.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APPLICATION-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "../data/JobAnalyticsReport.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  JOB-FILE.
+01  JOB-REC             PIC X(1000).
+
+FD  APPLICATION-FILE.
+01  APPLICATION-REC     PIC X(100).
+
+FD  REPORT-FILE.
+01  REPORT-REC          PIC X(150).
+
+WORKING-STORAGE SECTION.
+01  JOB-STATUS          PIC XX.
+01  APPLICATION-STATUS  PIC XX.
+01  REPORT-STATUS       PIC XX.
+01  JOB-EOF             PIC X VALUE "N".
+01  APPLICATION-EOF     PIC X VALUE "N".
+
+01  WS-FIELD-1          PIC X(100).
+01  WS-FIELD-2          PIC X(100).
+01  WS-FIELD-3          PIC X(100).
+01  WS-FIELD-4          PIC X(200).
+01  WS-FIELD-5          PIC X(100).
+01  WS-FIELD-6          PIC X(100).
+01  WS-FIELD-7          PIC X(50).
+01  WS-FIELD-8          PIC X(20).
+01  WS-FIELD-9          PIC X(20).
+01  WS-FIELD-10         PIC X(20).
+
+*> Postings-per-employer table, built from a full scan of JOB-FILE.
+01  WS-EMPLOYER-COUNT   PIC 9(4) VALUE 0.
+01  WS-EMPLOYER-TABLE.
+    05  WS-EMPLOYER-ENTRY OCCURS 200 TIMES.
+        10  WS-EMPLOYER-NAME  PIC X(100).
+        10  WS-EMPLOYER-POSTINGS PIC 9(6).
+
+*> Job title lookup (by JobID) plus per-job application counts, built
+*> from a full scan of JOB-FILE and then APPLICATION-FILE.
+01  WS-JOB-COUNT        PIC 9(4) VALUE 0.
+01  WS-JOB-TABLE.
+    05  WS-JOB-ENTRY OCCURS 999 TIMES.
+        10  WS-JOB-ID-KEY    PIC X(20).
+        10  WS-JOB-TITLE-KEY PIC X(100).
+        10  WS-JOB-APPLICATIONS PIC 9(6).
+
+*> Total applications per day, built from a full scan of
+*> APPLICATION-FILE.
+01  WS-DATE-COUNT       PIC 9(4) VALUE 0.
+01  WS-DATE-TABLE.
+    05  WS-DATE-ENTRY OCCURS 400 TIMES.
+        10  WS-DATE-KEY      PIC X(8).
+        10  WS-DATE-APPLICATIONS PIC 9(6).
+
+01  WS-IDX              PIC 9(4) VALUE 0.
+01  WS-IDX2             PIC 9(4) VALUE 0.
+01  WS-FOUND            PIC X VALUE "N".
+01  WS-RANK             PIC 9(2) VALUE 0.
+01  WS-TOP-N            PIC 9(2) VALUE 5.
+
+01  WS-TEMP-NAME        PIC X(100).
+01  WS-TEMP-COUNT       PIC 9(6).
+01  WS-TEMP-TITLE       PIC X(100).
+01  WS-TEMP-DATE        PIC X(8).
+
+01  WS-REPORT-LINE      PIC X(150).
+01  WS-COUNT-EDIT       PIC ZZZ,ZZ9.
+01  WS-TODAY            PIC X(8).
+
+PROCEDURE DIVISION.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+    PERFORM BUILD-EMPLOYER-AND-JOB-TABLES
+    PERFORM BUILD-APPLICATION-COUNTS
+    PERFORM SORT-EMPLOYERS-BY-POSTINGS
+    PERFORM SORT-JOBS-BY-APPLICATIONS
+    PERFORM SORT-DATES-CHRONOLOGICALLY
+
+    OPEN OUTPUT REPORT-FILE
+    PERFORM PRINT-HEADER
+    PERFORM PRINT-EMPLOYER-SECTION
+    PERFORM PRINT-TOP-JOBS-SECTION
+    PERFORM PRINT-DAILY-APPLICATIONS-SECTION
+    CLOSE REPORT-FILE
+
+    DISPLAY "Job analytics report written to ../data/JobAnalyticsReport.txt"
+    STOP RUN.
+
+*> BUILD-EMPLOYER-AND-JOB-TABLES: one pass over JOB-FILE, tallying
+*> postings per raw JOB-EMPLOYER text ("Acme Corp" and "ACME
+*> Corporation" count separately since this report doesn't normalize
+*> against the employer master list) and recording each JobID's title
+*> for the most-applied-to-jobs section below.
+BUILD-EMPLOYER-AND-JOB-TABLES.
+    MOVE "N" TO JOB-EOF
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL JOB-EOF = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO JOB-EOF
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    MOVE SPACES TO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                                   WS-FIELD-4 WS-FIELD-5
+                    UNSTRING JOB-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+                             WS-FIELD-5
+                    END-UNSTRING
+                    *> JobPostings.txt is ID|Username|Title|Description|
+                    *> Employer|Location|Salary|Status|Date - WS-FIELD-1
+                    *> is the JobID, WS-FIELD-3 the title, WS-FIELD-5 the
+                    *> employer.
+                    PERFORM RECORD-JOB-TITLE
+                    PERFORM RECORD-EMPLOYER-POSTING
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> RECORD-JOB-TITLE: WS-FIELD-1/WS-FIELD-3 hold JobID/Title at this
+*> point (JobPostings.txt is ID|USERNAME|TITLE|DESC|EMPLOYER|...).
+RECORD-JOB-TITLE.
+    IF WS-JOB-COUNT < 999
+        ADD 1 TO WS-JOB-COUNT
+        MOVE FUNCTION TRIM(WS-FIELD-1) TO WS-JOB-ID-KEY(WS-JOB-COUNT)
+        MOVE FUNCTION TRIM(WS-FIELD-3) TO WS-JOB-TITLE-KEY(WS-JOB-COUNT)
+        MOVE 0 TO WS-JOB-APPLICATIONS(WS-JOB-COUNT)
+    END-IF
+    EXIT PARAGRAPH.
+
+*> RECORD-EMPLOYER-POSTING: WS-FIELD-5 holds the employer text.
+RECORD-EMPLOYER-POSTING.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-EMPLOYER-COUNT
+        IF WS-EMPLOYER-NAME(WS-IDX) = FUNCTION TRIM(WS-FIELD-5)
+            ADD 1 TO WS-EMPLOYER-POSTINGS(WS-IDX)
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM
+    IF WS-FOUND = "N" AND WS-EMPLOYER-COUNT < 200
+        ADD 1 TO WS-EMPLOYER-COUNT
+        MOVE FUNCTION TRIM(WS-FIELD-5) TO WS-EMPLOYER-NAME(WS-EMPLOYER-COUNT)
+        MOVE 1 TO WS-EMPLOYER-POSTINGS(WS-EMPLOYER-COUNT)
+    END-IF
+    EXIT PARAGRAPH.
+
+*> BUILD-APPLICATION-COUNTS: one pass over APPLICATION-FILE, tallying
+*> applications per JobID (against the table BUILD-EMPLOYER-AND-JOB-
+*> TABLES already populated) and per submission date.
+BUILD-APPLICATION-COUNTS.
+    MOVE "N" TO APPLICATION-EOF
+    OPEN INPUT APPLICATION-FILE
+    IF APPLICATION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL APPLICATION-EOF = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO APPLICATION-EOF
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    MOVE SPACES TO WS-FIELD-6 WS-FIELD-7 WS-FIELD-8
+                                   WS-FIELD-9 WS-FIELD-10
+                    UNSTRING APPLICATION-REC DELIMITED BY "|"
+                        INTO WS-FIELD-6 WS-FIELD-7 WS-FIELD-8
+                             WS-FIELD-9 WS-FIELD-10
+                    END-UNSTRING
+                    *> applications.dat is ID|Username|JobID|Status|Date
+                    *> - WS-FIELD-8 is the JobID, WS-FIELD-10 the date.
+                    PERFORM RECORD-JOB-APPLICATION
+                    PERFORM RECORD-DATE-APPLICATION
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE APPLICATION-FILE
+    EXIT PARAGRAPH.
+
+*> RECORD-JOB-APPLICATION: WS-FIELD-8 holds the applied-to JobID
+*> (applications.dat is ID|USERNAME|JOBID|STATUS|DATE).
+RECORD-JOB-APPLICATION.
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-JOB-COUNT
+        IF WS-JOB-ID-KEY(WS-IDX) = FUNCTION TRIM(WS-FIELD-8)
+            ADD 1 TO WS-JOB-APPLICATIONS(WS-IDX)
+        END-IF
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> RECORD-DATE-APPLICATION: WS-FIELD-10 holds the submission date.
+RECORD-DATE-APPLICATION.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-DATE-COUNT
+        IF WS-DATE-KEY(WS-IDX) = FUNCTION TRIM(WS-FIELD-10)
+            ADD 1 TO WS-DATE-APPLICATIONS(WS-IDX)
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM
+    IF WS-FOUND = "N" AND WS-DATE-COUNT < 400
+        ADD 1 TO WS-DATE-COUNT
+        MOVE FUNCTION TRIM(WS-FIELD-10) TO WS-DATE-KEY(WS-DATE-COUNT)
+        MOVE 1 TO WS-DATE-APPLICATIONS(WS-DATE-COUNT)
+    END-IF
+    EXIT PARAGRAPH.
+
+*> SORT-EMPLOYERS-BY-POSTINGS: insertion sort, most postings first, the
+*> same shape as SORT-JOB-TABLE-BY-RECENCY in InCollege.cob - these
+*> tables are small enough that an O(n^2) in-memory sort is simpler and
+*> safer than a SORT-verb pass over the pipe-delimited files.
+SORT-EMPLOYERS-BY-POSTINGS.
+    PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > WS-EMPLOYER-COUNT
+        MOVE WS-EMPLOYER-NAME(WS-IDX) TO WS-TEMP-NAME
+        MOVE WS-EMPLOYER-POSTINGS(WS-IDX) TO WS-TEMP-COUNT
+        MOVE WS-IDX TO WS-IDX2
+        PERFORM UNTIL WS-IDX2 <= 1
+            OR WS-EMPLOYER-POSTINGS(WS-IDX2 - 1) >= WS-TEMP-COUNT
+            MOVE WS-EMPLOYER-NAME(WS-IDX2 - 1) TO WS-EMPLOYER-NAME(WS-IDX2)
+            MOVE WS-EMPLOYER-POSTINGS(WS-IDX2 - 1) TO WS-EMPLOYER-POSTINGS(WS-IDX2)
+            SUBTRACT 1 FROM WS-IDX2
+        END-PERFORM
+        MOVE WS-TEMP-NAME TO WS-EMPLOYER-NAME(WS-IDX2)
+        MOVE WS-TEMP-COUNT TO WS-EMPLOYER-POSTINGS(WS-IDX2)
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> SORT-JOBS-BY-APPLICATIONS: same insertion sort, most applications
+*> first.
+SORT-JOBS-BY-APPLICATIONS.
+    PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > WS-JOB-COUNT
+        MOVE WS-JOB-ID-KEY(WS-IDX) TO WS-TEMP-NAME
+        MOVE WS-JOB-TITLE-KEY(WS-IDX) TO WS-TEMP-TITLE
+        MOVE WS-JOB-APPLICATIONS(WS-IDX) TO WS-TEMP-COUNT
+        MOVE WS-IDX TO WS-IDX2
+        PERFORM UNTIL WS-IDX2 <= 1
+            OR WS-JOB-APPLICATIONS(WS-IDX2 - 1) >= WS-TEMP-COUNT
+            MOVE WS-JOB-ID-KEY(WS-IDX2 - 1) TO WS-JOB-ID-KEY(WS-IDX2)
+            MOVE WS-JOB-TITLE-KEY(WS-IDX2 - 1) TO WS-JOB-TITLE-KEY(WS-IDX2)
+            MOVE WS-JOB-APPLICATIONS(WS-IDX2 - 1) TO WS-JOB-APPLICATIONS(WS-IDX2)
+            SUBTRACT 1 FROM WS-IDX2
+        END-PERFORM
+        MOVE WS-TEMP-NAME TO WS-JOB-ID-KEY(WS-IDX2)
+        MOVE WS-TEMP-TITLE TO WS-JOB-TITLE-KEY(WS-IDX2)
+        MOVE WS-TEMP-COUNT TO WS-JOB-APPLICATIONS(WS-IDX2)
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> SORT-DATES-CHRONOLOGICALLY: YYYYMMDD text sorts correctly as a plain
+*> alphanumeric comparison, oldest first.
+SORT-DATES-CHRONOLOGICALLY.
+    PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > WS-DATE-COUNT
+        MOVE WS-DATE-KEY(WS-IDX) TO WS-TEMP-DATE
+        MOVE WS-DATE-APPLICATIONS(WS-IDX) TO WS-TEMP-COUNT
+        MOVE WS-IDX TO WS-IDX2
+        PERFORM UNTIL WS-IDX2 <= 1
+            OR WS-DATE-KEY(WS-IDX2 - 1) <= WS-TEMP-DATE
+            MOVE WS-DATE-KEY(WS-IDX2 - 1) TO WS-DATE-KEY(WS-IDX2)
+            MOVE WS-DATE-APPLICATIONS(WS-IDX2 - 1) TO WS-DATE-APPLICATIONS(WS-IDX2)
+            SUBTRACT 1 FROM WS-IDX2
+        END-PERFORM
+        MOVE WS-TEMP-DATE TO WS-DATE-KEY(WS-IDX2)
+        MOVE WS-TEMP-COUNT TO WS-DATE-APPLICATIONS(WS-IDX2)
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+PRINT-HEADER.
+    MOVE SPACES TO REPORT-REC
+    STRING "Job/Application Analytics Report - " DELIMITED BY SIZE
+           WS-TODAY                              DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    MOVE "========================================" TO REPORT-REC
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+PRINT-EMPLOYER-SECTION.
+    MOVE SPACES TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE "Postings per employer:" TO REPORT-REC
+    WRITE REPORT-REC
+    IF WS-EMPLOYER-COUNT = 0
+        MOVE "  (no job postings yet)" TO REPORT-REC
+        WRITE REPORT-REC
+    ELSE
+        PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-EMPLOYER-COUNT
+            MOVE WS-EMPLOYER-POSTINGS(WS-IDX) TO WS-COUNT-EDIT
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(WS-EMPLOYER-NAME(WS-IDX))
+                   ": " FUNCTION TRIM(WS-COUNT-EDIT)
+                   " posting(s)"
+                DELIMITED BY SIZE
+                INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+        END-PERFORM
+    END-IF
+    EXIT PARAGRAPH.
+
+*> PRINT-TOP-JOBS-SECTION: the top WS-TOP-N jobs by application count,
+*> skipping jobs nobody has applied to yet.
+PRINT-TOP-JOBS-SECTION.
+    MOVE SPACES TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE "Most-applied-to jobs:" TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE 0 TO WS-RANK
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+        UNTIL WS-IDX > WS-JOB-COUNT OR WS-RANK >= WS-TOP-N
+        IF WS-JOB-APPLICATIONS(WS-IDX) > 0
+            ADD 1 TO WS-RANK
+            MOVE WS-JOB-APPLICATIONS(WS-IDX) TO WS-COUNT-EDIT
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(WS-RANK) ". "
+                   FUNCTION TRIM(WS-JOB-TITLE-KEY(WS-IDX))
+                   " (JobID " FUNCTION TRIM(WS-JOB-ID-KEY(WS-IDX)) "): "
+                   FUNCTION TRIM(WS-COUNT-EDIT)
+                   " application(s)"
+                DELIMITED BY SIZE
+                INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+        END-IF
+    END-PERFORM
+    IF WS-RANK = 0
+        MOVE "  (no applications yet)" TO REPORT-REC
+        WRITE REPORT-REC
+    END-IF
+    EXIT PARAGRAPH.
+
+PRINT-DAILY-APPLICATIONS-SECTION.
+    MOVE SPACES TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE "Total applications per day:" TO REPORT-REC
+    WRITE REPORT-REC
+    IF WS-DATE-COUNT = 0
+        MOVE "  (no applications yet)" TO REPORT-REC
+        WRITE REPORT-REC
+    ELSE
+        PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-DATE-COUNT
+            MOVE WS-DATE-APPLICATIONS(WS-IDX) TO WS-COUNT-EDIT
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(WS-DATE-KEY(WS-IDX))
+                   ": " FUNCTION TRIM(WS-COUNT-EDIT)
+                   " application(s)"
+                DELIMITED BY SIZE
+                INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+        END-PERFORM
+    END-IF
+    EXIT PARAGRAPH.
+
+END PROGRAM JOBANALYTICSREPORT.
