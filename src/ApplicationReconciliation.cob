@@ -0,0 +1,188 @@
+*> Stand-alone reconciliation job: finds applications.dat rows whose
+*> JobID no longer exists in JobPostings.txt (the posting was somehow
+*> removed rather than left in place and marked Expired/Filled, e.g.
+*> after a manual edit of JobPostings.txt) and rewrites their status to
+*> "Orphaned" so REVIEWAPPLICANTS and the student's application list
+*> stop treating them as live, without losing the application's history.
+*> Run this directly, the same way DailyActivityReport.cob and
+*> JobAnalyticsReport.cob are run for their own jobs - it is not wired
+*> into InCollege.cob's menu.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. APPLICATIONRECONCILIATION.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-STATUS.
+    SELECT APPLICATION-FILE ASSIGN TO "../data/applications.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APPLICATION-STATUS.
+    SELECT TEMP-FILE ASSIGN TO "../data/applications.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TEMP-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  JOB-FILE.
+01  JOB-REC             PIC X(1000).
+
+FD  APPLICATION-FILE.
+01  APPLICATION-REC     PIC X(100).
+
+FD  TEMP-FILE.
+01  TEMP-REC            PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  JOB-STATUS          PIC XX.
+01  APPLICATION-STATUS  PIC XX.
+01  TEMP-STATUS         PIC XX.
+01  EOF-FLAG            PIC X VALUE "N".
+01  WS-ACCOUNT-PATH     PIC X(40) VALUE "../data/applications.dat".
+01  WS-TEMP-PATH        PIC X(40) VALUE "../data/applications.tmp".
+01  WS-RENAME-STATUS    PIC 9(9) COMP-5.
+
+01  WS-FIELD-1          PIC X(100).
+01  WS-FIELD-2          PIC X(100).
+01  WS-FIELD-3          PIC X(100).
+01  WS-FIELD-4          PIC X(100).
+01  WS-FIELD-5          PIC X(100).
+
+*> Every JobID on file, built from a full scan of JobPostings.txt.
+01  WS-JOB-COUNT        PIC 9(4) VALUE 0.
+01  WS-JOB-ID-TABLE.
+    05  WS-JOB-ID-ENTRY OCCURS 999 TIMES PIC X(10).
+
+01  APPLICATION-PARSED-ID       PIC X(10).
+01  APPLICATION-PARSED-USERNAME PIC X(50).
+01  APPLICATION-PARSED-JOB-ID   PIC X(10).
+01  APPLICATION-PARSED-STATUS   PIC X(20).
+01  APPLICATION-PARSED-DATE     PIC X(8).
+
+01  WS-IDX              PIC 9(4) VALUE 0.
+01  WS-FOUND            PIC X VALUE "N".
+01  WS-ORPHAN-COUNT     PIC 9(6) VALUE 0.
+01  WS-COUNT-EDIT       PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+    PERFORM BUILD-JOB-ID-TABLE
+    PERFORM RECONCILE-APPLICATIONS
+
+    MOVE WS-ORPHAN-COUNT TO WS-COUNT-EDIT
+    DISPLAY "Application reconciliation complete: "
+            FUNCTION TRIM(WS-COUNT-EDIT)
+            " application(s) marked Orphaned."
+    STOP RUN.
+
+*> BUILD-JOB-ID-TABLE: JobPostings.txt is ID|USERNAME|TITLE|DESC|
+*> EMPLOYER|LOCATION|SALARY|STATUS|DATE - WS-FIELD-1 is the JobID.
+BUILD-JOB-ID-TABLE.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF JOB-REC NOT = SPACES AND WS-JOB-COUNT < 999
+                    MOVE SPACES TO WS-FIELD-1
+                    UNSTRING JOB-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1
+                    END-UNSTRING
+                    ADD 1 TO WS-JOB-COUNT
+                    MOVE FUNCTION TRIM(WS-FIELD-1) TO WS-JOB-ID-ENTRY(WS-JOB-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> RECONCILE-APPLICATIONS: rewrite applications.dat via the repo's
+*> usual temp-file swap, changing the status of any row whose JobID has
+*> no matching entry in WS-JOB-ID-TABLE to "Orphaned" - rows already
+*> marked Orphaned are left as-is so a repeat run stays idempotent.
+RECONCILE-APPLICATIONS.
+    MOVE "N" TO EOF-FLAG
+    MOVE 0 TO WS-ORPHAN-COUNT
+
+    OPEN INPUT APPLICATION-FILE
+    IF APPLICATION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT TEMP-FILE
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    PERFORM PARSE-APPLICATION-RECORD
+                    PERFORM CHECK-JOB-ID-KNOWN
+                    IF WS-FOUND = "N"
+                       AND FUNCTION UPPER-CASE(FUNCTION TRIM(APPLICATION-PARSED-STATUS))
+                           NOT = "ORPHANED"
+                        MOVE "Orphaned" TO APPLICATION-PARSED-STATUS
+                        ADD 1 TO WS-ORPHAN-COUNT
+                    END-IF
+                    PERFORM WRITE-TEMP-APPLICATION-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE APPLICATION-FILE
+    CLOSE TEMP-FILE
+
+    CALL "CBL_DELETE_FILE" USING WS-ACCOUNT-PATH
+    CALL "CBL_RENAME_FILE" USING WS-TEMP-PATH WS-ACCOUNT-PATH
+        RETURNING WS-RENAME-STATUS
+    EXIT PARAGRAPH.
+
+CHECK-JOB-ID-KNOWN.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+        UNTIL WS-IDX > WS-JOB-COUNT OR WS-FOUND = "Y"
+        IF WS-JOB-ID-ENTRY(WS-IDX) = FUNCTION TRIM(APPLICATION-PARSED-JOB-ID)
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+*> PARSE-APPLICATION-RECORD: same layout InCollege.cob's own paragraph
+*> of the same name reads - ID|USERNAME|JOBID|STATUS|DATE.
+PARSE-APPLICATION-RECORD.
+    MOVE SPACES TO APPLICATION-PARSED-ID
+    MOVE SPACES TO APPLICATION-PARSED-USERNAME
+    MOVE SPACES TO APPLICATION-PARSED-JOB-ID
+    MOVE SPACES TO APPLICATION-PARSED-STATUS
+    MOVE SPACES TO APPLICATION-PARSED-DATE
+    UNSTRING APPLICATION-REC DELIMITED BY "|"
+        INTO APPLICATION-PARSED-ID
+             APPLICATION-PARSED-USERNAME
+             APPLICATION-PARSED-JOB-ID
+             APPLICATION-PARSED-STATUS
+             APPLICATION-PARSED-DATE
+    END-UNSTRING
+    EXIT PARAGRAPH.
+
+*> WRITE-TEMP-APPLICATION-RECORD: mirrors InCollege.cob's paragraph of
+*> the same name - write the current APPLICATION-PARSED-* fields back
+*> out in pipe-delimited form.
+WRITE-TEMP-APPLICATION-RECORD.
+    MOVE SPACES TO TEMP-REC
+    STRING
+        FUNCTION TRIM(APPLICATION-PARSED-ID)       DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-USERNAME) DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-JOB-ID)   DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-STATUS)   DELIMITED BY SIZE "|"
+        FUNCTION TRIM(APPLICATION-PARSED-DATE)     DELIMITED BY SIZE
+        INTO TEMP-REC
+    END-STRING
+    WRITE TEMP-REC
+    EXIT PARAGRAPH.
+
+END PROGRAM APPLICATIONRECONCILIATION.
