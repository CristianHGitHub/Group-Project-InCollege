@@ -0,0 +1,179 @@
+*> Stand-alone end-of-day report: counts how many accounts, job
+*> postings, and applications were created today. Run this directly
+*> (it is not wired into InCollege.cob's menu) after a day's
+*> InCollege-Input.txt batch has finished.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAILYACTIVITYREPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+    SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-STATUS.
+    SELECT APPLICATION-FILE ASSIGN TO "../data/applications.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APPLICATION-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+FD  JOB-FILE.
+01  JOB-REC             PIC X(1000).
+
+FD  APPLICATION-FILE.
+01  APPLICATION-REC     PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-STATUS      PIC XX.
+01  JOB-STATUS          PIC XX.
+01  APPLICATION-STATUS  PIC XX.
+01  EOF-FLAG            PIC X VALUE "N".
+01  WS-TODAY            PIC X(8).
+
+01  WS-NEW-ACCOUNTS     PIC 9(6) VALUE 0.
+01  WS-NEW-JOBS         PIC 9(6) VALUE 0.
+01  WS-NEW-APPLICATIONS PIC 9(6) VALUE 0.
+
+01  JOB-PARSED-POSTED-DATE PIC X(8).
+01  APPLICATION-PARSED-DATE PIC X(8).
+01  WS-FIELD-1          PIC X(100).
+01  WS-FIELD-2          PIC X(100).
+01  WS-FIELD-3          PIC X(100).
+01  WS-FIELD-4          PIC X(100).
+01  WS-FIELD-5          PIC X(100).
+01  WS-FIELD-6          PIC X(100).
+01  WS-FIELD-7          PIC X(100).
+01  WS-FIELD-8          PIC X(100).
+01  WS-FIELD-9          PIC X(100).
+
+01  WS-REPORT-LINE      PIC X(80).
+01  WS-COUNT-EDIT       PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+    PERFORM COUNT-NEW-ACCOUNTS
+    PERFORM COUNT-NEW-JOBS
+    PERFORM COUNT-NEW-APPLICATIONS
+    PERFORM PRINT-REPORT
+
+    STOP RUN.
+
+COUNT-NEW-ACCOUNTS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF FUNCTION TRIM(AR-CREATED-DATE) = FUNCTION TRIM(WS-TODAY)
+                    ADD 1 TO WS-NEW-ACCOUNTS
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    EXIT PARAGRAPH.
+
+*> JobPostings.txt rows are ID|USERNAME|TITLE|DESC|EMPLOYER|LOCATION|
+*> SALARY|STATUS|POSTED-DATE; older rows may predate the STATUS/DATE
+*> fields, in which case POSTED-DATE comes back blank and simply never
+*> matches WS-TODAY.
+COUNT-NEW-JOBS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT JOB-FILE
+    IF JOB-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ JOB-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF JOB-REC NOT = SPACES
+                    MOVE SPACES TO JOB-PARSED-POSTED-DATE
+                    UNSTRING JOB-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+                             WS-FIELD-5 WS-FIELD-6 WS-FIELD-7 WS-FIELD-8
+                             JOB-PARSED-POSTED-DATE
+                    END-UNSTRING
+                    IF FUNCTION TRIM(JOB-PARSED-POSTED-DATE) = FUNCTION TRIM(WS-TODAY)
+                        ADD 1 TO WS-NEW-JOBS
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE JOB-FILE
+    EXIT PARAGRAPH.
+
+*> applications.dat rows are ID|USERNAME|JOB-ID|STATUS|DATE; same
+*> backward-compatibility note as COUNT-NEW-JOBS applies to older rows.
+COUNT-NEW-APPLICATIONS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT APPLICATION-FILE
+    IF APPLICATION-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ APPLICATION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF APPLICATION-REC NOT = SPACES
+                    MOVE SPACES TO APPLICATION-PARSED-DATE
+                    UNSTRING APPLICATION-REC DELIMITED BY "|"
+                        INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                             APPLICATION-PARSED-DATE
+                    END-UNSTRING
+                    IF FUNCTION TRIM(APPLICATION-PARSED-DATE) = FUNCTION TRIM(WS-TODAY)
+                        ADD 1 TO WS-NEW-APPLICATIONS
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE APPLICATION-FILE
+    EXIT PARAGRAPH.
+
+PRINT-REPORT.
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "Daily Activity Report for " DELIMITED BY SIZE
+           WS-TODAY                     DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    END-STRING
+    DISPLAY WS-REPORT-LINE
+
+    MOVE WS-NEW-ACCOUNTS TO WS-COUNT-EDIT
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "New accounts created today:    " DELIMITED BY SIZE
+           WS-COUNT-EDIT                     DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    END-STRING
+    DISPLAY WS-REPORT-LINE
+
+    MOVE WS-NEW-JOBS TO WS-COUNT-EDIT
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "New job postings today:        " DELIMITED BY SIZE
+           WS-COUNT-EDIT                     DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    END-STRING
+    DISPLAY WS-REPORT-LINE
+
+    MOVE WS-NEW-APPLICATIONS TO WS-COUNT-EDIT
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "New applications submitted today: " DELIMITED BY SIZE
+           WS-COUNT-EDIT                        DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    END-STRING
+    DISPLAY WS-REPORT-LINE
+    EXIT PARAGRAPH.
+
+END PROGRAM DAILYACTIVITYREPORT.
