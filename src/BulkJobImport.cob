@@ -0,0 +1,420 @@
+*> Stand-alone batch importer for partner-employer job feeds. Run this
+*> directly (it is not wired into InCollege.cob's menu) against a
+*> pipe-delimited feed file to write one JOB-FILE record per row,
+*> instead of re-typing each posting through POST-JOB-FLOW's prompts.
+*> Each feed row is EmployerUsername|Title|Description|Employer|
+*> Location|Salary (Salary may be blank). Applies the same required-
+*> field and truncation rules SAVE-JOB-POSTING applies interactively,
+*> plus the EMPLOYER-role check POST-JOB-FLOW's caller normally does,
+*> the same JOB-ID-NUM counter/lock SAVE-JOB-POSTING uses (so imported
+*> IDs never collide with interactively-posted ones), and the same "|"
+*> sanitization SAVE-JOB-POSTING applies to free-text fields.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BULKJOBIMPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IMPORT-FILE ASSIGN TO "../data/JobImportFeed.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS IMPORT-STATUS.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+    SELECT JOB-FILE ASSIGN TO "../data/JobPostings.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-STATUS.
+    SELECT JOB-ID-FILE ASSIGN TO "../data/JobIdCounter.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-ID-FILE-STATUS.
+    SELECT JOB-ID-LOCK-FILE ASSIGN TO "../data/JobIdCounter.lock"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS JOB-ID-LOCK-STATUS.
+    *> Employer/company master list - same file InCollege.cob's
+    *> POST-JOB-FLOW reads/appends, so imported postings fold into the
+    *> same canonical employer spellings.
+    SELECT COMPANY-FILE ASSIGN TO "../data/Companies.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS COMPANY-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  IMPORT-FILE.
+01  IMPORT-REC          PIC X(600).
+
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+FD  JOB-FILE.
+01  JOB-REC             PIC X(1000).
+
+FD  JOB-ID-FILE.
+01  JOB-ID-COUNTER-REC  PIC X(20).
+
+FD  JOB-ID-LOCK-FILE.
+01  JOB-ID-LOCK-REC     PIC X(4).
+
+FD  COMPANY-FILE.
+01  COMPANY-REC         PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  IMPORT-STATUS       PIC XX.
+01  ACCOUNT-STATUS      PIC XX.
+01  JOB-STATUS          PIC XX.
+01  JOB-ID-FILE-STATUS  PIC XX.
+01  JOB-ID-LOCK-STATUS  PIC XX.
+01  COMPANY-STATUS      PIC XX.
+01  IMPORT-EOF          PIC X VALUE "N".
+01  ACCOUNT-EOF         PIC X VALUE "N".
+01  JOB-EOF             PIC X VALUE "N".
+01  COMPANY-EOF         PIC X VALUE "N".
+01  EMPLOYER-FOUND      PIC X VALUE "N".
+01  WS-COMPANY-COUNT    PIC 9(3) VALUE 0.
+01  WS-COMPANY-IDX      PIC 9(3) VALUE 0.
+01  WS-COMPANY-FOUND    PIC X VALUE "N".
+01  WS-COMPANY-TABLE.
+    05  WS-COMPANY-ENTRY OCCURS 200 TIMES.
+        10  WS-COMPANY-NAME  PIC X(100).
+
+01  WS-JOB-USERNAME     PIC X(50).
+01  WS-JOB-TITLE        PIC X(100).
+01  WS-JOB-DESCRIPTION  PIC X(200).
+01  WS-JOB-EMPLOYER     PIC X(100).
+01  WS-JOB-LOCATION     PIC X(100).
+01  WS-JOB-SALARY       PIC X(50).
+01  WS-SALARY-TRIM      PIC X(50).
+01  WS-SALARY-UPPER     PIC X(50).
+01  JOB-STRING          PIC X(500).
+01  JOB-ID-NUM          PIC 9(6) VALUE 0.
+01  JOB-ID-EDIT         PIC Z(6)9.
+01  WS-NEXT-ID-VALUE    PIC 9(9) VALUE 0.
+01  WS-NEXT-ID-EDIT     PIC 9(9).
+01  JOB-LINE-COUNT      PIC 9(9) VALUE 0.
+01  WS-LOCK-ATTEMPTS    PIC 99 VALUE 0.
+01  WS-LOCK-SLEEP-SECS  PIC 9 VALUE 1.
+01  WS-JOB-ID-LOCK-PATH PIC X(40) VALUE "../data/JobIdCounter.lock".
+
+01  WS-SKIP-REASON      PIC X(60).
+01  WS-REPORT-LINE      PIC X(150).
+01  WS-ROWS-READ        PIC 9(6) VALUE 0.
+01  WS-ROWS-IMPORTED    PIC 9(6) VALUE 0.
+01  WS-ROWS-SKIPPED     PIC 9(6) VALUE 0.
+01  WS-COUNT-EDIT       PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+    OPEN INPUT IMPORT-FILE
+    IF IMPORT-STATUS = "35"
+        DISPLAY "No import feed found at ../data/JobImportFeed.txt"
+        STOP RUN
+    END-IF
+
+    PERFORM LOAD-COMPANY-LIST
+
+    PERFORM UNTIL IMPORT-EOF = "Y"
+        READ IMPORT-FILE
+            AT END
+                MOVE "Y" TO IMPORT-EOF
+            NOT AT END
+                IF FUNCTION TRIM(IMPORT-REC) NOT = SPACES
+                    ADD 1 TO WS-ROWS-READ
+                    PERFORM IMPORT-ONE-ROW
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE IMPORT-FILE
+
+    PERFORM PRINT-IMPORT-SUMMARY
+    STOP RUN.
+
+*> IMPORT-ONE-ROW: parse, validate, and (if valid) post one feed row.
+*> Mirrors SAVE-JOB-POSTING's required-field checks one at a time so the
+*> row can be skipped with a specific reason instead of aborting the
+*> whole batch.
+IMPORT-ONE-ROW.
+    MOVE SPACES TO WS-JOB-USERNAME WS-JOB-TITLE WS-JOB-DESCRIPTION
+                   WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+    UNSTRING IMPORT-REC DELIMITED BY "|"
+        INTO WS-JOB-USERNAME WS-JOB-TITLE WS-JOB-DESCRIPTION
+             WS-JOB-EMPLOYER WS-JOB-LOCATION WS-JOB-SALARY
+    END-UNSTRING
+
+    IF FUNCTION TRIM(WS-JOB-USERNAME) = SPACES
+        MOVE "missing employer username" TO WS-SKIP-REASON
+        PERFORM SKIP-ROW
+        EXIT PARAGRAPH
+    END-IF
+    IF FUNCTION TRIM(WS-JOB-TITLE) = SPACES
+        MOVE "missing job title" TO WS-SKIP-REASON
+        PERFORM SKIP-ROW
+        EXIT PARAGRAPH
+    END-IF
+    IF FUNCTION TRIM(WS-JOB-DESCRIPTION) = SPACES
+        MOVE "missing description" TO WS-SKIP-REASON
+        PERFORM SKIP-ROW
+        EXIT PARAGRAPH
+    END-IF
+    IF FUNCTION TRIM(WS-JOB-EMPLOYER) = SPACES
+        MOVE "missing employer name" TO WS-SKIP-REASON
+        PERFORM SKIP-ROW
+        EXIT PARAGRAPH
+    END-IF
+    IF FUNCTION TRIM(WS-JOB-LOCATION) = SPACES
+        MOVE "missing location" TO WS-SKIP-REASON
+        PERFORM SKIP-ROW
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM CHECK-EMPLOYER-ACCOUNT
+    IF EMPLOYER-FOUND NOT = "Y"
+        MOVE "username is not a known employer account" TO WS-SKIP-REASON
+        PERFORM SKIP-ROW
+        EXIT PARAGRAPH
+    END-IF
+
+    *> Normalize salary exactly as SAVE-JOB-POSTING does
+    MOVE FUNCTION TRIM(WS-JOB-SALARY) TO WS-SALARY-TRIM
+    MOVE FUNCTION UPPER-CASE(WS-SALARY-TRIM) TO WS-SALARY-UPPER
+    IF WS-SALARY-TRIM = SPACES OR WS-SALARY-UPPER = "NONE"
+        MOVE "Salary: NONE" TO WS-JOB-SALARY
+    ELSE
+        MOVE SPACES TO WS-JOB-SALARY
+        STRING "Salary: " FUNCTION TRIM(WS-SALARY-TRIM)
+            DELIMITED BY SIZE
+            INTO WS-JOB-SALARY
+        END-STRING
+    END-IF
+
+    *> Fold into the employer/company master list the same way
+    *> POST-JOB-FLOW does, rather than persisting the feed's raw text.
+    *> Sanitized ahead of SAVE-IMPORTED-JOB's own INSPECT so a stray "|"
+    *> in the feed never reaches Companies.txt either.
+    INSPECT WS-JOB-EMPLOYER REPLACING ALL "|" BY " "
+    PERFORM ADD-COMPANY-IF-NEW
+
+    PERFORM SAVE-IMPORTED-JOB
+    ADD 1 TO WS-ROWS-IMPORTED
+    EXIT PARAGRAPH.
+
+SKIP-ROW.
+    ADD 1 TO WS-ROWS-SKIPPED
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "Skipped row " DELIMITED BY SIZE
+           WS-ROWS-READ   DELIMITED BY SIZE
+           ": "           DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SKIP-REASON) DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    END-STRING
+    DISPLAY WS-REPORT-LINE
+    EXIT PARAGRAPH.
+
+*> CHECK-EMPLOYER-ACCOUNT: full scan of ACCOUNT-FILE for a matching
+*> username with AR-ROLE = "EMPLOYER", the same lookup shape LOAD-PROFILE
+*> uses in PROFILE-STORAGE.cob.
+CHECK-EMPLOYER-ACCOUNT.
+    MOVE "N" TO EMPLOYER-FOUND
+    MOVE "N" TO ACCOUNT-EOF
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL ACCOUNT-EOF = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO ACCOUNT-EOF
+            NOT AT END
+                IF FUNCTION TRIM(AR-USERNAME) = FUNCTION TRIM(WS-JOB-USERNAME)
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(AR-ROLE)) = "EMPLOYER"
+                    MOVE "Y" TO EMPLOYER-FOUND
+                    MOVE "Y" TO ACCOUNT-EOF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    EXIT PARAGRAPH.
+
+*> LOAD-COMPANY-LIST / ADD-COMPANY-IF-NEW: the same employer/company
+*> master-list lookup InCollege.cob's POST-JOB-FLOW uses, duplicated
+*> here rather than shared, matching how this importer already
+*> duplicates the JobID counter/lock logic instead of calling back
+*> into InCollege.cob.
+LOAD-COMPANY-LIST.
+    MOVE 0 TO WS-COMPANY-COUNT
+    MOVE "N" TO COMPANY-EOF
+    OPEN INPUT COMPANY-FILE
+    IF COMPANY-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL COMPANY-EOF = "Y"
+        READ COMPANY-FILE
+            AT END
+                MOVE "Y" TO COMPANY-EOF
+            NOT AT END
+                IF FUNCTION TRIM(COMPANY-REC) NOT = SPACES
+                   AND WS-COMPANY-COUNT < 200
+                    ADD 1 TO WS-COMPANY-COUNT
+                    MOVE COMPANY-REC TO WS-COMPANY-NAME(WS-COMPANY-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE COMPANY-FILE
+    EXIT PARAGRAPH.
+
+ADD-COMPANY-IF-NEW.
+    MOVE "N" TO WS-COMPANY-FOUND
+    PERFORM VARYING WS-COMPANY-IDX FROM 1 BY 1 UNTIL WS-COMPANY-IDX > WS-COMPANY-COUNT
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-COMPANY-NAME(WS-COMPANY-IDX)))
+           = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-EMPLOYER))
+            MOVE WS-COMPANY-NAME(WS-COMPANY-IDX) TO WS-JOB-EMPLOYER
+            MOVE "Y" TO WS-COMPANY-FOUND
+        END-IF
+    END-PERFORM
+
+    IF WS-COMPANY-FOUND = "N"
+        OPEN EXTEND COMPANY-FILE
+        IF COMPANY-STATUS = "35"
+            OPEN OUTPUT COMPANY-FILE
+        END-IF
+        WRITE COMPANY-REC FROM WS-JOB-EMPLOYER
+        CLOSE COMPANY-FILE
+    END-IF
+    EXIT PARAGRAPH.
+
+*> SAVE-IMPORTED-JOB: mirrors SAVE-JOB-POSTING's sanitize/assemble/write
+*> sequence, locked the same way around ID generation. The feed format
+*> has no Internship/Full-Time column, so every imported posting is
+*> tagged "Full-Time"; a partner feed that needs to import internships
+*> can be re-run through POST-JOB-FLOW instead until the feed format
+*> grows a type column.
+SAVE-IMPORTED-JOB.
+    INSPECT WS-JOB-TITLE       REPLACING ALL "|" BY " "
+    INSPECT WS-JOB-DESCRIPTION REPLACING ALL "|" BY " "
+    INSPECT WS-JOB-EMPLOYER    REPLACING ALL "|" BY " "
+    INSPECT WS-JOB-LOCATION    REPLACING ALL "|" BY " "
+    INSPECT WS-JOB-SALARY      REPLACING ALL "|" BY " "
+
+    PERFORM ACQUIRE-JOB-ID-LOCK
+    PERFORM GET-NEXT-JOB-ID
+
+    MOVE SPACES TO JOB-STRING
+    MOVE JOB-ID-NUM TO JOB-ID-EDIT
+    STRING
+        FUNCTION TRIM(JOB-ID-EDIT)         DELIMITED BY SIZE "|"
+        FUNCTION TRIM(WS-JOB-USERNAME)     DELIMITED BY SIZE "|"
+        FUNCTION TRIM(WS-JOB-TITLE)        DELIMITED BY SIZE "|"
+        FUNCTION TRIM(WS-JOB-DESCRIPTION)  DELIMITED BY SIZE "|"
+        FUNCTION TRIM(WS-JOB-EMPLOYER)     DELIMITED BY SIZE "|"
+        FUNCTION TRIM(WS-JOB-LOCATION)     DELIMITED BY SIZE "|"
+        FUNCTION TRIM(WS-JOB-SALARY)       DELIMITED BY SIZE "|"
+        "Open"                             DELIMITED BY SIZE "|"
+        FUNCTION CURRENT-DATE(1:8)         DELIMITED BY SIZE "|"
+        "Full-Time"                        DELIMITED BY SIZE
+        INTO JOB-STRING
+    END-STRING
+
+    OPEN EXTEND JOB-FILE
+    IF JOB-STATUS = "35"
+        OPEN OUTPUT JOB-FILE
+        WRITE JOB-REC FROM JOB-STRING
+        CLOSE JOB-FILE
+    ELSE
+        WRITE JOB-REC FROM JOB-STRING
+        CLOSE JOB-FILE
+    END-IF
+    PERFORM RELEASE-JOB-ID-LOCK
+    EXIT PARAGRAPH.
+
+*> GET-NEXT-JOB-ID / ACQUIRE-JOB-ID-LOCK / RELEASE-JOB-ID-LOCK: the same
+*> counter-file and advisory-lock logic InCollege.cob uses for
+*> interactive posting, duplicated here (rather than shared) the same
+*> way DailyActivityReport.cob duplicates record layouts instead of
+*> calling back into InCollege.cob, so this importer stays a
+*> self-contained batch program.
+GET-NEXT-JOB-ID.
+    OPEN INPUT JOB-ID-FILE
+    IF JOB-ID-FILE-STATUS = "35"
+        MOVE 0 TO JOB-LINE-COUNT
+        MOVE "N" TO JOB-EOF
+        OPEN INPUT JOB-FILE
+        IF JOB-STATUS NOT = "35"
+            PERFORM UNTIL JOB-EOF = "Y"
+                READ JOB-FILE
+                    AT END
+                        MOVE "Y" TO JOB-EOF
+                    NOT AT END
+                        IF JOB-REC NOT = SPACES
+                            ADD 1 TO JOB-LINE-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE JOB-FILE
+        END-IF
+        ADD 1 TO JOB-LINE-COUNT GIVING JOB-ID-NUM
+    ELSE
+        READ JOB-ID-FILE
+            AT END
+                MOVE 1 TO JOB-ID-NUM
+        END-READ
+        IF FUNCTION TRIM(JOB-ID-COUNTER-REC) IS NUMERIC
+           AND FUNCTION TRIM(JOB-ID-COUNTER-REC) NOT = SPACES
+            MOVE FUNCTION TRIM(JOB-ID-COUNTER-REC) TO JOB-ID-NUM
+        ELSE
+            MOVE 1 TO JOB-ID-NUM
+        END-IF
+        CLOSE JOB-ID-FILE
+    END-IF
+
+    COMPUTE WS-NEXT-ID-VALUE = JOB-ID-NUM + 1
+    MOVE WS-NEXT-ID-VALUE TO WS-NEXT-ID-EDIT
+    OPEN OUTPUT JOB-ID-FILE
+    WRITE JOB-ID-COUNTER-REC FROM WS-NEXT-ID-EDIT
+    CLOSE JOB-ID-FILE
+    EXIT PARAGRAPH.
+
+ACQUIRE-JOB-ID-LOCK.
+    MOVE 0 TO WS-LOCK-ATTEMPTS
+    PERFORM UNTIL WS-LOCK-ATTEMPTS > 50
+        OPEN INPUT JOB-ID-LOCK-FILE
+        IF JOB-ID-LOCK-STATUS = "35"
+            OPEN OUTPUT JOB-ID-LOCK-FILE
+            CLOSE JOB-ID-LOCK-FILE
+            MOVE 99 TO WS-LOCK-ATTEMPTS
+        ELSE
+            CLOSE JOB-ID-LOCK-FILE
+            ADD 1 TO WS-LOCK-ATTEMPTS
+            CALL "C$SLEEP" USING WS-LOCK-SLEEP-SECS
+        END-IF
+    END-PERFORM
+    EXIT PARAGRAPH.
+
+RELEASE-JOB-ID-LOCK.
+    CALL "CBL_DELETE_FILE" USING WS-JOB-ID-LOCK-PATH
+    EXIT PARAGRAPH.
+
+PRINT-IMPORT-SUMMARY.
+    DISPLAY "Bulk Job Import Summary"
+    MOVE WS-ROWS-READ TO WS-COUNT-EDIT
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "Rows read:     " DELIMITED BY SIZE
+           WS-COUNT-EDIT     DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    END-STRING
+    DISPLAY WS-REPORT-LINE
+
+    MOVE WS-ROWS-IMPORTED TO WS-COUNT-EDIT
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "Rows imported: " DELIMITED BY SIZE
+           WS-COUNT-EDIT     DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    END-STRING
+    DISPLAY WS-REPORT-LINE
+
+    MOVE WS-ROWS-SKIPPED TO WS-COUNT-EDIT
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING "Rows skipped:  " DELIMITED BY SIZE
+           WS-COUNT-EDIT     DELIMITED BY SIZE
+        INTO WS-REPORT-LINE
+    END-STRING
+    DISPLAY WS-REPORT-LINE
+    EXIT PARAGRAPH.
+
+END PROGRAM BULKJOBIMPORT.
