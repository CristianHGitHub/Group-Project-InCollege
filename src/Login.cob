@@ -0,0 +1,96 @@
+*> Login Module
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LOGIN.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-STATUS      PIC XX.
+01  EOF-ACCT            PIC X VALUE "N".
+01  WS-FOUND            PIC X VALUE "N".
+01  WS-SALT             PIC X(16).
+01  WS-HASH             PIC X(32).
+01  WS-SEED             PIC 9(9) VALUE 0.
+01  WS-IDX              PIC 99 VALUE 0.
+
+LINKAGE SECTION.
+01  L-USERNAME          PIC X(50).
+01  L-PASSWORD          PIC X(50).
+01  L-RESPONSE          PIC X(100).
+01  L-STATUS            PIC X(1).
+01  L-ROLE              PIC X(10).
+
+PROCEDURE DIVISION USING L-USERNAME L-PASSWORD L-RESPONSE L-STATUS L-ROLE.
+    MOVE "N" TO L-STATUS
+    MOVE SPACES TO L-RESPONSE
+    MOVE SPACES TO L-ROLE
+
+    PERFORM FIND-ACCOUNT
+    IF WS-FOUND = "N"
+        MOVE "Incorrect username / password, please try again" TO L-RESPONSE
+        GOBACK
+    END-IF
+
+    MOVE AR-PASSWORD-SALT TO WS-SALT
+    PERFORM HASH-PASSWORD
+
+    IF WS-HASH = AR-PASSWORD-HASH
+        MOVE "Y" TO L-STATUS
+        MOVE "You have successfully logged in!" TO L-RESPONSE
+        MOVE AR-ROLE TO L-ROLE
+    ELSE
+        MOVE "Incorrect username / password, please try again" TO L-RESPONSE
+    END-IF
+    GOBACK.
+
+FIND-ACCOUNT.
+    MOVE "N" TO EOF-ACCT
+    MOVE "N" TO WS-FOUND
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-ACCT = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-ACCT
+            NOT AT END
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                    MOVE "Y" TO WS-FOUND
+                    MOVE "Y" TO EOF-ACCT
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    EXIT PARAGRAPH.
+
+*> HASH-PASSWORD: must mirror CREATE-ACCOUNT's rolling checksum exactly
+*> (same non-cryptographic scheme, see note there) so a stored hash can
+*> be recomputed and compared at login time.
+HASH-PASSWORD.
+    MOVE 0 TO WS-SEED
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+            UNTIL WS-IDX > FUNCTION LENGTH(FUNCTION TRIM(L-PASSWORD))
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(L-PASSWORD(WS-IDX:1)), 99999999)
+    END-PERFORM
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+        COMPUTE WS-SEED = FUNCTION MOD(
+            (WS-SEED * 31) + FUNCTION ORD(WS-SALT(WS-IDX:1)), 99999999)
+    END-PERFORM
+    MOVE SPACES TO WS-HASH
+    MOVE WS-SEED TO WS-HASH(1:9)
+    EXIT PARAGRAPH.
+
+END PROGRAM LOGIN.
