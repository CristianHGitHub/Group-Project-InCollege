@@ -0,0 +1,248 @@
+*> Stand-alone employer-verification tool. Run this directly (it is not
+*> wired into InCollege.cob's menu, the same way BULKJOBIMPORT and the
+*> report programs are run directly) against a plain list of usernames
+*> to approve, one per line, in ../data/EmployerApprovals.txt. Each
+*> approved EMPLOYER account has AR-EMPLOYER-VERIFIED flipped to "Y" in
+*> AccountRecords.txt via the same temp-file swap PROFILE-STORAGE and
+*> RECOVER-ACCOUNT use, so POST-JOB-FLOW's caller in InCollege.cob will
+*> start letting that account post. Writes a run report to
+*> ../data/EmployerVerificationReport.txt listing what was approved,
+*> what was skipped and why, and any EMPLOYER accounts still pending
+*> after this run.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VERIFYEMPLOYERS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT APPROVAL-FILE ASSIGN TO "../data/EmployerApprovals.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS APPROVAL-STATUS.
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ACCOUNT-STATUS.
+    SELECT TEMP-FILE ASSIGN TO "../data/AccountRecords.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TEMP-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "../data/EmployerVerificationReport.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  APPROVAL-FILE.
+01  APPROVAL-REC        PIC X(50).
+
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+
+FD  TEMP-FILE.
+01  TEMP-RECORD         PIC X(5000).
+
+FD  REPORT-FILE.
+01  REPORT-REC          PIC X(150).
+
+WORKING-STORAGE SECTION.
+01  APPROVAL-STATUS     PIC XX.
+01  ACCOUNT-STATUS      PIC XX.
+01  TEMP-STATUS         PIC XX.
+01  REPORT-STATUS       PIC XX.
+01  EOF-FLAG            PIC X VALUE "N".
+01  WS-ACCOUNT-PATH     PIC X(40) VALUE "../data/AccountRecords.txt".
+01  WS-TEMP-PATH        PIC X(40) VALUE "../data/AccountRecords.tmp".
+01  WS-RENAME-STATUS    PIC 9(9) COMP-5.
+01  WS-TODAY            PIC X(8).
+01  WS-IDX              PIC 9(4) VALUE 0.
+
+*> Usernames read from APPROVAL-FILE for this run.
+01  WS-REQUEST-COUNT    PIC 9(4) VALUE 0.
+01  WS-REQUEST-TABLE.
+    05  WS-REQUEST-ENTRY OCCURS 500 TIMES.
+        10  WS-REQUEST-USERNAME  PIC X(50).
+        10  WS-REQUEST-RESULT    PIC X(30).
+
+01  WS-FOUND            PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+    PERFORM LOAD-APPROVAL-REQUESTS
+    IF WS-REQUEST-COUNT > 0
+        PERFORM APPLY-APPROVALS
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE
+    PERFORM PRINT-HEADER
+    PERFORM PRINT-RESULT-SECTION
+    PERFORM PRINT-STILL-PENDING-SECTION
+    CLOSE REPORT-FILE
+
+    DISPLAY "Employer verification report written to ../data/EmployerVerificationReport.txt"
+    STOP RUN.
+
+*> LOAD-APPROVAL-REQUESTS: one username per line in APPROVAL-FILE.
+LOAD-APPROVAL-REQUESTS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT APPROVAL-FILE
+    IF APPROVAL-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ APPROVAL-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF FUNCTION TRIM(APPROVAL-REC) NOT = SPACES
+                   AND WS-REQUEST-COUNT < 500
+                    ADD 1 TO WS-REQUEST-COUNT
+                    MOVE FUNCTION TRIM(APPROVAL-REC)
+                        TO WS-REQUEST-USERNAME(WS-REQUEST-COUNT)
+                    MOVE "Not found" TO WS-REQUEST-RESULT(WS-REQUEST-COUNT)
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE APPROVAL-FILE
+    EXIT PARAGRAPH.
+
+*> APPLY-APPROVALS: one pass over AccountRecords.txt via a temp-file
+*> swap, flipping AR-EMPLOYER-VERIFIED to "Y" for every requested
+*> username that is an EMPLOYER account not already verified, and
+*> recording the outcome of every request for the report.
+APPLY-APPROVALS.
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT TEMP-FILE
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF FUNCTION TRIM(AR-USERNAME) NOT = SPACES
+                    PERFORM FIND-MATCHING-REQUEST
+                    IF WS-FOUND = "Y"
+                        PERFORM APPROVE-ACCOUNT-IF-ELIGIBLE
+                    END-IF
+                END-IF
+                MOVE ACCOUNT-INFO TO TEMP-RECORD
+                WRITE TEMP-RECORD
+        END-READ
+    END-PERFORM
+
+    CLOSE ACCOUNT-FILE
+    CLOSE TEMP-FILE
+
+    CALL "CBL_DELETE_FILE" USING WS-ACCOUNT-PATH
+    CALL "CBL_RENAME_FILE" USING WS-TEMP-PATH WS-ACCOUNT-PATH
+        RETURNING WS-RENAME-STATUS
+    EXIT PARAGRAPH.
+
+*> FIND-MATCHING-REQUEST: sets WS-FOUND / WS-IDX to the pending request
+*> row matching AR-USERNAME, compared case-insensitively like the rest
+*> of the account-lookup paragraphs in this codebase.
+FIND-MATCHING-REQUEST.
+    MOVE "N" TO WS-FOUND
+    PERFORM VARYING WS-IDX FROM 1 BY 1
+        UNTIL WS-IDX > WS-REQUEST-COUNT OR WS-FOUND = "Y"
+        IF FUNCTION UPPER-CASE(WS-REQUEST-USERNAME(WS-IDX))
+           = FUNCTION UPPER-CASE(FUNCTION TRIM(AR-USERNAME))
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM
+    IF WS-FOUND = "N"
+        SUBTRACT 1 FROM WS-IDX
+    END-IF
+    EXIT PARAGRAPH.
+
+*> APPROVE-ACCOUNT-IF-ELIGIBLE: WS-IDX (set by FIND-MATCHING-REQUEST)
+*> names the request row to update with this account's outcome.
+APPROVE-ACCOUNT-IF-ELIGIBLE.
+    IF AR-ROLE NOT = "EMPLOYER"
+        MOVE "Not an employer account" TO WS-REQUEST-RESULT(WS-IDX)
+    ELSE
+        IF AR-EMPLOYER-VERIFIED = "Y"
+            MOVE "Already verified" TO WS-REQUEST-RESULT(WS-IDX)
+        ELSE
+            MOVE "Y" TO AR-EMPLOYER-VERIFIED
+            MOVE "Verified" TO WS-REQUEST-RESULT(WS-IDX)
+        END-IF
+    END-IF
+    EXIT PARAGRAPH.
+
+PRINT-HEADER.
+    MOVE SPACES TO REPORT-REC
+    STRING "Employer Verification Report - " DELIMITED BY SIZE
+           WS-TODAY                          DELIMITED BY SIZE
+        INTO REPORT-REC
+    END-STRING
+    WRITE REPORT-REC
+    MOVE "========================================" TO REPORT-REC
+    WRITE REPORT-REC
+    EXIT PARAGRAPH.
+
+PRINT-RESULT-SECTION.
+    MOVE SPACES TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE "Requests processed this run:" TO REPORT-REC
+    WRITE REPORT-REC
+    IF WS-REQUEST-COUNT = 0
+        MOVE "  (none - EmployerApprovals.txt was empty or missing)"
+            TO REPORT-REC
+        WRITE REPORT-REC
+    ELSE
+        PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-REQUEST-COUNT
+            MOVE SPACES TO REPORT-REC
+            STRING "  " FUNCTION TRIM(WS-REQUEST-USERNAME(WS-IDX))
+                   " - " FUNCTION TRIM(WS-REQUEST-RESULT(WS-IDX))
+                DELIMITED BY SIZE
+                INTO REPORT-REC
+            END-STRING
+            WRITE REPORT-REC
+        END-PERFORM
+    END-IF
+    EXIT PARAGRAPH.
+
+*> PRINT-STILL-PENDING-SECTION: a second pass over the (already updated)
+*> AccountRecords.txt, listing every EMPLOYER account still awaiting
+*> verification so an operator knows who is left.
+PRINT-STILL-PENDING-SECTION.
+    MOVE SPACES TO REPORT-REC
+    WRITE REPORT-REC
+    MOVE "Employer accounts still pending verification:" TO REPORT-REC
+    WRITE REPORT-REC
+
+    MOVE 0 TO WS-REQUEST-COUNT
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT ACCOUNT-FILE
+    IF ACCOUNT-STATUS = "35"
+        MOVE "  (none found)" TO REPORT-REC
+        WRITE REPORT-REC
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ ACCOUNT-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF AR-ROLE = "EMPLOYER" AND AR-EMPLOYER-VERIFIED NOT = "Y"
+                    ADD 1 TO WS-REQUEST-COUNT
+                    MOVE SPACES TO REPORT-REC
+                    STRING "  " FUNCTION TRIM(AR-USERNAME) DELIMITED BY SIZE
+                        INTO REPORT-REC
+                    END-STRING
+                    WRITE REPORT-REC
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+
+    IF WS-REQUEST-COUNT = 0
+        MOVE "  (none found)" TO REPORT-REC
+        WRITE REPORT-REC
+    END-IF
+    EXIT PARAGRAPH.
+
+END PROGRAM VERIFYEMPLOYERS.
