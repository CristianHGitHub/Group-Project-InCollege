@@ -0,0 +1,209 @@
+*> Accept/decline pending connection requests (request list is shown by
+*> VIEWREQUESTS just before this is called from the "Requests" menu item).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MANAGEREQUESTS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONNECTION-FILE ASSIGN TO "../data/ConnectionRecords.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONN-STAT.
+    SELECT TEMP-FILE ASSIGN TO "../data/ConnectionRecords.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TEMP-STAT.
+    SELECT ESTABLISHED-FILE ASSIGN TO "../data/EstablishedConnections.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EST-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CONNECTION-FILE.
+01  CONNECTION-RECORD.
+    05  CR-SENDER         PIC X(40).
+    05  CR-RECEIVER       PIC X(40).
+    05  CR-NOTE           PIC X(100).
+
+FD  TEMP-FILE.
+01  TEMP-RECORD.
+    05  TR-SENDER         PIC X(40).
+    05  TR-RECEIVER       PIC X(40).
+    05  TR-NOTE           PIC X(100).
+
+FD  ESTABLISHED-FILE.
+01  ESTABLISHED-RECORD.
+    05  ER-USER-A         PIC X(40).
+    05  ER-USER-B         PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  CONN-STAT             PIC XX.
+01  TEMP-STAT             PIC XX.
+01  EST-STAT              PIC XX.
+01  EOF-FLAG              PIC X VALUE "N".
+01  FOUND-ANY             PIC X VALUE "N".
+01  WS-MATCHED            PIC X VALUE "N".
+01  WS-VERB               PIC X(10).
+01  WS-TARGET             PIC X(40).
+01  WS-SPACE-POS          PIC 99.
+01  WS-ACCOUNT-PATH       PIC X(40) VALUE "../data/ConnectionRecords.txt".
+01  WS-TEMP-PATH          PIC X(40) VALUE "../data/ConnectionRecords.tmp".
+01  WS-RENAME-STATUS      PIC 9(9) COMP-5.
+
+LINKAGE SECTION.
+01  L-USERNAME            PIC X(50).
+01  L-COMMAND             PIC X(100).
+01  L-NEEDS-COMMAND       PIC X.
+01  L-STATUS              PIC X.
+01  L-RESPONSE1           PIC X(200).
+01  L-RESPONSE2           PIC X(200).
+
+PROCEDURE DIVISION USING L-USERNAME L-COMMAND L-NEEDS-COMMAND
+        L-STATUS L-RESPONSE1 L-RESPONSE2.
+
+    MOVE "N" TO L-STATUS
+    MOVE SPACES TO L-RESPONSE1 L-RESPONSE2
+
+    IF FUNCTION TRIM(L-COMMAND) = SPACES
+        PERFORM CHECK-ANY-PENDING
+        IF FOUND-ANY = "Y"
+            MOVE "Y" TO L-NEEDS-COMMAND
+            MOVE "Enter 'Accept <username>' or 'Decline <username>', or press Enter to skip:"
+                TO L-RESPONSE1
+        ELSE
+            MOVE "N" TO L-NEEDS-COMMAND
+        END-IF
+        GOBACK
+    END-IF
+
+    MOVE "N" TO L-NEEDS-COMMAND
+    PERFORM PARSE-COMMAND
+    IF WS-VERB = SPACES
+        GOBACK
+    END-IF
+
+    PERFORM APPLY-COMMAND
+    GOBACK.
+
+CHECK-ANY-PENDING.
+    MOVE "N" TO FOUND-ANY
+    MOVE "N" TO EOF-FLAG
+    OPEN INPUT CONNECTION-FILE
+    IF CONN-STAT = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ CONNECTION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(CR-RECEIVER))
+                   = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                    MOVE "Y" TO FOUND-ANY
+                    MOVE "Y" TO EOF-FLAG
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE CONNECTION-FILE
+    EXIT PARAGRAPH.
+
+*> PARSE-COMMAND: split "Accept bob" / "Decline bob" on the first space.
+PARSE-COMMAND.
+    MOVE SPACES TO WS-VERB WS-TARGET
+    MOVE 0 TO WS-SPACE-POS
+    INSPECT FUNCTION TRIM(L-COMMAND) TALLYING WS-SPACE-POS
+        FOR CHARACTERS BEFORE INITIAL SPACE
+    IF WS-SPACE-POS = 0 OR WS-SPACE-POS > 10
+        EXIT PARAGRAPH
+    END-IF
+    UNSTRING FUNCTION TRIM(L-COMMAND) DELIMITED BY SPACE
+        INTO WS-VERB WS-TARGET
+    END-UNSTRING
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-VERB)) TO WS-VERB
+    EXIT PARAGRAPH.
+
+*> APPLY-COMMAND: validate the verb first, then remove the matching
+*> pending request (rewriting ConnectionRecords.txt via a temp-file
+*> swap, the same pattern used by PROFILE-STORAGE for
+*> AccountRecords.txt), and on "ACCEPT" also append the pair to
+*> EstablishedConnections.txt.
+APPLY-COMMAND.
+    IF WS-VERB NOT = "ACCEPT" AND WS-VERB NOT = "DECLINE"
+        MOVE "Unrecognized command. Use Accept <username> or Decline <username>."
+            TO L-RESPONSE1
+        EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO WS-MATCHED
+    MOVE "N" TO EOF-FLAG
+
+    OPEN INPUT CONNECTION-FILE
+    IF CONN-STAT = "35"
+        MOVE "No pending requests to manage." TO L-RESPONSE1
+        EXIT PARAGRAPH
+    END-IF
+    OPEN OUTPUT TEMP-FILE
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ CONNECTION-FILE
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF WS-MATCHED = "N"
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(CR-RECEIVER))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   AND FUNCTION UPPER-CASE(FUNCTION TRIM(CR-SENDER))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TARGET))
+                    MOVE "Y" TO WS-MATCHED
+                ELSE
+                    MOVE CR-SENDER TO TR-SENDER
+                    MOVE CR-RECEIVER TO TR-RECEIVER
+                    MOVE CR-NOTE TO TR-NOTE
+                    WRITE TEMP-RECORD
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE CONNECTION-FILE
+    CLOSE TEMP-FILE
+
+    IF WS-MATCHED = "N"
+        CALL "CBL_DELETE_FILE" USING WS-TEMP-PATH
+        MOVE "No pending request found from that user." TO L-RESPONSE1
+        EXIT PARAGRAPH
+    END-IF
+
+    CALL "CBL_DELETE_FILE" USING WS-ACCOUNT-PATH
+    CALL "CBL_RENAME_FILE" USING WS-TEMP-PATH WS-ACCOUNT-PATH
+        RETURNING WS-RENAME-STATUS
+
+    EVALUATE WS-VERB
+        WHEN "ACCEPT"
+            PERFORM ADD-ESTABLISHED-CONNECTION
+            MOVE "Y" TO L-STATUS
+            STRING "You are now connected with "
+                   FUNCTION TRIM(WS-TARGET) "."
+                DELIMITED BY SIZE
+                INTO L-RESPONSE1
+            END-STRING
+        WHEN "DECLINE"
+            MOVE "Y" TO L-STATUS
+            STRING "Declined the request from "
+                   FUNCTION TRIM(WS-TARGET) "."
+                DELIMITED BY SIZE
+                INTO L-RESPONSE1
+            END-STRING
+    END-EVALUATE
+    EXIT PARAGRAPH.
+
+ADD-ESTABLISHED-CONNECTION.
+    OPEN EXTEND ESTABLISHED-FILE
+    IF EST-STAT = "35"
+        OPEN OUTPUT ESTABLISHED-FILE
+    END-IF
+    MOVE L-USERNAME TO ER-USER-A
+    MOVE WS-TARGET TO ER-USER-B
+    WRITE ESTABLISHED-RECORD
+    CLOSE ESTABLISHED-FILE
+    EXIT PARAGRAPH.
+
+END PROGRAM MANAGEREQUESTS.
