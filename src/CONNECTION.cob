@@ -12,6 +12,10 @@
                ASSIGN TO "../data/EstablishedConnections.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS EST-STAT.
+           SELECT BLOCKED-FILE
+               ASSIGN TO "../data/BlockedUsers.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BLOCKED-STAT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,29 +23,39 @@
        01  CONNECTION-RECORD.
            05  CR-SENDER           PIC X(40).
            05  CR-RECEIVER         PIC X(40).
+           05  CR-NOTE             PIC X(100).
 
        FD  ESTABLISHED-FILE.
        01  ESTABLISHED-RECORD.
            05  ER-USER-A          PIC X(40).
            05  ER-USER-B          PIC X(40).
 
+       FD  BLOCKED-FILE.
+       01  BLOCKED-RECORD          PIC X(90).
+
        WORKING-STORAGE SECTION.
        01  CONN-STAT               PIC XX   VALUE SPACES.
        01  EST-STAT                PIC XX   VALUE SPACES.
+       01  BLOCKED-STAT            PIC XX   VALUE SPACES.
        01  WS-MSG                  PIC X(120) VALUE SPACES.
        01  WS-ACTION               PIC X(3)  VALUE SPACES.
 
        *> validation helpers copied from your uploaded fileâ€™s approach
        01  WS-EXISTS               PIC X     VALUE "N".
+       01  WS-IS-BLOCKED           PIC X     VALUE "N".
        01  EOF-FLAG                PIC X     VALUE "N".
+       01  BLOCKED-PARSED-BLOCKER  PIC X(50).
+       01  BLOCKED-PARSED-BLOCKED  PIC X(50).
 
        LINKAGE SECTION.
        01  L-SENDER                PIC X(40).
        01  L-RECEIVER              PIC X(40).
        01  L-ACTION                PIC X(20).
        01  L-RESPONSE              PIC X(200).
+       01  L-NOTE                  PIC X(100).
 
-       PROCEDURE DIVISION USING L-SENDER L-RECEIVER L-ACTION L-RESPONSE.
+       PROCEDURE DIVISION USING L-SENDER L-RECEIVER L-ACTION L-RESPONSE
+               L-NOTE.
 
       *> normalize the action like your code: only proceed on YES
            MOVE FUNCTION UPPER-CASE(L-ACTION) TO WS-ACTION.
@@ -66,6 +80,13 @@
               MOVE "You are already connected with this user." TO L-RESPONSE
               GOBACK
            END-IF.
+
+      *> 3) Block list check in BOTH directions
+           PERFORM CHECK-BLOCKED-EITHER-WAY
+           IF WS-IS-BLOCKED = "Y"
+              MOVE "You cannot connect with this user." TO L-RESPONSE
+              GOBACK
+           END-IF.
       *> ================================================================
 
       *>> Try to open for append; create if missing, same behavior as before
@@ -102,6 +123,7 @@
       *>> Write the record once validations pass
            MOVE L-SENDER   TO CR-SENDER
            MOVE L-RECEIVER TO CR-RECEIVER
+           MOVE L-NOTE     TO CR-NOTE
            WRITE CONNECTION-RECORD
 
            CLOSE CONNECTION-FILE
@@ -189,6 +211,51 @@
            END-IF
            EXIT PARAGRAPH.
 
+       CHECK-BLOCKED-EITHER-WAY.
+           MOVE "N" TO WS-IS-BLOCKED
+           MOVE "N" TO EOF-FLAG
+
+           OPEN INPUT BLOCKED-FILE
+           IF BLOCKED-STAT = "35"
+              EXIT PARAGRAPH
+           END-IF
+           IF BLOCKED-STAT NOT = "00"
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+              READ BLOCKED-FILE
+                 AT END
+                    MOVE "Y" TO EOF-FLAG
+                 NOT AT END
+                    PERFORM COMPARE-BLOCKED-PAIR
+              END-READ
+           END-PERFORM
+
+           CLOSE BLOCKED-FILE
+           MOVE "N" TO EOF-FLAG
+           EXIT PARAGRAPH.
+
+       COMPARE-BLOCKED-PAIR.
+           UNSTRING BLOCKED-RECORD DELIMITED BY "|"
+              INTO BLOCKED-PARSED-BLOCKER BLOCKED-PARSED-BLOCKED
+           END-UNSTRING
+           IF (FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKER)) =
+               FUNCTION UPPER-CASE(FUNCTION TRIM(L-SENDER))
+               AND
+               FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKED)) =
+               FUNCTION UPPER-CASE(FUNCTION TRIM(L-RECEIVER)))
+              OR
+              (FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKER)) =
+               FUNCTION UPPER-CASE(FUNCTION TRIM(L-RECEIVER))
+               AND
+               FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKED)) =
+               FUNCTION UPPER-CASE(FUNCTION TRIM(L-SENDER)))
+              MOVE "Y" TO WS-IS-BLOCKED
+              MOVE "Y" TO EOF-FLAG
+           END-IF
+           EXIT PARAGRAPH.
+
        COMPARE-ESTABLISHED.
            IF FUNCTION UPPER-CASE(FUNCTION TRIM(ER-USER-A)) =
               FUNCTION UPPER-CASE(FUNCTION TRIM(L-SENDER))
