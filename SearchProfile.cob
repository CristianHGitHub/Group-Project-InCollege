@@ -5,72 +5,168 @@ PROGRAM-ID. SEARCHPROFILE.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT PROFILE-FILE ASSIGN TO "../data/ProfileRecords.txt"
+    SELECT ACCOUNT-FILE ASSIGN TO "../data/AccountRecords.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT BLOCKED-FILE ASSIGN TO "../data/BlockedUsers.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BLOCKED-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
-FD  PROFILE-FILE.
-01  PROFILE-RECORD              PIC X(5000).
+FD  ACCOUNT-FILE.
+COPY "AccountRecord.cpy".
+FD  BLOCKED-FILE.
+01  BLOCKED-RECORD              PIC X(90).
 
 WORKING-STORAGE SECTION.
 01  EOF-PROFILE                 PIC X VALUE "N".
-01  PTR                         PIC 9(8) VALUE 1.
 01  R-USERNAME                  PIC X(50).
-01  R-DATA-REST                 PIC X(4950).
-01  R-FN                        PIC X(100).
-01  R-LN                        PIC X(100).
 01  BUILT-FULL                  PIC X(205).
+01  WS-UPPER-TERM                PIC X(205).
+01  WS-UPPER-FULL                PIC X(205).
+01  WS-UPPER-UNIVERSITY          PIC X(100).
+01  WS-UPPER-MAJOR               PIC X(100).
+01  WS-TALLY                     PIC 9(4).
+01  WS-IS-MATCH                  PIC X VALUE "N".
+01  WS-DISPLAY-LINE               PIC X(255).
+01  BLOCKED-STATUS                PIC XX.
+01  WS-BLOCKED-EOF                PIC X VALUE "N".
+01  WS-IS-BLOCKED                 PIC X VALUE "N".
+01  BLOCKED-PARSED-BLOCKER        PIC X(50).
+01  BLOCKED-PARSED-BLOCKED        PIC X(50).
 
 LINKAGE SECTION.
-01  L-FULLNAME-IN               PIC X(205).  *> input: "First Last"
-01  L-FOUND-FLAG                PIC X.       *> output: "Y" / "N"
-01  L-FOUND-USERNAME            PIC X(50).   *> output: username (if found)
+01  L-SEARCH-TERM                PIC X(205).  *> name/university/major text
+01  L-SEARCH-TYPE                PIC X(10).   *> "NAME", "UNIVERSITY", "MAJOR"
+01  L-MATCH-COUNT                PIC 9(3).    *> output: number of matches
+01  L-MATCH-USERNAMES.
+    05  L-MATCH-USERNAME OCCURS 20 TIMES     PIC X(50).
+01  L-MATCH-DISPLAY-LINES.
+    05  L-MATCH-DISPLAY-LINE OCCURS 20 TIMES PIC X(255).
+01  L-CALLER-USERNAME            PIC X(50).   *> who is searching, for block-list filtering
 
-PROCEDURE DIVISION USING L-FULLNAME-IN L-FOUND-FLAG L-FOUND-USERNAME.
-    MOVE "N" TO L-FOUND-FLAG
-    MOVE SPACES TO L-FOUND-USERNAME
+PROCEDURE DIVISION USING L-SEARCH-TERM L-SEARCH-TYPE L-MATCH-COUNT
+    L-MATCH-USERNAMES L-MATCH-DISPLAY-LINES L-CALLER-USERNAME.
+    MOVE 0 TO L-MATCH-COUNT
+    MOVE SPACES TO L-MATCH-USERNAMES
+    MOVE SPACES TO L-MATCH-DISPLAY-LINES
     MOVE "N" TO EOF-PROFILE
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(L-SEARCH-TERM)) TO WS-UPPER-TERM
 
-    OPEN INPUT PROFILE-FILE
-    PERFORM UNTIL EOF-PROFILE = "Y" OR L-FOUND-FLAG = "Y"
-        READ PROFILE-FILE
+    OPEN INPUT ACCOUNT-FILE
+    PERFORM UNTIL EOF-PROFILE = "Y" OR L-MATCH-COUNT >= 20
+        READ ACCOUNT-FILE
             AT END
                 MOVE "Y" TO EOF-PROFILE
             NOT AT END
-                MOVE 1 TO PTR
-                MOVE SPACES TO R-USERNAME R-DATA-REST R-FN R-LN BUILT-FULL
+                MOVE SPACES TO R-USERNAME BUILT-FULL
 
-                *> Split: username|First|Last|...
-                UNSTRING PROFILE-RECORD DELIMITED BY "|"
-                    INTO R-USERNAME
-                    WITH POINTER PTR
-                END-UNSTRING
+                MOVE FUNCTION TRIM(AR-USERNAME) TO R-USERNAME
+
+                IF FUNCTION TRIM(R-USERNAME) NOT = SPACES
+                    STRING FUNCTION TRIM(AR-FIRST-NAME) DELIMITED BY SIZE
+                           " "                          DELIMITED BY SIZE
+                           FUNCTION TRIM(AR-LAST-NAME)  DELIMITED BY SIZE
+                        INTO BUILT-FULL
+                    END-STRING
 
-                IF FUNCTION TRIM(R-USERNAME) = SPACES
-                    CONTINUE
+                    PERFORM CHECK-PROFILE-MATCH
+                    IF WS-IS-MATCH = "Y"
+                        PERFORM CHECK-BLOCKED-EITHER-WAY
+                    END-IF
+                    IF WS-IS-MATCH = "Y" AND WS-IS-BLOCKED = "N"
+                        ADD 1 TO L-MATCH-COUNT
+                        MOVE FUNCTION TRIM(R-USERNAME)
+                            TO L-MATCH-USERNAME(L-MATCH-COUNT)
+                        MOVE SPACES TO WS-DISPLAY-LINE
+                        STRING FUNCTION TRIM(BUILT-FULL)      DELIMITED BY SIZE
+                               " (University: "               DELIMITED BY SIZE
+                               FUNCTION TRIM(AR-UNIVERSITY)    DELIMITED BY SIZE
+                               ", Major: "                     DELIMITED BY SIZE
+                               FUNCTION TRIM(AR-MAJOR)         DELIMITED BY SIZE
+                               ")"                             DELIMITED BY SIZE
+                            INTO WS-DISPLAY-LINE
+                        END-STRING
+                        MOVE WS-DISPLAY-LINE
+                            TO L-MATCH-DISPLAY-LINE(L-MATCH-COUNT)
+                    END-IF
                 END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ACCOUNT-FILE
+    GOBACK.
 
-                MOVE PROFILE-RECORD(PTR:) TO R-DATA-REST
+*> CHECK-PROFILE-MATCH: case-insensitive substring match of
+*> L-SEARCH-TERM against the field selected by L-SEARCH-TYPE - a full
+*> name ("NAME", the default), AR-UNIVERSITY ("UNIVERSITY"), or
+*> AR-MAJOR ("MAJOR"). A blank search term never matches.
+CHECK-PROFILE-MATCH.
+    MOVE "N" TO WS-IS-MATCH
+    IF WS-UPPER-TERM = SPACES
+        EXIT PARAGRAPH
+    END-IF
 
-                *> First two fields after username are FirstName and LastName
-                MOVE 1 TO PTR
-                UNSTRING R-DATA-REST DELIMITED BY "|"
-                    INTO R-FN R-LN
-                    WITH POINTER PTR
-                END-UNSTRING
+    EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(L-SEARCH-TYPE))
+        WHEN "UNIVERSITY"
+            MOVE FUNCTION UPPER-CASE(AR-UNIVERSITY) TO WS-UPPER-UNIVERSITY
+            MOVE 0 TO WS-TALLY
+            INSPECT WS-UPPER-UNIVERSITY TALLYING WS-TALLY
+                FOR ALL FUNCTION TRIM(WS-UPPER-TERM)
+            IF WS-TALLY > 0
+                MOVE "Y" TO WS-IS-MATCH
+            END-IF
+        WHEN "MAJOR"
+            MOVE FUNCTION UPPER-CASE(AR-MAJOR) TO WS-UPPER-MAJOR
+            MOVE 0 TO WS-TALLY
+            INSPECT WS-UPPER-MAJOR TALLYING WS-TALLY
+                FOR ALL FUNCTION TRIM(WS-UPPER-TERM)
+            IF WS-TALLY > 0
+                MOVE "Y" TO WS-IS-MATCH
+            END-IF
+        WHEN OTHER
+            MOVE FUNCTION UPPER-CASE(BUILT-FULL) TO WS-UPPER-FULL
+            MOVE 0 TO WS-TALLY
+            INSPECT WS-UPPER-FULL TALLYING WS-TALLY
+                FOR ALL FUNCTION TRIM(WS-UPPER-TERM)
+            IF WS-TALLY > 0
+                MOVE "Y" TO WS-IS-MATCH
+            END-IF
+    END-EVALUATE
+    EXIT PARAGRAPH.
 
-                STRING FUNCTION TRIM(R-FN) DELIMITED BY SIZE
-                       " "                 DELIMITED BY SIZE
-                       FUNCTION TRIM(R-LN) DELIMITED BY SIZE
-                    INTO BUILT-FULL
-                END-STRING
-
-                IF FUNCTION TRIM(BUILT-FULL) = FUNCTION TRIM(L-FULLNAME-IN)
-                    MOVE "Y" TO L-FOUND-FLAG
-                    MOVE FUNCTION TRIM(R-USERNAME) TO L-FOUND-USERNAME
+*> CHECK-BLOCKED-EITHER-WAY: excludes a matched profile from the
+*> results if the caller has blocked this candidate, or this candidate
+*> has blocked the caller - a full scan of BlockedUsers.txt, same
+*> shape CHECK-ENDORSE-CONNECTED uses against EstablishedConnections.txt.
+CHECK-BLOCKED-EITHER-WAY.
+    MOVE "N" TO WS-IS-BLOCKED
+    MOVE "N" TO WS-BLOCKED-EOF
+    OPEN INPUT BLOCKED-FILE
+    IF BLOCKED-STATUS = "35"
+        EXIT PARAGRAPH
+    END-IF
+    PERFORM UNTIL WS-BLOCKED-EOF = "Y"
+        READ BLOCKED-FILE
+            AT END
+                MOVE "Y" TO WS-BLOCKED-EOF
+            NOT AT END
+                UNSTRING BLOCKED-RECORD DELIMITED BY "|"
+                    INTO BLOCKED-PARSED-BLOCKER
+                         BLOCKED-PARSED-BLOCKED
+                END-UNSTRING
+                IF (FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKER))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-CALLER-USERNAME))
+                    AND FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKED))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(R-USERNAME)))
+                   OR
+                   (FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKER))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(R-USERNAME))
+                    AND FUNCTION UPPER-CASE(FUNCTION TRIM(BLOCKED-PARSED-BLOCKED))
+                       = FUNCTION UPPER-CASE(FUNCTION TRIM(L-CALLER-USERNAME)))
+                    MOVE "Y" TO WS-IS-BLOCKED
+                    MOVE "Y" TO WS-BLOCKED-EOF
                 END-IF
         END-READ
     END-PERFORM
-    CLOSE PROFILE-FILE
-    GOBACK.
+    CLOSE BLOCKED-FILE
+    EXIT PARAGRAPH.
